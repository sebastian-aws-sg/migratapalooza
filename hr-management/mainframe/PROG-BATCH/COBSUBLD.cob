@@ -0,0 +1,167 @@
+      *-----------------------------------------------------------------
+      *    COBSUBLD - BATCH SUBSIDIARY MASTER LOAD
+      *
+      *    FUNCTIONALITY - READS A SEQUENTIAL FILE OF SUBSIDIARY MASTER
+      *                    RECORDS (DD SUBLOAD) AND, FOR EACH ONE, CALLS
+      *                    APITP018 -- THE SAME SERVICE COBCIO18 CALLS
+      *                    ONE RECORD AT A TIME FROM THE ONLINE SCREEN --
+      *                    SO A WHOLE FILE OF SUBSIDIARIES CAN BE ADDED
+      *                    OR CHANGED WITHOUT KEYING EACH ONE IN ON THE
+      *                    SUBSIDIARY MAINTENANCE SCREEN.  ONE RESULT
+      *                    ROW PER INPUT RECORD -- LOADED OR FAILED -- IS
+      *                    WRITTEN TO A RESULT FILE (DD SUBRSLT) SO THE
+      *                    WHOLE RUN CAN BE RECONCILED AFTERWARD.
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBSUBLD.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+      *-----------------------------------------------------------------
+      *    M O D I F I C A T I O N   H I S T O R Y
+      *
+      *    DATE         INIT  DESCRIPTION
+      *    -----------  ----  ------------------------------------------
+      *    AUG 2026     CS    INITIAL VERSION.  BULK EQUIVALENT OF THE
+      *                       ONE-AT-A-TIME SCREEN UPDATE IN COBCIO18.
+      *-----------------------------------------------------------------
+
+       EJECT
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUBLOAD          ASSIGN TO SUBLOAD
+                                    ORGANIZATION IS SEQUENTIAL.
+           SELECT SUBRSLT          ASSIGN TO SUBRSLT
+                                    ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SUBLOAD
+           RECORDING MODE IS F.
+       01  SUBLOAD-REC.
+           05 SL-SUBID                     PIC X(4).
+           05 SL-SUBNAME                   PIC X(10).
+           05 SL-SUBPASSWORD               PIC X(16).
+
+       FD  SUBRSLT
+           RECORDING MODE IS F.
+       01  SUBRSLT-REC.
+           05 SR-SUBID                     PIC X(4).
+           05 SR-SUBNAME                   PIC X(10).
+           05 SR-STATUS-CD                 PIC X(1).
+               88  SR-STATUS-LOADED            VALUE "L".
+               88  SR-STATUS-FAILED             VALUE "F".
+           05 SR-RESP-CODE                 PIC S9(4).
+
+      *-----------------------------------------------------------------
+      * WORKING STORAGE SECTION
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+
+       01  SUBSID-MASTER-RECORD.
+           10 WS-SUBID                PIC X(4).
+           10 WS-SUBNAME               PIC X(10).
+           10 WS-SUBPASSWORD           PIC X(16).
+
+       01  CMD-CODE                        PIC S9(4) COMP.
+       01  RESP-CODE                       PIC S9(4) COMP.
+       01  DATA-IN                         PIC X(30).
+       01  DATA-OUT                        PIC X(30).
+
+       01  WS-EOF-SW                       PIC X(1) VALUE "N".
+           88  NO-MORE-SUBSIDS                 VALUE "Y".
+
+       01  WS-RECS-READ                    PIC 9(7) VALUE 0.
+       01  WS-RECS-LOADED                  PIC 9(7) VALUE 0.
+       01  WS-RECS-FAILED                  PIC 9(7) VALUE 0.
+
+       01  WS-DASHES                       PIC X(40) VALUE ALL "=".
+
+       EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 2000-PROCESS-SUBLOAD-FILE.
+            PERFORM 9900-DISPLAY-SUMMARY.
+            PERFORM 9990-END-JOB.
+
+      *-----------------------------------------------------------------
+      * 1000-INITIALIZE - OPEN FILES
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+            DISPLAY WS-DASHES.
+            DISPLAY "COBSUBLD SUBSIDIARY LOAD STARTING".
+            DISPLAY WS-DASHES.
+            OPEN INPUT  SUBLOAD.
+            OPEN OUTPUT SUBRSLT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESS-SUBLOAD-FILE - READ EACH RECORD AND CALL APITP018
+      *-----------------------------------------------------------------
+       2000-PROCESS-SUBLOAD-FILE.
+            PERFORM 2100-READ-NEXT-SUBLOAD.
+            PERFORM 2200-LOAD-ONE-SUBSID THRU 2200-EXIT
+                UNTIL NO-MORE-SUBSIDS.
+
+       2100-READ-NEXT-SUBLOAD.
+            READ SUBLOAD
+                AT END
+                    SET NO-MORE-SUBSIDS TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-RECS-READ
+            END-READ.
+
+       2200-LOAD-ONE-SUBSID.
+            MOVE SL-SUBID       TO WS-SUBID.
+            MOVE SL-SUBNAME     TO WS-SUBNAME.
+            MOVE SL-SUBPASSWORD TO WS-SUBPASSWORD.
+
+            MOVE 2                       TO CMD-CODE.
+            MOVE SUBSID-MASTER-RECORD    TO DATA-IN.
+            CALL "APITP018" USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+
+            IF RESP-CODE = 0
+                MOVE DATA-OUT             TO SUBSID-MASTER-RECORD
+                MOVE "L"                  TO SR-STATUS-CD
+                ADD 1                      TO WS-RECS-LOADED
+            ELSE
+                MOVE "F"                  TO SR-STATUS-CD
+                ADD 1                      TO WS-RECS-FAILED
+            END-IF.
+
+            MOVE WS-SUBID       TO SR-SUBID.
+            MOVE WS-SUBNAME     TO SR-SUBNAME.
+            MOVE RESP-CODE      TO SR-RESP-CODE.
+            WRITE SUBRSLT-REC.
+
+            PERFORM 2100-READ-NEXT-SUBLOAD.
+       2200-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------------
+      * 9900-DISPLAY-SUMMARY
+      *-----------------------------------------------------------------
+       9900-DISPLAY-SUMMARY.
+            DISPLAY WS-DASHES.
+            DISPLAY "SUBSIDIARIES READ   : " WS-RECS-READ.
+            DISPLAY "SUBSIDIARIES LOADED : " WS-RECS-LOADED.
+            DISPLAY "SUBSIDIARIES FAILED : " WS-RECS-FAILED.
+            DISPLAY WS-DASHES.
+
+      *-----------------------------------------------------------------
+      * 9990-END-JOB
+      *-----------------------------------------------------------------
+       9990-END-JOB.
+            CLOSE SUBLOAD.
+            CLOSE SUBRSLT.
+            DISPLAY "COBSUBLD SUBSIDIARY LOAD COMPLETE".
+            GOBACK.
