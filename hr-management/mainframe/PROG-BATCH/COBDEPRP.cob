@@ -0,0 +1,187 @@
+      *-----------------------------------------------------------------
+      *    COBDEPRP - MULTI-SUBSIDIARY EMPLOYEE DEPARTMENT REPORT
+      *
+      *    FUNCTIONALITY - READS A FILE OF SUBSIDIARY/EMPLOYEE NUMBER
+      *                    PAIRS (DD EMPLOAD) SPANNING ANY NUMBER OF
+      *                    SUBSIDIARIES, CALLS COBEMPDP FOR EACH ONE TO
+      *                    LOOK UP THE FULL EMPLOYEE RECORD, AND PRINTS
+      *                    A DEPARTMENT-LEVEL HEADCOUNT/SALARY ROLLUP.
+      *                    THE INPUT FILE IS ASSUMED SORTED BY
+      *                    DEPARTMENT WITHIN EACH SUBSIDIARY SO THE
+      *                    CONTROL BREAK BELOW PRODUCES ONE ROLLUP LINE
+      *                    PER DEPARTMENT GROUP.
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   COBDEPRP.
+       AUTHOR.       CAST SOFTWARE.
+       DATE-WRITTEN. AUGUST 2026.
+
+      *-----------------------------------------------------------------
+      *    M O D I F I C A T I O N   H I S T O R Y
+      *
+      *    DATE         INIT  DESCRIPTION
+      *    -----------  ----  ------------------------------------------
+      *    AUG 2026     CS    INITIAL VERSION.  DEPARTMENT ROLLUP ACROSS
+      *                       EMPLOYEE LOOKUPS CALLED FROM COBEMPDP.
+      *-----------------------------------------------------------------
+
+       EJECT
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOAD          ASSIGN TO EMPLOAD
+                                    ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  EMPLOAD
+           RECORDING MODE IS F.
+       01  EMPLOAD-REC.
+           05 EL-SUBID                     PIC X(4).
+           05 EL-EMPNO                     PIC X(6).
+
+      *-----------------------------------------------------------------
+      * WORKING STORAGE SECTION
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-SW                       PIC X(1) VALUE "N".
+           88  NO-MORE-EMPS                    VALUE "Y".
+       01  WS-FIRST-REC-SW                 PIC X(1) VALUE "Y".
+           88  FIRST-REC                       VALUE "Y".
+
+       01  WS-PRIOR-DEPT                   PIC X(4) VALUE SPACES.
+
+       01  WS-DEPT-EMP-CNT                 PIC 9(5)      VALUE 0.
+       01  WS-DEPT-SAL-TOT                 PIC S9(9)V9(2) COMP-3
+                                                       VALUE 0.
+       01  WS-GRAND-EMP-CNT                PIC 9(5)      VALUE 0.
+       01  WS-GRAND-SAL-TOT                PIC S9(9)V9(2) COMP-3
+                                                       VALUE 0.
+
+       01  WS-DASHES                       PIC X(40) VALUE ALL "=".
+
+      *-----------------------------------------------------------------
+      * COBEMPDP CALL INTERFACE
+      *-----------------------------------------------------------------
+       01  CASTMEMPI                       PIC X(6).
+       01  CASTMDEPO                       PIC X(4).
+       01  CASTMNAMEO                      PIC X(30).
+       01  CASTMJOB                        PIC X(8).
+       01  CASTMBDATEO                     PIC X(8).
+       01  CASTMHDATEO                     PIC X(8).
+       01  ADD-REC-FLAG                    PIC X(1).
+       01  CASTMPHONEO                     PIC X(30).
+       01  CASTMEDLVLO                     PIC X(8).
+       01  CASTMSEXO                       PIC X(1).
+       01  CASTMSALO                       PIC S9(7)V9(2) COMP-3.
+       01  CASTMBONO                       PIC S9(7)V9(2) COMP-3.
+       01  CASTMCOMO                       PIC S9(7)V9(2) COMP-3.
+
+       EJECT
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 2000-PROCESS-EMPLOAD-FILE.
+            PERFORM 9900-DISPLAY-SUMMARY.
+            PERFORM 9990-END-JOB.
+
+      *-----------------------------------------------------------------
+      * 1000-INITIALIZE - OPEN FILES
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+            DISPLAY WS-DASHES.
+            DISPLAY "COBDEPRP DEPARTMENT REPORT STARTING".
+            DISPLAY WS-DASHES.
+            OPEN INPUT EMPLOAD.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESS-EMPLOAD-FILE - READ EACH RECORD AND ROLL UP
+      *-----------------------------------------------------------------
+       2000-PROCESS-EMPLOAD-FILE.
+            PERFORM 2100-READ-NEXT-EMPLOAD.
+            PERFORM 2200-REPORT-ONE-EMPLOYEE THRU 2200-EXIT
+                UNTIL NO-MORE-EMPS.
+            IF NOT FIRST-REC
+                PERFORM 2400-DISPLAY-DEPT-ROLLUP
+            END-IF.
+
+       2100-READ-NEXT-EMPLOAD.
+            READ EMPLOAD
+                AT END
+                    SET NO-MORE-EMPS TO TRUE
+            END-READ.
+
+       2200-REPORT-ONE-EMPLOYEE.
+            MOVE EL-EMPNO     TO CASTMEMPI.
+            MOVE "Y"          TO ADD-REC-FLAG.
+            CALL "COBEMPDP" USING CASTMEMPI, CASTMDEPO, CASTMNAMEO,
+                                  CASTMJOB, CASTMBDATEO, CASTMHDATEO,
+                                  ADD-REC-FLAG,
+                                  CASTMPHONEO, CASTMEDLVLO, CASTMSEXO,
+                                  CASTMSALO, CASTMBONO, CASTMCOMO.
+
+            PERFORM 2300-CHECK-DEPT-BREAK.
+
+            DISPLAY "SUBID=" EL-SUBID
+                    " EMPNO=" CASTMEMPI
+                    " DEPT="  CASTMDEPO
+                    " NAME="  CASTMNAMEO
+                    " SALARY=" CASTMSALO.
+
+            ADD 1         TO WS-DEPT-EMP-CNT.
+            ADD 1         TO WS-GRAND-EMP-CNT.
+            ADD CASTMSALO TO WS-DEPT-SAL-TOT.
+            ADD CASTMSALO TO WS-GRAND-SAL-TOT.
+
+            PERFORM 2100-READ-NEXT-EMPLOAD.
+       2200-EXIT.
+            EXIT.
+
+       2300-CHECK-DEPT-BREAK.
+            IF FIRST-REC
+                MOVE "N"          TO WS-FIRST-REC-SW
+                MOVE CASTMDEPO    TO WS-PRIOR-DEPT
+            ELSE
+                IF CASTMDEPO NOT = WS-PRIOR-DEPT
+                    PERFORM 2400-DISPLAY-DEPT-ROLLUP
+                    MOVE CASTMDEPO TO WS-PRIOR-DEPT
+                END-IF
+            END-IF.
+
+      *-----------------------------------------------------------------
+      * 2400-DISPLAY-DEPT-ROLLUP
+      *-----------------------------------------------------------------
+       2400-DISPLAY-DEPT-ROLLUP.
+            DISPLAY "-".
+            DISPLAY "DEPARTMENT " WS-PRIOR-DEPT
+                    " EMPLOYEES:" WS-DEPT-EMP-CNT
+                    " TOTAL SALARY:" WS-DEPT-SAL-TOT.
+            DISPLAY "-".
+            MOVE 0 TO WS-DEPT-EMP-CNT.
+            MOVE 0 TO WS-DEPT-SAL-TOT.
+
+      *-----------------------------------------------------------------
+      * 9900-DISPLAY-SUMMARY
+      *-----------------------------------------------------------------
+       9900-DISPLAY-SUMMARY.
+            DISPLAY WS-DASHES.
+            DISPLAY "TOTAL EMPLOYEES REPORTED : " WS-GRAND-EMP-CNT.
+            DISPLAY "TOTAL SALARY REPORTED    : " WS-GRAND-SAL-TOT.
+            DISPLAY WS-DASHES.
+
+      *-----------------------------------------------------------------
+      * 9990-END-JOB
+      *-----------------------------------------------------------------
+       9990-END-JOB.
+            CLOSE EMPLOAD.
+            DISPLAY "COBDEPRP DEPARTMENT REPORT COMPLETE".
+            GOBACK.
