@@ -30,8 +30,8 @@
       *01  ADD-REC-FLAG                    PIC X VALUE SPACES.          
                                                                         
        01  PEMPNO                          PIC X(6).                    
-       01  PEMPNAME                                                     
-           05 PFIRSTNME.                                                
+       01  PEMPNAME.
+           05 PFIRSTNME.
               49  PFIRSTNME-LEN            PIC S9(4) COMP.              
               49  PFIRSTNME-TEXT           PIC X(12).                   
            05 PMIDINIT                     PIC X(1).                    
@@ -40,14 +40,14 @@
               49  PLASTNAME-TEXT           PIC X(15).                   
        01  PWORKDEPT                       PIC X(4).                    
        01  PPHONENO                        PIC X(30).                   
-       01  PHIREDATE                       PIC X(8).                    
+       01  PHIREDATE                       PIC X(8).
        01  PBIRTHDATE                      PIC X(8).                    
        01  PJOB                            PIC X(8).                    
        01  PEDLEVEL                        PIC X(8).                    
-       01  PSEX                            PIC X(1)                     
-       01  PBONUS                          PIC X(1)                     
-       01  PCOMM                           PIC X(1)                     
-       01  PSALARY                         PIC S9(7)V9(2) COMP-3.       
+       01  PSEX                            PIC X(1).
+       01  PBONUS                          PIC S9(7)V9(2) COMP-3.
+       01  PCOMM                           PIC S9(7)V9(2) COMP-3.
+       01  PSALARY                         PIC S9(7)V9(2) COMP-3.
        01  PSQLCODE                        PIC S9(9) COMP.              
        01  PSQLSTATE                       PIC X(5).                    
        01  PSQLERRMC.                                                   
@@ -58,8 +58,9 @@
       *-----------------------------------------------------------------
       * WORKAREAS                                                       
       *-----------------------------------------------------------------
-       01  WS-PARMAREA.                                                 
-               02  WS-EMPNO                PIC X(06).                     
+       01  WS-PARMAREA.
+               02  WS-EMPNO                PIC X(06).
+       01  WS-MISSING-MANDATORY-FLD        PIC X(1) VALUE SPACES.
                                                                         
       *-----------------------------------------------------------------
       * VARIABLES FOR ERROR-HANDLING                                    
@@ -86,20 +87,30 @@
       /                                                                 
        LINKAGE SECTION.                                                 
                                                                         
-       01  CASTMEMPI         PIC X(6)                                   
-       01  CASTMDEPO         PIC X(4)                                   
-       01  CASTMNAMEO        PIC X(30)                                  
-       01  CASTMJOB          PIC X(8)                                   
-       01  CASTMBDATEO       PIC X(8)                                   
-       01  ADD-REC-FLAG      PIC X(1)                                   
-                                                                        
-           EJECT                                                        
+       01  CASTMEMPI         PIC X(6).
+       01  CASTMDEPO         PIC X(4).
+       01  CASTMNAMEO        PIC X(30).
+       01  CASTMJOB          PIC X(8).
+       01  CASTMBDATEO       PIC X(8).
+       01  CASTMHDATEO       PIC X(8).
+       01  ADD-REC-FLAG      PIC X(1).
+       01  CASTMPHONEO       PIC X(30).
+       01  CASTMEDLVLO       PIC X(8).
+       01  CASTMSEXO         PIC X(1).
+       01  CASTMSALO         PIC S9(7)V9(2) COMP-3.
+       01  CASTMBONO         PIC S9(7)V9(2) COMP-3.
+       01  CASTMCOMO         PIC S9(7)V9(2) COMP-3.
+
+           EJECT
 
       *-----------------------------------------------------------------                                                                  
       * PROCEDURE DIVISION                                                                                                               
       *-----------------------------------------------------------------                                                                  
-       PROCEDURE DIVISION USING CASTMEMPI, CASTMDEPO, CASTMNAMEO, 
-                                CASTMJOB, CASTMBDATEO, ADD-REC-FLAG. 
+       PROCEDURE DIVISION USING CASTMEMPI, CASTMDEPO, CASTMNAMEO,
+                                CASTMJOB, CASTMBDATEO, CASTMHDATEO,
+                                ADD-REC-FLAG,
+                                CASTMPHONEO, CASTMEDLVLO, CASTMSEXO,
+                                CASTMSALO, CASTMBONO, CASTMCOMO.
                                                                         
             IF ADD-REC-FLAG = "Y"                                       
                  PERFORM 4000-READ-EMPLOYEE-RECORD                      
@@ -118,48 +129,67 @@
                                                                         
                 DISPLAY 'WS-EMPNO = ' WS-EMPNO.                         
                                                                         
-                EXEC SQL                                                
-                  SELECT                                                
-                      FIRSTNME,                                         
-                      MIDINIT,                                          
-                      LASTNAME,                                         
-                      WORKDEPT,                                         
-                      HIREDATE,                                         
-                      BIRTHDATE,                                        
-                      SALARY                                            
-                  INTO                                                  
-                      :PFIRSTNME                                        
-                    , :PMIDINIT                                         
-                    , :PLASTNAME                                        
-                    , :PWORKDEPT                                        
-                    , :PHIREDATE                                        
-                    , :PBIRTHDATE                                       
-                    , :PSALARY                                          
-                  FROM EMP                                              
-                  WHERE EMPNO = :WS-EMPNO                               
-                END-EXEC.                                               
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN OTHER                                          
-                         MOVE SPACES     TO PEMPNO                      
-                                            PWORKDEPT                   
-                                            PFIRSTNME                   
-                                            PMIDINIT                    
-                                            PLASTNAME                   
-                                            PHIREDATE                   
-                         PERFORM 9000-DBERROR THRU 9000-EXIT                           
-                END-EVALUATE.                                           
-                                                                        
-                MOVE SQLCODE  TO PSQLCODE.                              
-                DISPLAY '++ SQLCODE AFTER SELECT = ' SQLCODE.           
-                                                                        
-                MOVE PEMPNO               TO CASTMEMPI                       
-                MOVE PWORKDEPT            TO CASTMDEPO                       
-                MOVE PEMPNAME             TO CASTMNAMEO                      
-                MOVE PJOB                 TO CASTMJOB                        
-                MOVE PBIRTHDATE           TO CASTMBDATEO.                    
+                EXEC SQL
+                  SELECT
+                      FIRSTNME,
+                      MIDINIT,
+                      LASTNAME,
+                      WORKDEPT,
+                      PHONENO,
+                      HIREDATE,
+                      JOB,
+                      EDLEVEL,
+                      SEX,
+                      BIRTHDATE,
+                      SALARY,
+                      BONUS,
+                      COMM
+                  INTO
+                      :PFIRSTNME
+                    , :PMIDINIT
+                    , :PLASTNAME
+                    , :PWORKDEPT
+                    , :PPHONENO
+                    , :PHIREDATE
+                    , :PJOB
+                    , :PEDLEVEL
+                    , :PSEX
+                    , :PBIRTHDATE
+                    , :PSALARY
+                    , :PBONUS
+                    , :PCOMM
+                  FROM EMP
+                  WHERE EMPNO = :WS-EMPNO
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         MOVE SPACES     TO PEMPNO
+                                            PWORKDEPT
+                                            PFIRSTNME
+                                            PMIDINIT
+                                            PLASTNAME
+                                            PHIREDATE
+                         PERFORM 9000-DBERROR THRU 9000-EXIT
+                END-EVALUATE.
+
+                MOVE SQLCODE  TO PSQLCODE.
+                DISPLAY '++ SQLCODE AFTER SELECT = ' SQLCODE.
+
+                MOVE PEMPNO               TO CASTMEMPI
+                MOVE PWORKDEPT            TO CASTMDEPO
+                MOVE PEMPNAME             TO CASTMNAMEO
+                MOVE PJOB                 TO CASTMJOB
+                MOVE PBIRTHDATE           TO CASTMBDATEO.
+                MOVE PHIREDATE            TO CASTMHDATEO.
+                MOVE PPHONENO             TO CASTMPHONEO.
+                MOVE PEDLEVEL             TO CASTMEDLVLO.
+                MOVE PSEX                 TO CASTMSEXO.
+                MOVE PSALARY              TO CASTMSALO.
+                MOVE PBONUS               TO CASTMBONO.
+                MOVE PCOMM                TO CASTMCOMO.
                                                                         
                                                                         
       *-----------------------------------------------------------------                                                                  
@@ -172,78 +202,96 @@
                                                                         
            DISPLAY 'WS-EMPNO = ' WS-EMPNO.                              
                                                                         
-           EXEC SQL                                                     
-             SELECT                                                     
-                 EMPNO,                                                 
-             INTO                                                       
-               , :PEMPNO                                                
-             FROM EMP                                                   
-             WHERE EMPNO = :WS-EMPNO                                    
-           END-EXEC.                                                    
-                                                                        
-           EVALUATE SQLCODE                                             
-               WHEN 0                                                   
-                    CONTINUE                                            
-                    MOVE "Y"        TO ADD-REC-FLAG                     
-               WHEN OTHER                                               
-                    PERFORM 9000-DBERROR THRU 9000-EXIT                 
-           END-EVALUATE.                                                 
+           EXEC SQL
+             SELECT
+                 EMPNO
+             INTO
+                 :PEMPNO
+             FROM EMP
+             WHERE EMPNO = :WS-EMPNO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE SPACES     TO ADD-REC-FLAG
+               WHEN +100
+                    MOVE "Y"        TO ADD-REC-FLAG
+               WHEN OTHER
+                    PERFORM 9000-DBERROR THRU 9000-EXIT
+           END-EVALUATE.
                                                                         
            MOVE SQLCODE  TO PSQLCODE.                                   
                                                                         
            DISPLAY '++ SQLCODE AFTER SELECT = ' SQLCODE.                
                                                                         
-           MOVE CASTMEMPI            TO PEMPNO                          
-           MOVE CASTMDEPO            TO PWORKDEPT                       
-           MOVE CASTMNAMEO           TO PEMPNAME                        
-           MOVE CASTMJOB             TO PJOB                            
-           MOVE CASTMBDATEO          TO PBIRTHDATE.                     
-                                                                        
-           IF  ADD-REC-FLAG = "Y"  THEN                                 
-               EXEC SQL                                                 
-                       INSERT INTO                                      
-                          EMP                                  
-                          (                                             
-                             FIRSTNME,                                  
-                             MIDINIT,                                   
-                             LASTNAME,                                  
-                             WORKDEPT,                                  
-                             PHONENO,                                   
-                             HIREDATE,                                  
-                             JOB,                                       
-                             EDLEVEL,                                   
-                             SEX,                                       
-                             BIRTHDATE,                                 
-                             SALARY,                                    
-                             BONUS,                                     
-                             COMM                                       
-                          )                                             
-                           VALUES                                       
-                          (                                             
-                            :PFIRSTNME                                  
-                          , :PMIDINIT                                   
-                          , :PLASTNAME                                  
-                          , :PWORKDEPT                                  
-                          , :PPHONENO                                   
-                          , :PHIREDATE                                  
-                          , :PJOB                                       
-                          , :PEDLEVEL                                   
-                          , :PSEX                                       
-                          , :PBIRTHDATE                                 
-                          , :PSALARY                                    
-                          , :PBONUS                                     
-                          , :PCOMM                                      
-                          )                                             
-               END-EXEC                                                 
-                                                                        
-               EVALUATE SQLCODE                                         
-                   WHEN 0                                               
-                        MOVE SPACES TO ADD-REC-FLAG                     
-                   WHEN OTHER                                           
-                        PERFORM 9000-DBERROR THRU 9000-EXIT                            
-               END-EVALUATE                                             
-                                                                        
-           ELSE                                                         
+           MOVE CASTMEMPI            TO PEMPNO
+           MOVE CASTMDEPO            TO PWORKDEPT
+           MOVE CASTMNAMEO           TO PEMPNAME
+           MOVE CASTMJOB             TO PJOB
+           MOVE CASTMBDATEO          TO PBIRTHDATE.
+           MOVE CASTMHDATEO          TO PHIREDATE.
+           MOVE CASTMPHONEO          TO PPHONENO.
+           MOVE CASTMEDLVLO          TO PEDLEVEL.
+           MOVE CASTMSEXO            TO PSEX.
+           MOVE CASTMSALO            TO PSALARY.
+           MOVE CASTMBONO            TO PBONUS.
+           MOVE CASTMCOMO            TO PCOMM.
+                                                                        
+           IF  ADD-REC-FLAG = "Y"  THEN
+               MOVE SPACES                 TO WS-MISSING-MANDATORY-FLD
+               IF  CASTMDEPO  = SPACES OR LOW-VALUES
+               OR  CASTMHDATEO = SPACES OR LOW-VALUES
+                   MOVE "Y"                TO WS-MISSING-MANDATORY-FLD
+                   DISPLAY 'WORKDEPT/HIREDATE REQUIRED - EMPLOYEE NOT '
+                           'ADDED FOR EMPNO = ' WS-EMPNO
+               END-IF
+
+               IF  WS-MISSING-MANDATORY-FLD NOT = "Y"
+               EXEC SQL
+                       INSERT INTO
+                          EMP
+                          (
+                             FIRSTNME,
+                             MIDINIT,
+                             LASTNAME,
+                             WORKDEPT,
+                             PHONENO,
+                             HIREDATE,
+                             JOB,
+                             EDLEVEL,
+                             SEX,
+                             BIRTHDATE,
+                             SALARY,
+                             BONUS,
+                             COMM
+                          )
+                           VALUES
+                          (
+                            :PFIRSTNME
+                          , :PMIDINIT
+                          , :PLASTNAME
+                          , :PWORKDEPT
+                          , :PPHONENO
+                          , :PHIREDATE
+                          , :PJOB
+                          , :PEDLEVEL
+                          , :PSEX
+                          , :PBIRTHDATE
+                          , :PSALARY
+                          , :PBONUS
+                          , :PCOMM
+                          )
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                        MOVE SPACES TO ADD-REC-FLAG
+                   WHEN OTHER
+                        PERFORM 9000-DBERROR THRU 9000-EXIT
+               END-EVALUATE
+               END-IF
+
+           ELSE
                                                                         
                EXEC SQL                                                 
                        UPDATE                                           
