@@ -0,0 +1,306 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXDCEF.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXDCEF(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXDCEF                                            *
+      *                                                                *
+      * COMPANY EFFECTIVE-DATE ENFORCEMENT REPORT.  SWEEPS             *
+      * VDPM01_MCA_CMPNY AND FLAGS EVERY COMPANY ROW WHOSE             *
+      * EFFV_START_DT / EFFV_END_DT WINDOW IS NOT BEING HONORED,       *
+      * USING THE SAME "CURRENT DATE BETWEEN EFFV_START_DT AND         *
+      * EFFV_END_DT" EFFECTIVE-WINDOW TEST DPMXEDLD ALREADY USES TO    *
+      * SELECT CURRENTLY-EFFECTIVE COMPANIES.  THREE CONDITIONS ARE    *
+      * REPORTED:                                                      *
+      *                                                                *
+      *   1. EXPIRED    - EFFV_END_DT   IS BEFORE CURRENT DATE, SO THE *
+      *                    COMPANY'S EFFECTIVE WINDOW HAS ALREADY      *
+      *                    CLOSED BUT THE ROW IS STILL ON FILE.        *
+      *   2. NOT YET     - EFFV_START_DT IS AFTER CURRENT DATE, SO THE *
+      *      EFFECTIVE      COMPANY'S EFFECTIVE WINDOW HAS NOT OPENED  *
+      *                    YET.                                        *
+      *   3. INVALID     - EFFV_END_DT IS BEFORE EFFV_START_DT, A      *
+      *      WINDOW        DATA-QUALITY CONDITION THAT CAN NEVER BE    *
+      *                    SATISFIED BY ANY CURRENT DATE AT ALL.       *
+      *                                                                *
+      * THIS IS A REPORT-ONLY SCAN.  NO VDPM01_MCA_CMPNY ROW IS        *
+      * CHANGED BY THIS PROGRAM -- IT SIMPLY GIVES OPS THE LIST OF     *
+      * COMPANY ROWS THAT NEED A DATE CORRECTION OR A STATUS REVIEW.   *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * VDPM01_MCA_CMPNY (D001-) - MCA COMPANY TABLE                   *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM0101                                                        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXDCEF'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-EXPIRED-CNT                   PIC 9(9)  VALUE 0.
+       01  WS-NOT-YET-EFFV-CNT              PIC 9(9)  VALUE 0.
+       01  WS-INVALID-WNDW-CNT              PIC 9(9)  VALUE 0.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-ROWS                  VALUE 'Y'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0101
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE EXPIRED_CSR CURSOR FOR
+                 SELECT CMPNY_ID, CMPNY_NM, CMPNY_STAT_IN,
+                        EFFV_START_DT, EFFV_END_DT
+                   FROM VDPM01_MCA_CMPNY
+                  WHERE EFFV_END_DT < CURRENT DATE
+                  ORDER BY CMPNY_ID
+           END-EXEC.
+      *
+           EXEC SQL
+              DECLARE NOT_YET_EFFV_CSR CURSOR FOR
+                 SELECT CMPNY_ID, CMPNY_NM, CMPNY_STAT_IN,
+                        EFFV_START_DT, EFFV_END_DT
+                   FROM VDPM01_MCA_CMPNY
+                  WHERE EFFV_START_DT > CURRENT DATE
+                  ORDER BY CMPNY_ID
+           END-EXEC.
+      *
+           EXEC SQL
+              DECLARE INVALID_WNDW_CSR CURSOR FOR
+                 SELECT CMPNY_ID, CMPNY_NM, CMPNY_STAT_IN,
+                        EFFV_START_DT, EFFV_END_DT
+                   FROM VDPM01_MCA_CMPNY
+                  WHERE EFFV_END_DT < EFFV_START_DT
+                  ORDER BY CMPNY_ID
+           END-EXEC.
+      *
+       PROCEDURE DIVISION.
+      *----------------------------------*
+       0000-MAIN.
+      *----------------------------------*
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-SCAN-EXPIRED
+
+           PERFORM 2100-SCAN-NOT-YET-EFFV
+
+           PERFORM 2200-SCAN-INVALID-WNDW
+
+           PERFORM 9100-DISPLAY-SUMMARY
+
+           PERFORM 9990-END-JOB
+           .
+      *----------------------------------*
+       1000-INITIALIZE.
+      *----------------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXDCEF STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       2000-SCAN-EXPIRED.
+      *----------------------------------*
+           MOVE '2000-SCAN-EXPIRED'         TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN EXPIRED_CSR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH EXPIRED_CSR
+                   INTO :D001-CMPNY-ID, :D001-CMPNY-NM,
+                        :D001-CMPNY-STAT-IN, :D001-EFFV-START-DT,
+                        :D001-EFFV-END-DT
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-EXPIRED-CNT
+                    DISPLAY 'EXPIRED      - CMPNY ' D001-CMPNY-ID
+                            ' STAT=' D001-CMPNY-STAT-IN
+                            ' END DT=' D001-EFFV-END-DT
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE EXPIRED_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2100-SCAN-NOT-YET-EFFV.
+      *----------------------------------*
+           MOVE '2100-SCAN-NOT-YET-EFFV'    TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN NOT_YET_EFFV_CSR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH NOT_YET_EFFV_CSR
+                   INTO :D001-CMPNY-ID, :D001-CMPNY-NM,
+                        :D001-CMPNY-STAT-IN, :D001-EFFV-START-DT,
+                        :D001-EFFV-END-DT
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-NOT-YET-EFFV-CNT
+                    DISPLAY 'NOT YET EFFV - CMPNY ' D001-CMPNY-ID
+                            ' STAT=' D001-CMPNY-STAT-IN
+                            ' START DT=' D001-EFFV-START-DT
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE NOT_YET_EFFV_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2200-SCAN-INVALID-WNDW.
+      *----------------------------------*
+           MOVE '2200-SCAN-INVALID-WNDW'    TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN INVALID_WNDW_CSR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH INVALID_WNDW_CSR
+                   INTO :D001-CMPNY-ID, :D001-CMPNY-NM,
+                        :D001-CMPNY-STAT-IN, :D001-EFFV-START-DT,
+                        :D001-EFFV-END-DT
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-INVALID-WNDW-CNT
+                    DISPLAY 'INVALID WNDW - CMPNY ' D001-CMPNY-ID
+                            ' START DT=' D001-EFFV-START-DT
+                            ' END DT=' D001-EFFV-END-DT
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE INVALID_WNDW_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       9000-SQL-ERROR.
+      *----------------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           EXEC SQL
+              ROLLBACK
+           END-EXEC
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *----------------------------------*
+       9100-DISPLAY-SUMMARY.
+      *----------------------------------*
+           MOVE '9100-DISPLAY-SUMMARY'      TO WS-PARAGRAPH-NAME
+
+           DISPLAY WS-DASHES
+           DISPLAY 'EXPIRED WINDOWS FOUND        :' WS-EXPIRED-CNT
+           DISPLAY 'NOT-YET-EFFECTIVE ROWS FOUND :' WS-NOT-YET-EFFV-CNT
+           DISPLAY 'INVALID WINDOWS FOUND        :' WS-INVALID-WNDW-CNT
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       9990-END-JOB.
+      *----------------------------------*
+           MOVE '9990-END-JOB'              TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+
+           DISPLAY 'DPMXDCEF ENDED AT        :' WS-TS
+
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
