@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXEELR.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXEELR(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXEELR                                            *
+      *                                                                *
+      * STANDARDIZED CROSS-PROGRAM SQLCODE/SP-RC REPORTING EXTRACT.    *
+      * READS VDPM20_SP_ERROR_LOG -- THE LOG TABLE DPMXELOG WRITES FOR *
+      * ANY STORED PROCEDURE THAT CALLS IT FROM ITS OWN 9000-SQL-ERROR *
+      * PARAGRAPH -- AND ROLLS UP COUNT BY PROGRAM/SQLCODE/SP-RC SO    *
+      * RECURRING FAILURES CAN BE SPOTTED ACROSS THE WHOLE SUITE       *
+      * INSTEAD OF ONE JOB'S DISPLAY OUTPUT AT A TIME.                 *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * VDPM20_SP_ERROR_LOG - STANDARDIZED SP ERROR LOG TABLE          *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM2001                                                        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXEELR'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+      *
+       01  WS-ELR-PRGM-ID                   PIC X(08).
+       01  WS-ELR-SQLCODE-NB                PIC S9(9) COMP.
+       01  WS-ELR-SP-RC                     PIC X(04).
+       01  WS-ELR-ERROR-CNT                 PIC S9(9) COMP.
+      *
+       01  WS-PRIOR-PRGM-ID                 PIC X(08) VALUE SPACES.
+       01  WS-FIRST-ROW-SW                  PIC X(01) VALUE 'Y'.
+           88 FIRST-ROW                     VALUE 'Y'.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-ERRORS                 VALUE 'Y'.
+      *
+       01  WS-PRGM-TOTAL-CNT                PIC 9(9)  VALUE 0.
+       01  WS-GRAND-TOTAL-CNT               PIC 9(9)  VALUE 0.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM2001
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE ELR_CSR CURSOR FOR
+                 SELECT PRGM_ID, SQLCODE_NB, SP_RC, COUNT(*)
+                 FROM   VDPM20_SP_ERROR_LOG
+                 GROUP BY PRGM_ID, SQLCODE_NB, SP_RC
+                 ORDER BY PRGM_ID, SQLCODE_NB, SP_RC
+                 WITH UR
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-ERRORS
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXEELR STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       2000-REPORT-ERRORS.
+      *----------------------------------*
+           MOVE '2000-REPORT-ERRORS'        TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN ELR_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           PERFORM 2100-FETCH-NEXT-ERROR
+           PERFORM UNTIL NO-MORE-ERRORS
+              PERFORM 2200-CHECK-PRGM-BREAK
+              PERFORM 2300-TALLY-AND-DISPLAY
+              PERFORM 2100-FETCH-NEXT-ERROR
+           END-PERFORM
+
+           IF NOT FIRST-ROW
+              PERFORM 2400-DISPLAY-PRGM-ROLLUP
+           END-IF
+
+           EXEC SQL
+              CLOSE ELR_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2100-FETCH-NEXT-ERROR.
+      *----------------------------------*
+           MOVE '2100-FETCH-NEXT-ERROR'     TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              FETCH ELR_CSR
+                INTO :WS-ELR-PRGM-ID
+                    ,:WS-ELR-SQLCODE-NB
+                    ,:WS-ELR-SP-RC
+                    ,:WS-ELR-ERROR-CNT
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN +100
+                 SET NO-MORE-ERRORS         TO TRUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *----------------------------------*
+       2200-CHECK-PRGM-BREAK.
+      *----------------------------------*
+           MOVE '2200-CHECK-PRGM-BREAK'     TO WS-PARAGRAPH-NAME
+
+           IF FIRST-ROW
+              SET FIRST-ROW                TO FALSE
+              MOVE WS-ELR-PRGM-ID           TO WS-PRIOR-PRGM-ID
+           ELSE
+              IF WS-ELR-PRGM-ID NOT = WS-PRIOR-PRGM-ID
+                 PERFORM 2400-DISPLAY-PRGM-ROLLUP
+                 MOVE WS-ELR-PRGM-ID        TO WS-PRIOR-PRGM-ID
+              END-IF
+           END-IF
+           .
+      *----------------------------------*
+       2300-TALLY-AND-DISPLAY.
+      *----------------------------------*
+           MOVE '2300-TALLY-AND-DISPLAY'    TO WS-PARAGRAPH-NAME
+
+           DISPLAY 'PRGM='     WS-ELR-PRGM-ID
+                   ' SQLCODE=' WS-ELR-SQLCODE-NB
+                   ' SP-RC='   WS-ELR-SP-RC
+                   ' COUNT='   WS-ELR-ERROR-CNT
+
+           ADD WS-ELR-ERROR-CNT             TO WS-PRGM-TOTAL-CNT
+           ADD WS-ELR-ERROR-CNT             TO WS-GRAND-TOTAL-CNT
+           .
+      *----------------------------------*
+       2400-DISPLAY-PRGM-ROLLUP.
+      *----------------------------------*
+           MOVE '2400-DISPLAY-PRGM-ROLLUP'  TO WS-PARAGRAPH-NAME
+
+           DISPLAY '-'
+           DISPLAY 'PROGRAM ' WS-PRIOR-PRGM-ID
+                   ' TOTAL ERRORS LOGGED:' WS-PRGM-TOTAL-CNT
+           DISPLAY '-'
+
+           MOVE 0                          TO WS-PRGM-TOTAL-CNT
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           MOVE 16                          TO RETURN-CODE
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           MOVE '9100-DISPLAY-SUMMARY'      TO WS-PARAGRAPH-NAME
+
+           DISPLAY WS-DASHES
+           DISPLAY 'TOTAL ERRORS LOGGED ACROSS ALL PROGRAMS:'
+                   WS-GRAND-TOTAL-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXEELR ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           GOBACK
+           .
