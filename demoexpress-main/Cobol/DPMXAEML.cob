@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXAEML.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXAEML(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXAEML                                            *
+      *                                                                *
+      * OVERNIGHT BATCH MAILER.  SCANS VDPM05_ALERT_NTFY_QUE FOR       *
+      * ALERTS DPMXAALR QUEUED WITH A PENDING ('P') NOTIFICATION       *
+      * STATUS, LOOKS UP THE ALERT SUBJECT (D0002) AND THE CREATING    *
+      * USER'S EMAIL ADDRESS (D0003), EMITS THE OUTBOUND EMAIL, AND    *
+      * MARKS THE QUEUE ROW SENT ('S') SO IT IS NOT PICKED UP AGAIN.   *
+      * THE ACTUAL TRANSPORT TO THE MAIL GATEWAY IS SITE-SPECIFIC AND  *
+      * IS LEFT TO WHATEVER UTILITY THIS JOB'S JCL PIPES ITS SYSOUT    *
+      * TO; THIS PROGRAM'S JOB IS TO FORMAT AND QUEUE THE MESSAGE.     *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * VDPM05_ALERT_NTFY_QUE - PENDING EMAIL NOTIFICATION QUEUE       *
+      * VDPM05_ALERT_INFO     - MCA ALERT INFORMATION TABLE            *
+      * VDPM03_CMPNY_USER     - MCA ORG USER TABLE (EMAIL ADDRESS)     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM0502                                                        *
+      * DPM0501                                                        *
+      * DPM0301                                                        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/08/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXAEML'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-EMAIL-ID                      PIC X(100) VALUE SPACES.
+       01  WS-ROWS-SCANNED                  PIC 9(9)  VALUE 0.
+       01  WS-ROWS-EMAILED                  PIC 9(9)  VALUE 0.
+       01  WS-ROWS-SKIPPED                  PIC 9(9)  VALUE 0.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-ALERTS                VALUE 'Y'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0502
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0501
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0301
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE PNDG_NTFY_CSR CURSOR FOR
+                 SELECT D05Q.MCA_ALERT_ID
+                       ,D0002.ALERT_INFO_SUB_DS
+                       ,D0002.ROW_UPDT_USER_ID
+                 FROM       VDPM05_ALERT_NTFY_QUE D05Q
+                 INNER JOIN VDPM05_ALERT_INFO     D0002
+                        ON  D05Q.MCA_ALERT_ID = D0002.MCA_ALERT_ID
+                 WHERE D05Q.NTFY_STAT_CD = 'P'
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EMAIL-PENDING-ALERTS
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXAEML STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       2000-EMAIL-PENDING-ALERTS.
+      *----------------------------------*
+           MOVE '2000-EMAIL-PENDING-ALERTS' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN PNDG_NTFY_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ALERTS TO FALSE
+           PERFORM UNTIL NO-MORE-ALERTS
+              EXEC SQL
+                 FETCH PNDG_NTFY_CSR
+                   INTO :D05Q-MCA-ALERT-ID, :D005-ALERT-INFO-SUB-DS,
+                        :D005-ROW-UPDT-USER-ID
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-ROWS-SCANNED
+                    PERFORM 2100-LOOKUP-EMAIL-ADDR
+                    IF WS-EMAIL-ID = SPACES
+                       ADD 1                TO WS-ROWS-SKIPPED
+                    ELSE
+                       PERFORM 2200-SEND-EMAIL
+                       PERFORM 2300-MARK-NTFY-SENT
+                       ADD 1                TO WS-ROWS-EMAILED
+                    END-IF
+                 WHEN +100
+                    SET NO-MORE-ALERTS      TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE PNDG_NTFY_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2100-LOOKUP-EMAIL-ADDR.
+      *----------------------------------*
+           MOVE '2100-LOOKUP-EMAIL-ADDR'    TO WS-PARAGRAPH-NAME
+           MOVE SPACES                      TO WS-EMAIL-ID
+
+           EXEC SQL
+              SELECT CMPNY_USER_EMAIL_ID
+                INTO :WS-EMAIL-ID
+                FROM D0003
+               WHERE CMPNY_USER_ID = :D005-ROW-UPDT-USER-ID
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN +100
+                 MOVE SPACES               TO WS-EMAIL-ID
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *----------------------------------*
+       2200-SEND-EMAIL.
+      *----------------------------------*
+           MOVE '2200-SEND-EMAIL'          TO WS-PARAGRAPH-NAME
+
+           DISPLAY WS-DASHES
+           DISPLAY 'TO:      ' WS-EMAIL-ID
+           DISPLAY 'SUBJECT: ' D005-ALERT-INFO-SUB-DS
+           DISPLAY 'ALERT-ID:' D05Q-MCA-ALERT-ID
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       2300-MARK-NTFY-SENT.
+      *----------------------------------*
+           MOVE '2300-MARK-NTFY-SENT'      TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              UPDATE VDPM05_ALERT_NTFY_QUE
+                 SET NTFY_STAT_CD = 'S'
+                    ,NTFY_TS      = CURRENT TIMESTAMP
+               WHERE MCA_ALERT_ID = :D05Q-MCA-ALERT-ID
+                 AND NTFY_STAT_CD = 'P'
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 EXEC SQL
+                    COMMIT
+                 END-EXEC
+              WHEN +100
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           EXEC SQL
+              ROLLBACK
+           END-EXEC
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'ALERT ROWS SCANNED       :' WS-ROWS-SCANNED
+           DISPLAY 'ALERT ROWS EMAILED       :' WS-ROWS-EMAILED
+           DISPLAY 'ALERT ROWS SKIPPED       :' WS-ROWS-SKIPPED
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXAEML ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
