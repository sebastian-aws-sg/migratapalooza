@@ -22,6 +22,9 @@
       *                                                                *
       * THIS STORED PROCEDURE ENABLES A COMPANY TO ADD /               *
       * RE-NAME A COMPANY WHO HAVE NOT REGISTERED WITH MCA-XPRESS.     *
+      * EVERY RENAME (3200-UPDT-DELR-CMPNY-TABLE) ALSO LOGS THE OLD    *
+      * AND NEW NAME TO VDPM02_DELR_CMPNY_HIST SO THE RENAME HISTORY   *
+      * SURVIVES THE IN-PLACE OVERWRITE OF CMPNY_NM.                   *
       ******************************************************************
       * TABLES:                                                        *
       * -------                                                        *
@@ -34,6 +37,8 @@
       * NSCC.TDPM03_CMPNY_USER - TABLE THAT HAS THE USER INFORMATION   *
       * PERTAINING TO A DEALER/CLIENT FIRM.                            *
       *                                                                *
+      * VDPM02_DELR_CMPNY_HIST - DEALER COMPANY RENAME HISTORY TABLE   *
+      *                                                                *
       * VDTM54_DEBUG_CNTRL    - DEBUG CONTROL TABLE                    *
       *                                                                *
       *----------------------------------------------------------------*
@@ -42,6 +47,7 @@
       * SQLCA    - DB2 COMMAREA
       * DPM0101  - DCLGEN FOR D0005
       * DPM0201  - DCLGEN FOR VDPM02_DELR_CMPNY
+      * DPM0202  - DCLGEN FOR VDPM02_DELR_CMPNY_HIST
       * DPM0301  - DCLGEN FOR D0003
       * DTM5401  - DCLGEN FOR VDTM54_DEBUG_CNTRL
       *----------------------------------------------------------------
@@ -61,6 +67,10 @@
       * 09/11/2007        01.00     COGNIZANT                         *
       *                             INITIAL IMPLEMENTATION            *
       *                                                               *
+      * 08/09/2026        02.00     COGNIZANT                         *
+      *                             ADDED RENAME HISTORY LOGGING TO   *
+      *                             VDPM02_DELR_CMPNY_HIST.           *
+      *                                                               *
       *****************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -98,6 +108,7 @@
                  88  WS-PROCESS-ADD        VALUE 'A'.
                  88  WS-PROCESS-RENAME     VALUE 'R'.
              05  WS-IN-NEW-CMP-NM          PIC X(255).
+             05  WS-OLD-CMP-NM             PIC X(255).
       *
        01  WS-ERROR-AREA.
              05  WS-PARAGRAPH-NAME         PIC X(40).
@@ -127,6 +138,10 @@
                 INCLUDE DPM0201
            END-EXEC.
 
+           EXEC SQL
+                INCLUDE DPM0202
+           END-EXEC.
+
            EXEC SQL
                 INCLUDE DPM0301
            END-EXEC.
@@ -487,6 +502,17 @@
            END-IF
 
 
+           EXEC SQL
+              SELECT CMPNY_NM INTO :WS-OLD-CMP-NM
+                FROM VDPM02_DELR_CMPNY
+                WHERE CMPNY_ID = :D002-CMPNY-ID
+                WITH UR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
 045200     EXEC SQL
 045300        UPDATE VDPM02_DELR_CMPNY
 045400          SET CMPNY_NM            = :D002-CMPNY-NM
@@ -498,11 +524,51 @@
 045800     EVALUATE SQLCODE
 046000        WHEN ZEROES
                  MOVE D002-CMPNY-ID  TO   LS-OUT-CMP-ID
+                 PERFORM 3210-INSERT-RENAME-HIST
 046700        WHEN OTHER
 046800           PERFORM 9000-SQL-ERROR
 047000     END-EVALUATE
 045700
 047100     .
+      *--------------------------*
+       3210-INSERT-RENAME-HIST.
+      *--------------------------*
+      * RECORDS AN AUDIT ROW FOR EVERY RENAME MADE TO
+      * VDPM02_DELR_CMPNY SO THE NAME HISTORY SURVIVES THE IN-PLACE
+      * OVERWRITE DONE BY 3200-UPDT-DELR-CMPNY-TABLE.
+
+           MOVE '3210-INSERT-RENAME-HIST'    TO WS-PARAGRAPH-NAME
+           MOVE D002-CMPNY-ID                TO D02H-CMPNY-ID
+           MOVE WS-OLD-CMP-NM                TO D02H-OLD-CMPNY-NM
+           MOVE D002-CMPNY-NM                TO D02H-NEW-CMPNY-NM
+           MOVE D002-ROW-UPDT-USER-ID        TO D02H-RENM-ACTN-USER-ID
+
+           EXEC SQL
+              SET :D02H-RENM-ACTN-TS = CURRENT TIMESTAMP
+           END-EXEC
+
+           EXEC SQL
+              INSERT INTO VDPM02_DELR_CMPNY_HIST
+                 (CMPNY_ID
+                 ,OLD_CMPNY_NM
+                 ,NEW_CMPNY_NM
+                 ,RENM_ACTN_TS
+                 ,RENM_ACTN_USER_ID)
+                 VALUES
+                 (:D02H-CMPNY-ID
+                 ,:D02H-OLD-CMPNY-NM
+                 ,:D02H-NEW-CMPNY-NM
+                 ,:D02H-RENM-ACTN-TS
+                 ,:D02H-RENM-ACTN-USER-ID)
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZEROES
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
       *---------------------*
 101400 9000-SQL-ERROR.
 101500*------------------------*
