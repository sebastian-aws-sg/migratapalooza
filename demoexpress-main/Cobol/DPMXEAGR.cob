@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXEAGR.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXEAGR(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXEAGR                                            *
+      *                                                                *
+      * PENDING MCA AGING REPORT.  REUSES THE SAME LAST_UPDATED LOGIC  *
+      * AS DPMXHEXP'S 5000-PENDING-MCA-CSR (DEALER SIDE) BUT ACROSS    *
+      * EVERY DEALER INSTEAD OF ONE, BUCKETS EACH PENDING TEMPLATE     *
+      * INTO 0-7/8-15/16-30/30+ DAYS SINCE LAST_UPDATED, AND ROLLS THE *
+      * BUCKET COUNTS UP BY DELR_CMPNY_ID SO MANAGEMENT CAN SEE WHICH  *
+      * DEALERS HAVE NEGOTIATIONS STALLING WITHOUT WALKING THE HOMEPAGE*
+      * PENDING-MCA TAB ONE TEMPLATE AT A TIME.                        *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * VDPM14_MCA_TMPLT  - MCA TEMPLATE TABLE                         *
+      * VDPM15_TMPLT_WORK - TEMPLATE WORK TABLE                        *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM1401                                                        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXEAGR'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-PEND-TMPLT-ID                 PIC S9(9) COMP.
+       01  WS-PEND-TMPLT-NM                 PIC X(150).
+       01  WS-PEND-DELR-CMPNY-ID            PIC X(8).
+       01  WS-PEND-DAYS-PEND                PIC S9(9) COMP.
+       01  WS-PRIOR-DELR-CMPNY-ID           PIC X(8)  VALUE SPACES.
+       01  WS-FIRST-ROW-SW                  PIC X(01) VALUE 'Y'.
+           88 FIRST-ROW                     VALUE 'Y'.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-PEND                  VALUE 'Y'.
+      *
+       01  WS-DEALER-BUCKETS.
+           05 WS-BKT-0-7                    PIC 9(7)  VALUE 0.
+           05 WS-BKT-8-15                   PIC 9(7)  VALUE 0.
+           05 WS-BKT-16-30                  PIC 9(7)  VALUE 0.
+           05 WS-BKT-OVER-30                PIC 9(7)  VALUE 0.
+      *
+       01  WS-GRAND-BUCKETS.
+           05 WS-GRD-0-7                    PIC 9(9)  VALUE 0.
+           05 WS-GRD-8-15                   PIC 9(9)  VALUE 0.
+           05 WS-GRD-16-30                  PIC 9(9)  VALUE 0.
+           05 WS-GRD-OVER-30                PIC 9(9)  VALUE 0.
+       01  WS-PEND-TMPLT-CNT                PIC 9(9)  VALUE 0.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1401
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE PEND_AGE_CSR CURSOR FOR
+                 SELECT DPM14.MCA_TMPLT_ID
+                       ,DPM14.MCA_TMPLT_SHORT_NM
+                       ,DPM14.DELR_CMPNY_ID
+                       ,DAYS(CURRENT DATE) - DAYS(
+                          CASE
+                             WHEN COALESCE(DPM15.MCA_DELR_STAT_CD,
+                                           DPM14.MCA_DELR_STAT_CD) = 'P'
+                             THEN COALESCE(DPM15.ROW_UPDT_TS,
+                                           DPM14.ROW_UPDT_TS)
+                             ELSE DPM14.ROW_UPDT_TS
+                          END)
+                 FROM   D0006 DPM14
+                        LEFT OUTER JOIN VDPM15_TMPLT_WORK DPM15
+                           ON DPM14.MCA_TMPLT_ID = DPM15.MCA_TMPLT_ID
+                 WHERE  DPM14.MCA_DELR_STAT_CD IN ('P','D')
+                   AND  DPM14.MCA_CLNT_STAT_CD IN ('P','D','A',' ')
+                 ORDER BY DPM14.DELR_CMPNY_ID, DPM14.MCA_TMPLT_ID
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-AGING
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXEAGR STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       2000-REPORT-AGING.
+      *----------------------------------*
+           MOVE '2000-REPORT-AGING'         TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN PEND_AGE_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           PERFORM 2100-FETCH-NEXT-PEND
+           PERFORM UNTIL NO-MORE-PEND
+              PERFORM 2200-CHECK-DEALER-BREAK
+              PERFORM 2300-BUCKET-ROW
+              PERFORM 2100-FETCH-NEXT-PEND
+           END-PERFORM
+
+           IF NOT FIRST-ROW
+              PERFORM 2400-DISPLAY-DEALER-ROLLUP
+           END-IF
+
+           EXEC SQL
+              CLOSE PEND_AGE_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2100-FETCH-NEXT-PEND.
+      *----------------------------------*
+           MOVE '2100-FETCH-NEXT-PEND'      TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              FETCH PEND_AGE_CSR
+                INTO :WS-PEND-TMPLT-ID
+                    ,:WS-PEND-TMPLT-NM
+                    ,:WS-PEND-DELR-CMPNY-ID
+                    ,:WS-PEND-DAYS-PEND
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 ADD 1                      TO WS-PEND-TMPLT-CNT
+              WHEN +100
+                 SET NO-MORE-PEND           TO TRUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *----------------------------------*
+       2200-CHECK-DEALER-BREAK.
+      *----------------------------------*
+           MOVE '2200-CHECK-DEALER-BREAK'   TO WS-PARAGRAPH-NAME
+
+           IF FIRST-ROW
+              SET FIRST-ROW                TO FALSE
+              MOVE WS-PEND-DELR-CMPNY-ID    TO WS-PRIOR-DELR-CMPNY-ID
+           ELSE
+              IF WS-PEND-DELR-CMPNY-ID NOT = WS-PRIOR-DELR-CMPNY-ID
+                 PERFORM 2400-DISPLAY-DEALER-ROLLUP
+                 MOVE WS-PEND-DELR-CMPNY-ID TO WS-PRIOR-DELR-CMPNY-ID
+              END-IF
+           END-IF
+           .
+      *----------------------------------*
+       2300-BUCKET-ROW.
+      *----------------------------------*
+           MOVE '2300-BUCKET-ROW'           TO WS-PARAGRAPH-NAME
+
+           DISPLAY 'DEALER='      WS-PEND-DELR-CMPNY-ID
+                   ' TMPLT_ID='   WS-PEND-TMPLT-ID
+                   ' NAME='       WS-PEND-TMPLT-NM
+                   ' DAYS_PEND='  WS-PEND-DAYS-PEND
+
+           EVALUATE TRUE
+              WHEN WS-PEND-DAYS-PEND <= 7
+                 ADD 1                      TO WS-BKT-0-7
+                 ADD 1                      TO WS-GRD-0-7
+              WHEN WS-PEND-DAYS-PEND <= 15
+                 ADD 1                      TO WS-BKT-8-15
+                 ADD 1                      TO WS-GRD-8-15
+              WHEN WS-PEND-DAYS-PEND <= 30
+                 ADD 1                      TO WS-BKT-16-30
+                 ADD 1                      TO WS-GRD-16-30
+              WHEN OTHER
+                 ADD 1                      TO WS-BKT-OVER-30
+                 ADD 1                      TO WS-GRD-OVER-30
+           END-EVALUATE
+           .
+      *----------------------------------*
+       2400-DISPLAY-DEALER-ROLLUP.
+      *----------------------------------*
+           MOVE '2400-DISPLAY-DEALER-ROLLUP' TO WS-PARAGRAPH-NAME
+
+           DISPLAY '-'
+           DISPLAY 'DEALER ' WS-PRIOR-DELR-CMPNY-ID ' AGING ROLLUP:'
+           DISPLAY '   0-7  DAYS :' WS-BKT-0-7
+           DISPLAY '   8-15 DAYS :' WS-BKT-8-15
+           DISPLAY '   16-30 DAYS:' WS-BKT-16-30
+           DISPLAY '   30+  DAYS :' WS-BKT-OVER-30
+           DISPLAY '-'
+
+           MOVE 0                          TO WS-BKT-0-7
+           MOVE 0                          TO WS-BKT-8-15
+           MOVE 0                          TO WS-BKT-16-30
+           MOVE 0                          TO WS-BKT-OVER-30
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'PENDING TEMPLATES SCANNED:' WS-PEND-TMPLT-CNT
+           DISPLAY 'GRAND TOTAL  0-7  DAYS   :' WS-GRD-0-7
+           DISPLAY 'GRAND TOTAL  8-15 DAYS   :' WS-GRD-8-15
+           DISPLAY 'GRAND TOTAL  16-30 DAYS  :' WS-GRD-16-30
+           DISPLAY 'GRAND TOTAL  30+  DAYS   :' WS-GRD-OVER-30
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXEAGR ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
