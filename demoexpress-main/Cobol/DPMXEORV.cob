@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXEORV.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXEORV(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXEORV                                            *
+      *                                                                *
+      * COMPANY NAME / ACTIVE TEMPLATE CROSS-REFERENCE VALIDATION      *
+      * REPORT.  DPMXDORG'S DPMXDORG_CSR1 LOOKS UP EVERY REGISTERED    *
+      * (D0005) AND UNREGISTERED (VDPM02_DELR_CMPNY) COMPANY AND       *
+      * FLAGS WHETHER A DOCUMENT HAS BEEN UPLOADED FOR IT (DOCUMENT_IND*
+      * VIA D0004).  THIS REPORT GENERALIZES THAT SAME LOOKUP ACROSS   *
+      * EVERY COMPANY AND CROSS-REFERENCES DOCUMENT_IND AGAINST EACH   *
+      * COMPANY'S COUNT OF POSTED (MCA_STAT_IN = 'P') TEMPLATES ON     *
+      * D0006, FLAGGING A COMPANY WHENEVER THE TWO DISAGREE -- A       *
+      * DOCUMENT ON FILE WITH NO POSTED TEMPLATE BEHIND IT, OR A       *
+      * POSTED TEMPLATE WITH NO DOCUMENT ON FILE -- SO DATA QUALITY    *
+      * ISSUES SURFACE WITHOUT WALKING MANAGE COUNTERPARTIES ONE       *
+      * COMPANY AT A TIME.                                             *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      * D0005             - COMPANY TABLE FOR MCA                     *
+      * VDPM02_DELR_CMPNY - UNREGISTERED DEALER/CLIENT COMPANY TABLE   *
+      * D0004             - DOCUMENT/USER VIEW TABLE                   *
+      * D0006             - MCA TEMPLATE TABLE                         *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM0101, DPM0201, DPM0901, DPM1401                             *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXEORV'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+      *
+       01  WS-ORV-CMPNY-ID                  PIC X(08).
+       01  WS-ORV-CMPNY-NM                  PIC X(255).
+       01  WS-ORV-DOC-IND                   PIC X(01).
+       01  WS-ORV-ACTV-TMPLT-CNT            PIC S9(9) COMP.
+      *
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-MISMATCH              VALUE 'Y'.
+      *
+       01  WS-DOC-NO-TMPLT-CNT              PIC 9(9)  VALUE 0.
+       01  WS-TMPLT-NO-DOC-CNT              PIC 9(9)  VALUE 0.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0101
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0201
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0901
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1401
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE EORV_CSR CURSOR FOR
+                 SELECT CMPNY_ID, CMPNY_NM, DOCUMENT_IND,
+                        ACTV_TMPLT_CNT
+                 FROM   (SELECT DPM01.CMPNY_ID, DPM01.CMPNY_NM,
+                                CASE
+                                   WHEN VALUE(DPM09.CMPNY_ID,'N') = 'N'
+                                      THEN 'N'
+                                   ELSE 'Y'
+                                END AS DOCUMENT_IND,
+                                (SELECT COUNT(*)
+                                   FROM D0006 D014
+                                   WHERE D014.MCA_STAT_IN = 'P'
+                                     AND (D014.DELR_CMPNY_ID =
+                                          DPM01.CMPNY_ID
+                                      OR  D014.CLNT_CMPNY_ID =
+                                          DPM01.CMPNY_ID)
+                                ) AS ACTV_TMPLT_CNT
+                         FROM   D0005 DPM01
+                         LEFT OUTER JOIN D0004 DPM09
+                            ON DPM01.CMPNY_ID = DPM09.CMPNY_ID
+                         WHERE  DPM01.CMPNY_TYPE_CD IN ('C', 'D')
+                        UNION ALL
+                        SELECT DPM02.CMPNY_ID, DPM02.CMPNY_NM,
+                               CASE
+                                  WHEN VALUE(DPM09.CMPNY_ID,'N') = 'N'
+                                     THEN 'N'
+                                  ELSE 'Y'
+                               END AS DOCUMENT_IND,
+                               (SELECT COUNT(*)
+                                  FROM D0006 D014
+                                  WHERE D014.MCA_STAT_IN = 'P'
+                                    AND (D014.DELR_CMPNY_ID =
+                                         DPM02.CMPNY_ID
+                                     OR  D014.CLNT_CMPNY_ID =
+                                         DPM02.CMPNY_ID)
+                               ) AS ACTV_TMPLT_CNT
+                        FROM   VDPM02_DELR_CMPNY DPM02
+                        LEFT OUTER JOIN D0004 DPM09
+                           ON DPM02.CMPNY_ID = DPM09.CMPNY_ID
+                        ) CMPNY1
+                 WHERE  (DOCUMENT_IND = 'Y' AND ACTV_TMPLT_CNT = 0)
+                    OR  (DOCUMENT_IND = 'N' AND ACTV_TMPLT_CNT > 0)
+                 ORDER BY CMPNY_ID
+                 WITH UR
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-MISMATCHES
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXEORV STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       2000-REPORT-MISMATCHES.
+      *------------------------*
+           MOVE '2000-REPORT-MISMATCHES'    TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN EORV_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-MISMATCH TO FALSE
+           PERFORM 2100-FETCH-NEXT-MISMATCH
+           PERFORM UNTIL NO-MORE-MISMATCH
+              PERFORM 2200-TALLY-AND-DISPLAY
+              PERFORM 2100-FETCH-NEXT-MISMATCH
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE EORV_CSR
+           END-EXEC
+           .
+      *------------------------*
+       2100-FETCH-NEXT-MISMATCH.
+      *------------------------*
+           EXEC SQL
+              FETCH EORV_CSR
+                INTO :WS-ORV-CMPNY-ID, :WS-ORV-CMPNY-NM,
+                     :WS-ORV-DOC-IND, :WS-ORV-ACTV-TMPLT-CNT
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN +100
+                 SET NO-MORE-MISMATCH       TO TRUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       2200-TALLY-AND-DISPLAY.
+      *------------------------*
+           IF WS-ORV-DOC-IND = 'Y'
+              ADD 1                         TO WS-DOC-NO-TMPLT-CNT
+           ELSE
+              ADD 1                         TO WS-TMPLT-NO-DOC-CNT
+           END-IF
+
+           DISPLAY 'CMPNY=' WS-ORV-CMPNY-ID
+                   ' NAME=' WS-ORV-CMPNY-NM(1:40)
+                   ' DOC-IND=' WS-ORV-DOC-IND
+                   ' ACTV-TMPLT-CNT=' WS-ORV-ACTV-TMPLT-CNT
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'DOCUMENT BUT NO POSTED TMPLT:' WS-DOC-NO-TMPLT-CNT
+           DISPLAY 'POSTED TMPLT BUT NO DOCUMENT:' WS-TMPLT-NO-DOC-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXEORV ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           GOBACK
+           .
