@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXERDL.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXERDL(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXERDL                                            *
+      *                                                                *
+      * REDLINE COMPARISON REPORT.  FOR THE AMENDMENT ID SUPPLIED ON   *
+      * SYSIN, PAIRS EACH WORKING CATEGORY/TERM VALUE ON               *
+      * VDPM17_AMND_WORK/VDPM19_LINK_WORK WITH ITS CURRENT MASTER      *
+      * VALUE ON VDPM16_MCA_AMND/VDPM18_MCA_LINK (SAME TEMPLATE,        *
+      * CATEGORY AND TERM) AND REPORTS THE TWO FREE-TEXT VALUES SIDE   *
+      * BY SIDE, FLAGGING ANY TERM WHERE THE WORK VALUE DIFFERS FROM   *
+      * THE MASTER VALUE.  THIS MIRRORS THE MASTER/WORK PAIRING LOGIC  *
+      * DPMXMITM USES TO SERVE UP A SINGLE TERM, EXTENDED HERE TO A    *
+      * FULL AMENDMENT.                                                *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * VDPM16_MCA_AMND  - MASTER AMENDMENT CATEGORY/TERM TABLE        *
+      * VDPM17_AMND_WORK - WORKING AMENDMENT CATEGORY/TERM TABLE       *
+      * VDPM18_MCA_LINK  - MASTER VALUE LINK TABLE                     *
+      * VDPM19_LINK_WORK - WORKING VALUE LINK TABLE                    *
+      * VDPM13_MCA_TEXT  - FREE TEXT VALUE TABLE                       *
+      * VDPM04_ATTRB_DTL - CATEGORY/TERM DESCRIPTION TABLE             *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM1601                                                        *
+      * DPM1701                                                        *
+      * DPM0401                                                        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/08/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXERDL'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-IN-AMND-ID                    PIC S9(18)V USAGE COMP-3
+                                                VALUE ZEROES.
+       01  WS-ISDA-AMND-ID                  PIC S9(18)V USAGE COMP-3
+                                                VALUE ZEROES.
+       01  WS-MSTR-TEXT                     PIC X(216) VALUE SPACES.
+       01  WS-WORK-TEXT                     PIC X(216) VALUE SPACES.
+       01  WS-CTGRY-NM                      PIC X(150).
+       01  WS-TERM-NM                       PIC X(150).
+       01  WS-TERM-CNT                      PIC 9(9)  VALUE 0.
+       01  WS-DIFF-CNT                      PIC 9(9)  VALUE 0.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-TERMS                 VALUE 'Y'.
+       01  WS-DIFF-IND                      PIC X(01) VALUE 'N'.
+           88 VALUES-DIFFER                 VALUE 'Y'.
+           88 VALUES-MATCH                  VALUE 'N'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1601
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1701
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0401
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE RDL_TERM_CSR CURSOR FOR
+                 SELECT DPM17.ATTRB_CTGRY_ID
+                       ,DPM17.CTGRY_SQ
+                       ,DPM04A.ATTRB_VALUE_DS
+                       ,DPM17.ATTRB_TERM_ID
+                       ,DPM17.TERM_SQ
+                       ,DPM04B.ATTRB_VALUE_DS
+                       ,COALESCE(DPM13W.MCA_TEXT_DS, ' ')
+                       ,COALESCE(DPM13M.MCA_TEXT_DS, ' ')
+                 FROM       VDPM17_AMND_WORK    DPM17
+                 INNER JOIN VDPM04_ATTRB_DTL     DPM04A
+                        ON  DPM17.ATTRB_CTGRY_ID = DPM04A.ATTRB_ID
+                        AND DPM04A.ATTRB_TYPE_ID = 'C'
+                 INNER JOIN VDPM04_ATTRB_DTL     DPM04B
+                        ON  DPM17.ATTRB_TERM_ID  = DPM04B.ATTRB_ID
+                        AND DPM04B.ATTRB_TYPE_ID = 'T'
+                 LEFT OUTER JOIN VDPM19_LINK_WORK DPM19
+                        ON  DPM19.MCA_AMND_ID     = DPM17.MCA_AMND_ID
+                        AND DPM19.MCA_VALUE_ID    > 0
+                        AND DPM19.MCA_VALUE_TYPE_CD = 'T'
+                        AND DPM19.MCA_ACCS_STAT_CD = 'U'
+                 LEFT OUTER JOIN VDPM13_MCA_TEXT DPM13W
+                        ON  DPM19.MCA_VALUE_ID    = DPM13W.MCA_VALUE_ID
+                 LEFT OUTER JOIN VDPM18_MCA_LINK  DPM18
+                        ON  DPM18.MCA_AMND_ID     = :WS-ISDA-AMND-ID
+                        AND DPM18.MCA_VALUE_ID    > 0
+                        AND DPM18.MCA_VALUE_TYPE_CD = 'T'
+                 LEFT OUTER JOIN VDPM16_MCA_AMND  DPM16
+                        ON  DPM16.MCA_AMND_ID     = DPM18.MCA_AMND_ID
+                        AND DPM16.ATTRB_CTGRY_ID  = DPM17.ATTRB_CTGRY_ID
+                        AND DPM16.ATTRB_TERM_ID   = DPM17.ATTRB_TERM_ID
+                 LEFT OUTER JOIN VDPM13_MCA_TEXT DPM13M
+                        ON  DPM18.MCA_VALUE_ID    = DPM13M.MCA_VALUE_ID
+                 WHERE  DPM17.MCA_AMND_ID    = :WS-IN-AMND-ID
+                 ORDER BY DPM17.CTGRY_SQ, DPM17.TERM_SQ
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 1100-GET-ISDA-AMND-ID
+           PERFORM 2000-REPORT-REDLINE
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXERDL STARTED AT      :' WS-TS
+
+           ACCEPT WS-IN-AMND-ID             FROM SYSIN
+
+           DISPLAY 'AMENDMENT ID REDLINED    :' WS-IN-AMND-ID
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       1100-GET-ISDA-AMND-ID.
+      *------------------------*
+           MOVE '1100-GET-ISDA-AMND-ID'      TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SELECT MCA_ISDA_AMND_ID
+                INTO :D017-MCA-ISDA-AMND-ID
+                FROM VDPM17_AMND_WORK
+               WHERE MCA_AMND_ID = :WS-IN-AMND-ID
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE D017-MCA-ISDA-AMND-ID  TO WS-ISDA-AMND-ID
+              WHEN +100
+                 DISPLAY 'NO WORK ROWS FOR AMENDMENT ID:' WS-IN-AMND-ID
+                 PERFORM 9990-END-JOB
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *----------------------------------*
+       2000-REPORT-REDLINE.
+      *----------------------------------*
+           MOVE '2000-REPORT-REDLINE'       TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN RDL_TERM_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-TERMS TO FALSE
+           PERFORM UNTIL NO-MORE-TERMS
+              EXEC SQL
+                 FETCH RDL_TERM_CSR
+                   INTO :D017-ATTRB-CTGRY-ID, :D017-CTGRY-SQ,
+                        :WS-CTGRY-NM,
+                        :D017-ATTRB-TERM-ID, :D017-TERM-SQ,
+                        :WS-TERM-NM,
+                        :WS-WORK-TEXT,
+                        :WS-MSTR-TEXT
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-TERM-CNT
+                    SET VALUES-MATCH        TO TRUE
+                    IF WS-WORK-TEXT NOT = WS-MSTR-TEXT
+                       SET VALUES-DIFFER    TO TRUE
+                       ADD 1                TO WS-DIFF-CNT
+                    END-IF
+                    DISPLAY 'CATEGORY=' WS-CTGRY-NM
+                            ' TERM='    WS-TERM-NM
+                            ' CHANGED=' WS-DIFF-IND
+                    DISPLAY '   MASTER VALUE:' WS-MSTR-TEXT
+                    DISPLAY '   WORK   VALUE:' WS-WORK-TEXT
+                 WHEN +100
+                    SET NO-MORE-TERMS       TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE RDL_TERM_CSR
+           END-EXEC
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'TERMS COMPARED           :' WS-TERM-CNT
+           DISPLAY 'TERMS CHANGED            :' WS-DIFF-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXERDL ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
