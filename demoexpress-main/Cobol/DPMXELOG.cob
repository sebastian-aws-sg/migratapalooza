@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DPMXELOG.
+       AUTHOR.       COGNIZANT.
+       DATE-WRITTEN. AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    INCLUDE SYSLIB(DSNRLI)
+      *    MODE AMODE(31) RMODE(ANY)
+      *    ENTRY DPMXELOG
+      *    NAME  DPMXELOG(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXELOG                                            *
+      *                                                                *
+      * THIS COMMON PROCEDURE WRITES ONE STANDARDIZED ERROR-LOG ROW    *
+      * TO VDPM20_SP_ERROR_LOG.  IT IS CALLED FROM A STORED            *
+      * PROCEDURE'S OWN 9000-SQL-ERROR PARAGRAPH IN PLACE OF (OR IN    *
+      * ADDITION TO) THE DISPLAY OF PROGRAM-NAME/PARAGRAPH-NAME/       *
+      * SQLCODE IT ALREADY DOES, SO THOSE SAME FACTS CAN BE SWEPT      *
+      * ACROSS EVERY PROGRAM BY THE DPMXEELR REPORT INSTEAD OF ONLY    *
+      * LIVING IN A JOB'S DISPLAY OUTPUT.                               *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      *                                                                *
+      * VDPM20_SP_ERROR_LOG  - STANDARDIZED SP ERROR LOG TABLE         *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      *                                                                *
+      * SQLCA                                                          *
+      * DPM2001              - DCLGEN COPYBOOK FOR VDPM20_SP_ERROR_LOG *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * COPYBOOK:                                                      *
+      * ---------                                                      *
+      *                                                                *
+      * DB2000IA                                                       *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXELOG'.
+       01  WS-LOG-ID-SEQ                    PIC S9(18)V USAGE COMP-3.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM2001
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+       LINKAGE SECTION.
+      *
+       01  LS-ELOG-PRGM-ID                  PIC X(08).
+       01  LS-ELOG-PARAGRAPH-NM              PIC X(40).
+       01  LS-ELOG-SQLCODE-NB                PIC S9(7).
+       01  LS-ELOG-SP-RC                     PIC X(04).
+       01  LS-ELOG-SP-ERROR-TXT              PIC X(80).
+      *
+       PROCEDURE DIVISION USING  LS-ELOG-PRGM-ID,
+                                 LS-ELOG-PARAGRAPH-NM,
+                                 LS-ELOG-SQLCODE-NB,
+                                 LS-ELOG-SP-RC,
+                                 LS-ELOG-SP-ERROR-TXT.
+
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INSERT-LOG-ROW
+           GOBACK
+           .
+      *------------------------*
+       1000-INSERT-LOG-ROW.
+      *------------------------*
+           EXEC SQL
+              SET :WS-LOG-ID-SEQ = (NEXT VALUE FOR DPM.SQDPM020)
+           END-EXEC
+
+           MOVE WS-LOG-ID-SEQ                TO D20A-SP-ERROR-LOG-ID
+           MOVE LS-ELOG-PRGM-ID               TO D20A-PRGM-ID
+           MOVE LS-ELOG-PARAGRAPH-NM          TO D20A-PARAGRAPH-NM
+           MOVE LS-ELOG-SQLCODE-NB            TO D20A-SQLCODE-NB
+           MOVE LS-ELOG-SP-RC                 TO D20A-SP-RC
+           MOVE LS-ELOG-SP-ERROR-TXT          TO D20A-SP-ERROR-TXT
+
+           EXEC SQL
+              SET :D20A-ROW-UPDT-TS = CURRENT TIMESTAMP
+           END-EXEC
+
+           EXEC SQL
+              INSERT INTO VDPM20_SP_ERROR_LOG
+                     ( SP_ERROR_LOG_ID
+                      ,PRGM_ID
+                      ,PARAGRAPH_NM
+                      ,SQLCODE_NB
+                      ,SP_RC
+                      ,SP_ERROR_TXT
+                      ,ROW_UPDT_TS )
+              VALUES ( :D20A-SP-ERROR-LOG-ID
+                      ,:D20A-PRGM-ID
+                      ,:D20A-PARAGRAPH-NM
+                      ,:D20A-SQLCODE-NB
+                      ,:D20A-SP-RC
+                      ,:D20A-SP-ERROR-TXT
+                      ,:D20A-ROW-UPDT-TS )
+           END-EXEC
+
+      *    A FAILURE TO LOG THE ERROR IS NOT ITSELF FATAL TO THE
+      *    CALLER'S OWN ERROR HANDLING -- THE CALLER'S SP-RC/
+      *    SP-ERROR-AREA STILL CARRY THE ORIGINAL FAILURE BACK.
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'DPMXELOG COULD NOT WRITE ERROR-LOG ROW'
+                 DISPLAY 'SQLCODE                 :' SQLCODE
+           END-EVALUATE
+           .
