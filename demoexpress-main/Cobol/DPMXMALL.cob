@@ -54,6 +54,13 @@
       * 09/04/2007        00.00     COGNIZANT                         *
       * INITIAL IMPLEMENTATION                                        *
       *                                                               *
+      * 08/09/2026        01.00     COGNIZANT                         *
+      * 3000-RETRIEVE-TMPLT-NM NOW CHECKS FOR AN EXACT PROD/SUB-PROD/ *
+      * REGION/DEALER MATCH FIRST AND, WHEN NONE IS FOUND, FALLS BACK *
+      * TO A FUZZY LIKE-PREFIX MATCH ON THE SAME CODES; ADDED OUTPUT  *
+      * PARAMETER LS-SP-FUZZY-MTCH-IN SO CALLERS CAN TELL WHICH PATH  *
+      * PRODUCED THE RESULT SET.                                     *
+      *                                                               *
       *****************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -89,6 +96,7 @@
              05 WS-TMPLT-TYP-SW            PIC X(01).
                 88  WS-ISDA                VALUE 'I'.
                 88  WS-DEALER-GENERIC      VALUE 'D'.
+       01  WS-EXACT-CNT                  PIC S9(9) COMP VALUE 0.
 
       *****************************************************************
       *                        SQL INCLUDES                            *
@@ -121,6 +129,9 @@
        01  LS-REGION-CD                    PIC X(08).
        01  LS-DEALER-ID                    PIC X(08).
        01  LS-TMPLT-TYP                    PIC X(01).
+       01  LS-SP-FUZZY-MTCH-IN             PIC X(01).
+           88 LS-FUZZY-MATCH                        VALUE 'Y'.
+           88 LS-EXACT-MATCH                         VALUE 'N'.
 
        PROCEDURE DIVISION USING  OUTSQLCA,
                                  LS-SP-ERROR-AREA,
@@ -129,7 +140,8 @@
                                  LS-SUB-PROD-CD,
                                  LS-REGION-CD,
                                  LS-DEALER-ID,
-                                 LS-TMPLT-TYP.
+                                 LS-TMPLT-TYP,
+                                 LS-SP-FUZZY-MTCH-IN.
       *---------*
        0000-MAIN.
       *---------*
@@ -169,6 +181,7 @@
            MOVE LS-SUB-PROD-CD             TO WS-SUB-PROD-CD
            MOVE LS-REGION-CD               TO WS-REGION-CD
            MOVE LS-DEALER-ID               TO WS-DEALER-ID
+           MOVE 'N'                         TO LS-SP-FUZZY-MTCH-IN
            EXEC SQL
                SET :WS-TS = CURRENT TIMESTAMP
            END-EXEC
@@ -260,15 +273,76 @@
                   WITH UR
            END-EXEC
 
+      *    FUZZY FALLBACK CURSORS -- SAME SELECTION LOGIC AS CSR1/CSR2
+      *    ABOVE, MATCHING PROD/SUB-PROD/REGION/DEALER CODES ON A
+      *    LIKE-PREFIX BASIS INSTEAD OF EXACT EQUALITY, FOR USE ONLY
+      *    WHEN THE EXACT MATCH BELOW FOUND NO ROWS.
+           EXEC SQL                                                     07090062
+               DECLARE DPMXMALL_CSR3 CURSOR WITH HOLD WITH RETURN FOR   07100062
+     1            SELECT MCA_TMPLT_ID,
+     2                   MCA_TMPLT_NM
+                  FROM   D0006
+                  WHERE  ATTRB_PRDCT_ID
+                            LIKE RTRIM(:WS-PROD-CD) || '%'
+                  AND    ATTRB_SUB_PRDCT_ID
+                            LIKE RTRIM(:WS-SUB-PROD-CD) || '%'
+                  AND    ATTRB_REGN_ID
+                            LIKE RTRIM(:WS-REGION-CD) || '%'
+                  AND    MCA_TMPLT_TYPE_CD   = 'I'
+                  AND    MCA_STAT_IN         = 'P'
+                  ORDER BY MCA_TMPLT_ID
+                  WITH UR
+           END-EXEC
+
+           EXEC SQL                                                     07090062
+               DECLARE DPMXMALL_CSR4 CURSOR WITH HOLD WITH RETURN FOR   07100062
+     1            SELECT MCA_TMPLT_ID,
+     2                   MCA_TMPLT_NM
+                  FROM   D0006
+                  WHERE  ATTRB_PRDCT_ID
+                            LIKE RTRIM(:WS-PROD-CD) || '%'
+                  AND    ATTRB_SUB_PRDCT_ID
+                            LIKE RTRIM(:WS-SUB-PROD-CD) || '%'
+                  AND    ATTRB_REGN_ID
+                            LIKE RTRIM(:WS-REGION-CD) || '%'
+                  AND  ((MCA_TMPLT_TYPE_CD   = 'I'
+                  AND    MCA_STAT_IN         = 'P')
+                  OR
+                        (DELR_CMPNY_ID
+                            LIKE RTRIM(:WS-DEALER-ID) || '%'
+                  AND    MCA_TMPLT_TYPE_CD  IN ('D','C','E'))
+                         )
+                  ORDER BY MCA_TMPLT_TYPE_CD DESC
+                          ,MCA_PBLTN_DT      DESC
+                          ,MCA_TMPLT_NM      ASC
+                  WITH UR
+           END-EXEC
+
+           PERFORM 3050-CHECK-EXACT-MATCH-CNT
+
            EVALUATE TRUE
               WHEN WS-ISDA
-                 EXEC SQL
-                    OPEN DPMXMALL_CSR1
-                 END-EXEC
+                 IF WS-EXACT-CNT > 0
+                    EXEC SQL
+                       OPEN DPMXMALL_CSR1
+                    END-EXEC
+                 ELSE
+                    MOVE 'Y'                TO LS-SP-FUZZY-MTCH-IN
+                    EXEC SQL
+                       OPEN DPMXMALL_CSR3
+                    END-EXEC
+                 END-IF
               WHEN OTHER
-                 EXEC SQL
-                    OPEN DPMXMALL_CSR2
-                 END-EXEC
+                 IF WS-EXACT-CNT > 0
+                    EXEC SQL
+                       OPEN DPMXMALL_CSR2
+                    END-EXEC
+                 ELSE
+                    MOVE 'Y'                TO LS-SP-FUZZY-MTCH-IN
+                    EXEC SQL
+                       OPEN DPMXMALL_CSR4
+                    END-EXEC
+                 END-IF
            END-EVALUATE
 
            EVALUATE SQLCODE
@@ -278,6 +352,45 @@
                  PERFORM 9000-SQL-ERROR
            END-EVALUATE .
 
+      *-----------------------------*
+       3050-CHECK-EXACT-MATCH-CNT.
+      *-----------------------------*
+
+           MOVE '3050-CHECK-EXACT-MATCH-CNT' TO WS-PARAGRAPH-NAME
+
+           EVALUATE TRUE
+              WHEN WS-ISDA
+                 EXEC SQL
+                    SELECT COUNT(*)
+                      INTO :WS-EXACT-CNT
+                      FROM D0006
+                     WHERE ATTRB_PRDCT_ID      = :WS-PROD-CD
+                       AND ATTRB_SUB_PRDCT_ID  = :WS-SUB-PROD-CD
+                       AND ATTRB_REGN_ID       = :WS-REGION-CD
+                       AND MCA_TMPLT_TYPE_CD   = 'I'
+                       AND MCA_STAT_IN         = 'P'
+                 END-EXEC
+              WHEN OTHER
+                 EXEC SQL
+                    SELECT COUNT(*)
+                      INTO :WS-EXACT-CNT
+                      FROM D0006
+                     WHERE ATTRB_PRDCT_ID      = :WS-PROD-CD
+                       AND ATTRB_SUB_PRDCT_ID  = :WS-SUB-PROD-CD
+                       AND ATTRB_REGN_ID       = :WS-REGION-CD
+                       AND  ((MCA_TMPLT_TYPE_CD = 'I'
+                       AND    MCA_STAT_IN       = 'P')
+                       OR
+                             (DELR_CMPNY_ID     = :WS-DEALER-ID
+                       AND    MCA_TMPLT_TYPE_CD IN ('D','C','E')))
+                 END-EXEC
+           END-EVALUATE
+
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+           .
+
       *---------------------*
        9000-SQL-ERROR.
       *------------------------*
@@ -306,6 +419,7 @@
            DISPLAY 'REGION-CD                :' LS-REGION-CD
            DISPLAY 'DEALER-ID                :' LS-DEALER-ID
            DISPLAY 'TEMPLATE-TYPE            :' LS-TMPLT-TYP
+           DISPLAY 'FUZZY-MTCH-IN            :' LS-SP-FUZZY-MTCH-IN
 
            EXEC SQL
                SET :WS-TS = CURRENT TIMESTAMP
