@@ -0,0 +1,358 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DPMXMDBG.
+       AUTHOR.       COGNIZANT.
+       DATE-WRITTEN. AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    INCLUDE SYSLIB(DSNRLI)
+      *    MODE AMODE(31) RMODE(ANY)
+      *    ENTRY DPMXMDBG
+      *    NAME  DPMXMDBG(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXMDBG                                            *
+      *                                                                *
+      * THIS STORED PROCEDURE BACKS A SELF-SERVICE SCREEN FOR THE      *
+      * VDTM54_DEBUG_CNTRL TABLE.  A CALLER VIEWS THE CURRENT DISPLAY  *
+      * / OPTIMIZE ACTIVITY FLAGS FOR ONE PRGM_ID OR TOGGLES EITHER    *
+      * FLAG; A ROW IS CREATED WITH BOTH FLAGS DEFAULTED OFF IF THE    *
+      * PROGRAM HAS NO ROW YET.  THIS REPLACES HAND-MAINTAINED SQL     *
+      * (INSERT/UPDATE STATEMENTS RUN BY A DBA) AS THE WAY THE         *
+      * ACTVT_DSPLY_IN / ACTVT_OPTMZ_IN SWITCHES EVERY DPMX PROGRAM    *
+      * CHECKS AT 1000-INITIALIZE ARE MAINTAINED.                      *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      *                                                                *
+      * VDTM54_DEBUG_CNTRL  - DEBUG CONTROL TABLE                      *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      *                                                                *
+      * SQLCA                                                          *
+      * DTM5401             - DCLGEN COPYBOOK FOR VDTM54_DEBUG_CNTRL   *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * COPYBOOK:                                                      *
+      * ---------                                                      *
+      *                                                                *
+      * DB2000IA                                                       *
+      * DB2000IB                                                       *
+      * DB2000IC                                                       *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXMDBG'.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-SQLCODE                       PIC S9(7).
+       01  WS-ERROR-MSG.
+           05  WS-INVALID-ACTN-CD       PIC X(50)
+               VALUE 'INVALID DEBUG-CONTROL ACTION CODE'.
+           05  WS-EMPTY-PRGM-ID         PIC X(50)
+               VALUE 'PROGRAM ID IS EMPTY'.
+           05  WS-NO-ROW-FOUND          PIC X(50)
+               VALUE 'NO DEBUG-CONTROL ROW FOR THIS PROGRAM ID'.
+           05  WS-DATABASE-ERROR        PIC X(50)
+               VALUE 'DATABASE ERROR OCCURRED. PLEASE CONTACT DTCC'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DTM5401
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+       LINKAGE SECTION.
+      *
+       COPY  DB2000IB.
+      *
+       01  LS-SP-ERROR-AREA                 PIC X(80).
+       01  LS-SP-RC                         PIC X(04).
+       01  LS-PRGM-ID                       PIC X(08).
+       01  LS-DBG-ACTN-CD                   PIC X(01).
+           88 LS-VIEW-SETNG                      VALUE 'V'.
+           88 LS-TOGGLE-DSPLY                     VALUE 'D'.
+           88 LS-TOGGLE-OPTMZ                     VALUE 'O'.
+       01  LS-USER-ID                       PIC X(10).
+       01  LS-ACTVT-DSPLY-IN                PIC X(01).
+       01  LS-ACTVT-OPTMZ-IN                PIC X(01).
+      *
+       PROCEDURE DIVISION USING  OUTSQLCA,
+                                 LS-SP-ERROR-AREA,
+                                 LS-SP-RC,
+                                 LS-PRGM-ID,
+                                 LS-DBG-ACTN-CD,
+                                 LS-USER-ID,
+                                 LS-ACTVT-DSPLY-IN,
+                                 LS-ACTVT-OPTMZ-IN.
+
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VALIDATE-INPUT
+           IF LS-SP-RC = 'SP00'
+              PERFORM 3000-PROCESS-ACTION
+           END-IF
+           PERFORM 9990-GOBACK
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           MOVE SPACES                      TO LS-SP-ERROR-AREA
+           MOVE 'SP00'                      TO LS-SP-RC
+           MOVE SPACES                      TO LS-ACTVT-DSPLY-IN
+           MOVE SPACES                      TO LS-ACTVT-OPTMZ-IN
+           .
+      *------------------------*
+       2000-VALIDATE-INPUT.
+      *------------------------*
+           MOVE '2000-VALIDATE-INPUT'       TO WS-PARAGRAPH-NAME
+
+           IF LS-PRGM-ID = SPACES
+              MOVE WS-EMPTY-PRGM-ID          TO LS-SP-ERROR-AREA
+              MOVE 'SP50'                    TO LS-SP-RC
+           END-IF
+           .
+      *------------------------*
+       3000-PROCESS-ACTION.
+      *------------------------*
+           MOVE '3000-PROCESS-ACTION'       TO WS-PARAGRAPH-NAME
+
+           EVALUATE TRUE
+              WHEN LS-VIEW-SETNG
+                 PERFORM 3100-VIEW-SETNG
+              WHEN LS-TOGGLE-DSPLY
+                 PERFORM 3200-TOGGLE-DSPLY
+              WHEN LS-TOGGLE-OPTMZ
+                 PERFORM 3300-TOGGLE-OPTMZ
+              WHEN OTHER
+                 MOVE WS-INVALID-ACTN-CD     TO LS-SP-ERROR-AREA
+                 MOVE 'SP50'                 TO LS-SP-RC
+           END-EVALUATE
+           .
+      *------------------------*
+       3100-VIEW-SETNG.
+      *------------------------*
+           MOVE '3100-VIEW-SETNG'           TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SELECT ACTVT_DSPLY_IN, ACTVT_OPTMZ_IN
+                INTO :D054-ACTVT-DSPLY-IN, :D054-ACTVT-OPTMZ-IN
+                FROM VDTM54_DEBUG_CNTRL
+                WHERE PRGM_ID = :LS-PRGM-ID
+                WITH UR
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE D054-ACTVT-DSPLY-IN    TO LS-ACTVT-DSPLY-IN
+                 MOVE D054-ACTVT-OPTMZ-IN    TO LS-ACTVT-OPTMZ-IN
+              WHEN 100
+                 MOVE 'N'                    TO LS-ACTVT-DSPLY-IN
+                 MOVE 'N'                    TO LS-ACTVT-OPTMZ-IN
+                 MOVE WS-NO-ROW-FOUND        TO LS-SP-ERROR-AREA
+                 MOVE 'SP04'                 TO LS-SP-RC
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       3200-TOGGLE-DSPLY.
+      *------------------------*
+           MOVE '3200-TOGGLE-DSPLY'         TO WS-PARAGRAPH-NAME
+
+           PERFORM 3210-ENSURE-ROW-EXISTS
+
+           IF LS-SP-RC = 'SP00'
+              IF D054-ACTVT-DSPLY-IN = 'Y'
+                 MOVE 'N'                   TO D054-ACTVT-DSPLY-IN
+              ELSE
+                 MOVE 'Y'                   TO D054-ACTVT-DSPLY-IN
+              END-IF
+
+              EXEC SQL
+                 SET :D054-ROW-UPDT-TS = CURRENT TIMESTAMP
+              END-EXEC
+
+              EXEC SQL
+                 UPDATE VDTM54_DEBUG_CNTRL
+                    SET ACTVT_DSPLY_IN     = :D054-ACTVT-DSPLY-IN
+                       ,USER_ROW_UPDT_ID   = :LS-USER-ID
+                       ,ROW_UPDT_TS        = :D054-ROW-UPDT-TS
+                    WHERE PRGM_ID = :LS-PRGM-ID
+              END-EXEC
+
+              EVALUATE SQLCODE
+                 WHEN 0
+                    MOVE D054-ACTVT-DSPLY-IN TO LS-ACTVT-DSPLY-IN
+                    MOVE D054-ACTVT-OPTMZ-IN TO LS-ACTVT-OPTMZ-IN
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-IF
+           .
+      *------------------------*
+       3300-TOGGLE-OPTMZ.
+      *------------------------*
+           MOVE '3300-TOGGLE-OPTMZ'         TO WS-PARAGRAPH-NAME
+
+           PERFORM 3210-ENSURE-ROW-EXISTS
+
+           IF LS-SP-RC = 'SP00'
+              IF D054-ACTVT-OPTMZ-IN = 'Y'
+                 MOVE 'N'                   TO D054-ACTVT-OPTMZ-IN
+              ELSE
+                 MOVE 'Y'                   TO D054-ACTVT-OPTMZ-IN
+              END-IF
+
+              EXEC SQL
+                 SET :D054-ROW-UPDT-TS = CURRENT TIMESTAMP
+              END-EXEC
+
+              EXEC SQL
+                 UPDATE VDTM54_DEBUG_CNTRL
+                    SET ACTVT_OPTMZ_IN     = :D054-ACTVT-OPTMZ-IN
+                       ,USER_ROW_UPDT_ID   = :LS-USER-ID
+                       ,ROW_UPDT_TS        = :D054-ROW-UPDT-TS
+                    WHERE PRGM_ID = :LS-PRGM-ID
+              END-EXEC
+
+              EVALUATE SQLCODE
+                 WHEN 0
+                    MOVE D054-ACTVT-DSPLY-IN TO LS-ACTVT-DSPLY-IN
+                    MOVE D054-ACTVT-OPTMZ-IN TO LS-ACTVT-OPTMZ-IN
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-IF
+           .
+      *------------------------*
+       3210-ENSURE-ROW-EXISTS.
+      *------------------------*
+           MOVE '3210-ENSURE-ROW-EXISTS'    TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SELECT ACTVT_DSPLY_IN, ACTVT_OPTMZ_IN
+                INTO :D054-ACTVT-DSPLY-IN, :D054-ACTVT-OPTMZ-IN
+                FROM VDTM54_DEBUG_CNTRL
+                WHERE PRGM_ID = :LS-PRGM-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 PERFORM 3220-INSERT-DEFAULT-ROW
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       3220-INSERT-DEFAULT-ROW.
+      *------------------------*
+           MOVE '3220-INSERT-DEFAULT-ROW'   TO WS-PARAGRAPH-NAME
+
+           MOVE LS-PRGM-ID                  TO D054-PRGM-ID
+           MOVE 'N'                         TO D054-ACTVT-DSPLY-IN
+           MOVE 'N'                         TO D054-ACTVT-OPTMZ-IN
+           MOVE SPACES                      TO D054-CURSR-NM
+           MOVE SPACES                      TO D054-FNCTN-1-NM
+           MOVE SPACES                      TO D054-FNCTN-2-NM
+           MOVE SPACES                      TO D054-FNCTN-3-NM
+           MOVE LS-USER-ID                  TO D054-USER-ROW-UPDT-ID
+
+           EXEC SQL
+              SET :D054-ROW-UPDT-TS = CURRENT TIMESTAMP
+           END-EXEC
+
+           EXEC SQL
+              INSERT INTO VDTM54_DEBUG_CNTRL
+                     ( PRGM_ID
+                      ,ACTVT_DSPLY_IN
+                      ,ACTVT_OPTMZ_IN
+                      ,CURSR_NM
+                      ,FNCTN_1_NM
+                      ,FNCTN_2_NM
+                      ,FNCTN_3_NM
+                      ,USER_ROW_UPDT_ID
+                      ,ROW_UPDT_TS )
+              VALUES ( :D054-PRGM-ID
+                      ,:D054-ACTVT-DSPLY-IN
+                      ,:D054-ACTVT-OPTMZ-IN
+                      ,:D054-CURSR-NM
+                      ,:D054-FNCTN-1-NM
+                      ,:D054-FNCTN-2-NM
+                      ,:D054-FNCTN-3-NM
+                      ,:D054-USER-ROW-UPDT-ID
+                      ,:D054-ROW-UPDT-TS )
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           MOVE WS-DATABASE-ERROR           TO LS-SP-ERROR-AREA
+           MOVE 'SP99'                      TO LS-SP-RC
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+
+           CALL   'DPMXELOG'  USING  WS-PROGRAM,
+                                      WS-PARAGRAPH-NAME,
+                                      WS-SQLCODE,
+                                      LS-SP-RC,
+                                      LS-SP-ERROR-AREA
+           .
+      *------------------------*
+       9990-GOBACK.
+      *------------------------*
+           GOBACK
+           .
