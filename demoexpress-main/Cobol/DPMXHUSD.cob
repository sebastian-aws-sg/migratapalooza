@@ -28,6 +28,10 @@
       * XPRESS APPLICATION. IT QUERIES FOR THE USER INFO IN THE TABLE  *
       * D0003 AND SENDS THE USER DETAIL TO THE WEB.        *
       *                                                                *
+      * RESPONSE INCLUDES CMPNY-ID AND UMG-USER-ID SO THE WEB LAYER    *
+      * HAS THE SAME USER IDENTIFIERS DPMXHUSR MAINTAINS ON LOGIN,     *
+      * WITHOUT A SEPARATE CALL TO DPMXHUSR.                           *
+      *                                                                *
       ******************************************************************
       * TABLES:                                                        *
       * -------                                                        *
@@ -56,6 +60,12 @@
       * 10/19/2007        001       COGNIZANT                          *
       *                             INITIAL IMPLEMENTATION FOR         *
       *                             MCA XPRESS.                        *
+      * 08/09/2026        002       COGNIZANT                          *
+      *                             RESPONSE NOW ALSO RETURNS          *
+      *                             CMPNY-ID AND UMG-USER-ID SO THE     *
+      *                             WEB LAYER CAN GET THE SAME USER    *
+      *                             IDENTIFIERS DPMXHUSR MAINTAINS      *
+      *                             FROM THIS SINGLE LOOKUP CALL.       *
       ******************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -107,6 +117,8 @@
        01  LS-USER-NAME                   PIC X(200).
        01  LS-USER-EMAIL                  PIC X(100).
        01  LS-USER-PHONE-NB               PIC X(20).
+       01  LS-CMPNY-ID                    PIC X(08).
+       01  LS-UMG-USER-ID                 PIC X(50).
 
        PROCEDURE DIVISION USING  OUTSQLCA,
                                  LS-SP-ERROR-AREA,
@@ -115,7 +127,9 @@
                                  LS-CMPNY-NAME,
                                  LS-USER-NAME,
                                  LS-USER-EMAIL,
-                                 LS-USER-PHONE-NB.
+                                 LS-USER-PHONE-NB,
+                                 LS-CMPNY-ID,
+                                 LS-UMG-USER-ID.
       *----------*
        0000-MAIN.
       *----------*
@@ -193,11 +207,15 @@
                     ,DPM03.CMPNY_USER_NM
                     ,DPM03.CMPNY_USER_EMAIL_ID
                     ,DPM03.CMPNY_USER_PHONE_NB
+                    ,DPM03.CMPNY_ID
+                    ,DPM03.UMG_USER_ID
                 INTO
                     :D001-CMPNY-NM
                    ,:D003-CMPNY-USER-NM
                    ,:D003-CMPNY-USER-EMAIL-ID
                    ,:D003-CMPNY-USER-PHONE-NB
+                   ,:D003-CMPNY-ID
+                   ,:D003-UMG-USER-ID
                 FROM D0003 DPM03
                     ,D0005  DPM01
                 WHERE DPM03.CMPNY_USER_ID = :LS-USER-ID
@@ -211,6 +229,8 @@
                  MOVE D003-CMPNY-USER-NM            TO LS-USER-NAME
                  MOVE D003-CMPNY-USER-EMAIL-ID      TO LS-USER-EMAIL
                  MOVE D003-CMPNY-USER-PHONE-NB      TO LS-USER-PHONE-NB
+                 MOVE D003-CMPNY-ID                 TO LS-CMPNY-ID
+                 MOVE D003-UMG-USER-ID              TO LS-UMG-USER-ID
               WHEN +100
                  MOVE WS-INVLD-USER-ID              TO LS-SP-ERROR-AREA
                  MOVE 'SP50'                        TO LS-SP-RC
@@ -253,6 +273,8 @@
               DISPLAY 'USER NAME                :' LS-USER-NAME
               DISPLAY 'USER EMAIL ID            :' LS-USER-EMAIL
               DISPLAY 'USER PHONE NUMBER        :' LS-USER-PHONE-NB
+              DISPLAY 'COMPANY ID               :' LS-CMPNY-ID
+              DISPLAY 'UMG  USER  ID            :' LS-UMG-USER-ID
            END-IF
 
            .
