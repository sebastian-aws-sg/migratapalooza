@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXERNW.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXERNW(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXERNW                                            *
+      *                                                                *
+      * EXECUTED-MCA RENEWAL REMINDER JOB.  SCANS VDPM14_MCA_TMPLT FOR *
+      * EXECUTED TEMPLATES (MCA_TMPLT_TYPE_CD IN 'P','E', THE SAME     *
+      * TYPES DPMXHEXP'S 6000-EXECUTED-MCA-CSR SURFACES ON THE         *
+      * HOMEPAGE'S EXECUTED TAB) WHOSE MCA_END_DT IS EXACTLY 30, 60    *
+      * OR 90 DAYS OUT, AND CALLS DPMXAALR ONCE PER QUALIFYING         *
+      * TEMPLATE SO A VDPM05_ALERT_INFO ROW (AND ITS QUEUED EMAIL      *
+      * NOTIFICATION) IS RAISED FOR THE TEMPLATE'S OWNER BEFORE THE    *
+      * MCA LAPSES, INSTEAD OF THE OLD TERMS SILENTLY STOPPING.        *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * VDPM14_MCA_TMPLT - MCA TEMPLATE TABLE                          *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM1401                                                        *
+      *----------------------------------------------------------------*
+      * CALLS:                                                         *
+      * ------                                                         *
+      * DPMXAALR - CREATES THE VDPM05_ALERT_INFO ROW FOR THE TEMPLATE  *
+      *            OWNER AND QUEUES THE OUTBOUND EMAIL NOTIFICATION    *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXERNW'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-TMPLT-ID                      PIC S9(9) COMP.
+       01  WS-TMPLT-SHORT-NM                PIC X(150).
+       01  WS-DELR-CMPNY-ID                 PIC X(8).
+       01  WS-CLNT-CMPNY-ID                 PIC X(8).
+       01  WS-END-DT                        PIC X(10).
+       01  WS-OWNER-USER-ID                 PIC X(10).
+       01  WS-DAYS-REMAINING                PIC S9(9) COMP.
+       01  WS-TMPLT-ID-ED                   PIC ZZZZZZZZ9.
+       01  WS-DAYS-REMAINING-ED              PIC ZZ9.
+       01  WS-TMPLT-CNT                     PIC 9(9)  VALUE 0.
+       01  WS-ALERT-CNT                     PIC 9(9)  VALUE 0.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-TMPLT                 VALUE 'Y'.
+      *
+       01  WS-AALR-PASS-AREA.
+           05 WS-OUTSQLCA                   PIC X(179).
+           05 WS-SP-ERROR-AREA               PIC X(80).
+           05 WS-SP-RC                       PIC X(04).
+           05 WS-ALERT-ID                    PIC S9(9) USAGE COMP.
+           05 WS-ALERT-SUB                   PIC X(150).
+           05 WS-ALERT-MSG.
+              49 WS-ALERT-MSG-LEN            PIC S9(4) USAGE COMP.
+              49 WS-ALERT-MSG-DT             PIC X(32000).
+           05 WS-ALERT-USER-ID               PIC X(10).
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1401
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE RENEWAL_CSR CURSOR FOR
+                 SELECT MCA_TMPLT_ID
+                       ,MCA_TMPLT_SHORT_NM
+                       ,DELR_CMPNY_ID
+                       ,CLNT_CMPNY_ID
+                       ,CHAR(MCA_END_DT)
+                       ,COALESCE(MCA_TMPLT_APRVR_ID, ROW_UPDT_USER_ID)
+                       ,DAYS(MCA_END_DT) - DAYS(CURRENT DATE)
+                 FROM   D0006
+                 WHERE  MCA_TMPLT_TYPE_CD IN ('P','E')
+                   AND  DAYS(MCA_END_DT) - DAYS(CURRENT DATE) IN
+                                                       (30, 60, 90)
+                 ORDER BY DELR_CMPNY_ID, MCA_TMPLT_ID
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-RENEWALS
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXERNW STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       2000-REPORT-RENEWALS.
+      *----------------------------------*
+           MOVE '2000-REPORT-RENEWALS'      TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN RENEWAL_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           PERFORM 2100-FETCH-NEXT-TMPLT
+           PERFORM UNTIL NO-MORE-TMPLT
+              ADD 1                         TO WS-TMPLT-CNT
+              PERFORM 2200-RAISE-RENEWAL-ALERT
+              PERFORM 2100-FETCH-NEXT-TMPLT
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE RENEWAL_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2100-FETCH-NEXT-TMPLT.
+      *----------------------------------*
+           MOVE '2100-FETCH-NEXT-TMPLT'      TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              FETCH RENEWAL_CSR
+                INTO :WS-TMPLT-ID
+                    ,:WS-TMPLT-SHORT-NM
+                    ,:WS-DELR-CMPNY-ID
+                    ,:WS-CLNT-CMPNY-ID
+                    ,:WS-END-DT
+                    ,:WS-OWNER-USER-ID
+                    ,:WS-DAYS-REMAINING
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN +100
+                 SET NO-MORE-TMPLT           TO TRUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *----------------------------------*
+       2200-RAISE-RENEWAL-ALERT.
+      *----------------------------------*
+           MOVE '2200-RAISE-RENEWAL-ALERT'  TO WS-PARAGRAPH-NAME
+
+           MOVE SPACES                      TO WS-AALR-PASS-AREA
+           MOVE WS-OWNER-USER-ID            TO WS-ALERT-USER-ID
+           MOVE WS-TMPLT-ID                  TO WS-TMPLT-ID-ED
+           MOVE WS-DAYS-REMAINING             TO WS-DAYS-REMAINING-ED
+
+           STRING 'MCA TMPLT ' WS-TMPLT-ID-ED
+                  ' EXPIRES IN ' WS-DAYS-REMAINING-ED ' DAYS'
+                  DELIMITED BY SIZE
+                  INTO WS-ALERT-SUB
+
+           STRING 'TEMPLATE ' WS-TMPLT-SHORT-NM
+                  ' (DEALER ' WS-DELR-CMPNY-ID
+                  '/CLIENT '  WS-CLNT-CMPNY-ID ') '
+                  'HAS AN MCA_END_DT OF ' WS-END-DT
+                  ' WHICH IS ' WS-DAYS-REMAINING-ED ' DAYS AWAY.'
+                  ' PLEASE INITIATE RENEWAL IF THIS MCA SHOULD'
+                  ' CONTINUE TO APPLY.'
+                  DELIMITED BY SIZE
+                  INTO WS-ALERT-MSG-DT
+           MOVE LENGTH OF WS-ALERT-MSG-DT    TO WS-ALERT-MSG-LEN
+
+           CALL 'DPMXAALR' USING WS-OUTSQLCA
+                                 WS-SP-ERROR-AREA
+                                 WS-SP-RC
+                                 WS-ALERT-ID
+                                 WS-ALERT-SUB
+                                 WS-ALERT-MSG
+                                 WS-ALERT-USER-ID
+
+           IF WS-SP-RC = 'SP00'
+              ADD 1                         TO WS-ALERT-CNT
+           ELSE
+              DISPLAY 'RENEWAL ALERT FAILED FOR TMPLT_ID=' WS-TMPLT-ID
+              DISPLAY 'DPMXAALR RETURN CODE          ='    WS-SP-RC
+           END-IF
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'TEMPLATES NEARING MCA_END_DT :' WS-TMPLT-CNT
+           DISPLAY 'RENEWAL ALERTS RAISED        :' WS-ALERT-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXERNW ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
