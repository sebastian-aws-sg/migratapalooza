@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXETUS.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXETUS(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXETUS                                            *
+      *                                                                *
+      * TEMPLATE-TYPE USAGE SUMMARY REPORT.  DPMXESEL'S                *
+      * ATTRB_LIST_CSR IDENTIFIES EVERY PRODUCT/SUB-PRODUCT/REGION     *
+      * COMBINATION AND ITS TMPLT_LIST_CSR CLASSIFIES EACH TEMPLATE    *
+      * FOUND FOR A GIVEN DEALER/CLIENT PAIR AS ISDA BASE, EXECUTED OR *
+      * RENEGOTIATED.  THIS REPORT COMBINES THE SAME PRODUCT/SUB-      *
+      * PRODUCT/REGION IDENTIFICATION WITH THE SAME TEMPLATE-TYPE      *
+      * CLASSIFICATION, DEALER/CLIENT-INDEPENDENT, AND ROLLS THE       *
+      * RESULT UP INTO A COUNT OF TEMPLATES BY TYPE FOR EACH PRODUCT/  *
+      * SUB-PRODUCT/REGION COMBINATION SO TEMPLATE USAGE CAN BE SEEN   *
+      * ACROSS THE WHOLE CATALOG AT ONCE.                              *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      * D0006 - MCA TEMPLATE TABLE                                     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM1401                                                        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXETUS'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+      *
+       01  WS-TUS-PRDCT-ID                  PIC X(17).
+       01  WS-TUS-REGN-ID                   PIC X(08).
+       01  WS-TUS-TMPLT-TYPE-CD              PIC X(01).
+       01  WS-TUS-USAGE-CNT                  PIC S9(9) COMP.
+      *
+       01  WS-PRIOR-PRDCT-ID                PIC X(17) VALUE SPACES.
+       01  WS-PRIOR-REGN-ID                 PIC X(08) VALUE SPACES.
+      *
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-USAGE                 VALUE 'Y'.
+      *
+       01  WS-ISDA-TOTAL-CNT                PIC 9(9)  VALUE 0.
+       01  WS-EXEC-TOTAL-CNT                PIC 9(9)  VALUE 0.
+       01  WS-RNGT-TOTAL-CNT                PIC 9(9)  VALUE 0.
+       01  WS-COMBO-TOTAL-CNT               PIC 9(9)  VALUE 0.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1401
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE ETUS_CSR CURSOR FOR
+                 SELECT PRDCT_ID, REGN_ID, TMPLT_TYPE_CD,
+                        COUNT(*)
+                 FROM   (SELECT ISDA.ATTRB_PRDCT_ID || ' ' ||
+                                ISDA.ATTRB_SUB_PRDCT_ID AS PRDCT_ID,
+                                ISDA.ATTRB_REGN_ID      AS REGN_ID,
+                                'I'                     AS TMPLT_TYPE_CD
+                         FROM   D0006 ISDA
+                         WHERE  ISDA.MCA_TMPLT_TYPE_CD = 'I'
+                           AND  ISDA.MCA_STAT_IN        = 'P'
+                        UNION ALL
+                        SELECT DPM14.ATTRB_PRDCT_ID || ' ' ||
+                               DPM14.ATTRB_SUB_PRDCT_ID AS PRDCT_ID,
+                               DPM14.ATTRB_REGN_ID      AS REGN_ID,
+                               DPM14.MCA_TMPLT_TYPE_CD  AS TMPLT_TYPE_CD
+                        FROM   D0006 DPM14
+                        WHERE  DPM14.MCA_TMPLT_TYPE_CD IN ('E', 'R')
+                        ) USAGE1
+                 GROUP BY PRDCT_ID, REGN_ID, TMPLT_TYPE_CD
+                 ORDER BY PRDCT_ID, REGN_ID, TMPLT_TYPE_CD
+                 WITH UR
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-USAGE
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXETUS STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       2000-REPORT-USAGE.
+      *------------------------*
+           MOVE '2000-REPORT-USAGE'         TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN ETUS_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-USAGE TO FALSE
+           PERFORM 2100-FETCH-NEXT-USAGE
+           PERFORM UNTIL NO-MORE-USAGE
+              PERFORM 2200-CHECK-COMBO-BREAK
+              PERFORM 2300-TALLY-AND-DISPLAY
+              PERFORM 2100-FETCH-NEXT-USAGE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE ETUS_CSR
+           END-EXEC
+           .
+      *------------------------*
+       2100-FETCH-NEXT-USAGE.
+      *------------------------*
+           EXEC SQL
+              FETCH ETUS_CSR
+                INTO :WS-TUS-PRDCT-ID, :WS-TUS-REGN-ID,
+                     :WS-TUS-TMPLT-TYPE-CD, :WS-TUS-USAGE-CNT
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN +100
+                 SET NO-MORE-USAGE          TO TRUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       2200-CHECK-COMBO-BREAK.
+      *------------------------*
+           IF WS-TUS-PRDCT-ID NOT = WS-PRIOR-PRDCT-ID OR
+              WS-TUS-REGN-ID  NOT = WS-PRIOR-REGN-ID
+              ADD 1                         TO WS-COMBO-TOTAL-CNT
+              MOVE WS-TUS-PRDCT-ID          TO WS-PRIOR-PRDCT-ID
+              MOVE WS-TUS-REGN-ID           TO WS-PRIOR-REGN-ID
+              DISPLAY WS-DASHES
+              DISPLAY 'PRDCT/SUB-PRDCT=' WS-TUS-PRDCT-ID
+                      ' REGN=' WS-TUS-REGN-ID
+           END-IF
+           .
+      *------------------------*
+       2300-TALLY-AND-DISPLAY.
+      *------------------------*
+           EVALUATE WS-TUS-TMPLT-TYPE-CD
+              WHEN 'I'
+                 ADD WS-TUS-USAGE-CNT        TO WS-ISDA-TOTAL-CNT
+                 DISPLAY '   ISDA BASE  TEMPLATES=' WS-TUS-USAGE-CNT
+              WHEN 'E'
+                 ADD WS-TUS-USAGE-CNT        TO WS-EXEC-TOTAL-CNT
+                 DISPLAY '   EXECUTED   TEMPLATES=' WS-TUS-USAGE-CNT
+              WHEN 'R'
+                 ADD WS-TUS-USAGE-CNT        TO WS-RNGT-TOTAL-CNT
+                 DISPLAY '   RENEGOTIATED TMPLTS =' WS-TUS-USAGE-CNT
+              WHEN OTHER
+                 DISPLAY '   OTHER      TEMPLATES=' WS-TUS-USAGE-CNT
+           END-EVALUATE
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'PRODUCT/SUB-PRODUCT/REGION COMBOS  :'
+                   WS-COMBO-TOTAL-CNT
+           DISPLAY 'ISDA BASE TEMPLATES TOTAL          :'
+                   WS-ISDA-TOTAL-CNT
+           DISPLAY 'EXECUTED TEMPLATES TOTAL           :'
+                   WS-EXEC-TOTAL-CNT
+           DISPLAY 'RENEGOTIATED TEMPLATES TOTAL       :'
+                   WS-RNGT-TOTAL-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXETUS ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           GOBACK
+           .
