@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXEDRC.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXEDRC(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXEDRC                                            *
+      *                                                                *
+      * PRE-EXISTING VS. NEW COUNTERPARTY DOCUMENT RECONCILIATION      *
+      * REPORT.  DPMXDGTD'S MANAGE DOCUMENTS CURSORS (DPMXDGTD_CSR1/   *
+      * CSR2/CSR3) RETURN PRE-EXISTING (MCA_DOC_TYPE_CD = 'P') AND     *
+      * OTHER (MCA_DOC_TYPE_CD = 'O') DOCUMENT ROWS FOR ONE COMPANY    *
+      * AT A TIME.  THIS REPORT GENERALIZES THE SAME DOC_DEL_CD = ' '  *
+      * (NOT DELETED) FILTER ACROSS EVERY COUNTERPARTY, COUNTING       *
+      * PRE-EXISTING AND OTHER DOCUMENTS SEPARATELY PER COMPANY SO     *
+      * DOCUMENT LIBRARY ADMINISTRATORS CAN SEE, AT A GLANCE, WHICH    *
+      * COUNTERPARTIES HAVE ONLY ONE DOCUMENT TYPE ON FILE OR NONE     *
+      * AT ALL, WITHOUT OPENING MANAGE DOCUMENTS ONE COMPANY AT A      *
+      * TIME.                                                          *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      * VDPM12_MCA_DOC   - MCA DOCUMENT TABLE                          *
+      * D0005            - COMPANY TABLE FOR MCA                      *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM1201, DPM0101                                               *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXEDRC'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+      *
+       01  WS-DOC-CMPNY-ID                  PIC X(08).
+       01  WS-DOC-CMPNY-NM                   PIC X(255).
+       01  WS-DOC-TYPE-CD                    PIC X(01).
+       01  WS-DOC-TYPE-ROW-CNT               PIC S9(9) COMP.
+      *
+       01  WS-PRIOR-CMPNY-ID                PIC X(08) VALUE SPACES.
+       01  WS-PRIOR-CMPNY-NM                 PIC X(255) VALUE SPACES.
+       01  WS-FIRST-ROW-SW                  PIC X(01) VALUE 'Y'.
+           88 FIRST-ROW                     VALUE 'Y'.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-DOC                   VALUE 'Y'.
+      *
+       01  WS-CMPNY-TOTALS.
+           05 WS-CMPNY-PRE-EXIST-CNT        PIC 9(7)  VALUE 0.
+           05 WS-CMPNY-OTHER-CNT            PIC 9(7)  VALUE 0.
+      *
+       01  WS-RECON-FLAG                    PIC X(09).
+      *
+       01  WS-CMPNY-RPTD-CNT                PIC 9(9)  VALUE 0.
+       01  WS-ONE-TYPE-ONLY-CNT             PIC 9(9)  VALUE 0.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1201
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0101
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE DRC_DOC_CSR CURSOR FOR
+                 SELECT D012.CMPNY_ID, DPM01.CMPNY_NM,
+                        D012.MCA_DOC_TYPE_CD, COUNT(*)
+                 FROM   VDPM12_MCA_DOC D012, D0005 DPM01
+                 WHERE  D012.DOC_DEL_CD = ' '
+                   AND  DPM01.CMPNY_ID  = D012.CMPNY_ID
+                 GROUP BY D012.CMPNY_ID, DPM01.CMPNY_NM,
+                          D012.MCA_DOC_TYPE_CD
+                 ORDER BY D012.CMPNY_ID, D012.MCA_DOC_TYPE_CD
+                 WITH UR
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-RECONCILIATION
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXEDRC STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       2000-REPORT-RECONCILIATION.
+      *------------------------*
+           MOVE '2000-REPORT-RECONCILIATION' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN DRC_DOC_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-DOC TO FALSE
+           PERFORM 2100-FETCH-NEXT-DOC
+           PERFORM UNTIL NO-MORE-DOC
+              PERFORM 2200-CHECK-CMPNY-BREAK
+              PERFORM 2300-TALLY-ROW
+              PERFORM 2100-FETCH-NEXT-DOC
+           END-PERFORM
+
+           IF NOT FIRST-ROW
+              PERFORM 2400-DISPLAY-CMPNY-RECON
+           END-IF
+
+           EXEC SQL
+              CLOSE DRC_DOC_CSR
+           END-EXEC
+           .
+      *------------------------*
+       2100-FETCH-NEXT-DOC.
+      *------------------------*
+           EXEC SQL
+              FETCH DRC_DOC_CSR
+                INTO :WS-DOC-CMPNY-ID, :WS-DOC-CMPNY-NM,
+                     :WS-DOC-TYPE-CD, :WS-DOC-TYPE-ROW-CNT
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN +100
+                 SET NO-MORE-DOC            TO TRUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       2200-CHECK-CMPNY-BREAK.
+      *------------------------*
+           IF FIRST-ROW
+              MOVE WS-DOC-CMPNY-ID          TO WS-PRIOR-CMPNY-ID
+              MOVE WS-DOC-CMPNY-NM          TO WS-PRIOR-CMPNY-NM
+              SET FIRST-ROW TO FALSE
+           ELSE
+              IF WS-DOC-CMPNY-ID NOT = WS-PRIOR-CMPNY-ID
+                 PERFORM 2400-DISPLAY-CMPNY-RECON
+                 MOVE WS-DOC-CMPNY-ID       TO WS-PRIOR-CMPNY-ID
+                 MOVE WS-DOC-CMPNY-NM       TO WS-PRIOR-CMPNY-NM
+                 MOVE 0                     TO WS-CMPNY-PRE-EXIST-CNT
+                                               WS-CMPNY-OTHER-CNT
+              END-IF
+           END-IF
+           .
+      *------------------------*
+       2300-TALLY-ROW.
+      *------------------------*
+           EVALUATE WS-DOC-TYPE-CD
+              WHEN 'P'
+                 ADD WS-DOC-TYPE-ROW-CNT     TO WS-CMPNY-PRE-EXIST-CNT
+              WHEN 'O'
+                 ADD WS-DOC-TYPE-ROW-CNT     TO WS-CMPNY-OTHER-CNT
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
+           .
+      *------------------------*
+       2400-DISPLAY-CMPNY-RECON.
+      *------------------------*
+           IF WS-CMPNY-PRE-EXIST-CNT > 0 AND WS-CMPNY-OTHER-CNT > 0
+              MOVE 'BOTH'                   TO WS-RECON-FLAG
+           ELSE
+              IF WS-CMPNY-PRE-EXIST-CNT > 0
+                 MOVE 'PRE-ONLY'             TO WS-RECON-FLAG
+                 ADD 1                       TO WS-ONE-TYPE-ONLY-CNT
+              ELSE
+                 MOVE 'OTHR-ONLY'            TO WS-RECON-FLAG
+                 ADD 1                       TO WS-ONE-TYPE-ONLY-CNT
+              END-IF
+           END-IF
+
+           ADD 1                            TO WS-CMPNY-RPTD-CNT
+
+           DISPLAY 'CMPNY=' WS-PRIOR-CMPNY-ID
+                   ' NAME=' WS-PRIOR-CMPNY-NM(1:40)
+                   ' PRE-EXIST=' WS-CMPNY-PRE-EXIST-CNT
+                   ' OTHER='     WS-CMPNY-OTHER-CNT
+                   ' RECON='     WS-RECON-FLAG
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'COUNTERPARTIES REPORTED     :' WS-CMPNY-RPTD-CNT
+           DISPLAY 'ONE DOCUMENT TYPE ONLY       :' WS-ONE-TYPE-ONLY-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXEDRC ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           GOBACK
+           .
