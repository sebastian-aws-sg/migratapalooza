@@ -39,6 +39,7 @@
       *                                                                *
       * D0002  - MCA ALERT INFORMATION TABLE               *
       * VDPM13_MCA_TEXT    - MCA TEXT TABLE                            *
+      * VDPM21_ALERT_ACK_DISMISS - ALERT ACK/DISMISS TRACKING TABLE    *
       * VDTM54_DEBUG_CNTRL - DEBUG CONTROL TABLE                       *
       *                                                                *
       *----------------------------------------------------------------*
@@ -49,6 +50,7 @@
       * SQLCA              - DB2 COMMAREA                              *
       * DPM0501            - MCA ALERT INFORMATION TABLE               *
       * DPM1301            - MCA TEXT TABLE                            *
+      * DPM2101            - ALERT ACK/DISMISS TRACKING TABLE          *
       * DTM5401            - DEBUG CONTROL TABLE                       *
       *----------------------------------------------------------------*
       *                                                                *
@@ -75,6 +77,7 @@
        WORKING-STORAGE SECTION.
       *
        01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-SQLCODE-NB                    PIC S9(7).
        01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXAADL'.
        01  WS-ALERT-ID                      PIC S9(9) USAGE COMP.
        01  WS-INVLD-ALERTID                 PIC X(50) VALUE
@@ -102,6 +105,10 @@
            EXEC SQL
               INCLUDE DPM1301
            END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM2101
+           END-EXEC
       *                                                                 00024910
            EXEC SQL                                                     00024920
                 INCLUDE DTM5401                                         00024930
@@ -120,11 +127,13 @@
        01  LS-SP-ERROR-AREA                 PIC X(80).
        01  LS-SP-RC                         PIC X(04).
        01  LS-ALERT-ID                      PIC S9(9) USAGE COMP.
+       01  LS-USER-ID                       PIC X(10).
       *
        PROCEDURE DIVISION USING  OUTSQLCA,
                                  LS-SP-ERROR-AREA,
                                  LS-SP-RC,
-                                 LS-ALERT-ID.
+                                 LS-ALERT-ID,
+                                 LS-USER-ID.
       *----------*
        0000-MAIN.
       *----------*
@@ -227,10 +236,15 @@
   2                     DPM13.MCA_TEXT_DS AS ALERT_DETAIL,
   3                     DPM05.ROW_UPDT_USER_ID AS ROW-UPDATED-USER,
   4                     DPM03.CMPNY_USER_NM AS USER-NAME,
-  5                     DPM05.ROW_UPDT_TS AS ROW-UPDATED-TIMESTAMP
+  5                     DPM05.ROW_UPDT_TS AS ROW-UPDATED-TIMESTAMP,
+  6                     DPM21.ACK_IN AS ALERT_ACK_IN,
+  7                     DPM21.DISMSS_IN AS ALERT_DISMSS_IN
                    FROM D0002   DPM05,
                         VDPM13_MCA_TEXT     DPM13,
                         D0003   DPM03
+                   LEFT OUTER JOIN VDPM21_ALERT_ACK_DISMISS DPM21
+                          ON DPM21.MCA_ALERT_ID  = DPM05.MCA_ALERT_ID
+                         AND DPM21.CMPNY_USER_ID = :LS-USER-ID
                   WHERE DPM05.MCA_ALERT_ID  = :WS-ALERT-ID
                     AND DPM05.MCA_ALERT_ID  = DPM13.MCA_VALUE_ID
                     AND DPM03.CMPNY_USER_ID = DPM05.ROW_UPDT_USER_ID
@@ -261,8 +275,16 @@
 
            PERFORM 9100-DISPLAY-DATA
            MOVE SQLCODE                     TO WS-SQLCODE
+           MOVE SQLCODE                     TO WS-SQLCODE-NB
            DISPLAY 'SQLCODE                  :' WS-SQLCODE
            PERFORM 9999-FORMAT-SQLCA
+
+           CALL   'DPMXELOG'  USING  WS-PROGRAM,
+                                      WS-PARAGRAPH-NAME,
+                                      WS-SQLCODE-NB,
+                                      LS-SP-RC,
+                                      LS-SP-ERROR-AREA
+
            PERFORM 9990-GOBACK
            .
 
