@@ -0,0 +1,218 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXHUGR.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXHUGR(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXHUGR                                            *
+      *                                                                *
+      * UMG USER DIRECTORY RECONCILIATION REPORT.  DPMXHUSR KEEPS      *
+      * D0003 IN SYNC WITH THE UMG SIGN-ON DIRECTORY ONE USER AT A     *
+      * TIME AS EACH USER LOGS IN, BUT HAS NO WAY TO NOTICE WHEN TWO   *
+      * COMPANY USER RECORDS END UP POINTING AT THE SAME UMG_USER_ID,  *
+      * OR WHEN A RECORD IS LEFT WITH NO UMG_USER_ID AT ALL.  THIS     *
+      * BATCH JOB SWEEPS D0003 AND REPORTS BOTH CONDITIONS SO THEY CAN *
+      * BE CORRECTED BEFORE THEY CAUSE A MIS-ROUTED LOGIN.             *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * VDPM03_CMPNY_USER - MCA ORG USER TABLE                         *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM0301                                                        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/08/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXHUGR'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-USERS-SCANNED                 PIC 9(9)  VALUE 0.
+       01  WS-BLANK-UMG-CNT                 PIC 9(9)  VALUE 0.
+       01  WS-DUP-UMG-CNT                   PIC 9(9)  VALUE 0.
+       01  WS-DUP-CHK-CNT                   PIC S9(4) USAGE COMP
+                                                VALUE ZEROES.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-USERS                 VALUE 'Y'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0301
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE CMPNY_USER_CSR CURSOR FOR
+                 SELECT CMPNY_ID, CMPNY_USER_ID, CMPNY_USER_NM,
+                        UMG_USER_ID
+                 FROM   VDPM03_CMPNY_USER
+                 ORDER BY UMG_USER_ID
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RECONCILE-USERS
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXHUGR STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       2000-RECONCILE-USERS.
+      *----------------------------------*
+           MOVE '2000-RECONCILE-USERS'      TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN CMPNY_USER_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-USERS TO FALSE
+           PERFORM UNTIL NO-MORE-USERS
+              EXEC SQL
+                 FETCH CMPNY_USER_CSR
+                   INTO :D003-CMPNY-ID, :D003-CMPNY-USER-ID,
+                        :D003-CMPNY-USER-NM, :D003-UMG-USER-ID
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-USERS-SCANNED
+                    PERFORM 2100-CHECK-USER-ROW
+                 WHEN +100
+                    SET NO-MORE-USERS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE CMPNY_USER_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2100-CHECK-USER-ROW.
+      *----------------------------------*
+           MOVE '2100-CHECK-USER-ROW'       TO WS-PARAGRAPH-NAME
+
+           IF D003-UMG-USER-ID = SPACES
+              ADD 1                         TO WS-BLANK-UMG-CNT
+              DISPLAY 'NO UMG USER ID       : CMPNY '
+                      D003-CMPNY-ID ' USER ' D003-CMPNY-USER-ID
+                      ' (' D003-CMPNY-USER-NM ')'
+           ELSE
+              PERFORM 2110-CHECK-DUP-UMG-ID
+           END-IF
+           .
+      *----------------------------------*
+       2110-CHECK-DUP-UMG-ID.
+      *----------------------------------*
+           MOVE '2110-CHECK-DUP-UMG-ID'     TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SELECT COUNT(*) INTO :WS-DUP-CHK-CNT
+                FROM VDPM03_CMPNY_USER
+               WHERE UMG_USER_ID    = :D003-UMG-USER-ID
+                 AND CMPNY_USER_ID NOT = :D003-CMPNY-USER-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF WS-DUP-CHK-CNT > 0
+                    ADD 1                   TO WS-DUP-UMG-CNT
+                    DISPLAY 'DUPLICATE UMG USER ID: CMPNY '
+                            D003-CMPNY-ID ' USER ' D003-CMPNY-USER-ID
+                            ' UMG-ID ' D003-UMG-USER-ID
+                 END-IF
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'COMPANY USERS SCANNED    :' WS-USERS-SCANNED
+           DISPLAY 'BLANK UMG USER IDS       :' WS-BLANK-UMG-CNT
+           DISPLAY 'DUPLICATE UMG USER IDS   :' WS-DUP-UMG-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXHUGR ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
