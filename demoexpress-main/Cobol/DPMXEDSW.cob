@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DPMXEDSW.
+       AUTHOR.       COGNIZANT.
+       DATE-WRITTEN. AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXEDSW(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXEDSW                                            *
+      *                                                                *
+      * OVERNIGHT BATCH SWEEPER.  SCANS VDPM06_MCA_ENRL FOR ROWS THAT  *
+      * HAVE BEEN SITTING IN A DEALER-DECLINED STATUS ('D') FOR MORE   *
+      * THAN WS-PURGE-DAYS DAYS AND PURGES THEM.  DPMXENRL LEAVES A    *
+      * DENIED ROW IN PLACE (STATUS 'D') RATHER THAN DELETING IT       *
+      * ONLINE SO IT CAN AGE HERE FIRST; THIS SWEEPER IS THE ONLY      *
+      * PLACE A DENIED ROW IS EVER ACTUALLY REMOVED, SO DECLINED       *
+      * ENROLLMENTS DO NOT SIT FOREVER IN THE ENROLLED-NOT-ASSIGNED    *
+      * LISTS SHOWN BY DPMXHAPE.                                       *
+      *                                                                *
+      * THE NUMBER OF DAYS TO RETAIN A DECLINED ENROLLMENT BEFORE IT   *
+      * IS ELIGIBLE FOR PURGE IS SUPPLIED AS A ONE-CARD PARM ON SYSIN  *
+      * (WS-PURGE-DAYS); IF NO PARM IS SUPPLIED THE DEFAULT OF 30 DAYS *
+      * IS USED.                                                       *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * VDPM06_MCA_ENRL - ENROLLMENT TABLE FOR MCA                    *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM0601                                                        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/08/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXEDSW'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(40) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-PURGE-DAYS                    PIC 9(3)  VALUE 30.
+       01  WS-ROWS-SCANNED                  PIC 9(9)  VALUE 0.
+       01  WS-ROWS-PURGED                   PIC 9(9)  VALUE 0.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-ENRL                  VALUE 'Y'.
+      *
+      **SQL COMMUNICATIONS AREA
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0601
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE DECL_ENRL_CSR CURSOR FOR
+                 SELECT DELR_CMPNY_ID
+                       ,CLNT_CMPNY_ID
+                       ,RQST_TMPLT_ID
+                 FROM   VDPM06_MCA_ENRL
+                 WHERE  DELR_STAT_CD = 'D'
+                   AND  ROW_UPDT_TS  <
+                        (CURRENT TIMESTAMP - :WS-PURGE-DAYS DAYS)
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SWEEP-DECLINED-ENRL
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXEDSW STARTED AT      :' WS-TS
+
+           ACCEPT WS-PURGE-DAYS             FROM SYSIN
+           IF WS-PURGE-DAYS = ZEROES
+              MOVE 30                       TO WS-PURGE-DAYS
+           END-IF
+
+           DISPLAY 'PURGE THRESHOLD (DAYS)   :' WS-PURGE-DAYS
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       2000-SWEEP-DECLINED-ENRL.
+      *----------------------------------*
+           MOVE '2000-SWEEP-DECLINED-ENRL'  TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN DECL_ENRL_CSR
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+
+           PERFORM 2100-FETCH-NEXT-ENRL
+           PERFORM UNTIL NO-MORE-ENRL
+              PERFORM 2200-PURGE-ENRL
+              PERFORM 2100-FETCH-NEXT-ENRL
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE DECL_ENRL_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2100-FETCH-NEXT-ENRL.
+      *----------------------------------*
+           MOVE '2100-FETCH-NEXT-ENRL'      TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              FETCH DECL_ENRL_CSR
+                INTO :D006-DELR-CMPNY-ID
+                    ,:D006-CLNT-CMPNY-ID
+                    ,:D006-RQST-TMPLT-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 ADD 1                      TO WS-ROWS-SCANNED
+              WHEN +100
+                 SET NO-MORE-ENRL           TO TRUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *----------------------------------*
+       2200-PURGE-ENRL.
+      *----------------------------------*
+           MOVE '2200-PURGE-ENRL'           TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              DELETE FROM VDPM06_MCA_ENRL
+               WHERE DELR_STAT_CD  = 'D'
+                 AND DELR_CMPNY_ID = :D006-DELR-CMPNY-ID
+                 AND CLNT_CMPNY_ID = :D006-CLNT-CMPNY-ID
+                 AND RQST_TMPLT_ID = :D006-RQST-TMPLT-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 ADD 1                      TO WS-ROWS-PURGED
+                 EXEC SQL
+                    COMMIT
+                 END-EXEC
+              WHEN +100
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           EXEC SQL
+              ROLLBACK
+           END-EXEC
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'ENROLLMENT ROWS SCANNED  :' WS-ROWS-SCANNED
+           DISPLAY 'ENROLLMENT ROWS PURGED   :' WS-ROWS-PURGED
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXEDSW ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
