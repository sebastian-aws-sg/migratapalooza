@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXAPPV.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXAPPV(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXAPPV                                            *
+      *                                                                *
+      * PRODUCT/SUB-PRODUCT/REGION COMBINATION VALIDITY REPORT.  THE   *
+      * SET OF VALID ATTRB_PRDCT_ID/ATTRB_SUB_PRDCT_ID/ATTRB_REGN_ID   *
+      * COMBINATIONS IS TAKEN TO BE WHATEVER COMBINATIONS ALREADY      *
+      * EXIST ON PUBLISHED ISDA MASTER TEMPLATES (MCA_TMPLT_TYPE_CD    *
+      * = 'I'), THE SAME DEFINITION DPMXMREG USES TO INFER A REGION    *
+      * FOR A PRODUCT/SUB-PRODUCT PAIR.  THIS REPORT WALKS EVERY       *
+      * TEMPLATE ON D0006 AND FLAGS ANY WHOSE PRODUCT/SUB-PRODUCT/     *
+      * REGION TRIPLE DOES NOT MATCH ONE OF THOSE MASTER COMBINATIONS, *
+      * SINCE EACH CODE CAN BE INDIVIDUALLY VALID (DPMXMPSP, DPMXMREG, *
+      * DPMXMALL) WHILE THE TRIPLE TOGETHER IS NOT A DEFINED COMBO.    *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      * VDPM14_MCA_TMPLT - MCA TEMPLATE TABLE                          *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM1401                                                        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXAPPV'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-TMPLT-CNT                     PIC 9(9)  VALUE 0.
+       01  WS-MISMATCH-CNT                  PIC 9(9)  VALUE 0.
+       01  WS-COMBO-CHK                     PIC S9(9) USAGE COMP.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-TMPLT                 VALUE 'Y'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1401
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE PPV_TMPLT_CSR CURSOR FOR
+                 SELECT MCA_TMPLT_ID, DELR_CMPNY_ID, CLNT_CMPNY_ID,
+                        ATTRB_PRDCT_ID, ATTRB_SUB_PRDCT_ID,
+                        ATTRB_REGN_ID
+                 FROM   D0006
+                 ORDER BY MCA_TMPLT_ID
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VALIDATE-COMBINATIONS
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXAPPV STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       2000-VALIDATE-COMBINATIONS.
+      *------------------------*
+           MOVE '2000-VALIDATE-COMBINATIONS' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN PPV_TMPLT_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-TMPLT TO FALSE
+           PERFORM UNTIL NO-MORE-TMPLT
+              EXEC SQL
+                 FETCH PPV_TMPLT_CSR
+                   INTO :D014-MCA-TMPLT-ID, :D014-DELR-CMPNY-ID,
+                        :D014-CLNT-CMPNY-ID, :D014-ATTRB-PRDCT-ID,
+                        :D014-ATTRB-SUB-PRDCT-ID, :D014-ATTRB-REGN-ID
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-TMPLT-CNT
+                    PERFORM 2100-CHECK-COMBO
+                 WHEN +100
+                    SET NO-MORE-TMPLT       TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE PPV_TMPLT_CSR
+           END-EXEC
+           .
+      *------------------------*
+       2100-CHECK-COMBO.
+      *------------------------*
+           MOVE '2100-CHECK-COMBO'          TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WS-COMBO-CHK
+                FROM D0006
+               WHERE MCA_TMPLT_TYPE_CD    = 'I'
+                 AND ATTRB_PRDCT_ID       = :D014-ATTRB-PRDCT-ID
+                 AND ATTRB_SUB_PRDCT_ID   = :D014-ATTRB-SUB-PRDCT-ID
+                 AND ATTRB_REGN_ID        = :D014-ATTRB-REGN-ID
+                WITH CS
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           IF WS-COMBO-CHK = 0
+              ADD 1                        TO WS-MISMATCH-CNT
+              DISPLAY 'INVALID PROD/SUB-PROD/REGION COMBO -- '
+                      'TMPLT=' D014-MCA-TMPLT-ID
+                      ' DEALER=' D014-DELR-CMPNY-ID
+                      ' CLIENT=' D014-CLNT-CMPNY-ID
+                      ' PROD='  D014-ATTRB-PRDCT-ID
+                      ' SUB='   D014-ATTRB-SUB-PRDCT-ID
+                      ' REGN='  D014-ATTRB-REGN-ID
+           END-IF
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'TEMPLATES CHECKED        :' WS-TMPLT-CNT
+           DISPLAY 'INVALID COMBINATIONS     :' WS-MISMATCH-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXAPPV ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
