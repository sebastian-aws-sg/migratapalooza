@@ -0,0 +1,273 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXMABR.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    ENTRY DPMXMABR
+      *    NAME  DPMXMABR(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXMABR                                            *
+      *                                                                *
+      * AMENDMENT BLOCKER REPORT.  GIVEN A MCA_TMPLT_ID, REPORTS WHY   *
+      * DPMXMSAV WOULD OR WOULD NOT TREAT THE TEMPLATE AS AMENDMENT-   *
+      * ENCUMBERED.  THIS RE-RUNS THE SAME TWO CHECKS DPMXMSAV MAKES   *
+      * INLINE (2475-CHECK-AMND, WHICH DECIDES WHETHER D0006'S         *
+      * MCA_STAT_IN MAY STILL BE UPDATED, AND 9382-CHECK-PENDING-AMND, *
+      * WHICH DECIDES WHETHER A NEW WORK COPY MUST COME UP CLIENT      *
+      * STATUS 'D' INSTEAD OF 'A') BUT, INSTEAD OF JUST SETTING AN     *
+      * IN-MEMORY SWITCH AND MOVING ON, RETURNS THE FULL LIST OF       *
+      * MCA_AMND_ID VALUES RESPONSIBLE SO A CALLER CAN EXPLAIN TO THE  *
+      * USER WHY A SAVE WAS BLOCKED OR DOWNGRADED RATHER THAN JUST     *
+      * REFUSING IT.                                                   *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      * VDPM16_MCA_AMND, VDPM19_LINK_WORK                              *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM1601, DPM1901                                               *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXMABR'.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-TABLE-NAME                    PIC X(40).
+       01  WS-SQLCODE                       PIC S9(7).
+       01  WS-ERROR-MSG.
+           05  WS-INVALID-TMPLT-ID      PIC X(50)
+               VALUE 'INVALID TEMPLATE ID PASSED'.
+           05  WS-DATABASE-ERROR        PIC X(50)
+               VALUE 'DATABASE ERROR OCCURRED. PLEASE CONTACT DTCC'.
+      *
+       01  WS-AMND-ID-ED                    PIC Z(17)9.
+       01  WS-BLOCKING-CNT                  PIC S9(4) COMP VALUE 0.
+       01  WS-BLOCKING-IDS                  PIC X(500) VALUE SPACES.
+       01  WS-BLOCKING-PTR                  PIC S9(4) COMP VALUE 1.
+      *
+       01  WS-AMND-EOF-SW                   PIC X(01) VALUE 'N'.
+           88 NO-MORE-AMND                  VALUE 'Y'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1601
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1901
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE MABR_AMND_CSR CURSOR FOR
+                 SELECT MCA_AMND_ID
+                   FROM VDPM16_MCA_AMND
+                  WHERE MCA_TMPLT_ID = :LS-TEMPLATE-ID
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE MABR_PEND_CSR CURSOR FOR
+                 SELECT DISTINCT DPM16.MCA_AMND_ID
+                   FROM VDPM16_MCA_AMND       DPM16
+                       ,VDPM19_LINK_WORK      DPM19
+                  WHERE DPM16.MCA_TMPLT_ID      = :LS-TEMPLATE-ID
+                    AND DPM16.MCA_AMND_ID       = DPM19.MCA_AMND_ID
+                    AND DPM19.MCA_VALUE_TYPE_CD > 'C'
+                    AND DPM19.MCA_ACCS_STAT_CD  = 'O'
+                    AND DPM19.AMND_STAT_CD      = 'P'
+                  WITH UR
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+       LINKAGE SECTION.
+      *
+       COPY  DB2000IB.
+      *
+       01  LS-SP-ERROR-AREA                 PIC X(80).
+       01  LS-SP-RC                         PIC X(04).
+       01  LS-TEMPLATE-ID                   PIC S9(09) COMP.
+       01  LS-AMND-TOTAL-COUNT              PIC S9(4) COMP.
+       01  LS-PENDING-BLOCK-COUNT           PIC S9(4) COMP.
+       01  LS-BLOCKING-AMND-IDS             PIC X(500).
+      *
+       PROCEDURE DIVISION USING  OUTSQLCA,
+                                 LS-SP-ERROR-AREA,
+                                 LS-SP-RC,
+                                 LS-TEMPLATE-ID,
+                                 LS-AMND-TOTAL-COUNT,
+                                 LS-PENDING-BLOCK-COUNT,
+                                 LS-BLOCKING-AMND-IDS.
+
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VALIDATE-INPUT
+           IF LS-SP-RC = 'SP00'
+              PERFORM 3000-COUNT-ALL-AMENDMENTS
+           END-IF
+           IF LS-SP-RC = 'SP00'
+              PERFORM 4000-LIST-PENDING-BLOCKERS
+           END-IF
+           PERFORM 9990-GOBACK
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           MOVE SPACES                      TO LS-SP-ERROR-AREA
+           MOVE 'SP00'                      TO LS-SP-RC
+           MOVE 0                           TO LS-AMND-TOTAL-COUNT
+                                                LS-PENDING-BLOCK-COUNT
+           MOVE SPACES                      TO LS-BLOCKING-AMND-IDS
+           .
+      *------------------------*
+       2000-VALIDATE-INPUT.
+      *------------------------*
+           MOVE '2000-VALIDATE-INPUT'       TO WS-PARAGRAPH-NAME
+
+           IF LS-TEMPLATE-ID <= 0
+              MOVE WS-INVALID-TMPLT-ID       TO LS-SP-ERROR-AREA
+              MOVE 'SP50'                    TO LS-SP-RC
+           END-IF
+           .
+      *------------------------*
+       3000-COUNT-ALL-AMENDMENTS.
+      *------------------------*
+           MOVE '3000-COUNT-ALL-AMENDMENTS'  TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WS-BLOCKING-CNT
+                FROM VDPM16_MCA_AMND
+               WHERE MCA_TMPLT_ID = :LS-TEMPLATE-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE WS-BLOCKING-CNT        TO LS-AMND-TOTAL-COUNT
+              WHEN OTHER
+                 MOVE 'VDPM16_MCA_AMND'      TO WS-TABLE-NAME
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       4000-LIST-PENDING-BLOCKERS.
+      *------------------------*
+           MOVE '4000-LIST-PENDING-BLOCKERS' TO WS-PARAGRAPH-NAME
+
+           MOVE 0                           TO WS-BLOCKING-CNT
+           MOVE 1                           TO WS-BLOCKING-PTR
+           MOVE SPACES                      TO WS-BLOCKING-IDS
+
+           EXEC SQL
+              OPEN MABR_PEND_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              MOVE 'VDPM19_LINK_WORK'        TO WS-TABLE-NAME
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-AMND TO FALSE
+           PERFORM UNTIL NO-MORE-AMND
+              EXEC SQL
+                 FETCH MABR_PEND_CSR
+                   INTO :D016-MCA-AMND-ID
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    PERFORM 4100-ADD-BLOCKING-ID
+                 WHEN 100
+                    SET NO-MORE-AMND         TO TRUE
+                 WHEN OTHER
+                    MOVE 'VDPM19_LINK_WORK'  TO WS-TABLE-NAME
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE MABR_PEND_CSR
+           END-EXEC
+
+           MOVE WS-BLOCKING-CNT             TO LS-PENDING-BLOCK-COUNT
+           MOVE WS-BLOCKING-IDS             TO LS-BLOCKING-AMND-IDS
+           .
+      *------------------------*
+       4100-ADD-BLOCKING-ID.
+      *------------------------*
+           MOVE '4100-ADD-BLOCKING-ID'      TO WS-PARAGRAPH-NAME
+
+           MOVE D016-MCA-AMND-ID            TO WS-AMND-ID-ED
+           ADD 1                            TO WS-BLOCKING-CNT
+           IF WS-BLOCKING-CNT > 1
+              MOVE ','                      TO WS-BLOCKING-IDS
+                                                (WS-BLOCKING-PTR:1)
+              ADD 1                         TO WS-BLOCKING-PTR
+           END-IF
+           STRING WS-AMND-ID-ED             DELIMITED BY SIZE
+                  INTO WS-BLOCKING-IDS
+                  WITH POINTER WS-BLOCKING-PTR
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           MOVE WS-DATABASE-ERROR           TO LS-SP-ERROR-AREA
+           MOVE 'SP99'                      TO LS-SP-RC
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'TABLE     NAME = ' WS-TABLE-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+
+           CALL   'DPMXELOG'  USING  WS-PROGRAM,
+                                      WS-PARAGRAPH-NAME,
+                                      WS-SQLCODE,
+                                      LS-SP-RC,
+                                      LS-SP-ERROR-AREA
+           .
+      *------------------------*
+       9990-GOBACK.
+      *------------------------*
+           GOBACK
+           .
