@@ -0,0 +1,347 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DPMXMSDF.
+       AUTHOR.       COGNIZANT.
+       DATE-WRITTEN. AUGUST 2026.
+      *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    INCLUDE SYSLIB(DSNRLI)
+      *    MODE AMODE(31) RMODE(ANY)
+      *    ENTRY DPMXMSDF
+      *    NAME  DPMXMSDF(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXMSDF                                            *
+      *                                                                *
+      * THIS STORED PROCEDURE COMPARES THE WORK COPY OF A TEMPLATE'S   *
+      * LAYOUT (VDPM15_TMPLT_WORK, THE SAME ROW DPMXMSTG'S             *
+      * 2220-GET-WORK-TEMP-LAYOUT RETURNS) AGAINST THE PUBLISHED       *
+      * MASTER LAYOUT FOR THE SAME TEMPLATE ID (D0006, THE SAME ROW    *
+      * DPMXMSTG'S 2230-GET-MAIN-TEMP-LAYOUT RETURNS) AND REPORTS      *
+      * WHICH BUSINESS COLUMNS DIFFER BETWEEN THE TWO.  THIS LETS A    *
+      * CALLER SEE WHAT A PENDING SAVE WOULD CHANGE BEFORE THE WORK    *
+      * COPY IS PROMOTED OVER THE MASTER.                              *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      *                                                                *
+      * D0006               - MCA TEMPLATE (MASTER) TABLE              *
+      * VDPM15_TMPLT_WORK   - MCA TEMPLATE WORK-COPY TABLE             *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      *                                                                *
+      * SQLCA                                                          *
+      * DPM1401             - DCLGEN COPYBOOK FOR D0006/VDPM14_MCA_    *
+      *                       TMPLT                                   *
+      * DPM1501             - DCLGEN COPYBOOK FOR VDPM15_TMPLT_WORK    *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * COPYBOOK:                                                      *
+      * ---------                                                      *
+      *                                                                *
+      * DB2000IA                                                       *
+      * DB2000IB                                                       *
+      * DB2000IC                                                       *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXMSDF'.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-TABLE-NAME                    PIC X(40).
+       01  WS-SQLCODE                       PIC S9(7).
+       01  WS-ERROR-MSG.
+           05  WS-INVALID-TMPLT-ID      PIC X(50)
+               VALUE 'INVALID TEMPLATE ID PASSED'.
+           05  WS-NO-WORK-COPY          PIC X(50)
+               VALUE 'NO WORK COPY EXISTS FOR THIS TEMPLATE ID'.
+           05  WS-DATABASE-ERROR        PIC X(50)
+               VALUE 'DATABASE ERROR OCCURRED. PLEASE CONTACT DTCC'.
+      *
+       01  WS-DIFF-CNT                      PIC S9(4) COMP VALUE 0.
+       01  WS-DIFF-FIELDS                   PIC X(500) VALUE SPACES.
+       01  WS-DIFF-PTR                      PIC S9(4) COMP VALUE 1.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1401
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1501
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+       LINKAGE SECTION.
+      *
+       COPY  DB2000IB.
+      *
+       01  LS-SP-ERROR-AREA                 PIC X(80).
+       01  LS-SP-RC                         PIC X(04).
+       01  LS-TEMPLATE-ID                   PIC S9(09) COMP.
+       01  LS-DIFF-COUNT                    PIC S9(4) COMP.
+       01  LS-DIFF-FIELDS                   PIC X(500).
+      *
+       PROCEDURE DIVISION USING  OUTSQLCA,
+                                 LS-SP-ERROR-AREA,
+                                 LS-SP-RC,
+                                 LS-TEMPLATE-ID,
+                                 LS-DIFF-COUNT,
+                                 LS-DIFF-FIELDS.
+
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VALIDATE-INPUT
+           IF LS-SP-RC = 'SP00'
+              PERFORM 3000-GET-MASTER-LAYOUT
+           END-IF
+           IF LS-SP-RC = 'SP00'
+              PERFORM 4000-GET-WORK-LAYOUT
+           END-IF
+           IF LS-SP-RC = 'SP00'
+              PERFORM 5000-COMPARE-LAYOUTS
+           END-IF
+           PERFORM 9990-GOBACK
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           MOVE SPACES                      TO LS-SP-ERROR-AREA
+           MOVE 'SP00'                      TO LS-SP-RC
+           MOVE 0                           TO LS-DIFF-COUNT
+           MOVE SPACES                      TO LS-DIFF-FIELDS
+           MOVE LS-TEMPLATE-ID              TO D014-MCA-TMPLT-ID
+                                               D015-MCA-TMPLT-ID
+           .
+      *------------------------*
+       2000-VALIDATE-INPUT.
+      *------------------------*
+           MOVE '2000-VALIDATE-INPUT'       TO WS-PARAGRAPH-NAME
+
+           IF LS-TEMPLATE-ID <= 0
+              MOVE WS-INVALID-TMPLT-ID       TO LS-SP-ERROR-AREA
+              MOVE 'SP50'                    TO LS-SP-RC
+           END-IF
+           .
+      *------------------------*
+       3000-GET-MASTER-LAYOUT.
+      *------------------------*
+           MOVE '3000-GET-MASTER-LAYOUT'     TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SELECT MCA_TMPLT_NM, MCA_TMPLT_SHORT_NM,
+                     MCA_TMPLT_TYPE_CD, DELR_CMPNY_ID,
+                     CLNT_CMPNY_ID, ATTRB_PRDCT_ID,
+                     ATTRB_SUB_PRDCT_ID, ATTRB_REGN_ID,
+                     MCA_DELR_STAT_CD, MCA_CLNT_STAT_CD,
+                     MCA_STAT_IN, MCA_TMPLT_RQSTR_ID
+                INTO :D014-MCA-TMPLT-NM, :D014-MCA-TMPLT-SHORT-NM,
+                     :D014-MCA-TMPLT-TYPE-CD, :D014-DELR-CMPNY-ID,
+                     :D014-CLNT-CMPNY-ID, :D014-ATTRB-PRDCT-ID,
+                     :D014-ATTRB-SUB-PRDCT-ID, :D014-ATTRB-REGN-ID,
+                     :D014-MCA-DELR-STAT-CD, :D014-MCA-CLNT-STAT-CD,
+                     :D014-MCA-STAT-IN, :D014-MCA-TMPLT-RQSTR-ID
+                FROM D0006
+               WHERE MCA_TMPLT_ID = :D014-MCA-TMPLT-ID
+                WITH UR
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 MOVE WS-INVALID-TMPLT-ID     TO LS-SP-ERROR-AREA
+                 MOVE 'SP50'                  TO LS-SP-RC
+              WHEN OTHER
+                 MOVE 'D0006'                 TO WS-TABLE-NAME
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       4000-GET-WORK-LAYOUT.
+      *------------------------*
+           MOVE '4000-GET-WORK-LAYOUT'       TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SELECT MCA_TMPLT_NM, MCA_TMPLT_SHORT_NM,
+                     MCA_TMPLT_TYPE_CD, DELR_CMPNY_ID,
+                     CLNT_CMPNY_ID, ATTRB_PRDCT_ID,
+                     ATTRB_SUB_PRDCT_ID, ATTRB_REGN_ID,
+                     MCA_DELR_STAT_CD, MCA_CLNT_STAT_CD,
+                     MCA_STAT_IN, MCA_TMPLT_RQSTR_ID
+                INTO :D015-MCA-TMPLT-NM, :D015-MCA-TMPLT-SHORT-NM,
+                     :D015-MCA-TMPLT-TYPE-CD, :D015-DELR-CMPNY-ID,
+                     :D015-CLNT-CMPNY-ID, :D015-ATTRB-PRDCT-ID,
+                     :D015-ATTRB-SUB-PRDCT-ID, :D015-ATTRB-REGN-ID,
+                     :D015-MCA-DELR-STAT-CD, :D015-MCA-CLNT-STAT-CD,
+                     :D015-MCA-STAT-IN, :D015-MCA-TMPLT-RQSTR-ID
+                FROM VDPM15_TMPLT_WORK
+               WHERE MCA_TMPLT_ID = :D015-MCA-TMPLT-ID
+                WITH UR
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 MOVE WS-NO-WORK-COPY         TO LS-SP-ERROR-AREA
+                 MOVE 'SP50'                  TO LS-SP-RC
+              WHEN OTHER
+                 MOVE 'VDPM15_TMPLT_WORK'     TO WS-TABLE-NAME
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       5000-COMPARE-LAYOUTS.
+      *------------------------*
+           MOVE '5000-COMPARE-LAYOUTS'       TO WS-PARAGRAPH-NAME
+
+           IF D014-MCA-TMPLT-NM-TEXT NOT = D015-MCA-TMPLT-NM-TEXT
+              PERFORM 5900-ADD-DIFF-FIELD
+              MOVE 'MCA_TMPLT_NM'            TO WS-DIFF-FIELDS
+                                                 (WS-DIFF-PTR:)
+           END-IF
+
+           IF D014-MCA-TMPLT-SHORT-NM NOT = D015-MCA-TMPLT-SHORT-NM
+              PERFORM 5900-ADD-DIFF-FIELD
+              MOVE 'MCA_TMPLT_SHORT_NM'      TO WS-DIFF-FIELDS
+                                                 (WS-DIFF-PTR:)
+           END-IF
+
+           IF D014-MCA-TMPLT-TYPE-CD NOT = D015-MCA-TMPLT-TYPE-CD
+              PERFORM 5900-ADD-DIFF-FIELD
+              MOVE 'MCA_TMPLT_TYPE_CD'       TO WS-DIFF-FIELDS
+                                                 (WS-DIFF-PTR:)
+           END-IF
+
+           IF D014-DELR-CMPNY-ID NOT = D015-DELR-CMPNY-ID
+              PERFORM 5900-ADD-DIFF-FIELD
+              MOVE 'DELR_CMPNY_ID'           TO WS-DIFF-FIELDS
+                                                 (WS-DIFF-PTR:)
+           END-IF
+
+           IF D014-CLNT-CMPNY-ID NOT = D015-CLNT-CMPNY-ID
+              PERFORM 5900-ADD-DIFF-FIELD
+              MOVE 'CLNT_CMPNY_ID'           TO WS-DIFF-FIELDS
+                                                 (WS-DIFF-PTR:)
+           END-IF
+
+           IF D014-ATTRB-PRDCT-ID NOT = D015-ATTRB-PRDCT-ID
+              PERFORM 5900-ADD-DIFF-FIELD
+              MOVE 'ATTRB_PRDCT_ID'          TO WS-DIFF-FIELDS
+                                                 (WS-DIFF-PTR:)
+           END-IF
+
+           IF D014-ATTRB-SUB-PRDCT-ID NOT = D015-ATTRB-SUB-PRDCT-ID
+              PERFORM 5900-ADD-DIFF-FIELD
+              MOVE 'ATTRB_SUB_PRDCT_ID'      TO WS-DIFF-FIELDS
+                                                 (WS-DIFF-PTR:)
+           END-IF
+
+           IF D014-ATTRB-REGN-ID NOT = D015-ATTRB-REGN-ID
+              PERFORM 5900-ADD-DIFF-FIELD
+              MOVE 'ATTRB_REGN_ID'           TO WS-DIFF-FIELDS
+                                                 (WS-DIFF-PTR:)
+           END-IF
+
+           IF D014-MCA-DELR-STAT-CD NOT = D015-MCA-DELR-STAT-CD
+              PERFORM 5900-ADD-DIFF-FIELD
+              MOVE 'MCA_DELR_STAT_CD'        TO WS-DIFF-FIELDS
+                                                 (WS-DIFF-PTR:)
+           END-IF
+
+           IF D014-MCA-CLNT-STAT-CD NOT = D015-MCA-CLNT-STAT-CD
+              PERFORM 5900-ADD-DIFF-FIELD
+              MOVE 'MCA_CLNT_STAT_CD'        TO WS-DIFF-FIELDS
+                                                 (WS-DIFF-PTR:)
+           END-IF
+
+           IF D014-MCA-STAT-IN NOT = D015-MCA-STAT-IN
+              PERFORM 5900-ADD-DIFF-FIELD
+              MOVE 'MCA_STAT_IN'             TO WS-DIFF-FIELDS
+                                                 (WS-DIFF-PTR:)
+           END-IF
+
+           IF D014-MCA-TMPLT-RQSTR-ID NOT = D015-MCA-TMPLT-RQSTR-ID
+              PERFORM 5900-ADD-DIFF-FIELD
+              MOVE 'MCA_TMPLT_RQSTR_ID'      TO WS-DIFF-FIELDS
+                                                 (WS-DIFF-PTR:)
+           END-IF
+
+           MOVE WS-DIFF-CNT                 TO LS-DIFF-COUNT
+           MOVE WS-DIFF-FIELDS              TO LS-DIFF-FIELDS
+           .
+      *------------------------*
+       5900-ADD-DIFF-FIELD.
+      *------------------------*
+           ADD 1                            TO WS-DIFF-CNT
+           IF WS-DIFF-CNT > 1
+              MOVE ','                      TO WS-DIFF-FIELDS
+                                                (WS-DIFF-PTR:1)
+              ADD 1                         TO WS-DIFF-PTR
+           END-IF
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           MOVE WS-DATABASE-ERROR           TO LS-SP-ERROR-AREA
+           MOVE 'SP99'                      TO LS-SP-RC
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'TABLE     NAME = ' WS-TABLE-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+
+           CALL   'DPMXELOG'  USING  WS-PROGRAM,
+                                      WS-PARAGRAPH-NAME,
+                                      WS-SQLCODE,
+                                      LS-SP-RC,
+                                      LS-SP-ERROR-AREA
+           .
+      *------------------------*
+       9990-GOBACK.
+      *------------------------*
+           GOBACK
+           .
