@@ -38,6 +38,7 @@
       * -------                                                        *
       *                                                                *
       * D0002   - MCA ALERT INFORMATION TABLE              *
+      * VDPM21_ALERT_ACK_DISMISS - ALERT ACK/DISMISS TRACKING TABLE    *
       * VDTM54_DEBUG_CNTRL  - DEBUG CONTROL TABLE                      *
       *                                                                *
       *----------------------------------------------------------------*
@@ -47,6 +48,7 @@
       *                                                                *
       * SQLCA               - DB2 COMMAREA                             *
       * DPM0501             - MCA ALERT INFORMATION TABLE              *
+      * DPM2101             - ALERT ACK/DISMISS TRACKING TABLE         *
       * DTM5401             - DEBUG CONTROL TABLE                      *
       *----------------------------------------------------------------*
       *                                                                *
@@ -74,6 +76,7 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-SQLCODE-NB                    PIC S9(7).
        01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXAVAL'.
        01  WS-INVLD-USERTYPE                PIC X(50) VALUE
            'Invalid User Type passed'.
@@ -99,7 +102,11 @@
            END-EXEC
       *
            EXEC SQL
-              INCLUDE DTM0501
+              INCLUDE DPM0501
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM2101
            END-EXEC
       *
       *                                                                 00024910
@@ -120,11 +127,13 @@
        01  LS-SP-ERROR-AREA                 PIC X(80).
        01  LS-SP-RC                         PIC X(04).
        01  LS-USER-TYPE                     PIC X(01).
+       01  LS-USER-ID                       PIC X(10).
       *
        PROCEDURE DIVISION USING  OUTSQLCA,
                                  LS-SP-ERROR-AREA,
                                  LS-SP-RC,
-                                 LS-USER-TYPE.
+                                 LS-USER-TYPE,
+                                 LS-USER-ID.
 
       *----------*
        0000-MAIN.
@@ -224,9 +233,14 @@
   2                       DPM05.ALERT_INFO_SUB_DS AS ALERT_SUBJECT,
   3                       DPM05.ROW_UPDT_TS  AS ALERT_UPDATED_TIMESTAMP,
   4                       DPM03.CMPNY_USER_NM AS ALERT_UPDATED_NAME,
-  5                       DPM05.ROW_UPDT_USER_ID AS ALERT_UPDATED_ID
+  5                       DPM05.ROW_UPDT_USER_ID AS ALERT_UPDATED_ID,
+  6                       DPM21.ACK_IN AS ALERT_ACK_IN,
+  7                       DPM21.DISMSS_IN AS ALERT_DISMSS_IN
                       FROM D0002 DPM05,
-								DPM03
+                           D0003 DPM03
+                      LEFT OUTER JOIN VDPM21_ALERT_ACK_DISMISS DPM21
+                             ON DPM21.MCA_ALERT_ID  = DPM05.MCA_ALERT_ID
+                            AND DPM21.CMPNY_USER_ID = :LS-USER-ID
                   WHERE DPM03.CMPNY_USER_ID = DPM05.ROW_UPDT_USER_ID
                         ORDER BY DPM05.ROW_UPDT_TS DESC
                         FETCH FIRST 100 ROWS ONLY
@@ -247,10 +261,17 @@
    2                      DPM05.ALERT_INFO_SUB_DS AS ALERT_SUBJECT,
    3                      DPM05.ROW_UPDT_TS  AS ALERT_UPDATED_TIMESTAMP,
    4                      DPM03.CMPNY_USER_NM AS ALERT_UPDATED-NAME,
-   5                      DPM05.ROW_UPDT_USER_ID AS ALERT_UPDATED_ID
+   5                      DPM05.ROW_UPDT_USER_ID AS ALERT_UPDATED_ID,
+   6                      DPM21.ACK_IN AS ALERT_ACK_IN,
+   7                      DPM21.DISMSS_IN AS ALERT_DISMSS_IN
                       FROM D0002 DPM05,
                            D0003 DPM03
+                      LEFT OUTER JOIN VDPM21_ALERT_ACK_DISMISS DPM21
+                             ON DPM21.MCA_ALERT_ID  = DPM05.MCA_ALERT_ID
+                            AND DPM21.CMPNY_USER_ID = :LS-USER-ID
                      WHERE DPM03.CMPNY_USER_ID = DPM05.ROW_UPDT_USER_ID
+                       AND (DPM21.DISMSS_IN IS NULL
+                            OR DPM21.DISMSS_IN <> 'Y')
                      ORDER BY DPM05.ROW_UPDT_TS DESC
                      FETCH FIRST 5 ROWS ONLY
                       WITH UR
@@ -281,8 +302,16 @@
            MOVE 'SP99'                      TO LS-SP-RC
            PERFORM 9100-DISPLAY-DATA
            MOVE SQLCODE                     TO WS-SQLCODE
+           MOVE SQLCODE                     TO WS-SQLCODE-NB
            DISPLAY 'SQLCODE                  :' WS-SQLCODE
            PERFORM 9999-FORMAT-SQLCA
+
+           CALL   'DPMXELOG'  USING  WS-PROGRAM,
+                                      WS-PARAGRAPH-NAME,
+                                      WS-SQLCODE-NB,
+                                      LS-SP-RC,
+                                      LS-SP-ERROR-AREA
+
            PERFORM 9990-GOBACK
            .
 
