@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXEDMX.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXEDMX(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXEDMX                                            *
+      *                                                                *
+      * DEALER/CLIENT MASTER DATA EXTRACT FEED.  SECTION 1 REUSES      *
+      * DPMXHCMD'S CMPNY_LIST_CSR TO EXTRACT EVERY ACTIVE DEALER AND   *
+      * CLIENT COMPANY'S MASTER DATA.  SECTION 2 GENERALIZES           *
+      * DPMXEDLD'S DEALER_LIST_CSR (WHICH LOOKS UP THE FED-18/OTHER    *
+      * DEALER LIST AND ENROLLMENT STATUS FOR ONE CLIENT) ACROSS       *
+      * EVERY CLIENT AT ONCE, SO A SINGLE BATCH RUN PRODUCES THE FULL  *
+      * DEALER-TO-CLIENT ENROLLMENT RELATIONSHIP EXTRACT DOWNSTREAM    *
+      * SYSTEMS WOULD OTHERWISE HAVE TO BUILD BY CALLING DPMXHCMD AND  *
+      * DPMXEDLD ONE CLIENT AT A TIME.                                 *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * D0005             - COMPANY TABLE FOR MCA                     *
+      * VDPM06_MCA_ENRL   - ENROLLMENT TABLE FOR MCA                   *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM0101                                                        *
+      * DPM0601                                                        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXEDMX'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+      *
+       01  WS-CMPNY-CNT                     PIC 9(9)  VALUE 0.
+       01  WS-ENRL-CNT                      PIC 9(9)  VALUE 0.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-CMPNY                 VALUE 'Y'.
+       01  WS-ENRL-EOF-SW                   PIC X(01) VALUE 'N'.
+           88 NO-MORE-ENRL                  VALUE 'Y'.
+       01  WS-ENRL-DELR-NM                  PIC X(255).
+       01  WS-ENRL-FED-18-IND                PIC X(01).
+       01  WS-ENRL-CLNT-NM                  PIC X(255).
+       01  WS-CMPNY-EFFV-START-DT           PIC X(10).
+       01  WS-CMPNY-EFFV-END-DT             PIC X(10).
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0101
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0601
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE CMPNY_EXTR_CSR CURSOR FOR
+                 SELECT
+1                     DPM01.CMPNY_ID
+2                    ,DPM01.CMPNY_TYPE_CD
+3                    ,DPM01.CMPNY_GROUP_CD
+4                    ,DPM01.CMPNY_NM
+5                    ,DPM01.CMPNY_STAT_IN
+6                    ,DPM01.CMPNY_PRMRY_CNTCT_NM
+7                    ,DPM01.CMPNY_PRMRY_PHONE_NB
+8                    ,DPM01.CMPNY_PRMRY_EMAIL_ID
+9                    ,CHAR(DPM01.EFFV_START_DT)
+10                   ,CHAR(DPM01.EFFV_END_DT)
+                 FROM D0005       DPM01
+                 WHERE CURRENT DATE >= DPM01.EFFV_START_DT
+                   AND CURRENT DATE <= DPM01.EFFV_END_DT
+                   AND DPM01.CMPNY_TYPE_CD IN ('D','C')
+              ORDER BY DPM01.CMPNY_TYPE_CD, DPM01.CMPNY_NM
+              WITH UR
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE ENRL_EXTR_CSR CURSOR FOR
+                 SELECT
+1                     DPMD.CMPNY_ID
+2                    ,DPMD.CMPNY_NM
+3                    ,CASE
+                        WHEN DPMD.CMPNY_GROUP_CD = 'F'
+                          THEN 'F'
+                        ELSE 'N'
+                      END
+4                    ,DPM06.CLNT_CMPNY_ID
+5                    ,DPMC.CMPNY_NM
+6                    ,DPM06.DELR_STAT_CD
+                 FROM VDPM06_MCA_ENRL        DPM06
+                 INNER JOIN D0005            DPMD
+                    ON DPMD.CMPNY_ID = DPM06.DELR_CMPNY_ID
+                 INNER JOIN D0005            DPMC
+                    ON DPMC.CMPNY_ID = DPM06.CLNT_CMPNY_ID
+                 WHERE DPM06.DELR_STAT_CD = 'A'
+              ORDER BY DPMD.CMPNY_ID, DPM06.CLNT_CMPNY_ID
+              WITH UR
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EXTRACT-CMPNY-MASTER
+           PERFORM 3000-EXTRACT-ENRL-RELATIONSHIPS
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXEDMX STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       2000-EXTRACT-CMPNY-MASTER.
+      *----------------------------------*
+           MOVE '2000-EXTRACT-CMPNY-MASTER'  TO WS-PARAGRAPH-NAME
+
+           DISPLAY 'SECTION 1 - COMPANY MASTER DATA EXTRACT'
+
+           EXEC SQL
+              OPEN CMPNY_EXTR_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           PERFORM 2100-FETCH-NEXT-CMPNY
+           PERFORM UNTIL NO-MORE-CMPNY
+              DISPLAY 'CMPNY_ID='    D001-CMPNY-ID
+                      ' TYPE='       D001-CMPNY-TYPE-CD
+                      ' GROUP='      D001-CMPNY-GROUP-CD
+                      ' NAME='       D001-CMPNY-NM
+                      ' STAT='       D001-CMPNY-STAT-IN
+                      ' CNTCT='      D001-CMPNY-PRMRY-CNTCT-NM
+                      ' PHONE='      D001-CMPNY-PRMRY-PHONE-NB
+                      ' EMAIL='      D001-CMPNY-PRMRY-EMAIL-ID
+              PERFORM 2100-FETCH-NEXT-CMPNY
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE CMPNY_EXTR_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2100-FETCH-NEXT-CMPNY.
+      *----------------------------------*
+           MOVE '2100-FETCH-NEXT-CMPNY'      TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              FETCH CMPNY_EXTR_CSR
+                INTO :D001-CMPNY-ID
+                    ,:D001-CMPNY-TYPE-CD
+                    ,:D001-CMPNY-GROUP-CD
+                    ,:D001-CMPNY-NM
+                    ,:D001-CMPNY-STAT-IN
+                    ,:D001-CMPNY-PRMRY-CNTCT-NM
+                    ,:D001-CMPNY-PRMRY-PHONE-NB
+                    ,:D001-CMPNY-PRMRY-EMAIL-ID
+                    ,:WS-CMPNY-EFFV-START-DT
+                    ,:WS-CMPNY-EFFV-END-DT
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 ADD 1                      TO WS-CMPNY-CNT
+              WHEN +100
+                 SET NO-MORE-CMPNY          TO TRUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *----------------------------------*
+       3000-EXTRACT-ENRL-RELATIONSHIPS.
+      *----------------------------------*
+           MOVE '3000-EXTRACT-ENRL-RELATIONSHIPS'
+                                             TO WS-PARAGRAPH-NAME
+
+           DISPLAY 'SECTION 2 - DEALER/CLIENT ENROLLMENT EXTRACT'
+
+           EXEC SQL
+              OPEN ENRL_EXTR_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           PERFORM 3100-FETCH-NEXT-ENRL
+           PERFORM UNTIL NO-MORE-ENRL
+              DISPLAY 'DEALER_ID='    D006-DELR-CMPNY-ID
+                      ' DEALER_NM='   WS-ENRL-DELR-NM
+                      ' FED18='       WS-ENRL-FED-18-IND
+                      ' CLIENT_ID='   D006-CLNT-CMPNY-ID
+                      ' CLIENT_NM='   WS-ENRL-CLNT-NM
+                      ' DELR_STAT='   D006-DELR-STAT-CD
+              PERFORM 3100-FETCH-NEXT-ENRL
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE ENRL_EXTR_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       3100-FETCH-NEXT-ENRL.
+      *----------------------------------*
+           MOVE '3100-FETCH-NEXT-ENRL'       TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              FETCH ENRL_EXTR_CSR
+                INTO :D006-DELR-CMPNY-ID
+                    ,:WS-ENRL-DELR-NM
+                    ,:WS-ENRL-FED-18-IND
+                    ,:D006-CLNT-CMPNY-ID
+                    ,:WS-ENRL-CLNT-NM
+                    ,:D006-DELR-STAT-CD
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 ADD 1                      TO WS-ENRL-CNT
+              WHEN +100
+                 SET NO-MORE-ENRL           TO TRUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'COMPANY MASTER ROWS EXTRACTED:' WS-CMPNY-CNT
+           DISPLAY 'ENROLLMENT ROWS EXTRACTED    :' WS-ENRL-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXEDMX ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
