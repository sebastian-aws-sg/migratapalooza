@@ -0,0 +1,525 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXDORP.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXDORP(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXDORP                                            *
+      *                                                                *
+      * ORPHANED LINK-ROW REPORT.  VDPM18_MCA_LINK AND VDPM19_LINK_    *
+      * WORK EACH TIE AN AMENDMENT (MASTER VDPM16_MCA_AMND, WORK       *
+      * VDPM17_AMND_WORK) TO A NEGOTIATED VALUE (VDPM13_MCA_TEXT FOR   *
+      * MCA_VALUE_TYPE_CD 'T', VDPM11_MCA_CMNT FOR 'C', VDPM12_MCA_DOC *
+      * FOR 'D').  A LINK ROW IS ORPHANED WHEN EITHER SIDE OF THAT TIE *
+      * IS MISSING -- THE AMENDMENT WAS REMOVED BUT ITS LINK ROWS      *
+      * WERE NOT, OR THE VALUE ROW WAS REMOVED BUT ITS LINK WAS NOT.   *
+      * THIS BATCH JOB SWEEPS BOTH LINK TABLES FOR BOTH KINDS OF       *
+      * ORPHAN AND DISPLAYS EVERY ONE IT FINDS, WITH A SUMMARY COUNT   *
+      * AT THE END, SO OPS CAN DECIDE WHAT CLEANUP IS NEEDED.  IT DOES *
+      * NOT DELETE ANYTHING -- IT IS REPORT-ONLY.                      *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * VDPM16_MCA_AMND, VDPM17_AMND_WORK, VDPM18_MCA_LINK,            *
+      * VDPM19_LINK_WORK, VDPM13_MCA_TEXT, VDPM11_MCA_CMNT,            *
+      * VDPM12_MCA_DOC                                                 *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM1801, DPM1901                                               *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXDORP'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-ORPHAN-CNT                    PIC 9(9)  VALUE 0.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-ROWS                  VALUE 'Y'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1801
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1901
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE MLNK_NO_AMND_CSR CURSOR FOR
+                 SELECT DPM18.MCA_AMND_ID, DPM18.MCA_VALUE_ID,
+                        DPM18.MCA_VALUE_TYPE_CD
+                   FROM VDPM18_MCA_LINK DPM18
+                  WHERE NOT EXISTS
+                        (SELECT 1 FROM VDPM16_MCA_AMND DPM16
+                          WHERE DPM16.MCA_AMND_ID = DPM18.MCA_AMND_ID)
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE MLNK_NO_TEXT_CSR CURSOR FOR
+                 SELECT DPM18.MCA_AMND_ID, DPM18.MCA_VALUE_ID,
+                        DPM18.MCA_VALUE_TYPE_CD
+                   FROM VDPM18_MCA_LINK DPM18
+                  WHERE DPM18.MCA_VALUE_TYPE_CD = 'T'
+                    AND NOT EXISTS
+                        (SELECT 1 FROM VDPM13_MCA_TEXT DPM13
+                          WHERE DPM13.MCA_VALUE_ID = DPM18.MCA_VALUE_ID)
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE MLNK_NO_CMNT_CSR CURSOR FOR
+                 SELECT DPM18.MCA_AMND_ID, DPM18.MCA_VALUE_ID,
+                        DPM18.MCA_VALUE_TYPE_CD
+                   FROM VDPM18_MCA_LINK DPM18
+                  WHERE DPM18.MCA_VALUE_TYPE_CD = 'C'
+                    AND NOT EXISTS
+                        (SELECT 1 FROM VDPM11_MCA_CMNT DPM11
+                          WHERE DPM11.MCA_VALUE_ID = DPM18.MCA_VALUE_ID)
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE MLNK_NO_DOC_CSR CURSOR FOR
+                 SELECT DPM18.MCA_AMND_ID, DPM18.MCA_VALUE_ID,
+                        DPM18.MCA_VALUE_TYPE_CD
+                   FROM VDPM18_MCA_LINK DPM18
+                  WHERE DPM18.MCA_VALUE_TYPE_CD = 'D'
+                    AND NOT EXISTS
+                        (SELECT 1 FROM VDPM12_MCA_DOC DPM12
+                          WHERE DPM12.MCA_VALUE_ID = DPM18.MCA_VALUE_ID)
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE WLNK_NO_AMND_CSR CURSOR FOR
+                 SELECT DPM19.MCA_AMND_ID, DPM19.MCA_VALUE_ID,
+                        DPM19.MCA_VALUE_TYPE_CD
+                   FROM VDPM19_LINK_WORK DPM19
+                  WHERE NOT EXISTS
+                        (SELECT 1 FROM VDPM17_AMND_WORK DPM17
+                          WHERE DPM17.MCA_AMND_ID = DPM19.MCA_AMND_ID)
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE WLNK_NO_TEXT_CSR CURSOR FOR
+                 SELECT DPM19.MCA_AMND_ID, DPM19.MCA_VALUE_ID,
+                        DPM19.MCA_VALUE_TYPE_CD
+                   FROM VDPM19_LINK_WORK DPM19
+                  WHERE DPM19.MCA_VALUE_TYPE_CD = 'T'
+                    AND NOT EXISTS
+                        (SELECT 1 FROM VDPM13_MCA_TEXT DPM13
+                          WHERE DPM13.MCA_VALUE_ID = DPM19.MCA_VALUE_ID)
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE WLNK_NO_CMNT_CSR CURSOR FOR
+                 SELECT DPM19.MCA_AMND_ID, DPM19.MCA_VALUE_ID,
+                        DPM19.MCA_VALUE_TYPE_CD
+                   FROM VDPM19_LINK_WORK DPM19
+                  WHERE DPM19.MCA_VALUE_TYPE_CD = 'C'
+                    AND NOT EXISTS
+                        (SELECT 1 FROM VDPM11_MCA_CMNT DPM11
+                          WHERE DPM11.MCA_VALUE_ID = DPM19.MCA_VALUE_ID)
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE WLNK_NO_DOC_CSR CURSOR FOR
+                 SELECT DPM19.MCA_AMND_ID, DPM19.MCA_VALUE_ID,
+                        DPM19.MCA_VALUE_TYPE_CD
+                   FROM VDPM19_LINK_WORK DPM19
+                  WHERE DPM19.MCA_VALUE_TYPE_CD = 'D'
+                    AND NOT EXISTS
+                        (SELECT 1 FROM VDPM12_MCA_DOC DPM12
+                          WHERE DPM12.MCA_VALUE_ID = DPM19.MCA_VALUE_ID)
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SCAN-MASTER-LINK-NO-AMND
+           PERFORM 2100-SCAN-MASTER-LINK-NO-TEXT
+           PERFORM 2200-SCAN-MASTER-LINK-NO-CMNT
+           PERFORM 2300-SCAN-MASTER-LINK-NO-DOC
+           PERFORM 2400-SCAN-WORK-LINK-NO-AMND
+           PERFORM 2500-SCAN-WORK-LINK-NO-TEXT
+           PERFORM 2600-SCAN-WORK-LINK-NO-CMNT
+           PERFORM 2700-SCAN-WORK-LINK-NO-DOC
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXDORP STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *------------------------------*
+       2000-SCAN-MASTER-LINK-NO-AMND.
+      *------------------------------*
+           MOVE '2000-SCAN-MASTER-LINK-NO-AMND' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN MLNK_NO_AMND_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH MLNK_NO_AMND_CSR
+                   INTO :D018-MCA-AMND-ID, :D018-MCA-VALUE-ID,
+                        :D018-MCA-VALUE-TYPE-CD
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-ORPHAN-CNT
+                    DISPLAY 'VDPM18_MCA_LINK ORPHAN - NO AMENDMENT : '
+                            'AMND_ID=' D018-MCA-AMND-ID
+                            ' VALUE_ID=' D018-MCA-VALUE-ID
+                            ' TYPE=' D018-MCA-VALUE-TYPE-CD
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE MLNK_NO_AMND_CSR
+           END-EXEC
+           .
+      *------------------------------*
+       2100-SCAN-MASTER-LINK-NO-TEXT.
+      *------------------------------*
+           MOVE '2100-SCAN-MASTER-LINK-NO-TEXT' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN MLNK_NO_TEXT_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH MLNK_NO_TEXT_CSR
+                   INTO :D018-MCA-AMND-ID, :D018-MCA-VALUE-ID,
+                        :D018-MCA-VALUE-TYPE-CD
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-ORPHAN-CNT
+                    DISPLAY 'VDPM18_MCA_LINK ORPHAN - NO TEXT ROW : '
+                            'AMND_ID=' D018-MCA-AMND-ID
+                            ' VALUE_ID=' D018-MCA-VALUE-ID
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE MLNK_NO_TEXT_CSR
+           END-EXEC
+           .
+      *------------------------------*
+       2200-SCAN-MASTER-LINK-NO-CMNT.
+      *------------------------------*
+           MOVE '2200-SCAN-MASTER-LINK-NO-CMNT' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN MLNK_NO_CMNT_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH MLNK_NO_CMNT_CSR
+                   INTO :D018-MCA-AMND-ID, :D018-MCA-VALUE-ID,
+                        :D018-MCA-VALUE-TYPE-CD
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-ORPHAN-CNT
+                    DISPLAY 'VDPM18_MCA_LINK ORPHAN - NO COMMENT ROW : '
+                            'AMND_ID=' D018-MCA-AMND-ID
+                            ' VALUE_ID=' D018-MCA-VALUE-ID
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE MLNK_NO_CMNT_CSR
+           END-EXEC
+           .
+      *------------------------------*
+       2300-SCAN-MASTER-LINK-NO-DOC.
+      *------------------------------*
+           MOVE '2300-SCAN-MASTER-LINK-NO-DOC' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN MLNK_NO_DOC_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH MLNK_NO_DOC_CSR
+                   INTO :D018-MCA-AMND-ID, :D018-MCA-VALUE-ID,
+                        :D018-MCA-VALUE-TYPE-CD
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-ORPHAN-CNT
+                    DISPLAY 'VDPM18_MCA_LINK ORPHAN - NO DOC ROW : '
+                            'AMND_ID=' D018-MCA-AMND-ID
+                            ' VALUE_ID=' D018-MCA-VALUE-ID
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE MLNK_NO_DOC_CSR
+           END-EXEC
+           .
+      *------------------------------*
+       2400-SCAN-WORK-LINK-NO-AMND.
+      *------------------------------*
+           MOVE '2400-SCAN-WORK-LINK-NO-AMND' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN WLNK_NO_AMND_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH WLNK_NO_AMND_CSR
+                   INTO :D019-MCA-AMND-ID, :D019-MCA-VALUE-ID,
+                        :D019-MCA-VALUE-TYPE-CD
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-ORPHAN-CNT
+                    DISPLAY 'VDPM19_LINK_WORK ORPHAN - NO WORK AMND : '
+                            'AMND_ID=' D019-MCA-AMND-ID
+                            ' VALUE_ID=' D019-MCA-VALUE-ID
+                            ' TYPE=' D019-MCA-VALUE-TYPE-CD
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE WLNK_NO_AMND_CSR
+           END-EXEC
+           .
+      *------------------------------*
+       2500-SCAN-WORK-LINK-NO-TEXT.
+      *------------------------------*
+           MOVE '2500-SCAN-WORK-LINK-NO-TEXT' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN WLNK_NO_TEXT_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH WLNK_NO_TEXT_CSR
+                   INTO :D019-MCA-AMND-ID, :D019-MCA-VALUE-ID,
+                        :D019-MCA-VALUE-TYPE-CD
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-ORPHAN-CNT
+                    DISPLAY 'VDPM19_LINK_WORK ORPHAN - NO TEXT ROW : '
+                            'AMND_ID=' D019-MCA-AMND-ID
+                            ' VALUE_ID=' D019-MCA-VALUE-ID
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE WLNK_NO_TEXT_CSR
+           END-EXEC
+           .
+      *------------------------------*
+       2600-SCAN-WORK-LINK-NO-CMNT.
+      *------------------------------*
+           MOVE '2600-SCAN-WORK-LINK-NO-CMNT' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN WLNK_NO_CMNT_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH WLNK_NO_CMNT_CSR
+                   INTO :D019-MCA-AMND-ID, :D019-MCA-VALUE-ID,
+                        :D019-MCA-VALUE-TYPE-CD
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-ORPHAN-CNT
+                    DISPLAY 'VDPM19_LINK_WORK ORPHAN - NO COMMENT : '
+                            'AMND_ID=' D019-MCA-AMND-ID
+                            ' VALUE_ID=' D019-MCA-VALUE-ID
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE WLNK_NO_CMNT_CSR
+           END-EXEC
+           .
+      *------------------------------*
+       2700-SCAN-WORK-LINK-NO-DOC.
+      *------------------------------*
+           MOVE '2700-SCAN-WORK-LINK-NO-DOC' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN WLNK_NO_DOC_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH WLNK_NO_DOC_CSR
+                   INTO :D019-MCA-AMND-ID, :D019-MCA-VALUE-ID,
+                        :D019-MCA-VALUE-TYPE-CD
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-ORPHAN-CNT
+                    DISPLAY 'VDPM19_LINK_WORK ORPHAN - NO DOC ROW : '
+                            'AMND_ID=' D019-MCA-AMND-ID
+                            ' VALUE_ID=' D019-MCA-VALUE-ID
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE WLNK_NO_DOC_CSR
+           END-EXEC
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'TOTAL ORPHANED LINK ROWS :' WS-ORPHAN-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXDORP ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
