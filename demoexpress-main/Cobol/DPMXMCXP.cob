@@ -0,0 +1,389 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXMCXP.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    ENTRY DPMXMCXP
+      *    NAME  DPMXMCXP(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXMCXP                                            *
+      *                                                                *
+      * COMMENT THREAD EXPORT/PRINT.  GIVEN A MCA_TMPLT_ID, WALKS      *
+      * EVERY AMENDMENT ON THE MASTER SIDE (VDPM16_MCA_AMND) AND THE   *
+      * WORK SIDE (VDPM17_AMND_WORK) FOR THAT TEMPLATE AND FORMATS THE *
+      * FULL NEGOTIATION COMMENT HISTORY (VDPM11_MCA_CMNT, VIA THE     *
+      * VDPM18_MCA_LINK / VDPM19_LINK_WORK LINK TABLES) SIDE BY SIDE,  *
+      * WITH THE POSTING USER RESOLVED THROUGH D0003, SO A CLEAN       *
+      * NEGOTIATION RECORD CAN BE HANDED TO THE CLIENT WHEN THE MCA    *
+      * IS EXECUTED.  THIS IS DPMXMCMT'S RETRIEVE LOGIC RE-KEYED OFF   *
+      * MCA_TMPLT_ID INSTEAD OF A SINGLE MCA_AMND_ID.                  *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      * VDPM16_MCA_AMND, VDPM17_AMND_WORK, VDPM18_MCA_LINK,            *
+      * VDPM19_LINK_WORK, VDPM11_MCA_CMNT, D0003, D0006                *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM0301, DPM1101, DPM1401, DPM1601, DPM1801, DPM1901           *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXMCXP'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-CMNT-CNT                      PIC 9(9)  VALUE 0.
+       01  WS-CMPNY-NM                      PIC X(150).
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-AMND                  VALUE 'Y'.
+       01  WS-CMT-EOF-SW                    PIC X(01) VALUE 'N'.
+           88 NO-MORE-CMNT                  VALUE 'Y'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0301
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1101
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1401
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1601
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1801
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1901
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+       LINKAGE SECTION.
+      *
+       COPY  DB2000IB.
+      *
+       01  LS-SP-ERROR-AREA                 PIC X(80).
+       01  LS-SP-RC                         PIC X(04).
+       01  LS-IN-MCA-TMPLT-ID               PIC S9(9) USAGE COMP.
+      *
+           EXEC SQL
+              DECLARE MCXP_MSTR_AMND_CSR CURSOR FOR
+                 SELECT MCA_AMND_ID, ATTRB_CTGRY_ID, ATTRB_TERM_ID
+                 FROM   VDPM16_MCA_AMND
+                 WHERE  MCA_TMPLT_ID = :D014-MCA-TMPLT-ID
+                 ORDER BY ATTRB_CTGRY_ID, ATTRB_TERM_ID
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE MCXP_MSTR_CMNT_CSR CURSOR FOR
+                 SELECT COALESCE(DPM11.ROW_UPDT_USER_ID,' '),
+                        COALESCE(DPM03.CMPNY_USER_NM,' '),
+                        COALESCE(CHAR(DPM11.ROW_UPDT_TS),' '),
+                        COALESCE(DPM11.CMNT_TX,' ')
+                 FROM     (SELECT DPM16.MCA_AMND_ID,
+                                  COALESCE(DPM19.MCA_VALUE_ID,
+                                           DPM18.MCA_VALUE_ID)
+                                                       AS MCA_VALUE_ID
+                           FROM            VDPM16_MCA_AMND DPM16
+                           LEFT OUTER JOIN VDPM19_LINK_WORK DPM19
+                                  ON DPM19.MCA_AMND_ID =
+                                     DPM16.MCA_AMND_ID
+                                 AND DPM19.MCA_VALUE_TYPE_CD = 'C'
+                                 AND DPM19.MCA_ACCS_STAT_CD  = 'U'
+                           LEFT OUTER JOIN VDPM18_MCA_LINK DPM18
+                                  ON DPM18.MCA_AMND_ID =
+                                     DPM16.MCA_AMND_ID
+                                 AND DPM18.MCA_VALUE_TYPE_CD = 'C'
+                           WHERE DPM16.MCA_AMND_ID =
+                                 :D016-MCA-AMND-ID) CMT
+                 LEFT OUTER JOIN VDPM11_MCA_CMNT DPM11
+                        ON CMT.MCA_VALUE_ID = DPM11.MCA_VALUE_ID
+                 LEFT OUTER JOIN D0003 DPM03
+                        ON DPM11.ROW_UPDT_USER_ID = DPM03.CMPNY_USER_ID
+                 ORDER BY DPM11.ROW_UPDT_TS DESC
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE MCXP_WORK_AMND_CSR CURSOR FOR
+                 SELECT MCA_AMND_ID, ATTRB_CTGRY_ID, ATTRB_TERM_ID
+                 FROM   VDPM17_AMND_WORK
+                 WHERE  MCA_TMPLT_ID = :D015-MCA-TMPLT-ID
+                 ORDER BY ATTRB_CTGRY_ID, ATTRB_TERM_ID
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE MCXP_WORK_CMNT_CSR CURSOR FOR
+                 SELECT COALESCE(DPM11.ROW_UPDT_USER_ID,' '),
+                        COALESCE(DPM03.CMPNY_USER_NM,' '),
+                        COALESCE(CHAR(DPM11.ROW_UPDT_TS),' '),
+                        COALESCE(DPM11.CMNT_TX,' ')
+                 FROM            VDPM17_AMND_WORK   DPM17
+                 LEFT OUTER JOIN VDPM19_LINK_WORK    DPM19
+                        ON DPM19.MCA_AMND_ID = DPM17.MCA_AMND_ID
+                       AND DPM19.MCA_VALUE_TYPE_CD = 'C'
+                 LEFT OUTER JOIN VDPM11_MCA_CMNT     DPM11
+                        ON DPM19.MCA_VALUE_ID = DPM11.MCA_VALUE_ID
+                 LEFT OUTER JOIN D0003   DPM03
+                        ON DPM11.ROW_UPDT_USER_ID = DPM03.CMPNY_USER_ID
+                 WHERE DPM17.MCA_AMND_ID = :D017-MCA-AMND-ID
+                 ORDER BY DPM11.ROW_UPDT_TS DESC
+           END-EXEC
+      *
+       PROCEDURE DIVISION USING OUTSQLCA,
+                                 LS-SP-ERROR-AREA,
+                                 LS-SP-RC,
+                                 LS-IN-MCA-TMPLT-ID.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EXPORT-MASTER-COMMENTS
+           PERFORM 3000-EXPORT-WORK-COMMENTS
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-GOBACK
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           MOVE SPACES                      TO OUTSQLCA
+                                                LS-SP-ERROR-AREA
+           MOVE 'SP00'                      TO LS-SP-RC
+           MOVE LS-IN-MCA-TMPLT-ID          TO D014-MCA-TMPLT-ID
+           MOVE LS-IN-MCA-TMPLT-ID          TO D015-MCA-TMPLT-ID
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXMCXP STARTED AT      :' WS-TS
+           DISPLAY 'MCA_TMPLT_ID             :' LS-IN-MCA-TMPLT-ID
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       2000-EXPORT-MASTER-COMMENTS.
+      *------------------------*
+           MOVE '2000-EXPORT-MASTER-COMMENTS' TO WS-PARAGRAPH-NAME
+           DISPLAY 'MASTER-SIDE NEGOTIATION COMMENTS'
+
+           EXEC SQL
+              OPEN MCXP_MSTR_AMND_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-AMND TO FALSE
+           PERFORM UNTIL NO-MORE-AMND
+              EXEC SQL
+                 FETCH MCXP_MSTR_AMND_CSR
+                   INTO :D016-MCA-AMND-ID, :D016-ATTRB-CTGRY-ID,
+                        :D016-ATTRB-TERM-ID
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    DISPLAY '  CTGRY=' D016-ATTRB-CTGRY-ID
+                            ' TERM='  D016-ATTRB-TERM-ID
+                            ' AMND_ID=' D016-MCA-AMND-ID
+                    PERFORM 2100-EXPORT-MSTR-CMNT-DETAIL
+                 WHEN +100
+                    SET NO-MORE-AMND        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE MCXP_MSTR_AMND_CSR
+           END-EXEC
+           .
+      *------------------------*
+       2100-EXPORT-MSTR-CMNT-DETAIL.
+      *------------------------*
+           MOVE '2100-EXPORT-MSTR-CMNT-DETAIL' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN MCXP_MSTR_CMNT_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-CMNT TO FALSE
+           PERFORM UNTIL NO-MORE-CMNT
+              EXEC SQL
+                 FETCH MCXP_MSTR_CMNT_CSR
+                   INTO :D011-ROW-UPDT-USER-ID, :WS-CMPNY-NM,
+                        :D011-ROW-UPDT-TS, :D011-CMNT-TX-TEXT
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-CMNT-CNT
+                    DISPLAY '    [MASTER] ' D011-ROW-UPDT-TS
+                            ' BY ' WS-CMPNY-NM
+                            ' (' D011-ROW-UPDT-USER-ID ') : '
+                            D011-CMNT-TX-TEXT
+                 WHEN +100
+                    SET NO-MORE-CMNT        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE MCXP_MSTR_CMNT_CSR
+           END-EXEC
+           .
+      *------------------------*
+       3000-EXPORT-WORK-COMMENTS.
+      *------------------------*
+           MOVE '3000-EXPORT-WORK-COMMENTS'  TO WS-PARAGRAPH-NAME
+           DISPLAY 'WORK-SIDE NEGOTIATION COMMENTS'
+
+           EXEC SQL
+              OPEN MCXP_WORK_AMND_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-AMND TO FALSE
+           PERFORM UNTIL NO-MORE-AMND
+              EXEC SQL
+                 FETCH MCXP_WORK_AMND_CSR
+                   INTO :D017-MCA-AMND-ID, :D017-ATTRB-CTGRY-ID,
+                        :D017-ATTRB-TERM-ID
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    DISPLAY '  CTGRY=' D017-ATTRB-CTGRY-ID
+                            ' TERM='  D017-ATTRB-TERM-ID
+                            ' AMND_ID=' D017-MCA-AMND-ID
+                    PERFORM 3100-EXPORT-WORK-CMNT-DETAIL
+                 WHEN +100
+                    SET NO-MORE-AMND        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE MCXP_WORK_AMND_CSR
+           END-EXEC
+           .
+      *------------------------*
+       3100-EXPORT-WORK-CMNT-DETAIL.
+      *------------------------*
+           MOVE '3100-EXPORT-WORK-CMNT-DETAIL' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN MCXP_WORK_CMNT_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-CMNT TO FALSE
+           PERFORM UNTIL NO-MORE-CMNT
+              EXEC SQL
+                 FETCH MCXP_WORK_CMNT_CSR
+                   INTO :D011-ROW-UPDT-USER-ID, :WS-CMPNY-NM,
+                        :D011-ROW-UPDT-TS, :D011-CMNT-TX-TEXT
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-CMNT-CNT
+                    DISPLAY '    [WORK]   ' D011-ROW-UPDT-TS
+                            ' BY ' WS-CMPNY-NM
+                            ' (' D011-ROW-UPDT-USER-ID ') : '
+                            D011-CMNT-TX-TEXT
+                 WHEN +100
+                    SET NO-MORE-CMNT        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE MCXP_WORK_CMNT_CSR
+           END-EXEC
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE 'Database error has occurred. Please contact DTCC.'
+                                            TO LS-SP-ERROR-AREA
+           MOVE 'SP99'                      TO LS-SP-RC
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           PERFORM 9990-GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'COMMENT ROWS EXPORTED    :' WS-CMNT-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-GOBACK.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXMCXP ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           GOBACK
+           .
