@@ -0,0 +1,426 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXMTXS.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    ENTRY DPMXMTXS
+      *    NAME  DPMXMTXS(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXMTXS                                            *
+      *                                                                *
+      * FREE-TEXT SEARCH.  GIVEN A MCA_TMPLT_ID AND A SEARCH STRING,   *
+      * LOOKS FOR THE STRING (CASE-INSENSITIVE) IN EVERY NEGOTIATED    *
+      * TERM TEXT (VDPM13_MCA_TEXT) AND COMMENT (VDPM11_MCA_CMNT)      *
+      * ATTACHED TO THE TEMPLATE, ON BOTH THE PUBLISHED MASTER SIDE    *
+      * (VDPM16_MCA_AMND/VDPM18_MCA_LINK, AS DPMXMCXP WALKS IT) AND    *
+      * THE IN-PROGRESS WORK SIDE (VDPM17_AMND_WORK/VDPM19_LINK_WORK), *
+      * AND RETURNS THE MATCHING MCA_VALUE_ID VALUES SO A CALLER CAN   *
+      * JUMP STRAIGHT TO THE HITS INSTEAD OF PAGING THROUGH EVERY      *
+      * NEGOTIATION COMMENT AND TERM ON THE TEMPLATE BY HAND.          *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      * VDPM16_MCA_AMND, VDPM17_AMND_WORK, VDPM18_MCA_LINK,            *
+      * VDPM19_LINK_WORK, VDPM13_MCA_TEXT, VDPM11_MCA_CMNT             *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM1101, DPM1301                                               *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXMTXS'.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-TABLE-NAME                    PIC X(40).
+       01  WS-SQLCODE                       PIC S9(7).
+       01  WS-ERROR-MSG.
+           05  WS-INVALID-TMPLT-ID      PIC X(50)
+               VALUE 'INVALID TEMPLATE ID PASSED'.
+           05  WS-EMPTY-SEARCH-TX       PIC X(50)
+               VALUE 'SEARCH TEXT MAY NOT BE BLANK'.
+           05  WS-DATABASE-ERROR        PIC X(50)
+               VALUE 'DATABASE ERROR OCCURRED. PLEASE CONTACT DTCC'.
+      *
+       01  WS-LIKE-PATTERN                  PIC X(102) VALUE SPACES.
+      *
+       01  WS-WORK-AMND-ID                  PIC S9(18)V USAGE COMP-3.
+      *
+       01  WS-MATCH-CNT                     PIC S9(4) COMP VALUE 0.
+       01  WS-MATCH-LIST                    PIC X(500) VALUE SPACES.
+       01  WS-MATCH-PTR                     PIC S9(4) COMP VALUE 1.
+       01  WS-MATCH-PREFIX                  PIC X(01).
+       01  WS-MATCH-VALUE-ID-ED              PIC Z(17)9.
+      *
+       01  WS-CSR-EOF-SW                    PIC X(01) VALUE 'N'.
+           88 NO-MORE-MATCHES               VALUE 'Y'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1101
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1301
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE MTXS_MSTR_TEXT_CSR CURSOR FOR
+                 SELECT DPM13.MCA_VALUE_ID
+                   FROM VDPM16_MCA_AMND   DPM16
+                       ,VDPM18_MCA_LINK   DPM18
+                       ,VDPM13_MCA_TEXT   DPM13
+                  WHERE DPM16.MCA_TMPLT_ID       = :LS-TEMPLATE-ID
+                    AND DPM16.MCA_AMND_ID        = DPM18.MCA_AMND_ID
+                    AND DPM18.MCA_VALUE_TYPE_CD   = 'T'
+                    AND DPM18.MCA_VALUE_ID        = DPM13.MCA_VALUE_ID
+                    AND UPPER(DPM13.MCA_TEXT_DS) LIKE
+                        UPPER(:WS-LIKE-PATTERN)
+                  WITH UR
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE MTXS_MSTR_CMNT_CSR CURSOR FOR
+                 SELECT DPM11.MCA_VALUE_ID
+                   FROM VDPM16_MCA_AMND   DPM16
+                       ,VDPM18_MCA_LINK   DPM18
+                       ,VDPM11_MCA_CMNT   DPM11
+                  WHERE DPM16.MCA_TMPLT_ID       = :LS-TEMPLATE-ID
+                    AND DPM16.MCA_AMND_ID        = DPM18.MCA_AMND_ID
+                    AND DPM18.MCA_VALUE_TYPE_CD   = 'C'
+                    AND DPM18.MCA_VALUE_ID        = DPM11.MCA_VALUE_ID
+                    AND UPPER(DPM11.CMNT_TX) LIKE
+                        UPPER(:WS-LIKE-PATTERN)
+                  WITH UR
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE MTXS_WORK_TEXT_CSR CURSOR FOR
+                 SELECT DPM13.MCA_VALUE_ID
+                   FROM VDPM17_AMND_WORK   DPM17
+                       ,VDPM19_LINK_WORK   DPM19
+                       ,VDPM13_MCA_TEXT    DPM13
+                  WHERE DPM17.MCA_TMPLT_ID       = :LS-TEMPLATE-ID
+                    AND DPM17.MCA_AMND_ID        = DPM19.MCA_AMND_ID
+                    AND DPM19.MCA_VALUE_TYPE_CD   = 'T'
+                    AND DPM19.MCA_VALUE_ID        = DPM13.MCA_VALUE_ID
+                    AND UPPER(DPM13.MCA_TEXT_DS) LIKE
+                        UPPER(:WS-LIKE-PATTERN)
+                  WITH UR
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE MTXS_WORK_CMNT_CSR CURSOR FOR
+                 SELECT DPM11.MCA_VALUE_ID
+                   FROM VDPM17_AMND_WORK   DPM17
+                       ,VDPM19_LINK_WORK   DPM19
+                       ,VDPM11_MCA_CMNT    DPM11
+                  WHERE DPM17.MCA_TMPLT_ID       = :LS-TEMPLATE-ID
+                    AND DPM17.MCA_AMND_ID        = DPM19.MCA_AMND_ID
+                    AND DPM19.MCA_VALUE_TYPE_CD   = 'C'
+                    AND DPM19.MCA_VALUE_ID        = DPM11.MCA_VALUE_ID
+                    AND UPPER(DPM11.CMNT_TX) LIKE
+                        UPPER(:WS-LIKE-PATTERN)
+                  WITH UR
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+       LINKAGE SECTION.
+      *
+       COPY  DB2000IB.
+      *
+       01  LS-SP-ERROR-AREA                 PIC X(80).
+       01  LS-SP-RC                         PIC X(04).
+       01  LS-TEMPLATE-ID                   PIC S9(09) COMP.
+       01  LS-SEARCH-TX                     PIC X(100).
+       01  LS-MATCH-COUNT                   PIC S9(4) COMP.
+       01  LS-MATCH-LIST                    PIC X(500).
+      *
+       PROCEDURE DIVISION USING  OUTSQLCA,
+                                 LS-SP-ERROR-AREA,
+                                 LS-SP-RC,
+                                 LS-TEMPLATE-ID,
+                                 LS-SEARCH-TX,
+                                 LS-MATCH-COUNT,
+                                 LS-MATCH-LIST.
+
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VALIDATE-INPUT
+           IF LS-SP-RC = 'SP00'
+              PERFORM 3000-SEARCH-MASTER-TEXT
+              PERFORM 3100-SEARCH-MASTER-CMNT
+              PERFORM 3200-SEARCH-WORK-TEXT
+              PERFORM 3300-SEARCH-WORK-CMNT
+           END-IF
+           IF LS-SP-RC = 'SP00'
+              MOVE WS-MATCH-CNT             TO LS-MATCH-COUNT
+              MOVE WS-MATCH-LIST            TO LS-MATCH-LIST
+           END-IF
+           PERFORM 9990-GOBACK
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           MOVE SPACES                      TO LS-SP-ERROR-AREA
+           MOVE 'SP00'                      TO LS-SP-RC
+           MOVE 0                           TO LS-MATCH-COUNT
+                                                WS-MATCH-CNT
+           MOVE SPACES                      TO LS-MATCH-LIST
+                                                WS-MATCH-LIST
+           MOVE 1                           TO WS-MATCH-PTR
+           .
+      *------------------------*
+       2000-VALIDATE-INPUT.
+      *------------------------*
+           MOVE '2000-VALIDATE-INPUT'       TO WS-PARAGRAPH-NAME
+
+           IF LS-TEMPLATE-ID <= 0
+              MOVE WS-INVALID-TMPLT-ID       TO LS-SP-ERROR-AREA
+              MOVE 'SP50'                    TO LS-SP-RC
+           END-IF
+
+           IF LS-SP-RC = 'SP00' AND LS-SEARCH-TX = SPACES
+              MOVE WS-EMPTY-SEARCH-TX        TO LS-SP-ERROR-AREA
+              MOVE 'SP50'                    TO LS-SP-RC
+           END-IF
+
+           IF LS-SP-RC = 'SP00'
+              STRING '%' DELIMITED BY SIZE
+                     LS-SEARCH-TX  DELIMITED BY SPACE
+                     '%' DELIMITED BY SIZE
+                     INTO WS-LIKE-PATTERN
+           END-IF
+           .
+      *------------------------*
+       3000-SEARCH-MASTER-TEXT.
+      *------------------------*
+           MOVE '3000-SEARCH-MASTER-TEXT'    TO WS-PARAGRAPH-NAME
+           MOVE 'T'                         TO WS-MATCH-PREFIX
+
+           EXEC SQL
+              OPEN MTXS_MSTR_TEXT_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              MOVE 'VDPM13_MCA_TEXT'         TO WS-TABLE-NAME
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-MATCHES TO FALSE
+           PERFORM UNTIL NO-MORE-MATCHES
+              EXEC SQL
+                 FETCH MTXS_MSTR_TEXT_CSR
+                   INTO :D013-MCA-VALUE-ID
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    MOVE D013-MCA-VALUE-ID   TO WS-WORK-AMND-ID
+                    PERFORM 8900-ADD-MATCH
+                 WHEN 100
+                    SET NO-MORE-MATCHES      TO TRUE
+                 WHEN OTHER
+                    MOVE 'VDPM13_MCA_TEXT'   TO WS-TABLE-NAME
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE MTXS_MSTR_TEXT_CSR
+           END-EXEC
+           .
+      *------------------------*
+       3100-SEARCH-MASTER-CMNT.
+      *------------------------*
+           MOVE '3100-SEARCH-MASTER-CMNT'    TO WS-PARAGRAPH-NAME
+           MOVE 'C'                         TO WS-MATCH-PREFIX
+
+           EXEC SQL
+              OPEN MTXS_MSTR_CMNT_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              MOVE 'VDPM11_MCA_CMNT'         TO WS-TABLE-NAME
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-MATCHES TO FALSE
+           PERFORM UNTIL NO-MORE-MATCHES
+              EXEC SQL
+                 FETCH MTXS_MSTR_CMNT_CSR
+                   INTO :D011-MCA-VALUE-ID
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    MOVE D011-MCA-VALUE-ID   TO WS-WORK-AMND-ID
+                    PERFORM 8900-ADD-MATCH
+                 WHEN 100
+                    SET NO-MORE-MATCHES      TO TRUE
+                 WHEN OTHER
+                    MOVE 'VDPM11_MCA_CMNT'   TO WS-TABLE-NAME
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE MTXS_MSTR_CMNT_CSR
+           END-EXEC
+           .
+      *------------------------*
+       3200-SEARCH-WORK-TEXT.
+      *------------------------*
+           MOVE '3200-SEARCH-WORK-TEXT'      TO WS-PARAGRAPH-NAME
+           MOVE 'T'                         TO WS-MATCH-PREFIX
+
+           EXEC SQL
+              OPEN MTXS_WORK_TEXT_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              MOVE 'VDPM13_MCA_TEXT'         TO WS-TABLE-NAME
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-MATCHES TO FALSE
+           PERFORM UNTIL NO-MORE-MATCHES
+              EXEC SQL
+                 FETCH MTXS_WORK_TEXT_CSR
+                   INTO :D013-MCA-VALUE-ID
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    MOVE D013-MCA-VALUE-ID   TO WS-WORK-AMND-ID
+                    PERFORM 8900-ADD-MATCH
+                 WHEN 100
+                    SET NO-MORE-MATCHES      TO TRUE
+                 WHEN OTHER
+                    MOVE 'VDPM13_MCA_TEXT'   TO WS-TABLE-NAME
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE MTXS_WORK_TEXT_CSR
+           END-EXEC
+           .
+      *------------------------*
+       3300-SEARCH-WORK-CMNT.
+      *------------------------*
+           MOVE '3300-SEARCH-WORK-CMNT'      TO WS-PARAGRAPH-NAME
+           MOVE 'C'                         TO WS-MATCH-PREFIX
+
+           EXEC SQL
+              OPEN MTXS_WORK_CMNT_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              MOVE 'VDPM11_MCA_CMNT'         TO WS-TABLE-NAME
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-MATCHES TO FALSE
+           PERFORM UNTIL NO-MORE-MATCHES
+              EXEC SQL
+                 FETCH MTXS_WORK_CMNT_CSR
+                   INTO :D011-MCA-VALUE-ID
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    MOVE D011-MCA-VALUE-ID   TO WS-WORK-AMND-ID
+                    PERFORM 8900-ADD-MATCH
+                 WHEN 100
+                    SET NO-MORE-MATCHES      TO TRUE
+                 WHEN OTHER
+                    MOVE 'VDPM11_MCA_CMNT'   TO WS-TABLE-NAME
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE MTXS_WORK_CMNT_CSR
+           END-EXEC
+           .
+      *------------------------*
+       8900-ADD-MATCH.
+      *------------------------*
+           MOVE '8900-ADD-MATCH'            TO WS-PARAGRAPH-NAME
+
+           IF WS-MATCH-CNT < 20
+              MOVE WS-WORK-AMND-ID           TO WS-MATCH-VALUE-ID-ED
+              ADD 1                          TO WS-MATCH-CNT
+              IF WS-MATCH-CNT > 1
+                 MOVE ','                    TO WS-MATCH-LIST
+                                                 (WS-MATCH-PTR:1)
+                 ADD 1                       TO WS-MATCH-PTR
+              END-IF
+              STRING WS-MATCH-PREFIX                   DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-MATCH-VALUE-ID-ED)
+                                                     DELIMITED BY SIZE
+                     INTO WS-MATCH-LIST
+                     WITH POINTER WS-MATCH-PTR
+           ELSE
+              ADD 1                          TO WS-MATCH-CNT
+           END-IF
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           MOVE WS-DATABASE-ERROR           TO LS-SP-ERROR-AREA
+           MOVE 'SP99'                      TO LS-SP-RC
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'TABLE     NAME = ' WS-TABLE-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+
+           CALL   'DPMXELOG'  USING  WS-PROGRAM,
+                                      WS-PARAGRAPH-NAME,
+                                      WS-SQLCODE,
+                                      LS-SP-RC,
+                                      LS-SP-ERROR-AREA
+           .
+      *------------------------*
+       9990-GOBACK.
+      *------------------------*
+           GOBACK
+           .
