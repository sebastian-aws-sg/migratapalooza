@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DPMXMLKL.
+       AUTHOR.       COGNIZANT.
+       DATE-WRITTEN. AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    INCLUDE SYSLIB(DSNRLI)
+      *    MODE AMODE(31) RMODE(ANY)
+      *    ENTRY DPMXMLKL
+      *    NAME  DPMXMLKL(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      *                                                                *
+      * THIS STORED PROCEDURE RETURNS A SELF-SERVICE LIST OF WHO HAS   *
+      * A TEMPLATE LOCKED.  LS-TEMPLATE-ID OF ZERO RETURNS EVERY       *
+      * TEMPLATE CURRENTLY LOCKED; A NON-ZERO LS-TEMPLATE-ID RETURNS   *
+      * ONLY THE LOCK ROW FOR THAT TEMPLATE, IF ONE EXISTS.  THIS IS   *
+      * THE SAME LOCK DATA DPMXMLCK SHOWS ONE TEMPLATE AT A TIME; THIS *
+      * PROCEDURE USES CURSOR WITH RETURN SO THE CALLING SCREEN CAN    *
+      * DISPLAY THE WHOLE LIST IN ONE CALL.                            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      *                                                                *
+      * VDPM10_MCA_LOCK     - MCA LOCK TABLE                           *
+      * D0003   - MCA ORG USER TABLE                       *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      *                                                                *
+      * SQLCA               - DB2 COMMAREA                             *
+      * DPM1001             - MCA LOCK TABLE                           *
+      * DPM0301             - MCA ORG USER TABLE                       *
+      * DTM5401             - DEBUG CONTROL TABLE                      *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * COPYBOOK:                                                      *
+      * ---------                                                      *
+      *                                                                *
+      * DB2000IA                                                       *
+      * DB20001B                                                       *
+      * DB20001C                                                       *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/08/2026        000       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXMLKL'.
+       01  WS-DASHES                        PIC X(40) VALUE ALL '='.
+       01  WS-ERROR-AREA.
+           05  WS-PARAGRAPH-NAME            PIC X(40).
+           05  WS-TABLE-NAME                PIC X(40).
+       01  WS-TS                            PIC X(26).
+       01  WS-DISPLAY-SWITCH                PIC X(01) VALUE 'N'.
+           88 DISPLAY-PARAMETERS                    VALUE 'Y'.
+           88 HIDE-PARAMETERS                       VALUE 'N'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1001
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0301
+           END-EXEC
+      * INCLUDE FOR VDTM54_DEBUG_CNTRL
+           EXEC SQL
+                INCLUDE DTM5401
+           END-EXEC.
+      *
+      **DB2 STANDARD COPYBOOK WITH FORMATTED DISPLAY SQLCA
+      **THIS MUST REMAIN AS THE LAST ENTRY IN WORKING STORAGE
+      *
+       COPY  DB2000IA.
+      *
+       LINKAGE SECTION.
+      *
+      **PICTURE CLAUSE FOR OUTSQLCA - PIC X(179) - FOR LINKAGE SECTION
+      *
+       COPY  DB2000IB.
+      *
+       01  LS-SP-ERROR-AREA                 PIC X(80).
+       01  LS-SP-RC                         PIC X(04).
+       01  LS-TEMPLATE-ID                   PIC S9(9) USAGE COMP.
+      *
+       PROCEDURE DIVISION USING  OUTSQLCA,
+                                 LS-SP-ERROR-AREA,
+                                 LS-SP-RC,
+                                 LS-TEMPLATE-ID.
+
+      *----------*
+       0000-MAIN.
+      *----------*
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-OPEN-LOCK-LIST-CSR
+           IF DISPLAY-PARAMETERS
+              PERFORM 9100-DISPLAY-DATA
+           END-IF
+           PERFORM 9990-GOBACK
+           .
+
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           MOVE SPACES                      TO OUTSQLCA
+                                               LS-SP-ERROR-AREA
+           MOVE 'SP00'                      TO LS-SP-RC
+
+           EXEC SQL
+                SELECT ACTVT_DSPLY_IN
+                  INTO :D054-ACTVT-DSPLY-IN
+                FROM   VDTM54_DEBUG_CNTRL
+                WHERE PRGM_ID = :WS-PROGRAM
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                  IF D054-ACTVT-DSPLY-IN = 'Y'
+                     SET DISPLAY-PARAMETERS TO TRUE
+                  END-IF
+              WHEN 100
+                  CONTINUE
+              WHEN OTHER
+                  PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+
+           IF DISPLAY-PARAMETERS
+              EXEC SQL
+                  SET :WS-TS = CURRENT TIMESTAMP
+              END-EXEC
+              DISPLAY WS-DASHES
+              DISPLAY 'DPMXMLKL STARTED AT      :' WS-TS
+              DISPLAY 'LS-TEMPLATE-ID           :' LS-TEMPLATE-ID
+              DISPLAY WS-DASHES
+           END-IF
+           .
+      *------------------------*
+       2000-OPEN-LOCK-LIST-CSR.
+      *------------------------*
+
+           MOVE '2000-OPEN-LOCK-LIST-CSR'    TO WS-PARAGRAPH-NAME
+           IF DISPLAY-PARAMETERS
+              DISPLAY 'OPEN LOCK_LIST_CSR CURSOR'
+           END-IF
+
+           EXEC SQL
+              DECLARE LOCK_LIST_CSR CURSOR WITH HOLD WITH RETURN FOR
+                 SELECT
+1                     DPM10.MCA_TMPLT_ID
+2                    ,DPM10.CMPNY_ID
+3                    ,DPM10.CMPNY_USER_ID
+4                    ,DPM03.CMPNY_USER_NM
+5                    ,DPM10.ROW_UPDT_TS
+                 FROM VDPM10_MCA_LOCK    DPM10,
+                      D0003              DPM03
+                 WHERE (LS-TEMPLATE-ID = 0
+                    OR  DPM10.MCA_TMPLT_ID = :LS-TEMPLATE-ID)
+                   AND DPM03.CMPNY_ID = DPM10.CMPNY_ID
+                   AND DPM03.CMPNY_USER_ID = DPM10.CMPNY_USER_ID
+              ORDER BY DPM10.MCA_TMPLT_ID
+              WITH UR
+           END-EXEC
+
+           EXEC SQL
+              OPEN LOCK_LIST_CSR
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 MOVE 'VDPM10_MCA_LOCK'      TO WS-TABLE-NAME
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+
+           PERFORM 9100-DISPLAY-DATA
+           MOVE 'Database error has occurred. Please contact DTCC.'
+                                            TO LS-SP-ERROR-AREA
+           MOVE 'SP99'                      TO LS-SP-RC
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY 'SQLCODE                 :' WS-SQLCODE
+           DISPLAY 'PARAGRAPH-NAME          :' WS-PARAGRAPH-NAME
+           DISPLAY 'TABLE-NAME              :' WS-TABLE-NAME
+           PERFORM 9990-GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-DATA.
+      *------------------------*
+
+           IF DISPLAY-PARAMETERS
+              DISPLAY WS-DASHES
+              DISPLAY 'PARAGRAPH-NAME           :' WS-PARAGRAPH-NAME
+              DISPLAY 'SP-ERROR-AREA            :' LS-SP-ERROR-AREA
+              DISPLAY 'SP-RC                    :' LS-SP-RC
+           END-IF
+           .
+      *------------------------*
+       9990-GOBACK.
+      *------------------------*
+
+            PERFORM 9999-FORMAT-SQLCA
+            IF DISPLAY-PARAMETERS
+               DISPLAY WS-DASHES
+               DISPLAY 'OUTSQLCA FOR DPMXMLKL    :' OUTSQLCA
+               DISPLAY WS-DASHES
+               EXEC SQL
+                  SET :WS-TS = CURRENT TIMESTAMP
+               END-EXEC
+               DISPLAY 'DPMXMLKL ENDED AT        :' WS-TS
+               DISPLAY WS-DASHES
+            END-IF
+            GOBACK
+           .
+      *------------------------*
+       9999-FORMAT-SQLCA.
+      *------------------------*
+           PERFORM DB2000I-FORMAT-SQLCA
+              THRU DB2000I-FORMAT-SQLCA-EXIT
+           .
+      *
+      **MOVE STATEMENTS TO FORMAT THE OUTSQLCA USING DB2000IA & DB2000IB
+      *
+        COPY DB2000IC.
