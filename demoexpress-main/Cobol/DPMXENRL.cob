@@ -44,8 +44,8 @@
 002900*    3) WHEN A DEALER DENIES FOR MCA, THE RECORD IN ENROL TABLE  *
 002900*       WITH 'P' STATUS WILL BE UPDATED WITH DELR_STAT_CD 'D'.   *
 002900*       THE TRIGGER WILL INSERT THE COPY INTO DPM06AMCA_ENRL.    *
-002900*       THEN IT DELETES THAT 'D' STATUS RECORD PHYSICALLY FROM   *
-002900*       DPM06_MCA_ENRL.SO THE CLIENT CAN ENROLL AGAIN WITH DEALER*
+002900*       THE 'D' STATUS ROW IS LEFT IN PLACE (NOT DELETED HERE)   *
+002900*       SO DPMXEDSW'S OVERNIGHT SWEEP CAN AGE AND PURGE IT LATER.*
 003000******************************************************************
 003100* TABLES:                                                        *
 003200* -------                                                        *
@@ -53,6 +53,7 @@
 003400* VDPM06_MCA_ENRL    - ENROLLMENT    TABLE FOR MCA               *
 003400* D0003  - COMPANY USER  TABLE FOR MCA               *
 003400* D0005   - COMPANY       TABLE FOR MCA               *
+      * VDPM06_MCA_ENRL_HIST - ENROLLMENT AUDIT HISTORY TABLE FOR MCA   *
       * VDTM54_DEBUG_CNTRL - DEBUG CONTROL TABLE                       *
 003900*----------------------------------------------------------------*
 004000* INCLUDES:                                                      *
@@ -79,6 +80,25 @@
 006300* 09/10/2007        001       COGNIZANT                          *
 006400*                             INITIAL IMPLEMENTATION.            *
 006200*                                                                *
+      * 08/08/2026        002       COGNIZANT                          *
+      *                             ADDED AUDIT HISTORY INSERT TO      *
+      *                             3100/3300 SO ENROLLMENT STATUS     *
+      *                             CHANGES ARE RECORDED ON            *
+      *                             VDPM06_MCA_ENRL_HIST.               *
+      *                                                                *
+      * 08/08/2026        003       COGNIZANT                          *
+      *                             2450-CHECK-DUP-ENRL REJECTS A NEW  *
+      *                             ENROLLMENT REQUEST WITH SP04 WHEN  *
+      *                             THE SAME DEALER/CLIENT PAIR HAS A  *
+      *                             PENDING REQUEST AGAINST A DIFFER- *
+      *                             ENT TEMPLATE ID.                   *
+      *                                                                *
+      * 08/08/2026        004       COGNIZANT                          *
+      *                             2100-VALIDATE-TEMPLATE-ID NOW      *
+      *                             USES WITH CS INSTEAD OF WITH UR    *
+      *                             SINCE THIS CHECK FEEDS THE         *
+      *                             ENROLLMENT APPROVAL DECISION.      *
+      *                                                                *
 006600******************************************************************
 006700 ENVIRONMENT DIVISION.
 006800 DATA DIVISION.
@@ -110,6 +130,8 @@
 008300     'This Enrollment is already Denied'.
 008200 01  WS-ENRL-APPROVED-AL            PIC X(50) VALUE
 008300     'Enrollment is already Approved'.
+       01  WS-ENRL-DUP-TMPLT              PIC X(50) VALUE
+           'Dealer already has a pending enrollment request'.
 010700 01  WS-ERROR-AREA.
 010800     05 WS-PARAGRAPH-NAME           PIC X(40).
        01  WS-CLNT-STAT-IN                PIC X(1)  VALUE ' '.
@@ -118,11 +140,13 @@
 019100 01  WS-USER-FLAG                   PIC X(1)  VALUE 'N'.
 019100 01  WS-USER-ID                     PIC X(10) VALUE ' '.
 019100 01  WS-CURRENT-TS                  PIC X(26) VALUE SPACES.
+       01  WS-DUP-ENRL-CNT                PIC S9(4) USAGE COMP VALUE 0.
 019100 01  WS-ENRL-ACTION-SW              PIC X(1).
            88 APPROVE-ENRL-REQ            VALUE 'A'.
            88 DENY-ENRL-REQ               VALUE 'D'.
            88 CREATE-ENRL-REQ             VALUE 'P'.
        01  WS-TS                          PIC X(26).
+       01  WS-OLD-DELR-STAT-CD            PIC X(1)  VALUE SPACES.
        01  WS-DISPLAY-SWITCH              PIC X(01)  VALUE 'N'.
            88 DISPLAY-PARAMETERS                     VALUE 'Y'.
            88 HIDE-PARAMETERS                        VALUE 'N'.
@@ -148,6 +172,11 @@
 014700        INCLUDE DPM0101
 014800     END-EXEC
 014900
+      * INCLUDE FOR VDPM06_MCA_ENRL_HIST
+           EXEC SQL
+              INCLUDE DPM0602
+           END-EXEC
+
       * INCLUDE FOR VDTM54_DEBUG_CNTRL                                  00024910
            EXEC SQL                                                     00024920
                 INCLUDE DTM5401                                         00024930
@@ -314,7 +343,7 @@
                 WHERE MCA_TMPLT_ID      = :LS-MCA-TMPLT-ID
                   AND MCA_TMPLT_TYPE_CD = 'I'
                   AND MCA_STAT_IN       = 'P'
-                WITH UR
+                WITH CS
            END-EXEC
 
            EVALUATE SQLCODE
@@ -408,6 +437,32 @@
 046800           PERFORM 9000-SQL-ERROR
 047000     END-EVALUATE
 047100     .
+      *--------------------------*
+       2450-CHECK-DUP-ENRL.
+      *--------------------------*
+
+           MOVE '2450-CHECK-DUP-ENRL'      TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SELECT COUNT(*) INTO :WS-DUP-ENRL-CNT
+                FROM VDPM06_MCA_ENRL
+                WHERE DELR_CMPNY_ID = :D006-DELR-CMPNY-ID
+                  AND CLNT_CMPNY_ID = :D006-CLNT-CMPNY-ID
+                  AND DELR_STAT_CD  IN ('P','A')
+                  AND RQST_TMPLT_ID NOT = :D006-RQST-TMPLT-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZEROES
+                 IF WS-DUP-ENRL-CNT > 0
+                    MOVE 'SP04'             TO LS-SP-RC
+                    MOVE WS-ENRL-DUP-TMPLT  TO LS-SP-ERROR-AREA
+                    PERFORM 9990-GOBACK
+                 END-IF
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
 044500*--------------------------*
 044600 3000-PROCESS-ENRL-REQ.
 044700*--------------------------*
@@ -443,6 +498,7 @@
 046400                    PERFORM 9990-GOBACK
                        END-IF
                  END-EVALUATE
+                 MOVE D006-DELR-STAT-CD      TO WS-OLD-DELR-STAT-CD
                  PERFORM 3100-UPDT-ENROLLMENT
 046000        WHEN +100
                  EVALUATE TRUE
@@ -452,8 +508,9 @@
                        MOVE WS-ENRL-NOT-FND    TO LS-SP-ERROR-AREA
                        PERFORM 9990-GOBACK
                     WHEN CREATE-ENRL-REQ
-                       CONTINUE
+                       PERFORM 2450-CHECK-DUP-ENRL
                  END-EVALUATE
+                 MOVE SPACES                 TO WS-OLD-DELR-STAT-CD
                  PERFORM 3300-ISRT-ENROLLMENT
 046700        WHEN OTHER
 046800           PERFORM 9000-SQL-ERROR
@@ -492,9 +549,7 @@
 045700
 045800     EVALUATE SQLCODE
 046000        WHEN ZEROES
-                 IF DENY-ENRL-REQ
-                    PERFORM 3200-DLET-ENROLLMENT
-                 END-IF
+                 PERFORM 3900-INSERT-ENRL-HIST
 046700        WHEN +100
                  MOVE 'SP03'                  TO LS-SP-RC
                  MOVE WS-ENRL-NOT-FND         TO LS-SP-ERROR-AREA
@@ -505,33 +560,6 @@
 045700
 047100     .
 044500*--------------------------*
-044600 3200-DLET-ENROLLMENT.
-044700*--------------------------*
-
-044800     MOVE '3200-DLET-ENROLLMENT'        TO WS-PARAGRAPH-NAME
-044800     MOVE LS-DELR-STAT-CD               TO D006-DELR-STAT-CD
-
-045200     EXEC SQL
-045300        DELETE FROM VDPM06_MCA_ENRL
-045400          WHERE DELR_STAT_CD        = :D006-DELR-STAT-CD
-045500            AND DELR_CMPNY_ID       = :D006-DELR-CMPNY-ID
-045500            AND CLNT_CMPNY_ID       = :D006-CLNT-CMPNY-ID
-                  AND RQST_TMPLT_ID       = :D006-RQST-TMPLT-ID
-045600     END-EXEC
-045700
-045800     EVALUATE SQLCODE
-046000        WHEN ZEROES
-                 CONTINUE
-046000        WHEN +100
-                 MOVE 'SP03'                  TO LS-SP-RC
-                 MOVE WS-ENRL-NOT-FND         TO LS-SP-ERROR-AREA
-046400           PERFORM 9990-GOBACK
-046700        WHEN OTHER
-046800           PERFORM 9000-SQL-ERROR
-047000     END-EVALUATE
-045700
-047100     .
-044500*--------------------------*
 044600 3300-ISRT-ENROLLMENT.
 044700*--------------------------*
 
@@ -567,7 +595,7 @@
 045700
 045800     EVALUATE SQLCODE
 046000        WHEN ZEROES
-                 CONTINUE
+                 PERFORM 3900-INSERT-ENRL-HIST
 046000        WHEN -803
                  INITIALIZE SQLCODE
                  MOVE 'SP02'                        TO LS-SP-RC
@@ -578,6 +606,49 @@
 047000     END-EVALUATE
 045700
 047100     .
+      *--------------------------*
+       3900-INSERT-ENRL-HIST.
+      *--------------------------*
+      * RECORDS AN AUDIT ROW FOR EVERY INSERT/UPDATE MADE TO
+      * VDPM06_MCA_ENRL SO ENROLLMENT STATUS HISTORY SURVIVES THE
+      * IN-PLACE OVERWRITE DONE BY 3100-UPDT-ENROLLMENT/3300-ISRT-
+      * ENROLLMENT.
+
+           MOVE '3900-INSERT-ENRL-HIST'      TO WS-PARAGRAPH-NAME
+           MOVE D006-DELR-CMPNY-ID           TO D06H-DELR-CMPNY-ID
+           MOVE D006-CLNT-CMPNY-ID           TO D06H-CLNT-CMPNY-ID
+           MOVE D006-RQST-TMPLT-ID           TO D06H-RQST-TMPLT-ID
+           MOVE WS-OLD-DELR-STAT-CD          TO D06H-OLD-DELR-STAT-CD
+           MOVE D006-DELR-STAT-CD            TO D06H-NEW-DELR-STAT-CD
+           MOVE WS-CURRENT-TS                TO D06H-ENRL-ACTN-TS
+           MOVE LS-USER-ID                   TO D06H-ENRL-ACTN-USER-ID
+
+           EXEC SQL
+              INSERT INTO VDPM06_MCA_ENRL_HIST
+                 (DELR_CMPNY_ID
+                 ,CLNT_CMPNY_ID
+                 ,RQST_TMPLT_ID
+                 ,OLD_DELR_STAT_CD
+                 ,NEW_DELR_STAT_CD
+                 ,ENRL_ACTN_TS
+                 ,ENRL_ACTN_USER_ID)
+                 VALUES
+                 (:D06H-DELR-CMPNY-ID
+                 ,:D06H-CLNT-CMPNY-ID
+                 ,:D06H-RQST-TMPLT-ID
+                 ,:D06H-OLD-DELR-STAT-CD
+                 ,:D06H-NEW-DELR-STAT-CD
+                 ,:D06H-ENRL-ACTN-TS
+                 ,:D06H-ENRL-ACTN-USER-ID)
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN ZEROES
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
 101300*------------------------*
 101400 9000-SQL-ERROR.
 101500*------------------------*
