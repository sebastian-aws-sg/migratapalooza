@@ -0,0 +1,294 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXDDRP.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXDDRP(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXDDRP                                            *
+      *                                                                *
+      * DRY-RUN REPORT COMPANION TO DPMXDDRO.  GIVEN A COUNTERPARTY    *
+      * (DEALER COMPANY) ID, LISTS EVERY VDPM09_DOC_USER (D0004),      *
+      * VDPM14_MCA_TMPLT (D0006) AND VDPM12_MCA_DOC ROW THAT DPMXDDRO  *
+      * WOULD REMOVE FOR THAT COUNTERPARTY, WITHOUT CHANGING ANY DATA, *
+      * SO OPS CAN REVIEW THE BLAST RADIUS BEFORE THE DELETE IS RUN.   *
+      *                                                                *
+      * THE COUNTERPARTY ID TO PREVIEW IS SUPPLIED AS A ONE-CARD PARM  *
+      * ON SYSIN (WS-IN-CMPNY-ID).                                     *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * VDPM09_DOC_USER  (D0004) - DOCUMENT USER LINK TABLE FOR MCA    *
+      * VDPM14_MCA_TMPLT (D0006) - MCA TEMPLATE TABLE                  *
+      * VDPM12_MCA_DOC           - MCA DOCUMENT TABLE                  *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM0901                                                        *
+      * DPM1401                                                        *
+      * DPM1201                                                        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/08/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXDDRP'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(60) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-IN-CMPNY-ID                   PIC X(08) VALUE SPACES.
+       01  WS-DOC-USR-CNT                   PIC 9(9)  VALUE 0.
+       01  WS-TMPLT-CNT                     PIC 9(9)  VALUE 0.
+       01  WS-DOC-CNT                       PIC 9(9)  VALUE 0.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-ROWS                  VALUE 'Y'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0901
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1401
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1201
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE DOC_USR_PRV_CSR CURSOR FOR
+                 SELECT MCA_VALUE_ID, MCA_DOC_VIEW_IN
+                 FROM   D0004
+                 WHERE  CMPNY_ID = :WS-IN-CMPNY-ID
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE MCA_TMPLT_PRV_CSR CURSOR FOR
+                 SELECT MCA_TMPLT_ID, MCA_TMPLT_SHORT_NM, MCA_STAT_IN
+                 FROM   D0006
+                 WHERE  DELR_CMPNY_ID = :WS-IN-CMPNY-ID
+                    OR  CLNT_CMPNY_ID = :WS-IN-CMPNY-ID
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE MCA_DOC_PRV_CSR CURSOR FOR
+                 SELECT MCA_VALUE_ID, MCA_TMPLT_ID, MCA_DOC_DS
+                 FROM   VDPM12_MCA_DOC
+                 WHERE  CMPNY_ID = :WS-IN-CMPNY-ID
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-DOC-USER-RCDS
+           PERFORM 3000-REPORT-MCA-TMPLT-RCDS
+           PERFORM 4000-REPORT-MCA-DOC-RCDS
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXDDRP STARTED AT      :' WS-TS
+
+           ACCEPT WS-IN-CMPNY-ID            FROM SYSIN
+           MOVE FUNCTION UPPER-CASE(WS-IN-CMPNY-ID)
+                                             TO WS-IN-CMPNY-ID
+
+           DISPLAY 'COUNTERPARTY PREVIEWED   :' WS-IN-CMPNY-ID
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       2000-REPORT-DOC-USER-RCDS.
+      *----------------------------------*
+           MOVE '2000-REPORT-DOC-USER-RCDS' TO WS-PARAGRAPH-NAME
+           DISPLAY 'DOCUMENT-USER ROWS (VDPM09_DOC_USER) TO BE DELETED:'
+
+           EXEC SQL
+              OPEN DOC_USR_PRV_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           MOVE 'N'                         TO WS-EOF-SW
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH DOC_USR_PRV_CSR
+                   INTO :D009-MCA-VALUE-ID, :D009-MCA-DOC-VIEW-IN
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-DOC-USR-CNT
+                    DISPLAY '  MCA_VALUE_ID=' D009-MCA-VALUE-ID
+                            ' CMPNY_ID='     WS-IN-CMPNY-ID
+                            ' VIEW_IN='      D009-MCA-DOC-VIEW-IN
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE DOC_USR_PRV_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       3000-REPORT-MCA-TMPLT-RCDS.
+      *----------------------------------*
+           MOVE '3000-REPORT-MCA-TMPLT-RCDS' TO WS-PARAGRAPH-NAME
+           DISPLAY 'TEMPLATE ROWS (VDPM14_MCA_TMPLT) TO BE DELETED:'
+
+           EXEC SQL
+              OPEN MCA_TMPLT_PRV_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           MOVE 'N'                         TO WS-EOF-SW
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH MCA_TMPLT_PRV_CSR
+                   INTO :D014-MCA-TMPLT-ID, :D014-MCA-TMPLT-SHORT-NM,
+                        :D014-MCA-STAT-IN
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-TMPLT-CNT
+                    DISPLAY '  MCA_TMPLT_ID=' D014-MCA-TMPLT-ID
+                            ' NAME='         D014-MCA-TMPLT-SHORT-NM
+                            ' STAT='         D014-MCA-STAT-IN
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE MCA_TMPLT_PRV_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       4000-REPORT-MCA-DOC-RCDS.
+      *----------------------------------*
+           MOVE '4000-REPORT-MCA-DOC-RCDS'  TO WS-PARAGRAPH-NAME
+           DISPLAY 'DOCUMENT ROWS (VDPM12_MCA_DOC) TIED TO'
+                   ' COUNTERPARTY:'
+
+           EXEC SQL
+              OPEN MCA_DOC_PRV_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           MOVE 'N'                         TO WS-EOF-SW
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH MCA_DOC_PRV_CSR
+                   INTO :D012-MCA-VALUE-ID, :D012-MCA-TMPLT-ID,
+                        :D012-MCA-DOC-DS
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-DOC-CNT
+                    DISPLAY '  MCA_VALUE_ID=' D012-MCA-VALUE-ID
+                            ' MCA_TMPLT_ID=' D012-MCA-TMPLT-ID
+                            ' DOC_DS='       D012-MCA-DOC-DS
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE MCA_DOC_PRV_CSR
+           END-EXEC
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'DOCUMENT-USER ROWS AFFECTED :' WS-DOC-USR-CNT
+           DISPLAY 'TEMPLATE ROWS AFFECTED      :' WS-TMPLT-CNT
+           DISPLAY 'DOCUMENT ROWS AFFECTED      :' WS-DOC-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXDDRP ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
