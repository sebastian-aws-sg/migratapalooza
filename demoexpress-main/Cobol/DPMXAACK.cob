@@ -0,0 +1,353 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DPMXAACK.
+       AUTHOR.       COGNIZANT.
+       DATE-WRITTEN. AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    INCLUDE SYSLIB(DSNRLI)
+      *    MODE AMODE(31) RMODE(ANY)
+      *    ENTRY DPMXAACK
+      *    NAME  DPMXAACK(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXAACK                                            *
+      *                                                                *
+      * THIS STORED PROCEDURE MAINTAINS VDPM21_ALERT_ACK_DISMISS, THE  *
+      * PER-USER ACKNOWLEDGEMENT/DISMISSAL STATUS OF AN ALERT.  A      *
+      * CALLER VIEWS THE CURRENT ACK/DISMISS FLAGS FOR ONE ALERT ID    *
+      * AND USER ID, OR TOGGLES EITHER FLAG; A ROW IS CREATED WITH     *
+      * BOTH FLAGS DEFAULTED OFF IF THE USER HAS NOT YET ACTED ON      *
+      * THAT ALERT.  DPMXAADL AND DPMXAVAL JOIN TO THE SAME TABLE TO   *
+      * SURFACE/FILTER ON THIS STATUS WHEN LISTING ALERTS.             *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      *                                                                *
+      * VDPM21_ALERT_ACK_DISMISS - ALERT ACK/DISMISS TRACKING TABLE    *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      *                                                                *
+      * SQLCA                                                          *
+      * DPM2101             - DCLGEN COPYBOOK FOR VDPM21_ALERT_ACK_    *
+      *                       DISMISS                                 *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * COPYBOOK:                                                      *
+      * ---------                                                      *
+      *                                                                *
+      * DB2000IA                                                       *
+      * DB2000IB                                                       *
+      * DB2000IC                                                       *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXAACK'.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-SQLCODE                       PIC S9(7).
+       01  WS-ERROR-MSG.
+           05  WS-INVALID-ACTN-CD       PIC X(50)
+               VALUE 'INVALID ACK/DISMISS ACTION CODE'.
+           05  WS-EMPTY-ALERT-ID        PIC X(50)
+               VALUE 'ALERT ID IS EMPTY'.
+           05  WS-EMPTY-USER-ID         PIC X(50)
+               VALUE 'USER ID IS EMPTY'.
+           05  WS-DATABASE-ERROR        PIC X(50)
+               VALUE 'DATABASE ERROR OCCURRED. PLEASE CONTACT DTCC'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM2101
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+       LINKAGE SECTION.
+      *
+       COPY  DB2000IB.
+      *
+       01  LS-SP-ERROR-AREA                 PIC X(80).
+       01  LS-SP-RC                         PIC X(04).
+       01  LS-ALERT-ID                      PIC S9(9) USAGE COMP.
+       01  LS-USER-ID                       PIC X(10).
+       01  LS-ACK-ACTN-CD                   PIC X(01).
+           88 LS-VIEW-SETNG                      VALUE 'V'.
+           88 LS-TOGGLE-ACK                       VALUE 'A'.
+           88 LS-TOGGLE-DISMSS                    VALUE 'D'.
+       01  LS-ACK-IN                        PIC X(01).
+       01  LS-DISMSS-IN                     PIC X(01).
+      *
+       PROCEDURE DIVISION USING  OUTSQLCA,
+                                 LS-SP-ERROR-AREA,
+                                 LS-SP-RC,
+                                 LS-ALERT-ID,
+                                 LS-USER-ID,
+                                 LS-ACK-ACTN-CD,
+                                 LS-ACK-IN,
+                                 LS-DISMSS-IN.
+
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VALIDATE-INPUT
+           IF LS-SP-RC = 'SP00'
+              PERFORM 3000-PROCESS-ACTION
+           END-IF
+           PERFORM 9990-GOBACK
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           MOVE SPACES                      TO LS-SP-ERROR-AREA
+           MOVE 'SP00'                      TO LS-SP-RC
+           MOVE SPACES                      TO LS-ACK-IN
+           MOVE SPACES                      TO LS-DISMSS-IN
+           .
+      *------------------------*
+       2000-VALIDATE-INPUT.
+      *------------------------*
+           MOVE '2000-VALIDATE-INPUT'       TO WS-PARAGRAPH-NAME
+
+           IF LS-ALERT-ID = 0
+              MOVE WS-EMPTY-ALERT-ID         TO LS-SP-ERROR-AREA
+              MOVE 'SP50'                    TO LS-SP-RC
+           END-IF
+
+           IF LS-SP-RC = 'SP00'
+              IF LS-USER-ID = SPACES
+                 MOVE WS-EMPTY-USER-ID        TO LS-SP-ERROR-AREA
+                 MOVE 'SP50'                  TO LS-SP-RC
+              END-IF
+           END-IF
+           .
+      *------------------------*
+       3000-PROCESS-ACTION.
+      *------------------------*
+           MOVE '3000-PROCESS-ACTION'       TO WS-PARAGRAPH-NAME
+
+           EVALUATE TRUE
+              WHEN LS-VIEW-SETNG
+                 PERFORM 3100-VIEW-SETNG
+              WHEN LS-TOGGLE-ACK
+                 PERFORM 3200-TOGGLE-ACK
+              WHEN LS-TOGGLE-DISMSS
+                 PERFORM 3300-TOGGLE-DISMSS
+              WHEN OTHER
+                 MOVE WS-INVALID-ACTN-CD     TO LS-SP-ERROR-AREA
+                 MOVE 'SP50'                 TO LS-SP-RC
+           END-EVALUATE
+           .
+      *------------------------*
+       3100-VIEW-SETNG.
+      *------------------------*
+           MOVE '3100-VIEW-SETNG'           TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SELECT ACK_IN, DISMSS_IN
+                INTO :D21A-ACK-IN, :D21A-DISMSS-IN
+                FROM VDPM21_ALERT_ACK_DISMISS
+                WHERE MCA_ALERT_ID  = :LS-ALERT-ID
+                  AND CMPNY_USER_ID = :LS-USER-ID
+                WITH UR
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE D21A-ACK-IN            TO LS-ACK-IN
+                 MOVE D21A-DISMSS-IN         TO LS-DISMSS-IN
+              WHEN 100
+                 MOVE 'N'                    TO LS-ACK-IN
+                 MOVE 'N'                    TO LS-DISMSS-IN
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       3200-TOGGLE-ACK.
+      *------------------------*
+           MOVE '3200-TOGGLE-ACK'           TO WS-PARAGRAPH-NAME
+
+           PERFORM 3210-ENSURE-ROW-EXISTS
+
+           IF LS-SP-RC = 'SP00'
+              IF D21A-ACK-IN = 'Y'
+                 MOVE 'N'                   TO D21A-ACK-IN
+              ELSE
+                 MOVE 'Y'                   TO D21A-ACK-IN
+              END-IF
+
+              EXEC SQL
+                 SET :D21A-ROW-UPDT-TS = CURRENT TIMESTAMP
+              END-EXEC
+
+              EXEC SQL
+                 UPDATE VDPM21_ALERT_ACK_DISMISS
+                    SET ACK_IN             = :D21A-ACK-IN
+                       ,ROW_UPDT_TS        = :D21A-ROW-UPDT-TS
+                    WHERE MCA_ALERT_ID  = :LS-ALERT-ID
+                      AND CMPNY_USER_ID = :LS-USER-ID
+              END-EXEC
+
+              EVALUATE SQLCODE
+                 WHEN 0
+                    MOVE D21A-ACK-IN         TO LS-ACK-IN
+                    MOVE D21A-DISMSS-IN      TO LS-DISMSS-IN
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-IF
+           .
+      *------------------------*
+       3300-TOGGLE-DISMSS.
+      *------------------------*
+           MOVE '3300-TOGGLE-DISMSS'        TO WS-PARAGRAPH-NAME
+
+           PERFORM 3210-ENSURE-ROW-EXISTS
+
+           IF LS-SP-RC = 'SP00'
+              IF D21A-DISMSS-IN = 'Y'
+                 MOVE 'N'                   TO D21A-DISMSS-IN
+              ELSE
+                 MOVE 'Y'                   TO D21A-DISMSS-IN
+              END-IF
+
+              EXEC SQL
+                 SET :D21A-ROW-UPDT-TS = CURRENT TIMESTAMP
+              END-EXEC
+
+              EXEC SQL
+                 UPDATE VDPM21_ALERT_ACK_DISMISS
+                    SET DISMSS_IN          = :D21A-DISMSS-IN
+                       ,ROW_UPDT_TS        = :D21A-ROW-UPDT-TS
+                    WHERE MCA_ALERT_ID  = :LS-ALERT-ID
+                      AND CMPNY_USER_ID = :LS-USER-ID
+              END-EXEC
+
+              EVALUATE SQLCODE
+                 WHEN 0
+                    MOVE D21A-ACK-IN         TO LS-ACK-IN
+                    MOVE D21A-DISMSS-IN      TO LS-DISMSS-IN
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-IF
+           .
+      *------------------------*
+       3210-ENSURE-ROW-EXISTS.
+      *------------------------*
+           MOVE '3210-ENSURE-ROW-EXISTS'    TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SELECT ACK_IN, DISMSS_IN
+                INTO :D21A-ACK-IN, :D21A-DISMSS-IN
+                FROM VDPM21_ALERT_ACK_DISMISS
+                WHERE MCA_ALERT_ID  = :LS-ALERT-ID
+                  AND CMPNY_USER_ID = :LS-USER-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 PERFORM 3220-INSERT-DEFAULT-ROW
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       3220-INSERT-DEFAULT-ROW.
+      *------------------------*
+           MOVE '3220-INSERT-DEFAULT-ROW'   TO WS-PARAGRAPH-NAME
+
+           MOVE LS-ALERT-ID                 TO D21A-MCA-ALERT-ID
+           MOVE LS-USER-ID                  TO D21A-CMPNY-USER-ID
+           MOVE 'N'                         TO D21A-ACK-IN
+           MOVE 'N'                         TO D21A-DISMSS-IN
+
+           EXEC SQL
+              SET :D21A-ROW-UPDT-TS = CURRENT TIMESTAMP
+           END-EXEC
+
+           EXEC SQL
+              INSERT INTO VDPM21_ALERT_ACK_DISMISS
+                     ( MCA_ALERT_ID
+                      ,CMPNY_USER_ID
+                      ,ACK_IN
+                      ,DISMSS_IN
+                      ,ROW_UPDT_TS )
+              VALUES ( :D21A-MCA-ALERT-ID
+                      ,:D21A-CMPNY-USER-ID
+                      ,:D21A-ACK-IN
+                      ,:D21A-DISMSS-IN
+                      ,:D21A-ROW-UPDT-TS )
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           MOVE WS-DATABASE-ERROR           TO LS-SP-ERROR-AREA
+           MOVE 'SP99'                      TO LS-SP-RC
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+
+           CALL   'DPMXELOG'  USING  WS-PROGRAM,
+                                      WS-PARAGRAPH-NAME,
+                                      WS-SQLCODE,
+                                      LS-SP-RC,
+                                      LS-SP-ERROR-AREA
+           .
+      *------------------------*
+       9990-GOBACK.
+      *------------------------*
+           GOBACK
+           .
