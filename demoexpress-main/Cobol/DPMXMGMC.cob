@@ -53,11 +53,20 @@
       *                             POINTER (COMMENT, DOCUMENT, TEXT)  *00310000
       *                             FOR EACH AMENDMENT                 *00310000
       * VDTM54_DEBUG_CNTRL        - DEBUG CONTROL TABLE                *00300000
+      * VDPM01_MCA_CMPNY          - MCA COMPANY TABLE, CONSULTED FOR   *
+      *                             CMPNY_TYPE_CD WHEN A DEFAULT USER  *
+      *                             CALLS WITH NO TEMPLATE ID          *
+      * VDPM06_MCA_ENRL           - DEALER/CLIENT ENROLLMENT TABLE,    *
+      *                             CONSULTED FOR ITS ASGD_TMPLT_ID    *
+      *                             WHEN A DEFAULT USER CALLS WITH NO  *
+      *                             TEMPLATE ID                        *
       *----------------------------------------------------------------*00350000
       * INCLUDES:                                                      *00360000
       * ---------                                                      *00370000
       * SQLCA    - DB2 COMMAREA                                        *00380000
       * DTM5401  - DCLGEN FOR DISPLAY CONTROL TABLE                    *00380000
+      * DPM0101  - DCLGEN FOR VDPM01_MCA_CMPNY TABLE                   *
+      * DPM0601  - DCLGEN FOR VDPM06_MCA_ENRL TABLE                    *
       *---------------------------------------------------------------- 00610000
       * COPYBOOKS:                                                     *00580000
       * ---------                                                      *00590000
@@ -75,6 +84,11 @@
       * 08/28/2007        00.00     COGNIZANT                         * 00470000
       * INITIAL IMPLEMENTATION                                        * 00480000
       *                                                               * 00490000
+      * 08/09/2026        01.00     COGNIZANT                         *
+      * ADDED LS-CMPNY-ID PARAMETER AND 2050/2060 PARAGRAPHS TO       *
+      * RESOLVE A DEFAULT TEMPLATE FROM VDPM06_MCA_ENRL FOR THE       *
+      * DEFAULT-USER CASE WHEN NO TEMPLATE ID IS SUPPLIED             *
+      *                                                               *
       ***************************************************************** 00500000
        ENVIRONMENT DIVISION.                                            00510000
        DATA DIVISION.                                                   00520000
@@ -116,6 +130,7 @@
                  VALUE 'INVALID FUNCTION INDICATOR'.                    00560100
              05  WS-INVALID-TMPLT-ID       PIC X(50)                    00560100
                  VALUE 'INVALID TEMPLATE ID'.                           00560100
+             05  WS-CMPNY-ID               PIC X(08) VALUE SPACES.
        01  WS-ERROR-AREA.                                               00570000
              05  WS-PARAGRAPH-NAME         PIC X(40).                   00580000
              05  FILLER                    PIC X VALUE ','.             00590000
@@ -134,6 +149,14 @@
                 INCLUDE DTM5401                                         00680000
            END-EXEC.                                                    00690000
                                                                         00700000
+           EXEC SQL
+                INCLUDE DPM0101
+           END-EXEC.
+
+           EXEC SQL
+                INCLUDE DPM0601
+           END-EXEC.
+
       ******************************************************************00740000
       * DB2 STANDARD COPYBOOK WITH FORMATTED DISPLAY SQLCA              00750000
       * THIS MUST REMAIN AS THE LAST ENTRY IN WORKING STORAGE           00760000
@@ -151,6 +174,7 @@
        01  LS-CATEGORY-SQ                  PIC S9(04) COMP.             00860100
        01  LS-FUNC-IND                     PIC X(01).                   00860200
        01  LS-USER-IND                     PIC X(01).                   00860200
+       01  LS-CMPNY-ID                     PIC X(08).
                                                                         00870000
        PROCEDURE DIVISION USING  OUTSQLCA,                              00880000
                                  LS-SP-ERROR-AREA,                      00890000
@@ -159,7 +183,8 @@
                                  LS-CATEGORY-CD,                        00910100
                                  LS-CATEGORY-SQ,                        00910100
                                  LS-FUNC-IND,                           00910200
-                                 LS-USER-IND.                           00910200
+                                 LS-USER-IND,                           00910200
+                                 LS-CMPNY-ID.
       *---------*                                                       00920000
        1000-MAIN.                                                       00930000
       *---------*                                                       00940000
@@ -195,6 +220,7 @@
            MOVE LS-CATEGORY-SQ              TO WS-CATEGORY-SQ           01100000
            MOVE LS-USER-IND                 TO WS-USER-IND              01100000
            MOVE LS-FUNC-IND                 TO WS-FUNC-IND              01100000
+           MOVE LS-CMPNY-ID                 TO WS-CMPNY-ID
                                                                         01420000
            IF DISPLAY-ACTIVE
               DISPLAY "WS-TEMPLATE-ID " WS-TEMPLATE-ID
@@ -209,6 +235,12 @@
                                                                         01150000
            MOVE '2000-VALIDATE-INPUT'       TO WS-PARAGRAPH-NAME        01160000
                                                                         01170000
+           IF WS-TEMPLATE-ID <= 0
+              IF DEFAULT-USER
+                 PERFORM 2050-ASSIGN-DEFAULT-TEMPLATE
+              END-IF
+           END-IF
+
            IF WS-TEMPLATE-ID <= 0
               MOVE  WS-INVALID-TMPLT-ID     TO LS-SP-ERROR-AREA         01390000
               MOVE  'SP50'                  TO LS-SP-RC                 01400000
@@ -240,6 +272,98 @@
               MOVE WS-SEQ-MAX-VALUE         TO WS-CATEGORY-SQ-MAX
            END-IF
            .                                                            01110000
+      *-----------------------------*                                   01120000
+       2050-ASSIGN-DEFAULT-TEMPLATE.                                    01130000
+      *-----------------------------*                                   01140000
+                                                                        01150000
+           MOVE '2050-ASSIGN-DEFAULT-TEMPLATE' TO WS-PARAGRAPH-NAME
+
+           IF WS-CMPNY-ID > SPACES
+              EXEC SQL
+                   SELECT CMPNY_TYPE_CD
+                     INTO :D001-CMPNY-TYPE-CD
+                     FROM VDPM01_MCA_CMPNY
+                    WHERE CMPNY_ID = :WS-CMPNY-ID
+                    FETCH FIRST 1 ROW ONLY
+              END-EXEC
+
+              EVALUATE SQLCODE
+                 WHEN 0
+                    PERFORM 2060-GET-ASGD-TEMPLATE
+                 WHEN +100
+                    IF DISPLAY-ACTIVE
+                       DISPLAY "CMPNY_ID NOT FOUND " WS-CMPNY-ID
+                    END-IF
+                 WHEN OTHER
+                    MOVE 'VDPM01_MCA_CMPNY'  TO WS-TABLE-NAME
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           ELSE
+              IF DISPLAY-ACTIVE
+                 DISPLAY "NO COMPANY ID SPECIFIED"
+              END-IF
+           END-IF
+           .
+      *--------------------------*
+       2060-GET-ASGD-TEMPLATE.
+      *--------------------------*
+                                                                        01150000
+           MOVE '2060-GET-ASGD-TEMPLATE'    TO WS-PARAGRAPH-NAME
+
+           EVALUATE TRUE
+              WHEN D001-CMPNY-TYPE-CD = 'D'
+                 EXEC SQL
+                      SELECT ASGD_TMPLT_ID
+                        INTO :D006-ASGD-TMPLT-ID
+                        FROM VDPM06_MCA_ENRL
+                       WHERE DELR_CMPNY_ID = :WS-CMPNY-ID
+                         AND ASGD_TMPLT_ID > 0
+                       FETCH FIRST 1 ROW ONLY
+                 END-EXEC
+
+                 EVALUATE SQLCODE
+                    WHEN 0
+                       MOVE D006-ASGD-TMPLT-ID TO WS-TEMPLATE-ID
+                    WHEN +100
+                       IF DISPLAY-ACTIVE
+                          DISPLAY "NO ASSIGNED TEMPLATE FOR DEALER "
+                                  WS-CMPNY-ID
+                       END-IF
+                    WHEN OTHER
+                       MOVE 'VDPM06_MCA_ENRL' TO WS-TABLE-NAME
+                       PERFORM 9000-SQL-ERROR
+                 END-EVALUATE
+
+              WHEN D001-CMPNY-TYPE-CD = 'C'
+                 EXEC SQL
+                      SELECT ASGD_TMPLT_ID
+                        INTO :D006-ASGD-TMPLT-ID
+                        FROM VDPM06_MCA_ENRL
+                       WHERE CLNT_CMPNY_ID = :WS-CMPNY-ID
+                         AND ASGD_TMPLT_ID > 0
+                       FETCH FIRST 1 ROW ONLY
+                 END-EXEC
+
+                 EVALUATE SQLCODE
+                    WHEN 0
+                       MOVE D006-ASGD-TMPLT-ID TO WS-TEMPLATE-ID
+                    WHEN +100
+                       IF DISPLAY-ACTIVE
+                          DISPLAY "NO ASSIGNED TEMPLATE FOR CLIENT "
+                                  WS-CMPNY-ID
+                       END-IF
+                    WHEN OTHER
+                       MOVE 'VDPM06_MCA_ENRL' TO WS-TABLE-NAME
+                       PERFORM 9000-SQL-ERROR
+                 END-EVALUATE
+
+              WHEN OTHER
+                 IF DISPLAY-ACTIVE
+                    DISPLAY "UNRECOGNIZED CMPNY_TYPE_CD "
+                            D001-CMPNY-TYPE-CD
+                 END-IF
+           END-EVALUATE
+           .
       *------------------*                                              01120000
        3000-PROCESS-PARA.                                               01130000
       *------------------*                                              01140000
