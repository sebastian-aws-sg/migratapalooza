@@ -0,0 +1,531 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DPMXDBLD.
+       AUTHOR.       COGNIZANT.
+       DATE-WRITTEN. AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXDBLD(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXDBLD                                            *
+      *                                                                *
+      * BATCH DOCUMENT LOAD DRIVER.  READS A MANIFEST FILE (DD         *
+      * MANIFEST) LISTING ONE OR MORE DOCUMENT INPUT FILE DDNAMES, AND *
+      * FOR EACH ONE IN TURN OPENS THAT DDNAME AS DOCINPT, CALLS       *
+      * DPMXDUPL ONCE PER DOCUMENT TO INSERT THE ROW INTO              *
+      * VDPM12_MCA_DOC, AND COMMITS/CHECKPOINTS EVERY WS-CHKPT-FREQ    *
+      * DOCUMENTS AGAINST VDPM12_DOC_LOAD_CNTRL SO A RERUN OF THE SAME *
+      * RUN ID SKIPS DOCUMENTS ALREADY LOADED INSTEAD OF REPROCESSING  *
+      * THE ENTIRE INPUT FILE FROM RECORD ONE.  EACH MANIFEST ENTRY IS *
+      * TRACKED AS ITS OWN RESTART UNIT (JOB NAME / RUN ID / MANIFEST  *
+      * SEQUENCE NUMBER), AND ONE RESULT ROW PER DOCUMENT PROCESSED -- *
+      * LOADED, FAILED OR ALREADY-LOADED-ON-A-PRIOR-RUN -- IS WRITTEN  *
+      * TO A PER-DOCUMENT RESULT FILE (DD DOCRSLT) SO DOWNSTREAM JOBS  *
+      * CAN RECONCILE EVERY DOCUMENT IN THE MANIFEST WITHOUT SCRAPING  *
+      * THIS PROGRAM'S DISPLAY OUTPUT.                                 *
+      *                                                                *
+      * THE RUN ID AND CHECKPOINT FREQUENCY ARE SUPPLIED AS TWO        *
+      * SEPARATE SYSIN CARDS (RUN ID, THEN CHECKPOINT FREQUENCY); IF   *
+      * THE CHECKPOINT FREQUENCY CARD IS BLANK/ZERO A DEFAULT OF 25    *
+      * DOCUMENTS IS USED.  THE JOB NAME IS NOT OPERATOR-SUPPLIED --   *
+      * IT IS FIXED AS THE PROGRAM NAME.                               *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * VDPM12_MCA_DOC       - DOCUMENT TABLE FOR MCA (VIA DPMXDUPL)  *
+      * VDPM12_DOC_LOAD_CNTRL - DOCUMENT LOAD RESTART CONTROL TABLE   *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM1202                                                        *
+      *----------------------------------------------------------------*
+      * CALLS:                                                         *
+      * ------                                                         *
+      * DPMXDUPL - INSERTS ONE DOCUMENT ROW INTO VDPM12_MCA_DOC        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      * 08/09/2026        002       COGNIZANT                          *
+      *                             ADDED MANIFEST-DRIVEN MULTI-FILE   *
+      *                             LOADING AND A PER-DOCUMENT RESULT  *
+      *                             FILE (DD MANIFEST / DD DOCRSLT).   *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANIFEST         ASSIGN TO MANIFEST
+                                    ORGANIZATION IS SEQUENTIAL.
+           SELECT DOCINPT          ASSIGN TO WS-DOCINPT-DDNAME
+                                    ORGANIZATION IS SEQUENTIAL.
+           SELECT DOCRSLT          ASSIGN TO DOCRSLT
+                                    ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MANIFEST
+           RECORDING MODE IS F.
+       01  MANIFEST-REC.
+           05 MF-SEQ-NO                     PIC 9(2).
+           05 MF-DDNAME                     PIC X(8).
+      *
+       FD  DOCINPT
+           RECORDING MODE IS F.
+       01  DOCINPT-REC.
+           05 DI-CMPNY-ID                  PIC X(8).
+           05 DI-MCA-TMPLT-ID               PIC 9(9).
+           05 DI-MCA-DOC-DS                 PIC X(100).
+           05 DI-DOC-TYPE-CD                PIC X(1).
+           05 DI-ROW-UPDT-USER-ID           PIC X(10).
+           05 DI-DOC-LENGTH                 PIC 9(7).
+           05 DI-DOC-CONTENT                PIC X(32000).
+      *
+       FD  DOCRSLT
+           RECORDING MODE IS F.
+       01  DOCRSLT-REC.
+           05 DR-DDNAME                     PIC X(8).
+           05 DR-CMPNY-ID                   PIC X(8).
+           05 DR-MCA-TMPLT-ID                PIC 9(9).
+           05 DR-MCA-DOC-DS                  PIC X(100).
+           05 DR-DOC-ID                      PIC 9(18).
+           05 DR-STATUS-CD                   PIC X(1).
+              88 DR-STATUS-LOADED            VALUE 'L'.
+              88 DR-STATUS-FAILED            VALUE 'F'.
+              88 DR-STATUS-SKIPPED           VALUE 'S'.
+           05 DR-SQLCODE                     PIC S9(9).
+           05 DR-RESULT-TS                   PIC X(26).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXDBLD'.
+       01  WS-TABLE-NAME                    PIC X(30) VALUE SPACES.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(40) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-JOB-NAME                      PIC X(08) VALUE 'DPMXDBLD'.
+       01  WS-RUN-ID                        PIC X(08) VALUE SPACES.
+       01  WS-FILE-RUN-ID                   PIC X(08) VALUE SPACES.
+       01  WS-DOCINPT-DDNAME                PIC X(08) VALUE SPACES.
+       01  WS-CHKPT-FREQ                    PIC 9(5)  VALUE 25.
+       01  WS-CHKPT-COUNTER                 PIC 9(5)  VALUE 0.
+       01  WS-FILES-PROCESSED                PIC 9(5)  VALUE 0.
+       01  WS-RECS-READ                      PIC 9(9)  VALUE 0.
+       01  WS-RECS-LOADED                    PIC 9(9)  VALUE 0.
+       01  WS-RECS-SKIPPED                   PIC 9(9)  VALUE 0.
+       01  WS-RECS-FAILED                    PIC 9(9)  VALUE 0.
+       01  WS-MANIFEST-EOF-SW               PIC X(01) VALUE 'N'.
+           88 NO-MORE-MANIFEST              VALUE 'Y'.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-DOCS                  VALUE 'Y'.
+       01  WS-RESUME-SW                     PIC X(01) VALUE 'N'.
+           88 RESUMING-PRIOR-RUN            VALUE 'Y'.
+       01  WS-SKIP-SW                       PIC X(01) VALUE 'N'.
+           88 STILL-SKIPPING                VALUE 'Y'.
+       01  WS-CNTRL-FOUND-SW                PIC X(01) VALUE 'N'.
+           88 CNTRL-ROW-FOUND               VALUE 'Y'.
+      *
+       01  WS-DUPL-PASS-AREA.
+           05 WS-IN-CMPNY-ID                PIC X(8).
+           05 WS-IN-MCA-TMPLT-ID             PIC S9(9) COMP.
+           05 WS-IN-MCA-DOC-DS               PIC X(216).
+           05 WS-IN-DOC-TYPE-CD              PIC X(1).
+           05 WS-IN-ROW-UPDT-USER-ID         PIC X(10).
+           05 WS-IN-DOC-OBJ-TX               USAGE IS SQL
+                                              TYPE IS BLOB(2097152).
+           05 WS-OUT-DOC-ID                  PIC S9(18)V COMP-3.
+           05 WS-OUT-SQLCODE                 PIC +(9)9.
+      *
+       01  WS-SEQ-EDIT                       PIC 99.
+      *
+      **SQL COMMUNICATIONS AREA
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+      * INCLUDE FOR VDPM12_DOC_LOAD_CNTRL
+           EXEC SQL
+              INCLUDE DPM1202
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MANIFEST
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXDBLD STARTED AT      :' WS-TS
+
+           ACCEPT WS-RUN-ID                 FROM SYSIN
+           ACCEPT WS-CHKPT-FREQ             FROM SYSIN
+           IF WS-CHKPT-FREQ = ZEROES
+              MOVE 25                       TO WS-CHKPT-FREQ
+           END-IF
+
+           DISPLAY 'RUN ID                   :' WS-RUN-ID
+           DISPLAY 'CHECKPOINT FREQUENCY     :' WS-CHKPT-FREQ
+           DISPLAY WS-DASHES
+
+           OPEN INPUT MANIFEST
+           OPEN OUTPUT DOCRSLT
+           .
+      *------------------------*
+       1100-GET-RESTART-PT.
+      *------------------------*
+           MOVE '1100-GET-RESTART-PT'       TO WS-PARAGRAPH-NAME
+
+           MOVE 'N'                  TO WS-CNTRL-FOUND-SW
+           MOVE 'N'                  TO WS-RESUME-SW
+           MOVE 'N'                  TO WS-SKIP-SW
+
+           EXEC SQL
+              SELECT LAST_MCA_DOC_DS
+                    ,LAST_MCA_VALUE_ID
+                    ,RECS_LOADED_CNT
+                INTO :D12C-LAST-MCA-DOC-DS
+                    ,:D12C-LAST-MCA-VALUE-ID
+                    ,:D12C-RECS-LOADED-CNT
+                FROM VDPM12_DOC_LOAD_CNTRL
+                WHERE JOB_NAME     = :WS-JOB-NAME
+                  AND RUN_ID       = :WS-FILE-RUN-ID
+                  AND CNTRL_STAT_CD = 'I'
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 SET CNTRL-ROW-FOUND        TO TRUE
+                 SET RESUMING-PRIOR-RUN     TO TRUE
+                 SET STILL-SKIPPING         TO TRUE
+                 MOVE WS-FILE-RUN-ID        TO D12C-RUN-ID
+                 DISPLAY 'RESUMING RUN - LAST DOC  :'
+                         D12C-LAST-MCA-DOC-DS
+              WHEN +100
+                 PERFORM 1200-INSERT-CNTRL-ROW
+              WHEN OTHER
+                 MOVE 'VDPM12_DOC_LOAD_CNTRL' TO WS-TABLE-NAME
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       1200-INSERT-CNTRL-ROW.
+      *------------------------*
+           MOVE '1200-INSERT-CNTRL-ROW'     TO WS-PARAGRAPH-NAME
+
+           MOVE WS-JOB-NAME                 TO D12C-JOB-NAME
+           MOVE WS-FILE-RUN-ID              TO D12C-RUN-ID
+           MOVE SPACES                      TO D12C-LAST-MCA-DOC-DS
+           MOVE 0                           TO D12C-LAST-MCA-VALUE-ID
+           MOVE 0                           TO D12C-RECS-LOADED-CNT
+           MOVE 'I'                         TO D12C-CNTRL-STAT-CD
+
+           EXEC SQL
+              INSERT INTO VDPM12_DOC_LOAD_CNTRL
+                    (JOB_NAME
+                    ,RUN_ID
+                    ,LAST_MCA_DOC_DS
+                    ,LAST_MCA_VALUE_ID
+                    ,RECS_LOADED_CNT
+                    ,CNTRL_STAT_CD
+                    ,CNTRL_UPDT_TS)
+              VALUES (:D12C-JOB-NAME
+                     ,:D12C-RUN-ID
+                     ,:D12C-LAST-MCA-DOC-DS
+                     ,:D12C-LAST-MCA-VALUE-ID
+                     ,:D12C-RECS-LOADED-CNT
+                     ,:D12C-CNTRL-STAT-CD
+                     ,CURRENT TIMESTAMP)
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 EXEC SQL
+                    COMMIT
+                 END-EXEC
+              WHEN OTHER
+                 MOVE 'VDPM12_DOC_LOAD_CNTRL' TO WS-TABLE-NAME
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *----------------------------------*
+       2000-PROCESS-MANIFEST.
+      *----------------------------------*
+           MOVE '2000-PROCESS-MANIFEST'     TO WS-PARAGRAPH-NAME
+
+           PERFORM 2010-READ-NEXT-MANIFEST
+           PERFORM UNTIL NO-MORE-MANIFEST
+              PERFORM 2100-PROCESS-ONE-FILE
+              PERFORM 2010-READ-NEXT-MANIFEST
+           END-PERFORM
+           .
+      *----------------------------------*
+       2010-READ-NEXT-MANIFEST.
+      *----------------------------------*
+           MOVE '2010-READ-NEXT-MANIFEST'   TO WS-PARAGRAPH-NAME
+
+           READ MANIFEST
+              AT END
+                 SET NO-MORE-MANIFEST       TO TRUE
+              NOT AT END
+                 CONTINUE
+           END-READ
+           .
+      *----------------------------------*
+       2100-PROCESS-ONE-FILE.
+      *----------------------------------*
+           MOVE '2100-PROCESS-ONE-FILE'     TO WS-PARAGRAPH-NAME
+
+           MOVE MF-DDNAME                   TO WS-DOCINPT-DDNAME
+           PERFORM 2110-BUILD-FILE-RUN-ID
+           DISPLAY 'PROCESSING MANIFEST DD   :' MF-DDNAME
+                   ' FILE RUN ID=' WS-FILE-RUN-ID
+
+           PERFORM 1100-GET-RESTART-PT
+           OPEN INPUT DOCINPT
+           SET NO-MORE-DOCS TO FALSE
+           PERFORM 2200-LOAD-ONE-FILE
+           CLOSE DOCINPT
+           PERFORM 2190-MARK-FILE-COMPLETE
+
+           ADD 1                            TO WS-FILES-PROCESSED
+           .
+      *----------------------------------*
+       2110-BUILD-FILE-RUN-ID.
+      *----------------------------------*
+           MOVE SPACES                      TO WS-FILE-RUN-ID
+           MOVE WS-RUN-ID(1:6)               TO WS-FILE-RUN-ID(1:6)
+           MOVE MF-SEQ-NO                   TO WS-SEQ-EDIT
+           MOVE WS-SEQ-EDIT                 TO WS-FILE-RUN-ID(7:2)
+           .
+      *----------------------------------*
+       2190-MARK-FILE-COMPLETE.
+      *----------------------------------*
+           MOVE '2190-MARK-FILE-COMPLETE'   TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              UPDATE VDPM12_DOC_LOAD_CNTRL
+                 SET CNTRL_STAT_CD     = 'C'
+                    ,CNTRL_UPDT_TS     = CURRENT TIMESTAMP
+               WHERE JOB_NAME          = :WS-JOB-NAME
+                 AND RUN_ID            = :WS-FILE-RUN-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+           END-IF
+           .
+      *----------------------------------*
+       2200-LOAD-ONE-FILE.
+      *----------------------------------*
+           MOVE '2200-LOAD-ONE-FILE'        TO WS-PARAGRAPH-NAME
+
+           PERFORM 2300-READ-NEXT-DOC
+           PERFORM UNTIL NO-MORE-DOCS
+              IF STILL-SKIPPING
+                 PERFORM 2400-CHECK-SKIP
+              ELSE
+                 PERFORM 2500-CALL-DUPL
+              END-IF
+              PERFORM 2300-READ-NEXT-DOC
+           END-PERFORM
+           .
+      *----------------------------------*
+       2300-READ-NEXT-DOC.
+      *----------------------------------*
+           MOVE '2300-READ-NEXT-DOC'        TO WS-PARAGRAPH-NAME
+
+           READ DOCINPT
+              AT END
+                 SET NO-MORE-DOCS           TO TRUE
+              NOT AT END
+                 ADD 1                      TO WS-RECS-READ
+           END-READ
+           .
+      *----------------------------------*
+       2400-CHECK-SKIP.
+      *----------------------------------*
+           MOVE '2400-CHECK-SKIP'           TO WS-PARAGRAPH-NAME
+
+           ADD 1                            TO WS-RECS-SKIPPED
+           MOVE 'S'                         TO DR-STATUS-CD
+           MOVE 0                           TO DR-SQLCODE
+           PERFORM 2600-WRITE-RESULT-ROW
+
+           IF DI-MCA-DOC-DS = D12C-LAST-MCA-DOC-DS
+              SET STILL-SKIPPING            TO FALSE
+           END-IF
+           .
+      *----------------------------------*
+       2500-CALL-DUPL.
+      *----------------------------------*
+           MOVE '2500-CALL-DUPL'            TO WS-PARAGRAPH-NAME
+
+           IF DI-DOC-LENGTH > 32000
+              ADD 1                         TO WS-RECS-FAILED
+              MOVE 0                        TO DR-DOC-ID
+              MOVE 'F'                      TO DR-STATUS-CD
+              MOVE -1                       TO DR-SQLCODE
+              DISPLAY 'DOCUMENT LOAD FAILED     :' DI-MCA-DOC-DS
+              DISPLAY 'DOCUMENT LENGTH EXCEEDS 32000 BYTES :'
+                      DI-DOC-LENGTH
+           ELSE
+              MOVE DI-CMPNY-ID              TO WS-IN-CMPNY-ID
+              MOVE DI-MCA-TMPLT-ID          TO WS-IN-MCA-TMPLT-ID
+              MOVE DI-MCA-DOC-DS            TO WS-IN-MCA-DOC-DS
+              MOVE DI-DOC-TYPE-CD           TO WS-IN-DOC-TYPE-CD
+              MOVE DI-ROW-UPDT-USER-ID      TO WS-IN-ROW-UPDT-USER-ID
+              MOVE DI-DOC-LENGTH            TO WS-IN-DOC-OBJ-TX-LENGTH
+              MOVE DI-DOC-CONTENT(1:DI-DOC-LENGTH)
+                                            TO WS-IN-DOC-OBJ-TX-DATA
+
+              CALL 'DPMXDUPL' USING WS-DUPL-PASS-AREA
+
+              MOVE WS-OUT-SQLCODE           TO DR-SQLCODE
+
+              IF WS-OUT-SQLCODE = 0
+                 ADD 1                      TO WS-RECS-LOADED
+                 MOVE DI-MCA-DOC-DS         TO D12C-LAST-MCA-DOC-DS
+                 MOVE WS-OUT-DOC-ID         TO D12C-LAST-MCA-VALUE-ID
+                 MOVE WS-OUT-DOC-ID         TO DR-DOC-ID
+                 MOVE WS-RECS-LOADED        TO D12C-RECS-LOADED-CNT
+                 MOVE 'L'                   TO DR-STATUS-CD
+                 ADD 1                      TO WS-CHKPT-COUNTER
+                 IF WS-CHKPT-COUNTER >= WS-CHKPT-FREQ
+                    PERFORM 3000-CHECKPOINT
+                 END-IF
+              ELSE
+                 ADD 1                      TO WS-RECS-FAILED
+                 MOVE 0                     TO DR-DOC-ID
+                 MOVE 'F'                   TO DR-STATUS-CD
+                 MOVE DI-MCA-DOC-DS         TO WS-TABLE-NAME
+                 DISPLAY 'DOCUMENT LOAD FAILED     :' DI-MCA-DOC-DS
+                 DISPLAY 'SQLCODE FROM DPMXDUPL    :' WS-OUT-SQLCODE
+              END-IF
+           END-IF
+
+           PERFORM 2600-WRITE-RESULT-ROW
+           .
+      *----------------------------------*
+       2600-WRITE-RESULT-ROW.
+      *----------------------------------*
+           MOVE WS-DOCINPT-DDNAME           TO DR-DDNAME
+           MOVE DI-CMPNY-ID                 TO DR-CMPNY-ID
+           MOVE DI-MCA-TMPLT-ID             TO DR-MCA-TMPLT-ID
+           MOVE DI-MCA-DOC-DS               TO DR-MCA-DOC-DS
+           EXEC SQL
+              SET :DR-RESULT-TS = CURRENT TIMESTAMP
+           END-EXEC
+           WRITE DOCRSLT-REC
+           .
+      *----------------------------------*
+       3000-CHECKPOINT.
+      *----------------------------------*
+           MOVE '3000-CHECKPOINT'           TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              UPDATE VDPM12_DOC_LOAD_CNTRL
+                 SET LAST_MCA_DOC_DS   = :D12C-LAST-MCA-DOC-DS
+                    ,LAST_MCA_VALUE_ID = :D12C-LAST-MCA-VALUE-ID
+                    ,RECS_LOADED_CNT   = :D12C-RECS-LOADED-CNT
+                    ,CNTRL_UPDT_TS     = CURRENT TIMESTAMP
+               WHERE JOB_NAME          = :WS-JOB-NAME
+                 AND RUN_ID            = :WS-FILE-RUN-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 EXEC SQL
+                    COMMIT
+                 END-EXEC
+                 MOVE 0                     TO WS-CHKPT-COUNTER
+                 DISPLAY 'CHECKPOINT COMMITTED AT  :'
+                         D12C-LAST-MCA-DOC-DS
+              WHEN OTHER
+                 MOVE 'VDPM12_DOC_LOAD_CNTRL' TO WS-TABLE-NAME
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'TABLE     NAME = ' WS-TABLE-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           EXEC SQL
+              ROLLBACK
+           END-EXEC
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           CLOSE MANIFEST
+           CLOSE DOCRSLT
+
+           DISPLAY WS-DASHES
+           DISPLAY 'MANIFEST FILES PROCESSED :' WS-FILES-PROCESSED
+           DISPLAY 'DOCUMENTS READ           :' WS-RECS-READ
+           DISPLAY 'DOCUMENTS LOADED         :' WS-RECS-LOADED
+           DISPLAY 'DOCUMENTS SKIPPED (DONE) :' WS-RECS-SKIPPED
+           DISPLAY 'DOCUMENTS FAILED         :' WS-RECS-FAILED
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXDBLD ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
