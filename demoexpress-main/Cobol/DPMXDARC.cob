@@ -0,0 +1,315 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXDARC.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXDARC(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXDARC                                            *
+      *                                                                *
+      * RETENTION/ARCHIVAL BATCH JOB FOR VDPM12_MCA_DOC.  DOCUMENTS     *
+      * ARE NEVER PHYSICALLY REMOVED WHEN A USER DELETES THEM -- THE   *
+      * EXISTING MAINTENANCE PROGRAMS ONLY SOFT-DELETE BY SETTING      *
+      * DOC_DEL_CD = 'D' (SEE DPMXDDRO 3440-UPDATE-DOC-RCD).  THIS JOB *
+      * SWEEPS THOSE SOFT-DELETED ROWS AND PURGES THE ONES OLDER THAN  *
+      * THE RETENTION PERIOD, FREEING THE BLOB STORAGE.  THE RETENTION *
+      * PERIOD IN DAYS IS CONFIGURABLE VIA VDTM54_DEBUG_CNTRL.         *
+      * FNCTN_1_NM FOR PRGM_ID = 'DPMXDARC' (DEFAULTS TO 90 DAYS WHEN  *
+      * NO CONTROL ROW OR A NON-NUMERIC VALUE IS FOUND).               *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * VDPM12_MCA_DOC   - MCA DOCUMENT (BLOB) TABLE                   *
+      * VDTM54_DEBUG_CNTRL - DEBUG/CONTROL TABLE (RETENTION DAYS)      *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM1201                                                        *
+      * DTM5401                                                        *
+      *----------------------------------------------------------------*
+      * CALLS:                                                         *
+      * -----                                                          *
+      * DPMXRCTL - STANDARD RESTART/RERUN CONTROL SERVICE, BRACKETS    *
+      *            THIS RUN SO A RERUN OF THE SAME SYSIN RUN ID IS     *
+      *            SKIPPED IF IT ALREADY COMPLETED                    *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/08/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      * 08/09/2026        002       COGNIZANT                          *
+      *                             ADDED A SYSIN RUN ID AND A CALL TO *
+      *                             DPMXRCTL SO RERUNNING AN ALREADY-  *
+      *                             COMPLETED RUN ID IS A NO-OP        *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXDARC'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-RETN-DAYS                     PIC 9(4)  VALUE 0090.
+       01  WS-ROWS-SCANNED                  PIC 9(9)  VALUE 0.
+       01  WS-ROWS-PURGED                   PIC 9(9)  VALUE 0.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-DOCS                  VALUE 'Y'.
+       01  WS-RUN-ID                        PIC X(08) VALUE SPACES.
+       01  WS-CALL-RCTL                     PIC X(08) VALUE 'DPMXRCTL'.
+       01  WS-OUTSQLCA                      PIC X(179) VALUE SPACES.
+       01  WS-SP-ERROR-AREA                 PIC X(80)  VALUE SPACES.
+       01  WS-SP-RC                         PIC X(04)  VALUE SPACES.
+       01  WS-ALRDY-DONE-IN                 PIC X(01)  VALUE 'N'.
+           88 WS-RUN-ALRDY-DONE             VALUE 'Y'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1201
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DTM5401
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE PURGE_DOC_CSR CURSOR FOR
+                 SELECT MCA_VALUE_ID, MCA_TMPLT_ID, ROW_UPDT_TS
+                 FROM   VDPM12_MCA_DOC
+                 WHERE  DOC_DEL_CD = 'D'
+                   AND  ROW_UPDT_TS < (CURRENT TIMESTAMP
+                                         - :WS-RETN-DAYS DAYS)
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           IF NOT WS-RUN-ALRDY-DONE
+              PERFORM 2000-PURGE-EXPIRED-DOCS
+           END-IF
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXDARC STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+
+           ACCEPT WS-RUN-ID                 FROM SYSIN
+           DISPLAY 'RUN ID                   :' WS-RUN-ID
+           PERFORM 1100-START-RESTART-CNTRL
+
+           EXEC SQL
+              SELECT FNCTN_1_NM
+                INTO :D054-FNCTN-1-NM
+                FROM VDTM54_DEBUG_CNTRL
+               WHERE PRGM_ID = :WS-PROGRAM
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF D054-FNCTN-1-NM IS NUMERIC
+                 AND D054-FNCTN-1-NM NOT = SPACES
+                    MOVE FUNCTION NUMVAL(D054-FNCTN-1-NM)
+                                           TO WS-RETN-DAYS
+                    IF WS-RETN-DAYS = ZEROES
+                       MOVE 0090            TO WS-RETN-DAYS
+                    END-IF
+                 END-IF
+              WHEN +100
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+
+           DISPLAY 'RETENTION PERIOD (DAYS) :' WS-RETN-DAYS
+           .
+      *----------------------------------*
+       1100-START-RESTART-CNTRL.
+      *----------------------------------*
+           MOVE '1100-START-RESTART-CNTRL'  TO WS-PARAGRAPH-NAME
+           MOVE SPACES                      TO WS-OUTSQLCA
+                                                WS-SP-ERROR-AREA
+           MOVE SPACES                      TO WS-SP-RC
+
+           CALL   WS-CALL-RCTL  USING  WS-OUTSQLCA,
+                                        WS-SP-ERROR-AREA,
+                                        WS-SP-RC,
+                                        WS-PROGRAM,
+                                        WS-RUN-ID,
+                                        'S',
+                                        WS-ALRDY-DONE-IN
+
+           IF WS-SP-RC NOT = 'SP00'
+              DISPLAY 'DPMXRCTL START FAILED, RC=' WS-SP-RC ' '
+                      WS-SP-ERROR-AREA
+           END-IF
+
+           IF WS-RUN-ALRDY-DONE
+              DISPLAY 'RUN ID ' WS-RUN-ID
+                      ' ALREADY COMPLETED -- SKIPPING PURGE'
+           END-IF
+           .
+      *----------------------------------*
+       2000-PURGE-EXPIRED-DOCS.
+      *----------------------------------*
+           MOVE '2000-PURGE-EXPIRED-DOCS'   TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN PURGE_DOC_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-DOCS TO FALSE
+           PERFORM UNTIL NO-MORE-DOCS
+              EXEC SQL
+                 FETCH PURGE_DOC_CSR
+                   INTO :D012-MCA-VALUE-ID, :D012-MCA-TMPLT-ID,
+                        :D012-ROW-UPDT-TS
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-ROWS-SCANNED
+                    DISPLAY 'ARCHIVING MCA_VALUE_ID :'
+                            D012-MCA-VALUE-ID
+                            ' TMPLT ' D012-MCA-TMPLT-ID
+                            ' LAST UPDT ' D012-ROW-UPDT-TS
+                    PERFORM 2100-DELETE-DOC-RCD
+                    ADD 1                   TO WS-ROWS-PURGED
+                 WHEN +100
+                    SET NO-MORE-DOCS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE PURGE_DOC_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2100-DELETE-DOC-RCD.
+      *----------------------------------*
+           MOVE '2100-DELETE-DOC-RCD'       TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              DELETE FROM VDPM12_MCA_DOC
+              WHERE MCA_VALUE_ID = :D012-MCA-VALUE-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 EXEC SQL
+                    COMMIT
+                 END-EXEC
+              WHEN +100
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           EXEC SQL
+              ROLLBACK
+           END-EXEC
+
+           MOVE SPACES                      TO WS-OUTSQLCA
+                                                WS-SP-ERROR-AREA
+           MOVE SPACES                      TO WS-SP-RC
+           CALL   WS-CALL-RCTL  USING  WS-OUTSQLCA,
+                                        WS-SP-ERROR-AREA,
+                                        WS-SP-RC,
+                                        WS-PROGRAM,
+                                        WS-RUN-ID,
+                                        'F',
+                                        WS-ALRDY-DONE-IN
+
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'DOC ROWS SCANNED         :' WS-ROWS-SCANNED
+           DISPLAY 'DOC ROWS PURGED          :' WS-ROWS-PURGED
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           IF NOT WS-RUN-ALRDY-DONE
+              MOVE SPACES                   TO WS-OUTSQLCA
+                                                WS-SP-ERROR-AREA
+              MOVE SPACES                   TO WS-SP-RC
+              CALL   WS-CALL-RCTL  USING  WS-OUTSQLCA,
+                                           WS-SP-ERROR-AREA,
+                                           WS-SP-RC,
+                                           WS-PROGRAM,
+                                           WS-RUN-ID,
+                                           'C',
+                                           WS-ALRDY-DONE-IN
+           END-IF
+
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXDARC ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
