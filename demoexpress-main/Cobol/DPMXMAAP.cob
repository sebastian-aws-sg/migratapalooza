@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DPMXMAAP.
+       AUTHOR.       COGNIZANT.
+       DATE-WRITTEN. AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    INCLUDE SYSLIB(DSNRLI)
+      *    MODE AMODE(31) RMODE(ANY)
+      *    ENTRY DPMXMAAP
+      *    NAME  DPMXMAAP(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXMAAP                                            *
+      *                                                                *
+      * THIS STORED PROCEDURE MAINTAINS THE APPROVAL WORKFLOW STATE    *
+      * OF AN AMENDMENT (VDPM16_MCA_AMND) INDEPENDENTLY OF THE         *
+      * POSTING STATUS DPMXMAMN ALREADY MAINTAINS ON VDPM18_MCA_LINK / *
+      * VDPM19_LINK_WORK.  AN AMENDMENT IS SUBMITTED FOR APPROVAL,     *
+      * THEN APPROVED OR REJECTED BY A SECOND USER.  ONLY ONE          *
+      * OUTSTANDING (SUBMITTED) APPROVAL ROW IS ALLOWED PER AMENDMENT  *
+      * AT A TIME.                                                     *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      *                                                                *
+      * VDPM16_AMND_APRVL   - AMENDMENT APPROVAL WORKFLOW STATE TABLE  *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      *                                                                *
+      * SQLCA                                                          *
+      * DPM1602             - DCLGEN COPYBOOK FOR VDPM16_AMND_APRVL    *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * COPYBOOK:                                                      *
+      * ---------                                                      *
+      *                                                                *
+      * DB2000IA                                                       *
+      * DB2000IB                                                       *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXMAAP'.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-TABLE-NAME                    PIC X(18).
+       01  WS-SQLCODE                       PIC 9(7).
+       01  WS-ERROR-MSG.
+           05  WS-INVALID-ACTN-CD       PIC X(50)
+               VALUE 'INVALID APPROVAL ACTION CODE'.
+           05  WS-NOT-OUTSTANDING       PIC X(50)
+               VALUE 'NO OUTSTANDING APPROVAL FOR THIS AMENDMENT'.
+           05  WS-ALREADY-OUTSTANDING   PIC X(50)
+               VALUE 'AMENDMENT ALREADY SUBMITTED FOR APPROVAL'.
+           05  WS-DATABASE-ERROR        PIC X(50)
+               VALUE 'DATABASE ERROR OCCURRED. PLEASE CONTACT DTCC'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1602
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+       LINKAGE SECTION.
+      *
+       COPY  DB2000IB.
+      *
+       01  LS-SP-ERROR-AREA                 PIC X(80).
+       01  LS-SP-RC                         PIC X(04).
+       01  LS-AMND-ID                       PIC S9(18) USAGE COMP-3.
+       01  LS-APRVL-ACTN-CD                 PIC X(01).
+           88 LS-SUBMIT-FOR-APRVL                VALUE 'S'.
+           88 LS-APPROVE-AMND                    VALUE 'A'.
+           88 LS-REJECT-AMND                     VALUE 'R'.
+       01  LS-USER-ID                       PIC X(10).
+       01  LS-APRVL-STAT-CD                 PIC X(01).
+      *
+       PROCEDURE DIVISION USING  OUTSQLCA,
+                                 LS-SP-ERROR-AREA,
+                                 LS-SP-RC,
+                                 LS-AMND-ID,
+                                 LS-APRVL-ACTN-CD,
+                                 LS-USER-ID,
+                                 LS-APRVL-STAT-CD.
+
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACTION
+           PERFORM 9990-GOBACK
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           MOVE SPACES                      TO LS-SP-ERROR-AREA
+           MOVE 'SP00'                      TO LS-SP-RC
+           MOVE SPACES                      TO LS-APRVL-STAT-CD
+           .
+      *------------------------*
+       2000-PROCESS-ACTION.
+      *------------------------*
+           MOVE '2000-PROCESS-ACTION'       TO WS-PARAGRAPH-NAME
+
+           EVALUATE TRUE
+              WHEN LS-SUBMIT-FOR-APRVL
+                 PERFORM 2100-SUBMIT-FOR-APRVL
+              WHEN LS-APPROVE-AMND
+                 PERFORM 2200-SET-FINAL-STATUS
+              WHEN LS-REJECT-AMND
+                 PERFORM 2200-SET-FINAL-STATUS
+              WHEN OTHER
+                 MOVE WS-INVALID-ACTN-CD     TO LS-SP-ERROR-AREA
+                 MOVE 'SP50'                 TO LS-SP-RC
+           END-EVALUATE
+           .
+      *------------------------*
+       2100-SUBMIT-FOR-APRVL.
+      *------------------------*
+           MOVE '2100-SUBMIT-FOR-APRVL'      TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SELECT APRVL_STAT_CD
+                INTO :D16A-APRVL-STAT-CD
+                FROM  VDPM16_AMND_APRVL
+                WHERE MCA_AMND_ID = :LS-AMND-ID
+                  AND APRVL_STAT_CD = 'S'
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE WS-ALREADY-OUTSTANDING TO LS-SP-ERROR-AREA
+                 MOVE 'SP01'                 TO LS-SP-RC
+              WHEN 100
+                 MOVE LS-AMND-ID             TO D16A-MCA-AMND-ID
+                 MOVE 'S'                    TO D16A-APRVL-STAT-CD
+                 MOVE LS-USER-ID             TO D16A-APRVL-RQST-USER-ID
+                 MOVE LS-USER-ID             TO D16A-ROW-UPDT-USER-ID
+
+                 EXEC SQL
+                    SET :D16A-APRVL-TS = CURRENT TIMESTAMP
+                 END-EXEC
+
+                 EXEC SQL
+                    INSERT INTO VDPM16_AMND_APRVL
+                           ( MCA_AMND_ID
+                            ,APRVL_STAT_CD
+                            ,APRVL_RQST_USER_ID
+                            ,APRVL_TS
+                            ,ROW_UPDT_USER_ID )
+                    VALUES ( :D16A-MCA-AMND-ID
+                            ,:D16A-APRVL-STAT-CD
+                            ,:D16A-APRVL-RQST-USER-ID
+                            ,:D16A-APRVL-TS
+                            ,:D16A-ROW-UPDT-USER-ID )
+                 END-EXEC
+
+                 IF SQLCODE = 0
+                    MOVE 'S'                 TO LS-APRVL-STAT-CD
+                 ELSE
+                    PERFORM 9000-SQL-ERROR
+                 END-IF
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       2200-SET-FINAL-STATUS.
+      *------------------------*
+           MOVE '2200-SET-FINAL-STATUS'      TO WS-PARAGRAPH-NAME
+
+           IF LS-APPROVE-AMND
+              MOVE 'A'                       TO D16A-APRVL-STAT-CD
+           ELSE
+              MOVE 'R'                       TO D16A-APRVL-STAT-CD
+           END-IF
+
+           EXEC SQL
+              SET :D16A-APRVL-TS = CURRENT TIMESTAMP
+           END-EXEC
+
+           EXEC SQL
+              UPDATE VDPM16_AMND_APRVL
+                 SET APRVL_STAT_CD    = :D16A-APRVL-STAT-CD
+                    ,APRVL_TS          = :D16A-APRVL-TS
+                    ,ROW_UPDT_USER_ID  = :LS-USER-ID
+               WHERE MCA_AMND_ID = :LS-AMND-ID
+                 AND APRVL_STAT_CD = 'S'
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF SQLERRD(3) > 0
+                    MOVE D16A-APRVL-STAT-CD  TO LS-APRVL-STAT-CD
+                 ELSE
+                    MOVE WS-NOT-OUTSTANDING  TO LS-SP-ERROR-AREA
+                    MOVE 'SP04'              TO LS-SP-RC
+                 END-IF
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           MOVE WS-DATABASE-ERROR           TO LS-SP-ERROR-AREA
+           MOVE 'SP99'                      TO LS-SP-RC
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           .
+      *------------------------*
+       9990-GOBACK.
+      *------------------------*
+           GOBACK
+           .
