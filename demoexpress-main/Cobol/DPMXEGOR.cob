@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXEGOR.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXEGOR(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXEGOR                                            *
+      *                                                                *
+      * DEALER OBSOLETE-VALUE ROLLUP REPORT.  REUSES THE SAME          *
+      * CATEGORY/TERM/AMENDMENT JOIN AS DPMXMGMC'S 3300-ORG-SPEC-       *
+      * DETAILS (GMC_ORG_FV_CSR), WHICH RETURNS THE SUPERSEDED         *
+      * (MCA_ACCS_STAT_CD = 'O') WORK VALUES AND THE PERMANENTLY       *
+      * POSTED LINK VALUES FOR A SINGLE TEMPLATE, BUT DROPS THE        *
+      * SINGLE-TEMPLATE FILTER AND JOINS TO D0006 SO EVERY DEALER'S    *
+      * TEMPLATES ARE COVERED IN ONE PASS.  COUNTS ARE ROLLED UP BY    *
+      * DELR_CMPNY_ID SO MANAGEMENT CAN SEE WHICH DEALERS ARE          *
+      * CARRYING THE MOST SUPERSEDED CATEGORY/TERM VALUE HISTORY       *
+      * WITHOUT WALKING THE TEMPLATE MAINTENANCE SCREEN ONE CATEGORY   *
+      * AT A TIME.                                                     *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * VDPM14_MCA_TMPLT  - MCA TEMPLATE TABLE                         *
+      * VDPM07_MCA_CTGRY  - MCA CATEGORY TABLE                         *
+      * VDPM08_MCA_TERMS  - MCA TERMS TABLE                            *
+      * VDPM16_MCA_AMND   - MCA AMENDMENT TABLE                        *
+      * VDPM18_MCA_LINK   - MCA POSTED LINK TABLE                      *
+      * VDPM19_LINK_WORK  - MCA LINK WORK TABLE                        *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM1401                                                        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXEGOR'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-OBS-DELR-CMPNY-ID             PIC X(8).
+       01  WS-OBS-TMPLT-ID                  PIC S9(9) COMP.
+       01  WS-OBS-CTGRY-ID                  PIC X(10).
+       01  WS-OBS-TERM-ID                   PIC X(10).
+       01  WS-OBS-AMND-ID                   PIC S9(18) COMP-3.
+       01  WS-PRIOR-DELR-CMPNY-ID           PIC X(8)  VALUE SPACES.
+       01  WS-PRIOR-TMPLT-ID                PIC S9(9) COMP VALUE 0.
+       01  WS-FIRST-ROW-SW                  PIC X(01) VALUE 'Y'.
+           88 FIRST-ROW                     VALUE 'Y'.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-OBS                   VALUE 'Y'.
+      *
+       01  WS-DEALER-ROLLUP.
+           05 WS-DLR-VALUE-CNT              PIC 9(7)  VALUE 0.
+           05 WS-DLR-TMPLT-CNT              PIC 9(7)  VALUE 0.
+      *
+       01  WS-GRAND-TOTALS.
+           05 WS-GRD-VALUE-CNT              PIC 9(9)  VALUE 0.
+           05 WS-GRD-TMPLT-CNT              PIC 9(9)  VALUE 0.
+       01  WS-OBS-ROW-CNT                   PIC 9(9)  VALUE 0.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1401
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE OBS_VALUE_CSR CURSOR FOR
+                 SELECT  DPM14.DELR_CMPNY_ID
+                        ,DPM07A.MCA_TMPLT_ID
+                        ,DPM07A.ATTRB_CTGRY_ID
+                        ,DPM07A.ATTRB_TERM_ID
+                        ,DPM07A.MCA_AMND_ID
+                 FROM
+
+                (SELECT  DPM07.MCA_TMPLT_ID
+                        ,DPM07.ATTRB_CTGRY_ID
+                        ,DPM08.ATTRB_TERM_ID
+                        ,DPM16.MCA_AMND_ID
+                        ,COALESCE(DPM19.MCA_VALUE_ID,DPM18.MCA_VALUE_ID)
+                                              AS MCA_VALUE_ID
+                    FROM VDPM07_MCA_CTGRY                  DPM07
+              INNER JOIN VDPM08_MCA_TERMS                  DPM08
+                 ON DPM07.MCA_TMPLT_ID   = DPM08.MCA_TMPLT_ID
+                AND DPM07.ATTRB_CTGRY_ID = DPM08.ATTRB_CTGRY_ID
+                AND DPM07.CTGRY_SQ       = DPM08.CTGRY_SQ
+                AND DPM08.ATTRB_TERM_ID  > ' '
+                AND DPM08.TERM_SQ        > 0
+              INNER JOIN VDPM16_MCA_AMND                   DPM16
+                 ON DPM08.MCA_TMPLT_ID   = DPM16.MCA_TMPLT_ID
+                AND DPM08.ATTRB_CTGRY_ID = DPM16.ATTRB_CTGRY_ID
+                AND DPM08.CTGRY_SQ       = DPM16.CTGRY_SQ
+                AND DPM08.ATTRB_TERM_ID  = DPM16.ATTRB_TERM_ID
+                AND DPM08.TERM_SQ        = DPM16.TERM_SQ
+                AND DPM16.MCA_AMND_ID    > 0
+              LEFT OUTER JOIN VDPM19_LINK_WORK             DPM19
+                ON DPM19.MCA_AMND_ID     = DPM16.MCA_AMND_ID
+               AND DPM19.MCA_VALUE_ID    > 0
+               AND DPM19.MCA_VALUE_TYPE_CD IN ('T','D','C')
+               AND DPM19.MCA_ACCS_STAT_CD = 'O'
+              LEFT OUTER JOIN VDPM18_MCA_LINK              DPM18
+                ON DPM18.MCA_AMND_ID      = DPM16.MCA_AMND_ID
+               AND DPM18.MCA_VALUE_ID     > 0
+               AND DPM18.MCA_VALUE_TYPE_CD IN ('T','D','C'))  DPM07A
+
+                 INNER JOIN D0006                            DPM14
+                    ON DPM14.MCA_TMPLT_ID = DPM07A.MCA_TMPLT_ID
+
+                 WHERE DPM07A.MCA_VALUE_ID > 0
+
+                 ORDER BY DPM14.DELR_CMPNY_ID, DPM07A.MCA_TMPLT_ID
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-OBSOLETE-VALUES
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXEGOR STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       2000-REPORT-OBSOLETE-VALUES.
+      *----------------------------------*
+           MOVE '2000-REPORT-OBSOLETE-VALUES' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN OBS_VALUE_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           PERFORM 2100-FETCH-NEXT-OBS
+           PERFORM UNTIL NO-MORE-OBS
+              PERFORM 2200-CHECK-DEALER-BREAK
+              PERFORM 2300-TALLY-ROW
+              PERFORM 2100-FETCH-NEXT-OBS
+           END-PERFORM
+
+           IF NOT FIRST-ROW
+              PERFORM 2400-DISPLAY-DEALER-ROLLUP
+           END-IF
+
+           EXEC SQL
+              CLOSE OBS_VALUE_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2100-FETCH-NEXT-OBS.
+      *----------------------------------*
+           MOVE '2100-FETCH-NEXT-OBS'        TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              FETCH OBS_VALUE_CSR
+                INTO :WS-OBS-DELR-CMPNY-ID
+                    ,:WS-OBS-TMPLT-ID
+                    ,:WS-OBS-CTGRY-ID
+                    ,:WS-OBS-TERM-ID
+                    ,:WS-OBS-AMND-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 ADD 1                      TO WS-OBS-ROW-CNT
+              WHEN +100
+                 SET NO-MORE-OBS            TO TRUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *----------------------------------*
+       2200-CHECK-DEALER-BREAK.
+      *----------------------------------*
+           MOVE '2200-CHECK-DEALER-BREAK'    TO WS-PARAGRAPH-NAME
+
+           IF FIRST-ROW
+              SET FIRST-ROW                 TO FALSE
+              MOVE WS-OBS-DELR-CMPNY-ID      TO WS-PRIOR-DELR-CMPNY-ID
+           ELSE
+              IF WS-OBS-DELR-CMPNY-ID NOT = WS-PRIOR-DELR-CMPNY-ID
+                 PERFORM 2400-DISPLAY-DEALER-ROLLUP
+                 MOVE WS-OBS-DELR-CMPNY-ID   TO WS-PRIOR-DELR-CMPNY-ID
+                 MOVE 0                      TO WS-PRIOR-TMPLT-ID
+              END-IF
+           END-IF
+           .
+      *----------------------------------*
+       2300-TALLY-ROW.
+      *----------------------------------*
+           MOVE '2300-TALLY-ROW'             TO WS-PARAGRAPH-NAME
+
+           DISPLAY 'DEALER='     WS-OBS-DELR-CMPNY-ID
+                   ' TMPLT_ID='  WS-OBS-TMPLT-ID
+                   ' CTGRY_ID='  WS-OBS-CTGRY-ID
+                   ' TERM_ID='   WS-OBS-TERM-ID
+                   ' AMND_ID='   WS-OBS-AMND-ID
+
+           ADD 1                             TO WS-DLR-VALUE-CNT
+           ADD 1                             TO WS-GRD-VALUE-CNT
+
+           IF WS-OBS-TMPLT-ID NOT = WS-PRIOR-TMPLT-ID
+              ADD 1                          TO WS-DLR-TMPLT-CNT
+              ADD 1                          TO WS-GRD-TMPLT-CNT
+              MOVE WS-OBS-TMPLT-ID           TO WS-PRIOR-TMPLT-ID
+           END-IF
+           .
+      *----------------------------------*
+       2400-DISPLAY-DEALER-ROLLUP.
+      *----------------------------------*
+           MOVE '2400-DISPLAY-DEALER-ROLLUP'  TO WS-PARAGRAPH-NAME
+
+           DISPLAY '-'
+           DISPLAY 'DEALER ' WS-PRIOR-DELR-CMPNY-ID ' OBSOLETE VALUE'
+                   ' ROLLUP:'
+           DISPLAY '   TEMPLATES AFFECTED    :' WS-DLR-TMPLT-CNT
+           DISPLAY '   OBSOLETE VALUES TOTAL :' WS-DLR-VALUE-CNT
+           DISPLAY '-'
+
+           MOVE 0                            TO WS-DLR-VALUE-CNT
+           MOVE 0                            TO WS-DLR-TMPLT-CNT
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'OBSOLETE VALUE ROWS SCANNED  :' WS-OBS-ROW-CNT
+           DISPLAY 'GRAND TOTAL TEMPLATES        :' WS-GRD-TMPLT-CNT
+           DISPLAY 'GRAND TOTAL OBSOLETE VALUES  :' WS-GRD-VALUE-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXEGOR ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
