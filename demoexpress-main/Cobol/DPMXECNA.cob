@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXECNA.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXECNA(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXECNA                                            *
+      *                                                                *
+      * ENROLLED-BUT-NOT-ASSIGNED DASHBOARD.  BATCH VERSION OF         *
+      * DPMXMCLT'S 3000-ENROLLED-NOT-ASSIGNED LOOKUP, RUN ACROSS ALL   *
+      * DEALER/TEMPLATE COMBINATIONS RATHER THAN ONE AT A TIME.        *
+      * LISTS EVERY DEALER/CLIENT PAIR ON VDPM06_MCA_ENRL THAT IS      *
+      * APPROVED (DELR_STAT_CD = 'A') BUT STILL HAS NO ASGD_TMPLT_ID,  *
+      * SORTED BY HOW MANY DAYS HAVE ELAPSED SINCE ENRL_TS SO          *
+      * RELATIONSHIP MANAGERS CAN CHASE THE OLDEST STALLED ENROLLMENTS *
+      * FIRST.                                                         *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      * VDPM06_MCA_ENRL, D0005, D0006                                  *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM0601                                                        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXECNA'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-ENRL-CNT                      PIC 9(9)  VALUE 0.
+       01  WS-DAYS-STALLED                  PIC S9(9) USAGE COMP.
+       01  WS-CLNT-CMPNY-NM                 PIC X(150).
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-ENRL                  VALUE 'Y'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0601
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE ECNA_ENRL_CSR CURSOR FOR
+                 SELECT DPM06.DELR_CMPNY_ID, DPM06.CLNT_CMPNY_ID,
+                        DPM06.RQST_TMPLT_ID, DPM06.ENRL_TS,
+                        DPM01.CMPNY_NM,
+                        DAYS(CURRENT DATE) - DAYS(DPM06.ENRL_TS)
+                                                       AS DAYS_STALLED
+                 FROM   VDPM06_MCA_ENRL DPM06, D0005 DPM01
+                 WHERE  DPM06.DELR_STAT_CD  = 'A'
+                   AND  DPM06.ASGD_TMPLT_ID = 0
+                   AND  DPM01.CMPNY_ID      = DPM06.CLNT_CMPNY_ID
+                 ORDER BY DAYS_STALLED DESC
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-ENROLLED-NOT-ASSIGNED
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXECNA STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       2000-REPORT-ENROLLED-NOT-ASSIGNED.
+      *------------------------*
+           MOVE '2000-REPORT-ENROLLED-NOT-ASSIGNED' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN ECNA_ENRL_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ENRL TO FALSE
+           PERFORM UNTIL NO-MORE-ENRL
+              EXEC SQL
+                 FETCH ECNA_ENRL_CSR
+                   INTO :D006-DELR-CMPNY-ID, :D006-CLNT-CMPNY-ID,
+                        :D006-RQST-TMPLT-ID, :D006-ENRL-TS,
+                        :WS-CLNT-CMPNY-NM, :WS-DAYS-STALLED
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-ENRL-CNT
+                    DISPLAY 'DEALER=' D006-DELR-CMPNY-ID
+                            ' CLIENT=' D006-CLNT-CMPNY-ID
+                            ' (' WS-CLNT-CMPNY-NM ')'
+                            ' RQST_TMPLT=' D006-RQST-TMPLT-ID
+                            ' ENRL_TS=' D006-ENRL-TS
+                            ' DAYS_STALLED=' WS-DAYS-STALLED
+                 WHEN +100
+                    SET NO-MORE-ENRL        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE ECNA_ENRL_CSR
+           END-EXEC
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'ENROLLED-NOT-ASSIGNED ROWS :' WS-ENRL-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXECNA ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
