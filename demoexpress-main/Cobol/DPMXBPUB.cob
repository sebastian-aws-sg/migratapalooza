@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXBPUB.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXBPUB(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXBPUB                                            *
+      *                                                                *
+      * BULK PUBLISH DRIVER.  READS A COUNT OF TEMPLATES FOLLOWED BY   *
+      * ONE TEMPLATE ID PER DEALER FROM SYSIN AND CALLS DPMXAPUB FOR   *
+      * EACH ONE IN TURN, SO A SINGLE RUN CAN PUBLISH TEMPLATES FOR    *
+      * MANY DEALERS WITHOUT INVOKING THE STORED PROCEDURE ONE DEALER  *
+      * AT A TIME.  DPMXAPUB'S OWN VALIDATION AND STATUS-TRANSITION    *
+      * LOGIC IS REUSED UNCHANGED -- THIS PROGRAM ONLY SUPPLIES THE    *
+      * LOOP AND SUMMARIZES THE RESULT OF EACH CALL.                  *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * (NONE DIRECTLY -- ALL DATABASE ACCESS IS PERFORMED BY THE      *
+      *  CALLED PROGRAM, DPMXAPUB)                                     *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/08/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXBPUB'.
+       01  WS-CALL                          PIC X(08) VALUE 'DPMXAPUB'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(40) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-TMPLT-CNT                     PIC 9(4)  VALUE 0.
+       01  WS-TMPLT-IX                      PIC 9(4)  VALUE 0.
+       01  WS-USER-ID                       PIC X(10) VALUE SPACES.
+       01  WS-TEMPLATE-STATUS               PIC X(01) VALUE SPACES.
+       01  WS-PUBLISH-DATE                  PIC X(10) VALUE SPACES.
+       01  WS-OK-CNT                        PIC 9(4)  VALUE 0.
+       01  WS-ERR-CNT                       PIC 9(4)  VALUE 0.
+      *
+      ** FIELDS PASSED TO DPMXAPUB, MIRRORING ITS OWN LINKAGE SECTION
+      *
+       01  WS-OUTSQLCA                      PIC X(179) VALUE SPACES.
+       01  WS-SP-ERROR-AREA                 PIC X(80)  VALUE SPACES.
+       01  WS-SP-RC                         PIC X(04)  VALUE SPACES.
+       01  WS-TEMPLATE-ID                   PIC S9(9) USAGE COMP.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PUBLISH-TEMPLATES
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXBPUB STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+
+           ACCEPT WS-TMPLT-CNT              FROM SYSIN
+           ACCEPT WS-USER-ID                FROM SYSIN
+           ACCEPT WS-TEMPLATE-STATUS        FROM SYSIN
+           ACCEPT WS-PUBLISH-DATE           FROM SYSIN
+
+           DISPLAY 'TEMPLATE COUNT           :' WS-TMPLT-CNT
+           DISPLAY 'PUBLISHING USER-ID       :' WS-USER-ID
+           DISPLAY 'TARGET STATUS            :' WS-TEMPLATE-STATUS
+           DISPLAY 'PUBLISH DATE             :' WS-PUBLISH-DATE
+           .
+      *----------------------------------*
+       2000-PUBLISH-TEMPLATES.
+      *----------------------------------*
+           MOVE '2000-PUBLISH-TEMPLATES'    TO WS-PARAGRAPH-NAME
+
+           PERFORM WS-TMPLT-CNT TIMES
+              ADD 1                         TO WS-TMPLT-IX
+              ACCEPT WS-TEMPLATE-ID         FROM SYSIN
+              PERFORM 2100-CALL-PUBLISH
+           END-PERFORM
+           .
+      *----------------------------------*
+       2100-CALL-PUBLISH.
+      *----------------------------------*
+           MOVE '2100-CALL-PUBLISH'         TO WS-PARAGRAPH-NAME
+           MOVE SPACES                      TO WS-OUTSQLCA
+                                                WS-SP-ERROR-AREA
+           MOVE SPACES                      TO WS-SP-RC
+
+           CALL   WS-CALL  USING  WS-OUTSQLCA,
+                                  WS-SP-ERROR-AREA,
+                                  WS-SP-RC,
+                                  WS-TEMPLATE-ID,
+                                  WS-USER-ID,
+                                  WS-TEMPLATE-STATUS,
+                                  WS-PUBLISH-DATE
+
+           IF WS-SP-RC = 'SP00'
+              ADD 1                         TO WS-OK-CNT
+              DISPLAY 'TEMPLATE ' WS-TEMPLATE-ID ' PUBLISHED OK'
+           ELSE
+              ADD 1                         TO WS-ERR-CNT
+              DISPLAY 'TEMPLATE ' WS-TEMPLATE-ID ' FAILED, RC='
+                      WS-SP-RC ' ' WS-SP-ERROR-AREA
+           END-IF
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'TEMPLATES ATTEMPTED      :' WS-TMPLT-IX
+           DISPLAY 'TEMPLATES PUBLISHED      :' WS-OK-CNT
+           DISPLAY 'TEMPLATES FAILED         :' WS-ERR-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXBPUB ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           IF WS-ERR-CNT > 0
+              MOVE 8                        TO RETURN-CODE
+           ELSE
+              MOVE 0                        TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
