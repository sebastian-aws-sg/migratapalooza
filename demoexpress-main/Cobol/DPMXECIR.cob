@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXECIR.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXECIR(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXECIR                                            *
+      *                                                                *
+      * CATEGORY/TERM CHANGE-IMPACT REPORT.  GIVEN AN ATTRB_CTGRY_ID   *
+      * AND (OPTIONAL) ATTRB_TERM_ID ON LS-IN-*, LISTS EVERY DEALER/   *
+      * CLIENT TEMPLATE (VDPM14_MCA_TMPLT) THAT REFERENCES IT THROUGH  *
+      * VDPM07_MCA_CTGRY / VDPM08_MCA_TERMS, ALONG WITH THE TEMPLATE'S *
+      * CURRENT STATUS, SO CATALOG ADMINISTRATORS CAN SEE THE BLAST    *
+      * RADIUS BEFORE RETIRING A CATEGORY OR TERM.                     *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      * VDPM07_MCA_CTGRY - MCA CATAGORY TABLE                          *
+      * VDPM08_MCA_TERMS - MCA TERMS TABLE                             *
+      * VDPM14_MCA_TMPLT - MCA TEMPLATE TABLE                          *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM0701, DPM0801, DPM1401                                      *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXECIR'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-IMPACT-CNT                    PIC 9(9)  VALUE 0.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-TMPLT                 VALUE 'Y'.
+       01  WS-TERM-GIVEN-SW                 PIC X(01) VALUE 'N'.
+           88 TERM-GIVEN                    VALUE 'Y'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0701
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0801
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1401
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+       LINKAGE SECTION.
+      *
+       COPY  DB2000IB.
+      *
+       01  LS-SP-ERROR-AREA                 PIC X(80).
+       01  LS-SP-RC                         PIC X(04).
+       01  LS-IN-ATTRB-CTGRY-ID             PIC X(08).
+       01  LS-IN-ATTRB-TERM-ID              PIC X(08).
+      *
+           EXEC SQL
+              DECLARE CIR_CTGRY_CSR CURSOR FOR
+                 SELECT DISTINCT D014.MCA_TMPLT_ID, D014.DELR_CMPNY_ID,
+                        D014.CLNT_CMPNY_ID, D014.MCA_STAT_IN,
+                        D014.MCA_DELR_STAT_CD, D014.MCA_CLNT_STAT_CD
+                 FROM   D0006 D014, VDPM07_MCA_CTGRY D007
+                 WHERE  D007.ATTRB_CTGRY_ID = :LS-IN-ATTRB-CTGRY-ID
+                   AND  D007.MCA_TMPLT_ID   = D014.MCA_TMPLT_ID
+                 ORDER BY D014.DELR_CMPNY_ID, D014.MCA_TMPLT_ID
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE CIR_TERM_CSR CURSOR FOR
+                 SELECT DISTINCT D014.MCA_TMPLT_ID, D014.DELR_CMPNY_ID,
+                        D014.CLNT_CMPNY_ID, D014.MCA_STAT_IN,
+                        D014.MCA_DELR_STAT_CD, D014.MCA_CLNT_STAT_CD
+                 FROM   D0006 D014, VDPM08_MCA_TERMS D008
+                 WHERE  D008.ATTRB_CTGRY_ID = :LS-IN-ATTRB-CTGRY-ID
+                   AND  D008.ATTRB_TERM_ID  = :LS-IN-ATTRB-TERM-ID
+                   AND  D008.MCA_TMPLT_ID   = D014.MCA_TMPLT_ID
+                 ORDER BY D014.DELR_CMPNY_ID, D014.MCA_TMPLT_ID
+           END-EXEC
+      *
+       PROCEDURE DIVISION USING OUTSQLCA,
+                                 LS-SP-ERROR-AREA,
+                                 LS-SP-RC,
+                                 LS-IN-ATTRB-CTGRY-ID,
+                                 LS-IN-ATTRB-TERM-ID.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-IMPACT
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-GOBACK
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           MOVE SPACES                      TO OUTSQLCA
+                                                LS-SP-ERROR-AREA
+           MOVE 'SP00'                      TO LS-SP-RC
+           IF LS-IN-ATTRB-TERM-ID > SPACES
+              SET TERM-GIVEN                TO TRUE
+           END-IF
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXECIR STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       2000-REPORT-IMPACT.
+      *------------------------*
+           MOVE '2000-REPORT-IMPACT'        TO WS-PARAGRAPH-NAME
+
+           IF TERM-GIVEN
+              PERFORM 2200-REPORT-TERM-IMPACT
+           ELSE
+              PERFORM 2100-REPORT-CTGRY-IMPACT
+           END-IF
+           .
+      *------------------------*
+       2100-REPORT-CTGRY-IMPACT.
+      *------------------------*
+           MOVE '2100-REPORT-CTGRY-IMPACT'  TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN CIR_CTGRY_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-TMPLT TO FALSE
+           PERFORM UNTIL NO-MORE-TMPLT
+              EXEC SQL
+                 FETCH CIR_CTGRY_CSR
+                   INTO :D014-MCA-TMPLT-ID, :D014-DELR-CMPNY-ID,
+                        :D014-CLNT-CMPNY-ID, :D014-MCA-STAT-IN,
+                        :D014-MCA-DELR-STAT-CD, :D014-MCA-CLNT-STAT-CD
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-IMPACT-CNT
+                    DISPLAY 'CTGRY=' LS-IN-ATTRB-CTGRY-ID
+                            ' DEALER=' D014-DELR-CMPNY-ID
+                            ' CLIENT=' D014-CLNT-CMPNY-ID
+                            ' TMPLT='  D014-MCA-TMPLT-ID
+                            ' STAT='   D014-MCA-STAT-IN
+                            ' DELR-STAT=' D014-MCA-DELR-STAT-CD
+                            ' CLNT-STAT=' D014-MCA-CLNT-STAT-CD
+                 WHEN +100
+                    SET NO-MORE-TMPLT       TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE CIR_CTGRY_CSR
+           END-EXEC
+           .
+      *------------------------*
+       2200-REPORT-TERM-IMPACT.
+      *------------------------*
+           MOVE '2200-REPORT-TERM-IMPACT'   TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN CIR_TERM_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-TMPLT TO FALSE
+           PERFORM UNTIL NO-MORE-TMPLT
+              EXEC SQL
+                 FETCH CIR_TERM_CSR
+                   INTO :D014-MCA-TMPLT-ID, :D014-DELR-CMPNY-ID,
+                        :D014-CLNT-CMPNY-ID, :D014-MCA-STAT-IN,
+                        :D014-MCA-DELR-STAT-CD, :D014-MCA-CLNT-STAT-CD
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-IMPACT-CNT
+                    DISPLAY 'CTGRY=' LS-IN-ATTRB-CTGRY-ID
+                            ' TERM='  LS-IN-ATTRB-TERM-ID
+                            ' DEALER=' D014-DELR-CMPNY-ID
+                            ' CLIENT=' D014-CLNT-CMPNY-ID
+                            ' TMPLT='  D014-MCA-TMPLT-ID
+                            ' STAT='   D014-MCA-STAT-IN
+                            ' DELR-STAT=' D014-MCA-DELR-STAT-CD
+                            ' CLNT-STAT=' D014-MCA-CLNT-STAT-CD
+                 WHEN +100
+                    SET NO-MORE-TMPLT       TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE CIR_TERM_CSR
+           END-EXEC
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE 'Database error has occurred. Please contact DTCC.'
+                                            TO LS-SP-ERROR-AREA
+           MOVE 'SP99'                      TO LS-SP-RC
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           PERFORM 9990-GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'IMPACTED TEMPLATE ROWS   :' WS-IMPACT-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-GOBACK.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXECIR ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           GOBACK
+           .
