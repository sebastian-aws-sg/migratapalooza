@@ -58,6 +58,11 @@
       * 09/01/2007        00.00     COGNIZANT                         *
       * INITIAL IMPLEMENTATION                                        *
       *                                                               *
+      * 08/09/2026         01.00    COGNIZANT                         *
+      * ADDED LS-SP-REGN-FALLBACK-IN OUTPUT PARAMETER SO CALLERS CAN  *
+      * TELL WHETHER THE REGION LIST CAME FROM THE DIRECT PROD/SUB-   *
+      * PROD TEMPLATE MATCH OR FROM THE ALL-REGION FALLBACK           *
+      *                                                               *
       *****************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -110,12 +115,16 @@
        01  LS-SP-RC                        PIC X(04).
        01  LS-PROD-CD                      PIC X(08).
        01  LS-SUB-PROD-CD                  PIC X(08).
+       01  LS-SP-REGN-FALLBACK-IN          PIC X(01).
+           88 LS-REGN-FALLBACK                       VALUE 'Y'.
+           88 LS-REGN-DIRECT-MATCH                    VALUE 'N'.
 
        PROCEDURE DIVISION USING  OUTSQLCA,
                                  LS-SP-ERROR-AREA,
                                  LS-SP-RC,
                                  LS-PROD-CD,
-                                 LS-SUB-PROD-CD.
+                                 LS-SUB-PROD-CD,
+                                 LS-SP-REGN-FALLBACK-IN.
       *---------*
        0000-MAIN.
       *---------*
@@ -135,6 +144,7 @@
            MOVE SPACES                      TO LS-SP-ERROR-AREA
                                                OUTSQLCA
            MOVE 'SP00'                      TO LS-SP-RC
+           SET LS-REGN-DIRECT-MATCH         TO TRUE
       *CONVERT THE INPUT VALUES INTO UPPER-CASE
            MOVE FUNCTION UPPER-CASE(LS-PROD-CD)
                                            TO LS-PROD-CD
@@ -193,6 +203,7 @@
       *-------------------*
 
            MOVE '2100-GET-REG-TMPLT'        TO WS-PARAGRAPH-NAME
+           SET LS-REGN-DIRECT-MATCH         TO TRUE
 
            EXEC SQL                                                     07090062
                DECLARE DPMXMREG_CSR CURSOR WITH HOLD WITH RETURN FOR    07100062
@@ -227,6 +238,7 @@
       *--------------------*
 
            MOVE '2200-GET-ALL-REGION'       TO WS-PARAGRAPH-NAME
+           SET LS-REGN-FALLBACK             TO TRUE
 
            EXEC SQL                                                     07090062
                DECLARE ALL_REG_CSR CURSOR WITH HOLD WITH RETURN FOR     07100062
@@ -279,6 +291,7 @@
            DISPLAY 'SP-RC                    :' LS-SP-RC
            DISPLAY 'PRODUCT-CD               :' LS-PROD-CD
            DISPLAY 'SUB-PRODUCT-CD           :' LS-SUB-PROD-CD
+           DISPLAY 'REGN-FALLBACK-IN         :' LS-SP-REGN-FALLBACK-IN
            .
       *------------------------*
        9990-GOBACK.
