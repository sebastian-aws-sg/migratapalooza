@@ -0,0 +1,610 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXDDQS.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXDDQS(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXDDQS                                            *
+      *                                                                *
+      * BULK DATA-QUALITY SCAN.  EVERY DPM DCLGEN COPYBOOK IN THIS     *
+      * SUITE IS GENERATED WITH INDVAR(YES), SO EACH ONE CARRIES AN    *
+      * IVDPMNN-XXXXX INDICATOR STRUCTURE (ONE INDSTRUC ENTRY PER      *
+      * COLUMN) EVEN THOUGH EVERY COLUMN ON EVERY ONE OF THESE TABLES  *
+      * IS DECLARED NOT NULL.  NO PROGRAM IN THIS SUITE HAS EVER       *
+      * FETCHED AGAINST THOSE INDICATORS -- THEY HAVE SIMPLY RIDDEN    *
+      * ALONG UNUSED.  THIS PROGRAM PUTS THEM TO WORK AS A PHYSICAL    *
+      * DATA-INTEGRITY CHECK: IT RE-READS EACH ROW OF A REPRESENTATIVE *
+      * SET OF CORE TABLES WITH AN INDICATOR VARIABLE ON EVERY HOST    *
+      * VARIABLE, AND REPORTS ANY ROW WHERE DB2 RETURNS A NEGATIVE     *
+      * INDICATOR -- ITS SIGNAL THAT THE COLUMN CAME BACK NULL EVEN    *
+      * THOUGH THE TABLE'S OWN DECLARATION SAYS THAT CAN'T HAPPEN.     *
+      * THAT CONDITION MEANS THE PHYSICAL DDL ON THE TABLE NO LONGER   *
+      * MATCHES THE DCLGEN THIS SUITE WAS BUILT AGAINST, WHICH NO      *
+      * ORDINARY SELECT ... INTO :HOST-VAR (WITH NO INDICATOR) WOULD   *
+      * EVER SURFACE -- IT WOULD JUST FAIL THE FETCH WITH SQLCODE -305.*
+      *                                                                *
+      * SCANNING EVERY ONE OF THE 26 DPM TABLES IN THIS SUITE COLUMN  *
+      * BY COLUMN WOULD MAKE THIS PROGRAM UNWIELDY FOR LITTLE EXTRA    *
+      * COVERAGE, SO THE SCAN IS SCOPED TO FIVE TABLES THAT SPAN THE   *
+      * CORE COMPANY / TEMPLATE / AMENDMENT / LINK / COMMENT ENTITIES  *
+      * TOUCHED THROUGHOUT THIS SUITE: VDPM01_MCA_CMPNY,               *
+      * VDPM14_MCA_TMPLT, VDPM16_MCA_AMND, VDPM18_MCA_LINK AND         *
+      * VDPM11_MCA_CMNT.  THE SAME PATTERN EXTENDS TO ANY OTHER DPM    *
+      * TABLE BY ADDING ITS OWN SCAN/CHECK PARAGRAPH PAIR.             *
+      *                                                                *
+      * THIS IS A REPORT-ONLY SCAN.  NO ROW ON ANY TABLE IS CHANGED.   *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * VDPM01_MCA_CMPNY (D001-) - MCA COMPANY TABLE                   *
+      * VDPM14_MCA_TMPLT (D014-) - MCA TEMPLATE TABLE                  *
+      * VDPM16_MCA_AMND  (D016-) - MASTER-SIDE AMENDMENT HISTORY       *
+      * VDPM18_MCA_LINK  (D018-) - AMENDMENT-TO-VALUE LINK TABLE       *
+      * VDPM11_MCA_CMNT  (D011-) - NEGOTIATED COMMENT VALUE TABLE      *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM0101                                                        *
+      * DPM1401                                                        *
+      * DPM1601                                                        *
+      * DPM1801                                                        *
+      * DPM1101                                                        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXDDQS'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-IDX                           PIC S9(4) USAGE COMP.
+       01  WS-ROWS-SCANNED                  PIC 9(9)  VALUE 0.
+       01  WS-NULL-COL-CNT                  PIC 9(9)  VALUE 0.
+       01  WS-ROW-NULL-SW                   PIC X(01) VALUE 'N'.
+           88 WS-ROW-HAS-NULL               VALUE 'Y'.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-ROWS                  VALUE 'Y'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0101
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1401
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1601
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1801
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1101
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE CMPNY_SCAN_CSR CURSOR FOR
+                 SELECT CMPNY_ID, CMPNY_TYPE_CD, CMPNY_GROUP_CD,
+                        CMPNY_NM, CMPNY_STAT_IN, CMPNY_PRMRY_CNTCT_NM,
+                        CMPNY_SCNDY_CNTCT_NM, CMPNY_PRMRY_PHONE_NB,
+                        CMPNY_SCNDY_PHONE_NB, CMPNY_PRMRY_EMAIL_ID,
+                        CMPNY_SCNDY_EMAIL_ID, EFFV_START_DT,
+                        EFFV_END_DT, ROW_UPDT_TS, ROW_UPDT_USER_ID
+                   FROM VDPM01_MCA_CMPNY
+                  ORDER BY CMPNY_ID
+           END-EXEC.
+      *
+           EXEC SQL
+              DECLARE TMPLT_SCAN_CSR CURSOR FOR
+                 SELECT MCA_TMPLT_ID, MCA_TMPLT_NM, MCA_TMPLT_SHORT_NM,
+                        MCA_TMPLT_GROUP_CD, MCA_TMPLT_TYPE_CD,
+                        DELR_CMPNY_ID, CLNT_CMPNY_ID, ATTRB_PRDCT_ID,
+                        ATTRB_SUB_PRDCT_ID, ATTRB_REGN_ID,
+                        MCA_PBLTN_DT, MCA_END_DT, MCA_STAT_IN,
+                        MCA_EXE_TS, MCA_DELR_STAT_CD, MCA_CLNT_STAT_CD,
+                        MCA_ISDA_TMPLT_ID, MCA_CSTMZ_TMPLT_ID,
+                        MCA_TMPLT_RQSTR_ID, MCA_TMPLT_APRVR_ID,
+                        ROW_UPDT_TS, ROW_UPDT_USER_ID
+                   FROM VDPM14_MCA_TMPLT
+                  ORDER BY MCA_TMPLT_ID
+           END-EXEC.
+      *
+           EXEC SQL
+              DECLARE AMND_SCAN_CSR CURSOR FOR
+                 SELECT MCA_AMND_ID, MCA_TMPLT_ID, ATTRB_CTGRY_ID,
+                        CTGRY_SQ, ATTRB_TERM_ID, TERM_SQ,
+                        MCA_ISDA_AMND_ID, ROW_UPDT_TS, ROW_UPDT_USER_ID
+                   FROM VDPM16_MCA_AMND
+                  ORDER BY MCA_AMND_ID
+           END-EXEC.
+      *
+           EXEC SQL
+              DECLARE LINK_SCAN_CSR CURSOR FOR
+                 SELECT MCA_AMND_ID, MCA_VALUE_ID, MCA_VALUE_TYPE_CD,
+                        AMND_STAT_CD, ROW_UPDT_TS, ROW_UPDT_USER_ID
+                   FROM VDPM18_MCA_LINK
+                  ORDER BY MCA_AMND_ID
+           END-EXEC.
+      *
+           EXEC SQL
+              DECLARE CMNT_SCAN_CSR CURSOR FOR
+                 SELECT MCA_VALUE_ID, DELR_CMPNY_ID, CLNT_CMPNY_ID,
+                        ROW_UPDT_TS, ROW_UPDT_USER_ID, CMNT_TX
+                   FROM VDPM11_MCA_CMNT
+                  ORDER BY MCA_VALUE_ID
+           END-EXEC.
+      *
+       PROCEDURE DIVISION.
+      *----------------------------------*
+       0000-MAIN.
+      *----------------------------------*
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-SCAN-CMPNY
+
+           PERFORM 2100-SCAN-TMPLT
+
+           PERFORM 2200-SCAN-AMND
+
+           PERFORM 2300-SCAN-LINK
+
+           PERFORM 2400-SCAN-CMNT
+
+           PERFORM 9100-DISPLAY-SUMMARY
+
+           PERFORM 9990-END-JOB
+           .
+      *----------------------------------*
+       1000-INITIALIZE.
+      *----------------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXDDQS STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       2000-SCAN-CMPNY.
+      *----------------------------------*
+           MOVE '2000-SCAN-CMPNY'           TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN CMPNY_SCAN_CSR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH CMPNY_SCAN_CSR
+                   INTO :D001-CMPNY-ID
+                           :INDSTRUC OF IVDPM01-MCA-CMPNY (1),
+                        :D001-CMPNY-TYPE-CD
+                           :INDSTRUC OF IVDPM01-MCA-CMPNY (2),
+                        :D001-CMPNY-GROUP-CD
+                           :INDSTRUC OF IVDPM01-MCA-CMPNY (3),
+                        :D001-CMPNY-NM
+                           :INDSTRUC OF IVDPM01-MCA-CMPNY (4),
+                        :D001-CMPNY-STAT-IN
+                           :INDSTRUC OF IVDPM01-MCA-CMPNY (5),
+                        :D001-CMPNY-PRMRY-CNTCT-NM
+                           :INDSTRUC OF IVDPM01-MCA-CMPNY (6),
+                        :D001-CMPNY-SCNDY-CNTCT-NM
+                           :INDSTRUC OF IVDPM01-MCA-CMPNY (7),
+                        :D001-CMPNY-PRMRY-PHONE-NB
+                           :INDSTRUC OF IVDPM01-MCA-CMPNY (8),
+                        :D001-CMPNY-SCNDY-PHONE-NB
+                           :INDSTRUC OF IVDPM01-MCA-CMPNY (9),
+                        :D001-CMPNY-PRMRY-EMAIL-ID
+                           :INDSTRUC OF IVDPM01-MCA-CMPNY (10),
+                        :D001-CMPNY-SCNDY-EMAIL-ID
+                           :INDSTRUC OF IVDPM01-MCA-CMPNY (11),
+                        :D001-EFFV-START-DT
+                           :INDSTRUC OF IVDPM01-MCA-CMPNY (12),
+                        :D001-EFFV-END-DT
+                           :INDSTRUC OF IVDPM01-MCA-CMPNY (13),
+                        :D001-ROW-UPDT-TS
+                           :INDSTRUC OF IVDPM01-MCA-CMPNY (14),
+                        :D001-ROW-UPDT-USER-ID
+                           :INDSTRUC OF IVDPM01-MCA-CMPNY (15)
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-ROWS-SCANNED
+                    MOVE 'VDPM01_MCA_CMPNY'  TO WS-PARAGRAPH-NAME
+                    MOVE 15                  TO WS-IDX
+                    PERFORM 2010-CHECK-CMPNY-INDICATORS
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE CMPNY_SCAN_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2010-CHECK-CMPNY-INDICATORS.
+      *----------------------------------*
+           SET WS-ROW-NULL-SW TO 'N'
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 15
+              IF INDSTRUC OF IVDPM01-MCA-CMPNY (WS-IDX) < ZERO
+                 SET WS-ROW-HAS-NULL        TO TRUE
+                 ADD 1                      TO WS-NULL-COL-CNT
+                 DISPLAY 'NULL FOUND - TABLE VDPM01_MCA_CMPNY'
+                         ' KEY=' D001-CMPNY-ID
+                         ' COLUMN POSITION=' WS-IDX
+              END-IF
+           END-PERFORM
+           .
+      *----------------------------------*
+       2100-SCAN-TMPLT.
+      *----------------------------------*
+           MOVE '2100-SCAN-TMPLT'           TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN TMPLT_SCAN_CSR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH TMPLT_SCAN_CSR
+                   INTO :D014-MCA-TMPLT-ID
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (1),
+                        :D014-MCA-TMPLT-NM
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (2),
+                        :D014-MCA-TMPLT-SHORT-NM
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (3),
+                        :D014-MCA-TMPLT-GROUP-CD
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (4),
+                        :D014-MCA-TMPLT-TYPE-CD
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (5),
+                        :D014-DELR-CMPNY-ID
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (6),
+                        :D014-CLNT-CMPNY-ID
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (7),
+                        :D014-ATTRB-PRDCT-ID
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (8),
+                        :D014-ATTRB-SUB-PRDCT-ID
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (9),
+                        :D014-ATTRB-REGN-ID
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (10),
+                        :D014-MCA-PBLTN-DT
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (11),
+                        :D014-MCA-END-DT
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (12),
+                        :D014-MCA-STAT-IN
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (13),
+                        :D014-MCA-EXE-TS
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (14),
+                        :D014-MCA-DELR-STAT-CD
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (15),
+                        :D014-MCA-CLNT-STAT-CD
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (16),
+                        :D014-MCA-ISDA-TMPLT-ID
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (17),
+                        :D014-MCA-CSTMZ-TMPLT-ID
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (18),
+                        :D014-MCA-TMPLT-RQSTR-ID
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (19),
+                        :D014-MCA-TMPLT-APRVR-ID
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (20),
+                        :D014-ROW-UPDT-TS
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (21),
+                        :D014-ROW-UPDT-USER-ID
+                           :INDSTRUC OF IVDPM14-MCA-TMPLT (22)
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-ROWS-SCANNED
+                    PERFORM 2110-CHECK-TMPLT-INDICATORS
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE TMPLT_SCAN_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2110-CHECK-TMPLT-INDICATORS.
+      *----------------------------------*
+           SET WS-ROW-NULL-SW TO 'N'
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 22
+              IF INDSTRUC OF IVDPM14-MCA-TMPLT (WS-IDX) < ZERO
+                 SET WS-ROW-HAS-NULL        TO TRUE
+                 ADD 1                      TO WS-NULL-COL-CNT
+                 DISPLAY 'NULL FOUND - TABLE VDPM14_MCA_TMPLT'
+                         ' KEY=' D014-MCA-TMPLT-ID
+                         ' COLUMN POSITION=' WS-IDX
+              END-IF
+           END-PERFORM
+           .
+      *----------------------------------*
+       2200-SCAN-AMND.
+      *----------------------------------*
+           MOVE '2200-SCAN-AMND'            TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN AMND_SCAN_CSR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH AMND_SCAN_CSR
+                   INTO :D016-MCA-AMND-ID
+                           :INDSTRUC OF IVDPM16-MCA-AMND (1),
+                        :D016-MCA-TMPLT-ID
+                           :INDSTRUC OF IVDPM16-MCA-AMND (2),
+                        :D016-ATTRB-CTGRY-ID
+                           :INDSTRUC OF IVDPM16-MCA-AMND (3),
+                        :D016-CTGRY-SQ
+                           :INDSTRUC OF IVDPM16-MCA-AMND (4),
+                        :D016-ATTRB-TERM-ID
+                           :INDSTRUC OF IVDPM16-MCA-AMND (5),
+                        :D016-TERM-SQ
+                           :INDSTRUC OF IVDPM16-MCA-AMND (6),
+                        :D016-MCA-ISDA-AMND-ID
+                           :INDSTRUC OF IVDPM16-MCA-AMND (7),
+                        :D016-ROW-UPDT-TS
+                           :INDSTRUC OF IVDPM16-MCA-AMND (8),
+                        :D016-ROW-UPDT-USER-ID
+                           :INDSTRUC OF IVDPM16-MCA-AMND (9)
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-ROWS-SCANNED
+                    PERFORM 2210-CHECK-AMND-INDICATORS
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE AMND_SCAN_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2210-CHECK-AMND-INDICATORS.
+      *----------------------------------*
+           SET WS-ROW-NULL-SW TO 'N'
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
+              IF INDSTRUC OF IVDPM16-MCA-AMND (WS-IDX) < ZERO
+                 SET WS-ROW-HAS-NULL        TO TRUE
+                 ADD 1                      TO WS-NULL-COL-CNT
+                 DISPLAY 'NULL FOUND - TABLE VDPM16_MCA_AMND'
+                         ' KEY=' D016-MCA-AMND-ID
+                         ' COLUMN POSITION=' WS-IDX
+              END-IF
+           END-PERFORM
+           .
+      *----------------------------------*
+       2300-SCAN-LINK.
+      *----------------------------------*
+           MOVE '2300-SCAN-LINK'            TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN LINK_SCAN_CSR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH LINK_SCAN_CSR
+                   INTO :D018-MCA-AMND-ID
+                           :INDSTRUC OF IVDPM18-MCA-LINK (1),
+                        :D018-MCA-VALUE-ID
+                           :INDSTRUC OF IVDPM18-MCA-LINK (2),
+                        :D018-MCA-VALUE-TYPE-CD
+                           :INDSTRUC OF IVDPM18-MCA-LINK (3),
+                        :D018-AMND-STAT-CD
+                           :INDSTRUC OF IVDPM18-MCA-LINK (4),
+                        :D018-ROW-UPDT-TS
+                           :INDSTRUC OF IVDPM18-MCA-LINK (5),
+                        :D018-ROW-UPDT-USER-ID
+                           :INDSTRUC OF IVDPM18-MCA-LINK (6)
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-ROWS-SCANNED
+                    PERFORM 2310-CHECK-LINK-INDICATORS
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE LINK_SCAN_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2310-CHECK-LINK-INDICATORS.
+      *----------------------------------*
+           SET WS-ROW-NULL-SW TO 'N'
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 6
+              IF INDSTRUC OF IVDPM18-MCA-LINK (WS-IDX) < ZERO
+                 SET WS-ROW-HAS-NULL        TO TRUE
+                 ADD 1                      TO WS-NULL-COL-CNT
+                 DISPLAY 'NULL FOUND - TABLE VDPM18_MCA_LINK'
+                         ' KEY=' D018-MCA-AMND-ID
+                         ' COLUMN POSITION=' WS-IDX
+              END-IF
+           END-PERFORM
+           .
+      *----------------------------------*
+       2400-SCAN-CMNT.
+      *----------------------------------*
+           MOVE '2400-SCAN-CMNT'            TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN CMNT_SCAN_CSR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH CMNT_SCAN_CSR
+                   INTO :D011-MCA-VALUE-ID
+                           :INDSTRUC OF IVDPM11-MCA-CMNT (1),
+                        :D011-DELR-CMPNY-ID
+                           :INDSTRUC OF IVDPM11-MCA-CMNT (2),
+                        :D011-CLNT-CMPNY-ID
+                           :INDSTRUC OF IVDPM11-MCA-CMNT (3),
+                        :D011-ROW-UPDT-TS
+                           :INDSTRUC OF IVDPM11-MCA-CMNT (4),
+                        :D011-ROW-UPDT-USER-ID
+                           :INDSTRUC OF IVDPM11-MCA-CMNT (5),
+                        :D011-CMNT-TX
+                           :INDSTRUC OF IVDPM11-MCA-CMNT (6)
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-ROWS-SCANNED
+                    PERFORM 2410-CHECK-CMNT-INDICATORS
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE CMNT_SCAN_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2410-CHECK-CMNT-INDICATORS.
+      *----------------------------------*
+           SET WS-ROW-NULL-SW TO 'N'
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 6
+              IF INDSTRUC OF IVDPM11-MCA-CMNT (WS-IDX) < ZERO
+                 SET WS-ROW-HAS-NULL        TO TRUE
+                 ADD 1                      TO WS-NULL-COL-CNT
+                 DISPLAY 'NULL FOUND - TABLE VDPM11_MCA_CMNT'
+                         ' KEY=' D011-MCA-VALUE-ID
+                         ' COLUMN POSITION=' WS-IDX
+              END-IF
+           END-PERFORM
+           .
+      *----------------------------------*
+       9000-SQL-ERROR.
+      *----------------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           EXEC SQL
+              ROLLBACK
+           END-EXEC
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *----------------------------------*
+       9100-DISPLAY-SUMMARY.
+      *----------------------------------*
+           MOVE '9100-DISPLAY-SUMMARY'      TO WS-PARAGRAPH-NAME
+
+           DISPLAY WS-DASHES
+           DISPLAY 'TOTAL ROWS SCANNED           :' WS-ROWS-SCANNED
+           DISPLAY 'UNEXPECTED NULL COLUMNS FOUND:' WS-NULL-COL-CNT
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       9990-END-JOB.
+      *----------------------------------*
+           MOVE '9990-END-JOB'              TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+
+           DISPLAY 'DPMXDDQS ENDED AT        :' WS-TS
+
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
