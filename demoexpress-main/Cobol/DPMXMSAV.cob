@@ -46,6 +46,7 @@
       *                             POINTER (COMMENT, DOCUMENT, TEXT)  *
       *                             FOR EACH AMENDMENT                 *
       * VDTM54_DEBUG_CNTRL        - DEBUG CONTROL TABLE                *
+      * VDPM14_TMPLT_COPY_LOG     - STATIC GRID COPY AUDIT LOG         *
       *----------------------------------------------------------------*
       * INCLUDES:                                                      *00360000
       * ---------                                                      *00370000
@@ -54,6 +55,7 @@
       * DPM0801  - DCLGEN COPYBOOK FOR VDPM08_MCA_TERMS  TABLE         *00380000
       * DPM1001  - DCLGEN COPYBOOK FOR VDPM10_MCA_LOCK   TABLE         *00380000
       * DPM1401  - DCLGEN COPYBOOK FOR D0006  TABLE         *00380000
+      * DPM1402  - DCLGEN COPYBOOK FOR VDPM14_TMPLT_COPY_LOG TABLE     *00380000
       * DPM1501  - DCLGEN COPYBOOK FOR VDPM15_TMPLT_WORK TABLE         *00380000
       * DPM1601  - DCLGEN COPYBOOK FOR VDPM16_MCA_AMND   TABLE         *00380000
       * DPM1801  - DCLGEN COPYBOOK FOR VDPM18_MCA_LINK   TABLE         *00380000
@@ -76,6 +78,11 @@
       * 09/06/2007        00.00     COGNIZANT                         *
       * INITIAL IMPLEMENTATION                                        *
       *                                                               *
+      * 08/08/2026        02.00     COGNIZANT                        *
+      * 9130-CREATE-STATIC-GRID NOW WRITES ONE SUMMARY ROW PER COPY   *
+      * TO VDPM14_TMPLT_COPY_LOG (CATEGORY/TERM/AMENDMENT ROW COUNTS) *
+      * SO A TEMPLATE VERSION'S STATIC GRID COPY CAN BE AUDITED.      *
+      *                                                               *
       *****************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -149,6 +156,12 @@
                  88 TEMPLATE-NOT-LOCKED    VALUE 'N'.
              05  WS-TEMP-SEQUENCE-NO       PIC S9(9) COMP
                                            VALUE ZEROES.
+             05  WS-CTGRY-CPY-CNT          PIC S9(9) COMP
+                                           VALUE ZEROES.
+             05  WS-TERM-CPY-CNT           PIC S9(9) COMP
+                                           VALUE ZEROES.
+             05  WS-AMND-CPY-CNT           PIC S9(9) COMP
+                                           VALUE ZEROES.
              05  WS-AMNDT-SEQUENCE-NO      PIC S9(18) COMP-3
                                            VALUE ZEROES.
              05  WS-PREV-AMND-ID           PIC S9(18) COMP-3
@@ -204,6 +217,15 @@
              05  WS-LOCK-ERROR-AREA        PIC X(80).
              05  WS-LOCK-RC                PIC X(04).
 
+       01  WS-LOCK-TIMEOUT-MINS            PIC 9(04) VALUE 0060.
+       01  WS-LOCK-EXPIRED-SW              PIC X(01) VALUE 'N'.
+             88 LOCK-EXPIRED                   VALUE 'Y'.
+             88 LOCK-NOT-EXPIRED                VALUE 'N'.
+       01  WS-LOCK-EXPIRED-IN               PIC S9(04) USAGE COMP
+                                                     VALUE ZEROES.
+       01  WS-LOCK-CHK-TMPLT-ID             PIC S9(9) COMP
+                                                     VALUE ZEROES.
+
 
       *****************************************************************
       *                        SQL INCLUDES                            *
@@ -228,6 +250,10 @@
                 INCLUDE DPM1401
            END-EXEC.
 
+           EXEC SQL
+                INCLUDE DPM1402
+           END-EXEC.
+
            EXEC SQL
                 INCLUDE DPM1501
            END-EXEC.
@@ -317,6 +343,18 @@
 
            PERFORM 9400-CHECK-DEBUG-TABLE
 
+      * FNCTN_1_NM DOUBLES AS THE LOCK TIMEOUT (IN MINUTES) FOR THIS
+      * PROGRAM'S DEBUG-CONTROL ROW.  A NON-NUMERIC OR ZERO VALUE
+      * LEAVES THE 60-MINUTE DEFAULT IN PLACE.
+           IF D054-FNCTN-1-NM IS NUMERIC
+           AND D054-FNCTN-1-NM NOT = SPACES
+              MOVE FUNCTION NUMVAL(D054-FNCTN-1-NM)
+                                               TO WS-LOCK-TIMEOUT-MINS
+              IF WS-LOCK-TIMEOUT-MINS = ZEROES
+                 MOVE 0060                     TO WS-LOCK-TIMEOUT-MINS
+              END-IF
+           END-IF
+
            IF DISPLAY-ACTIVE
               DISPLAY "****************************"
               DISPLAY "ENTERING TO PROGRAM DPMXMSAV"
@@ -761,8 +799,10 @@
            EXEC SQL
                 SELECT CMPNY_ID
                       ,CMPNY_USER_ID
+                      ,ROW_UPDT_TS
                   INTO :D010-CMPNY-ID
                       ,:D010-CMPNY-USER-ID
+                      ,:D010-ROW-UPDT-TS
                   FROM VDPM10_MCA_LOCK
                  WHERE MCA_TMPLT_ID = :WS-NEW-TEMPLATE-ID
            END-EXEC
@@ -772,13 +812,20 @@
                  IF D010-CMPNY-ID      = WS-CMPNY-CD AND
                     D010-CMPNY-USER-ID = WS-USER-ID
                     PERFORM 2210BA-SET-SAVE-IND
+                    SET TEMPLATE-LOCKED     TO TRUE
                  ELSE
-                    MOVE  'SP02'            TO LS-SP-RC
-                    MOVE WS-TMPLT-LOCKED    TO LS-SP-ERROR-AREA
-                    MOVE WS-OLD-TEMPLATE-ID TO WS-NEW-TEMPLATE-ID
-                    PERFORM 9990-GOBACK
+                    MOVE WS-NEW-TEMPLATE-ID  TO WS-LOCK-CHK-TMPLT-ID
+                    PERFORM 2210BB-CHECK-LOCK-EXPIRED
+                    IF LOCK-EXPIRED
+                       PERFORM 2210BC-DLET-EXPIRED-LOCK
+                       SET TEMPLATE-NOT-LOCKED TO TRUE
+                    ELSE
+                       MOVE  'SP02'            TO LS-SP-RC
+                       MOVE WS-TMPLT-LOCKED    TO LS-SP-ERROR-AREA
+                       MOVE WS-OLD-TEMPLATE-ID TO WS-NEW-TEMPLATE-ID
+                       PERFORM 9990-GOBACK
+                    END-IF
                  END-IF
-                 SET TEMPLATE-LOCKED        TO TRUE
               WHEN 100
                  SET TEMPLATE-NOT-LOCKED    TO TRUE
               WHEN OTHER
@@ -825,8 +872,10 @@
            EXEC SQL
                 SELECT CMPNY_ID
                       ,CMPNY_USER_ID
+                      ,ROW_UPDT_TS
                   INTO :D010-CMPNY-ID
                       ,:D010-CMPNY-USER-ID
+                      ,:D010-ROW-UPDT-TS
                   FROM VDPM10_MCA_LOCK
                  WHERE MCA_TMPLT_ID = :WS-OLD-TEMPLATE-ID
            END-EXEC
@@ -837,8 +886,65 @@
                     D010-CMPNY-USER-ID = WS-USER-ID
                     SET LOCKED-USER         TO TRUE
                  ELSE
-                    SET OTHER-USER          TO TRUE
+                    MOVE WS-OLD-TEMPLATE-ID  TO WS-LOCK-CHK-TMPLT-ID
+                    PERFORM 2210BB-CHECK-LOCK-EXPIRED
+                    IF LOCK-EXPIRED
+                       PERFORM 2210BC-DLET-EXPIRED-LOCK
+                       SET LOCKED-USER      TO TRUE
+                    ELSE
+                       SET OTHER-USER       TO TRUE
+                    END-IF
+                 END-IF
+              WHEN 100
+                 CONTINUE
+              WHEN OTHER
+                 MOVE 'VDPM10_MCA_LOCK'     TO WS-TABLE-NAME
+                 PERFORM 9500-SQL-ERROR
+           END-EVALUATE
+           .
+      *--------------------------*
+       2210BB-CHECK-LOCK-EXPIRED.
+      *--------------------------*
+
+           MOVE '2210BB-CHECK-LOCK-EXPIRED'  TO WS-PARAGRAPH-NAME
+           SET LOCK-NOT-EXPIRED             TO TRUE
+
+           EXEC SQL
+                SELECT CASE
+                          WHEN :D010-ROW-UPDT-TS <
+                               (CURRENT TIMESTAMP -
+                                :WS-LOCK-TIMEOUT-MINS MINUTES)
+                          THEN 1
+                          ELSE 0
+                       END
+                  INTO :WS-LOCK-EXPIRED-IN
+                  FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF WS-LOCK-EXPIRED-IN = 1
+                    SET LOCK-EXPIRED        TO TRUE
                  END-IF
+              WHEN OTHER
+                 MOVE 'VDPM10_MCA_LOCK'     TO WS-TABLE-NAME
+                 PERFORM 9500-SQL-ERROR
+           END-EVALUATE
+           .
+      *--------------------------*
+       2210BC-DLET-EXPIRED-LOCK.
+      *--------------------------*
+
+           MOVE '2210BC-DLET-EXPIRED-LOCK'   TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+                DELETE FROM VDPM10_MCA_LOCK
+                WHERE MCA_TMPLT_ID = :WS-LOCK-CHK-TMPLT-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
               WHEN 100
                  CONTINUE
               WHEN OTHER
@@ -2178,6 +2284,8 @@
            PERFORM 9132-COPY-TERM-DETAILS
 
            PERFORM 9133-COPY-AMNDT-DETAILS
+
+           PERFORM 9134-LOG-STATIC-GRID-COPY
            .
       *--------------------------*
        9131-COPY-CATEGORY-DETAILS.
@@ -2305,6 +2413,7 @@
            EVALUATE SQLCODE
               WHEN 0
                  MOVE 'SP00'                TO LS-SP-RC
+                 ADD 1                      TO WS-CTGRY-CPY-CNT
               WHEN OTHER
                  MOVE 'VDPM07_MCA_CTGRY'    TO WS-TABLE-NAME
                  PERFORM 9500-SQL-ERROR
@@ -2466,6 +2575,7 @@
            EVALUATE SQLCODE
               WHEN 0
                  MOVE 'SP00'                TO LS-SP-RC
+                 ADD 1                      TO WS-TERM-CPY-CNT
               WHEN OTHER
                  MOVE 'VDPM08_MCA_TERMS'    TO WS-TABLE-NAME
                  PERFORM 9500-SQL-ERROR
@@ -2670,6 +2780,7 @@
            EVALUATE SQLCODE
               WHEN 0
                  MOVE 'SP00'                TO LS-SP-RC
+                 ADD 1                      TO WS-AMND-CPY-CNT
               WHEN OTHER
                  MOVE 'VDPM16_MCA_AMND'     TO WS-TABLE-NAME
                  PERFORM 9500-SQL-ERROR
@@ -2849,6 +2960,43 @@
                  PERFORM 9500-SQL-ERROR
            END-EVALUATE
            .
+      *--------------------------*
+       9134-LOG-STATIC-GRID-COPY.
+      *--------------------------*
+
+           MOVE '9134-LOG-STATIC-GRID-COPY' TO WS-PARAGRAPH-NAME
+
+           IF DISPLAY-ACTIVE
+              DISPLAY WS-PARAGRAPH-NAME
+           END-IF
+
+           MOVE WS-OLD-TEMPLATE-ID          TO D14H-OLD-MCA-TMPLT-ID
+           MOVE WS-TEMP-SEQUENCE-NO         TO D14H-NEW-MCA-TMPLT-ID
+           MOVE WS-CTGRY-CPY-CNT            TO D14H-CTGRY-CPY-CNT
+           MOVE WS-TERM-CPY-CNT             TO D14H-TERM-CPY-CNT
+           MOVE WS-AMND-CPY-CNT             TO D14H-AMND-CPY-CNT
+           MOVE WS-USER-ID                  TO D14H-CPY-USER-ID
+
+           EXEC SQL
+                INSERT INTO VDPM14_TMPLT_COPY_LOG
+                     ( OLD_MCA_TMPLT_ID, NEW_MCA_TMPLT_ID,
+                       CTGRY_CPY_CNT, TERM_CPY_CNT, AMND_CPY_CNT,
+                       CPY_TS, CPY_USER_ID )
+                VALUES
+                     ( :D14H-OLD-MCA-TMPLT-ID, :D14H-NEW-MCA-TMPLT-ID,
+                       :D14H-CTGRY-CPY-CNT, :D14H-TERM-CPY-CNT,
+                       :D14H-AMND-CPY-CNT,
+                       CURRENT TIMESTAMP, :D14H-CPY-USER-ID )
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE 'SP00'                TO LS-SP-RC
+              WHEN OTHER
+                 MOVE 'VDPM14_TMPLT_COPY_LOG' TO WS-TABLE-NAME
+                 PERFORM 9500-SQL-ERROR
+           END-EVALUATE
+           .
       *--------------------------*
        9200-UNLOCK-OLD-TEMPLATE.
       *--------------------------*
@@ -3147,8 +3295,10 @@
            MOVE '9400-CHECK-DEBUG-TABLE'    TO WS-PARAGRAPH-NAME        01890000
                                                                         00051700
            EXEC SQL                                                     00051800
-                SELECT ACTVT_DSPLY_IN                                   00051900
-                  INTO :D054-ACTVT-DSPLY-IN                             00052010
+                SELECT ACTVT_DSPLY_IN
+                      ,FNCTN_1_NM
+                  INTO :D054-ACTVT-DSPLY-IN
+                      ,:D054-FNCTN-1-NM
                 FROM   VDTM54_DEBUG_CNTRL                               00052040
                 WHERE PRGM_ID = :WS-PROGRAM                             00052050
                 WITH UR
