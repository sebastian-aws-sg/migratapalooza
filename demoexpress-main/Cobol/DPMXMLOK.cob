@@ -61,6 +61,13 @@
       *                             INITIAL IMPLEMENTATION FOR         *
       *                             MCA XPRESS.                        *
       *                                                                *
+      * 08/08/2026        001       COGNIZANT                          *
+      *                             A LOCK HELD PAST THE TIMEOUT IN     *
+      *                             VDTM54_DEBUG_CNTRL.FNCTN_1_NM FOR   *
+      *                             DPMXMLOK IS NOW TREATED AS EXPIRED  *
+      *                             AND IS REPLACED RATHER THAN         *
+      *                             REJECTED WITH SP01.                 *
+      *                                                                *
       ******************************************************************
       *                                                                *
        ENVIRONMENT DIVISION.
@@ -99,6 +106,12 @@
        01  WS-DISPLAY-SWITCH               PIC X(01) VALUE 'N'.
            88 DISPLAY-PARAMETERS                     VALUE 'Y'.
            88 HIDE-PARAMETERS                        VALUE 'N'.
+       01  WS-LOCK-TIMEOUT-MINS             PIC 9(4)  VALUE 0060.
+       01  WS-LOCK-EXPIRED-SW               PIC X(01) VALUE 'N'.
+           88 LOCK-EXPIRED                            VALUE 'Y'.
+           88 LOCK-NOT-EXPIRED                        VALUE 'N'.
+       01  WS-LOCK-EXPIRED-IN               PIC S9(4) USAGE COMP
+                                                VALUE ZEROES.
       *
       **SQL COMMUNICATIONS AREA PASSED BACK IN OUTSQLCA
       *
@@ -179,7 +192,9 @@
 
            EXEC SQL                                                     00051800
                 SELECT ACTVT_DSPLY_IN                                   00051900
+                      ,FNCTN_1_NM
                   INTO :D054-ACTVT-DSPLY-IN                             00052010
+                      ,:D054-FNCTN-1-NM
                 FROM   VDTM54_DEBUG_CNTRL                               00052040
                 WHERE PRGM_ID = :WS-PROGRAM                             00052050
            END-EXEC                                                     00052060
@@ -196,6 +211,18 @@
                   PERFORM 9000-SQL-ERROR
            END-EVALUATE                                                 00052102
 
+      * FNCTN_1_NM DOUBLES AS THE LOCK TIMEOUT (IN MINUTES) FOR THIS
+      * PROGRAM'S DEBUG-CONTROL ROW.  A NON-NUMERIC OR ZERO VALUE
+      * LEAVES THE 60-MINUTE DEFAULT IN PLACE.
+           IF D054-FNCTN-1-NM IS NUMERIC
+           AND D054-FNCTN-1-NM NOT = SPACES
+              MOVE FUNCTION NUMVAL(D054-FNCTN-1-NM)
+                                               TO WS-LOCK-TIMEOUT-MINS
+              IF WS-LOCK-TIMEOUT-MINS = ZEROES
+                 MOVE 0060                     TO WS-LOCK-TIMEOUT-MINS
+              END-IF
+           END-IF
+
            IF DISPLAY-PARAMETERS
               EXEC SQL
                   SET :WS-TS = CURRENT TIMESTAMP
@@ -262,9 +289,11 @@
               SELECT MCA_TMPLT_ID
                     ,CMPNY_ID
                     ,CMPNY_USER_ID
+                    ,ROW_UPDT_TS
               INTO :D010-MCA-TMPLT-ID
                   ,:D010-CMPNY-ID
                   ,:D010-CMPNY-USER-ID
+                  ,:D010-ROW-UPDT-TS
               FROM VDPM10_MCA_LOCK
               WHERE MCA_TMPLT_ID = :WS-TEMPLATE-ID
            END-EXEC
@@ -275,9 +304,15 @@
                     D010-CMPNY-USER-ID  = WS-USER-ID
                     CONTINUE
                  ELSE
-                    MOVE 'SP01'             TO  LS-RC
-                    MOVE WS-DUP-LCK         TO  LS-ERROR-AREA
-                    PERFORM 9990-GOBACK
+                    PERFORM 3115-CHECK-LOCK-EXPIRED
+                    IF LOCK-EXPIRED
+                       PERFORM 3116-DLET-EXPIRED-LOCK
+                       PERFORM 3120-LOCK
+                    ELSE
+                       MOVE 'SP01'          TO  LS-RC
+                       MOVE WS-DUP-LCK      TO  LS-ERROR-AREA
+                       PERFORM 9990-GOBACK
+                    END-IF
                  END-IF
               WHEN 100
                  PERFORM 3120-LOCK
@@ -287,6 +322,56 @@
                  PERFORM 9990-GOBACK
            END-EVALUATE .
 
+      *------------------------*
+       3115-CHECK-LOCK-EXPIRED.
+      *------------------------*
+           MOVE '3115-CHECK-LOCK-EXPIRED'   TO WS-PARAGRAPH-NAME
+           SET LOCK-NOT-EXPIRED             TO TRUE
+
+           EXEC SQL
+              SELECT CASE
+                        WHEN :D010-ROW-UPDT-TS <
+                             (CURRENT TIMESTAMP -
+                              :WS-LOCK-TIMEOUT-MINS MINUTES)
+                        THEN 1
+                        ELSE 0
+                     END
+              INTO :WS-LOCK-EXPIRED-IN
+              FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF WS-LOCK-EXPIRED-IN = 1
+                    SET LOCK-EXPIRED        TO TRUE
+                 END-IF
+              WHEN OTHER
+                 MOVE 'VDPM10_MCA_LOCK'     TO WS-TABLE-NAME
+                 PERFORM 9000-SQL-ERROR
+                 PERFORM 9990-GOBACK
+           END-EVALUATE .
+
+      *------------------------*
+       3116-DLET-EXPIRED-LOCK.
+      *------------------------*
+           MOVE '3116-DLET-EXPIRED-LOCK'    TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              DELETE FROM VDPM10_MCA_LOCK
+              WHERE MCA_TMPLT_ID = :WS-TEMPLATE-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 CONTINUE
+              WHEN OTHER
+                 MOVE 'VDPM10_MCA_LOCK'     TO WS-TABLE-NAME
+                 PERFORM 9000-SQL-ERROR
+                 PERFORM 9990-GOBACK
+           END-EVALUATE .
+
       *------------------------*
        3120-LOCK.
       *------------------------*
