@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXDATO.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXDATO(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXDATO                                            *
+      *                                                                *
+      * POINT-IN-TIME ("AS OF") TEMPLATE RECONSTRUCTION REPORT.  GIVEN *
+      * A TEMPLATE ID AND AN AS-OF TIMESTAMP, REBUILDS THE NEGOTIATED  *
+      * TEXT VALUE THAT WAS IN EFFECT FOR EACH ATTRB_CTGRY_ID /        *
+      * ATTRB_TERM_ID PAIR AS OF THAT MOMENT, USING THE ROW_UPDT_TS    *
+      * HISTORY CARRIED ON VDPM16_MCA_AMND.  FOR EACH CATEGORY/TERM    *
+      * PAIR, THE LATEST AMENDMENT WHOSE ROW_UPDT_TS IS NOT AFTER THE  *
+      * AS-OF TIMESTAMP IS TAKEN AS THE VALUE IN EFFECT AT THAT TIME,  *
+      * AND ITS NEGOTIATED TEXT IS RESOLVED VIA VDPM18_MCA_LINK AND    *
+      * VDPM13_MCA_TEXT.                                               *
+      *                                                                *
+      * THIS REPORT LOOKS ONLY AT THE MASTER-SIDE AMENDMENT HISTORY    *
+      * (VDPM16_MCA_AMND).  IN-FLIGHT WORK AMENDMENTS (VDPM17_AMND_    *
+      * WORK) HAVE NO FINAL ROW_UPDT_TS OF RECORD AND ARE NOT PART OF  *
+      * THE TEMPLATE'S NEGOTIATED HISTORY, SO THEY ARE OUT OF SCOPE.  *
+      *                                                                *
+      * THE TEMPLATE ID AND THE AS-OF TIMESTAMP ARE SUPPLIED AS TWO   *
+      * ONE-CARD PARMS ON SYSIN, IN THAT ORDER (WS-IN-TMPLT-ID, THEN  *
+      * WS-IN-AS-OF-TS).  NO DATA IS CHANGED BY THIS PROGRAM.          *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * VDPM14_MCA_TMPLT (D0006) - MCA TEMPLATE TABLE                  *
+      * VDPM16_MCA_AMND  (D016-) - MASTER-SIDE AMENDMENT HISTORY,      *
+      *                            CONSULTED FOR ITS ROW_UPDT_TS       *
+      * VDPM18_MCA_LINK  (D018-) - AMENDMENT-TO-VALUE LINK TABLE       *
+      * VDPM13_MCA_TEXT  (D013-) - NEGOTIATED TEXT VALUE TABLE         *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM1401                                                        *
+      * DPM1601                                                        *
+      * DPM1801                                                        *
+      * DPM1301                                                        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXDATO'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-IN-TMPLT-ID                   PIC S9(9) USAGE COMP
+                                                VALUE ZEROES.
+       01  WS-IN-AS-OF-TS                   PIC X(26) VALUE SPACES.
+       01  WS-TMPLT-FOUND-SW                PIC X(01) VALUE 'N'.
+           88 WS-TMPLT-FOUND                VALUE 'Y'.
+       01  WS-TERM-TEXT                     PIC X(60) VALUE SPACES.
+       01  WS-TERM-CNT                      PIC 9(9)  VALUE 0.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-ROWS                  VALUE 'Y'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1401
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1601
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1801
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1301
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE ATO_AMND_CSR CURSOR FOR
+                 SELECT MCA_AMND_ID, ATTRB_CTGRY_ID, CTGRY_SQ,
+                        ATTRB_TERM_ID, TERM_SQ, ROW_UPDT_TS
+                   FROM VDPM16_MCA_AMND D16
+                  WHERE MCA_TMPLT_ID = :WS-IN-TMPLT-ID
+                    AND ROW_UPDT_TS <= :WS-IN-AS-OF-TS
+                    AND ROW_UPDT_TS =
+                        (SELECT MAX(D16B.ROW_UPDT_TS)
+                           FROM VDPM16_MCA_AMND D16B
+                          WHERE D16B.MCA_TMPLT_ID   = D16.MCA_TMPLT_ID
+                            AND D16B.ATTRB_CTGRY_ID = D16.ATTRB_CTGRY_ID
+                            AND D16B.CTGRY_SQ       = D16.CTGRY_SQ
+                            AND D16B.ATTRB_TERM_ID  = D16.ATTRB_TERM_ID
+                            AND D16B.TERM_SQ        = D16.TERM_SQ
+                            AND D16B.ROW_UPDT_TS    <= :WS-IN-AS-OF-TS)
+                  ORDER BY ATTRB_CTGRY_ID, CTGRY_SQ, ATTRB_TERM_ID,
+                           TERM_SQ
+           END-EXEC.
+      *
+       PROCEDURE DIVISION.
+      *----------------------------------*
+       0000-MAIN.
+      *----------------------------------*
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-VALIDATE-TEMPLATE
+
+           IF WS-TMPLT-FOUND
+              PERFORM 2500-RECONSTRUCT-TERMS
+           END-IF
+
+           PERFORM 9100-DISPLAY-SUMMARY
+
+           PERFORM 9990-END-JOB
+           .
+      *----------------------------------*
+       1000-INITIALIZE.
+      *----------------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXDATO STARTED AT      :' WS-TS
+
+           ACCEPT WS-IN-TMPLT-ID             FROM SYSIN
+           ACCEPT WS-IN-AS-OF-TS             FROM SYSIN
+
+           DISPLAY 'TEMPLATE ID RECONSTRUCTED:' WS-IN-TMPLT-ID
+           DISPLAY 'AS-OF TIMESTAMP          :' WS-IN-AS-OF-TS
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       2000-VALIDATE-TEMPLATE.
+      *----------------------------------*
+           MOVE '2000-VALIDATE-TEMPLATE'    TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SELECT MCA_TMPLT_SHORT_NM, MCA_TMPLT_TYPE_CD
+                INTO :D014-MCA-TMPLT-SHORT-NM,
+                     :D014-MCA-TMPLT-TYPE-CD
+                FROM VDPM14_MCA_TMPLT
+               WHERE MCA_TMPLT_ID = :WS-IN-TMPLT-ID
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 SET WS-TMPLT-FOUND         TO TRUE
+                 DISPLAY 'TEMPLATE NAME            :'
+                         D014-MCA-TMPLT-SHORT-NM
+              WHEN +100
+                 DISPLAY 'TEMPLATE NOT ON FILE, ID :' WS-IN-TMPLT-ID
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *----------------------------------*
+       2500-RECONSTRUCT-TERMS.
+      *----------------------------------*
+           MOVE '2500-RECONSTRUCT-TERMS'    TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN ATO_AMND_CSR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-ROWS TO FALSE
+           PERFORM UNTIL NO-MORE-ROWS
+              EXEC SQL
+                 FETCH ATO_AMND_CSR
+                   INTO :D016-MCA-AMND-ID, :D016-ATTRB-CTGRY-ID,
+                        :D016-CTGRY-SQ, :D016-ATTRB-TERM-ID,
+                        :D016-TERM-SQ, :D016-ROW-UPDT-TS
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    PERFORM 2600-GET-TERM-TEXT
+                    ADD 1                   TO WS-TERM-CNT
+                    DISPLAY 'CATEGORY :' D016-ATTRB-CTGRY-ID
+                            ' TERM :' D016-ATTRB-TERM-ID
+                            ' AMND ID :' D016-MCA-AMND-ID
+                    DISPLAY '   AS OF :' D016-ROW-UPDT-TS
+                            ' TEXT :' WS-TERM-TEXT
+                 WHEN +100
+                    SET NO-MORE-ROWS        TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE ATO_AMND_CSR
+           END-EXEC
+           .
+      *----------------------------------*
+       2600-GET-TERM-TEXT.
+      *----------------------------------*
+           MOVE '2600-GET-TERM-TEXT'        TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SELECT D13.MCA_TEXT_DS
+                INTO :D013-MCA-TEXT-DS
+                FROM VDPM18_MCA_LINK D18, VDPM13_MCA_TEXT D13
+               WHERE D18.MCA_AMND_ID = :D016-MCA-AMND-ID
+                 AND D18.MCA_VALUE_TYPE_CD = 'T'
+                 AND D18.MCA_VALUE_ID = D13.MCA_VALUE_ID
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE D013-MCA-TEXT-DS-TEXT(1:60) TO WS-TERM-TEXT
+              WHEN +100
+                 MOVE '(NO NEGOTIATED TEXT ON FILE)' TO WS-TERM-TEXT
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *----------------------------------*
+       9000-SQL-ERROR.
+      *----------------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           EXEC SQL
+              ROLLBACK
+           END-EXEC
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *----------------------------------*
+       9100-DISPLAY-SUMMARY.
+      *----------------------------------*
+           MOVE '9100-DISPLAY-SUMMARY'      TO WS-PARAGRAPH-NAME
+
+           DISPLAY WS-DASHES
+           DISPLAY 'CATEGORY/TERM PAIRS RECONSTRUCTED :' WS-TERM-CNT
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       9990-END-JOB.
+      *----------------------------------*
+           MOVE '9990-END-JOB'              TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+
+           DISPLAY 'DPMXDATO ENDED AT        :' WS-TS
+
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
