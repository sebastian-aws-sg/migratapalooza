@@ -43,6 +43,11 @@
       *                             POINTER (COMMENT, DOCUMENT, TEXT)  *
       *                             FOR EACH AMENDMENT                 *
       * VDTM54_DEBUG_CNTRL        - DEBUG CONTROL TABLE                *
+      * VDPM16_AMND_APRVL         - AMENDMENT APPROVAL WORKFLOW STATE  *
+      *                             TABLE, CONSULTED AT EXECUTION TIME *
+      *                             ONLY WHEN THE VDTM54_DEBUG_CNTRL   *
+      *                             ROW FOR THIS PROGRAM TURNS THE     *
+      *                             APPROVAL GATE ON (FNCTN_2_NM='Y')  *
       *----------------------------------------------------------------*
       * INCLUDES:                                                      *00360000
       * ---------                                                      *00370000
@@ -53,6 +58,7 @@
       * DPM1001  - DCLGEN COPYBOOK FOR VDPM10_MCA_LOCK  TABLE          *00380000
       * DPM1401  - DCLGEN COPYBOOK FOR D0006 TABLE          *00380000
       * DPM1601  - DCLGEN COPYBOOK FOR VDPM16_MCA_AMND  TABLE          *00380000
+      * DPM1602  - DCLGEN COPYBOOK FOR VDPM16_AMND_APRVL TABLE         *00380000
       * DPM1801  - DCLGEN COPYBOOK FOR VDPM18_MCA_LINK  TABLE          *00380000
       * DPM1901  - DCLGEN COPYBOOK FOR VDPM19_LINK_WORK TABLE          *00380000
       * DTM5401  - DCLGEN FOR DISPLAY CONTROL TABLE                    *00380000
@@ -76,6 +82,23 @@
       * 01/20/2008        01.00     COGNIZANT                         *
       *                             ADDED THE DISPLAY STATMENT        *
       *                                                               *
+      * 08/08/2026        02.00     COGNIZANT                         *
+      *                             CHANGED THE RENEGOTIATION CHECK   *
+      *                             AND THE 9000-CREATE-CP-FINAL      *
+      *                             LOOKUP CURSORS FROM WITH UR TO    *
+      *                             WITH CS SO FINAL APPROVAL DOES    *
+      *                             NOT COPY UNCOMMITTED DATA.        *
+      *                                                               *
+      * 08/09/2026        03.00     COGNIZANT                         *
+      *                             9000-CREATE-CP-FINAL NOW CHECKS   *
+      *                             VDPM16_AMND_APRVL BEFORE CREATING *
+      *                             THE FINAL CP TEMPLATE, BUT ONLY   *
+      *                             WHEN THE VDTM54_DEBUG_CNTRL ROW   *
+      *                             FOR THIS PROGRAM TURNS THE GATE   *
+      *                             ON (FNCTN_2_NM = 'Y') -- OFF BY   *
+      *                             DEFAULT SO SITES WITHOUT A ROW    *
+      *                             KEEP TODAY'S BEHAVIOR.            *
+      *                                                               *
       *****************************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -118,8 +141,6 @@
                                                      VALUE ZEROES.
              05  WS-AMNDT-SEQUENCE-NO      PIC S9(18) COMP-3
                                                      VALUE ZEROES.
-             05  WS-LOCK-CHECK             PIC S9(04) COMP
-                                                     VALUE ZEROES.
              05  WS-ISDA-TMPLT-ID          PIC S9(04) COMP
                                                      VALUE ZEROES.
              05  WS-TMPLT-ID-CHK           PIC S9(04) COMP
@@ -134,6 +155,16 @@
              05  WS-DISPLAY-CONTROL-FLAG   PIC X(001) VALUE SPACES.     01190000
                  88 DISPLAY-ACTIVE         VALUE 'Y'.
                  88 DISPLAY-INACTIVE       VALUE 'N'.
+             05  WS-APRVL-GATE-SW          PIC X(001) VALUE 'N'.
+                 88 WS-APRVL-GATE-ON       VALUE 'Y'.
+             05  WS-UNAPRVD-AMND-CNT       PIC S9(04) COMP
+                                                     VALUE ZEROES.
+             05  WS-LOCK-TIMEOUT-MINS      PIC 9(04) VALUE 0060.
+             05  WS-LOCK-EXPIRED-SW        PIC X(01) VALUE 'N'.
+                 88 LOCK-EXPIRED               VALUE 'Y'.
+                 88 LOCK-NOT-EXPIRED           VALUE 'N'.
+             05  WS-LOCK-EXPIRED-IN        PIC S9(04) USAGE COMP
+                                                     VALUE ZEROES.
 
        01  WS-ERROR-AREA.
              05  WS-PARAGRAPH-NAME         PIC X(40).
@@ -158,6 +189,8 @@
                  VALUE 'A Renegotiated MCA is already created'.         00560100
              05  WS-ALREADY-SUB-TO-CP      PIC X(50)                    00560100
                  VALUE 'MCA is Already Submitted to the Counterparty'.  00560100
+             05  WS-AMND-NOT-APPROVED      PIC X(50)                    00560100
+                 VALUE 'ONE OR MORE AMENDMENTS ARE NOT YET APPROVED'.   00560100
              05  WS-DATABASE-ERROR         PIC X(50)                    00560100
                  VALUE 'DATABASE ERROR OCCURRED. PLEASE CONTACT DTCC'.  00560100
 
@@ -197,6 +230,10 @@
                 INCLUDE DPM1601
            END-EXEC.
 
+           EXEC SQL
+                INCLUDE DPM1602
+           END-EXEC.
+
            EXEC SQL
                 INCLUDE DPM1801
            END-EXEC.
@@ -290,6 +327,18 @@
 
            PERFORM 9600-CHECK-DEBUG-TABLE
 
+      * FNCTN_1_NM DOUBLES AS THE LOCK TIMEOUT (IN MINUTES) FOR THIS
+      * PROGRAM'S DEBUG-CONTROL ROW.  A NON-NUMERIC OR ZERO VALUE
+      * LEAVES THE 60-MINUTE DEFAULT IN PLACE.
+           IF D054-FNCTN-1-NM IS NUMERIC
+           AND D054-FNCTN-1-NM NOT = SPACES
+              MOVE FUNCTION NUMVAL(D054-FNCTN-1-NM)
+                                               TO WS-LOCK-TIMEOUT-MINS
+              IF WS-LOCK-TIMEOUT-MINS = ZEROES
+                 MOVE 0060                     TO WS-LOCK-TIMEOUT-MINS
+              END-IF
+           END-IF
+
            IF DISPLAY-ACTIVE
               EXEC SQL
                    SET :WS-CURRENT-TIMESTAMP = CURRENT TIMESTAMP
@@ -385,7 +434,7 @@
                    AND DELR_CMPNY_ID     = :WS-DELR-CMPNY-ID
                    AND CLNT_CMPNY_ID     = :WS-CLNT-CMPNY-ID
                 FETCH FIRST ROW ONLY
-                WITH UR
+                WITH CS
            END-EXEC
 
            EVALUATE SQLCODE
@@ -813,18 +862,73 @@
            END-IF
 
            EXEC SQL
-                SELECT 1
-                  INTO :WS-LOCK-CHECK
+                SELECT ROW_UPDT_TS
+                  INTO :D010-ROW-UPDT-TS
                   FROM VDPM10_MCA_LOCK
                  WHERE MCA_TMPLT_ID = :WS-TEMPLATE-ID
            END-EXEC
 
            EVALUATE SQLCODE
               WHEN 0
-                 MOVE 'SP02'                TO LS-SP-RC
-                 MOVE WS-MCA-WORKED-BY-OTHER
-                                            TO LS-SP-ERROR-AREA
-                 PERFORM 9990-GOBACK
+                 PERFORM 2302-CHECK-LOCK-EXPIRED
+                 IF LOCK-EXPIRED
+                    PERFORM 2303-DLET-EXPIRED-LOCK
+                 ELSE
+                    MOVE 'SP02'                TO LS-SP-RC
+                    MOVE WS-MCA-WORKED-BY-OTHER
+                                               TO LS-SP-ERROR-AREA
+                    PERFORM 9990-GOBACK
+                 END-IF
+              WHEN 100
+                 CONTINUE
+              WHEN OTHER
+                 MOVE 'VDPM10_MCA_LOCK'     TO WS-TABLE-NAME
+                 PERFORM 9700-SQL-ERROR
+           END-EVALUATE
+           .
+      *--------------------------*
+       2302-CHECK-LOCK-EXPIRED.
+      *--------------------------*
+
+           MOVE '2302-CHECK-LOCK-EXPIRED'   TO WS-PARAGRAPH-NAME
+           SET LOCK-NOT-EXPIRED             TO TRUE
+
+           EXEC SQL
+                SELECT CASE
+                          WHEN :D010-ROW-UPDT-TS <
+                               (CURRENT TIMESTAMP -
+                                :WS-LOCK-TIMEOUT-MINS MINUTES)
+                          THEN 1
+                          ELSE 0
+                       END
+                  INTO :WS-LOCK-EXPIRED-IN
+                  FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF WS-LOCK-EXPIRED-IN = 1
+                    SET LOCK-EXPIRED        TO TRUE
+                 END-IF
+              WHEN OTHER
+                 MOVE 'VDPM10_MCA_LOCK'     TO WS-TABLE-NAME
+                 PERFORM 9700-SQL-ERROR
+           END-EVALUATE
+           .
+      *--------------------------*
+       2303-DLET-EXPIRED-LOCK.
+      *--------------------------*
+
+           MOVE '2303-DLET-EXPIRED-LOCK'    TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+                DELETE FROM VDPM10_MCA_LOCK
+                WHERE MCA_TMPLT_ID = :WS-TEMPLATE-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
               WHEN 100
                  CONTINUE
               WHEN OTHER
@@ -1127,13 +1231,55 @@
               DISPLAY WS-PARAGRAPH-NAME
            END-IF
 
-           PERFORM 9050-GET-TEMPLATE-DETAILS
+           PERFORM 9005-CHECK-AMND-APRVL-GATE
 
-           PERFORM 9100-GET-NEXT-TEMPLATE-SEQ
+           IF LS-SP-RC = 'SP00'
+              PERFORM 9050-GET-TEMPLATE-DETAILS
 
-           PERFORM 9200-INSERT-NEW-TEMPLATE
+              PERFORM 9100-GET-NEXT-TEMPLATE-SEQ
 
-           PERFORM 9300-CREATE-STATIC-GRID
+              PERFORM 9200-INSERT-NEW-TEMPLATE
+
+              PERFORM 9300-CREATE-STATIC-GRID
+           END-IF
+           .
+      *----------------------------*
+       9005-CHECK-AMND-APRVL-GATE.
+      *----------------------------*
+
+           MOVE '9005-CHECK-AMND-APRVL-GATE' TO WS-PARAGRAPH-NAME
+
+           IF DISPLAY-ACTIVE
+              DISPLAY WS-PARAGRAPH-NAME
+           END-IF
+
+           MOVE 'SP00'                      TO LS-SP-RC
+
+           IF WS-APRVL-GATE-ON
+              EXEC SQL
+                   SELECT COUNT(*)
+                     INTO :WS-UNAPRVD-AMND-CNT
+                     FROM VDPM16_MCA_AMND DPM16
+                    WHERE DPM16.MCA_TMPLT_ID = :WS-TEMPLATE-ID
+                      AND NOT EXISTS
+                          (SELECT 1
+                             FROM VDPM16_AMND_APRVL DPM16A
+                            WHERE DPM16A.MCA_AMND_ID =
+                                  DPM16.MCA_AMND_ID
+                              AND DPM16A.APRVL_STAT_CD = 'A')
+              END-EXEC
+
+              EVALUATE SQLCODE
+                 WHEN 0
+                    IF WS-UNAPRVD-AMND-CNT > 0
+                       MOVE WS-AMND-NOT-APPROVED TO LS-SP-ERROR-AREA
+                       MOVE 'SP06'               TO LS-SP-RC
+                    END-IF
+                 WHEN OTHER
+                    MOVE 'VDPM16_MCA_AMND'       TO WS-TABLE-NAME
+                    PERFORM 9700-SQL-ERROR
+              END-EVALUATE
+           END-IF
            .
 
       *-------------------------*
@@ -1196,7 +1342,7 @@
                      ,:D014-ROW-UPDT-USER-ID
                   FROM D0006
                  WHERE MCA_TMPLT_ID = :WS-TEMPLATE-ID
-                WITH UR
+                WITH CS
            END-EXEC
 
            EVALUATE SQLCODE
@@ -1367,7 +1513,7 @@
                         ,CTGRY_STAT_CD
                    FROM VDPM07_MCA_CTGRY
                   WHERE MCA_TMPLT_ID = :WS-TEMPLATE-ID
-                 WITH UR
+                 WITH CS
            END-EXEC
            .
       *--------------------------*
@@ -1516,7 +1662,7 @@
                         ,TERM_STAT_CD
                    FROM VDPM08_MCA_TERMS
                   WHERE MCA_TMPLT_ID = :WS-TEMPLATE-ID
-                 WITH UR
+                 WITH CS
            END-EXEC
            .
       *------------------------*
@@ -1672,7 +1818,7 @@
                         ,MCA_ISDA_AMND_ID
                    FROM VDPM16_MCA_AMND
                   WHERE MCA_TMPLT_ID = :WS-TEMPLATE-ID
-                 WITH UR
+                 WITH CS
            END-EXEC
            .
       *------------------------*
@@ -1853,7 +1999,7 @@
                         ,AMND_STAT_CD
                    FROM VDPM18_MCA_LINK
                   WHERE MCA_AMND_ID     = :D018-MCA-AMND-ID
-                 WITH UR
+                 WITH CS
            END-EXEC
            .
       *------------------------*
@@ -2126,7 +2272,11 @@
                                                                         00051700
            EXEC SQL                                                     00051800
                 SELECT ACTVT_DSPLY_IN                                   00051900
+                      ,FNCTN_1_NM
+                      ,FNCTN_2_NM
                   INTO :D054-ACTVT-DSPLY-IN                             00052010
+                      ,:D054-FNCTN-1-NM
+                      ,:D054-FNCTN-2-NM
                 FROM   VDTM54_DEBUG_CNTRL                               00052040
                 WHERE PRGM_ID = :WS-PROGRAM                             00052050
                 WITH UR
@@ -2137,6 +2287,9 @@
                   IF D054-ACTVT-DSPLY-IN = 'Y'                          00052094
                      SET DISPLAY-ACTIVE    TO TRUE                      00052095
                   END-IF                                                00052099
+                  IF D054-FNCTN-2-NM(1:1) = 'Y'
+                     SET WS-APRVL-GATE-ON  TO TRUE
+                  END-IF
               WHEN 100                                                  00052092
                   CONTINUE
               WHEN OTHER                                                00052092
