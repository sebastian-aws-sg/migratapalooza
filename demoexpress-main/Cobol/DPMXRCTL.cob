@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DPMXRCTL.
+       AUTHOR.       COGNIZANT.
+       DATE-WRITTEN. AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    INCLUDE SYSLIB(DSNRLI)
+      *    MODE AMODE(31) RMODE(ANY)
+      *    ENTRY DPMXRCTL
+      *    NAME  DPMXRCTL(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXRCTL                                            *
+      *                                                                *
+      * THIS IS THE STANDARD RESTART/RERUN CONTROL SERVICE FOR THE     *
+      * DPMX BATCH SUITE.  EACH BATCH PROGRAM IN THE SUITE CAN CALL    *
+      * IT TO BRACKET ITS OWN RUN IN VDPM22_BATCH_JOB_CNTRL, KEYED BY  *
+      * ITS OWN PROGRAM NAME (JOB_NAME) AND A CALLER-SUPPLIED RUN ID   *
+      * (TYPICALLY A SYSIN PARAMETER OR A DATE-BASED RUN ID).  A JOB   *
+      * STARTS BY CALLING THE START ACTION, WHICH TELLS THE CALLER    *
+      * WHETHER THIS EXACT JOB NAME/RUN ID HAS ALREADY RUN TO          *
+      * COMPLETION -- A RERUN OF AN ALREADY-COMPLETED RUN ID CAN THEN  *
+      * SKIP REPROCESSING INSTEAD OF DUPLICATING WORK, WHILE A RESTART *
+      * OF A RUN THAT WAS LEFT IN PROGRESS (A PRIOR ABEND) IS TOLD TO  *
+      * PROCEED.  THE JOB THEN CALLS THE COMPLETE ACTION WHEN IT       *
+      * FINISHES NORMALLY, OR THE FAIL ACTION IF IT IS ABOUT TO ABEND  *
+      * OR ROLLBACK, SO A LATER RERUN WITH THE SAME RUN ID IS TOLD TO  *
+      * PROCEED RATHER THAN SKIP.  THIS DOES NOT REPLACE FINER-GRAINED *
+      * RESTART/CHECKPOINT LOGIC A JOB ALREADY HAS OF ITS OWN -- SEE   *
+      * DPMXDBLD, WHICH CHECKPOINTS PER DOCUMENT VIA VDPM12_DOC_LOAD_  *
+      * CNTRL -- IT ONLY STANDARDIZES THE JOB-LEVEL "HAS THIS RUN      *
+      * ALREADY COMPLETED" QUESTION FOR JOBS THAT HAVE NO CHECKPOINT   *
+      * LOGIC OF THEIR OWN.                                            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      *                                                                *
+      * VDPM22_BATCH_JOB_CNTRL - STANDARD BATCH RESTART/RERUN CONTROL  *
+      *                          TABLE, ONE ROW PER JOB NAME/RUN ID    *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      *                                                                *
+      * SQLCA                                                          *
+      * DPM2201              - DCLGEN COPYBOOK FOR                     *
+      *                        VDPM22_BATCH_JOB_CNTRL                 *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * COPYBOOK:                                                      *
+      * ---------                                                      *
+      *                                                                *
+      * DB2000IA                                                       *
+      * DB2000IB                                                       *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXRCTL'.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-TABLE-NAME                    PIC X(18).
+       01  WS-SQLCODE                       PIC S9(7).
+       01  WS-ERROR-MSG.
+           05  WS-INVALID-ACTN-CD       PIC X(50)
+               VALUE 'INVALID RESTART CONTROL ACTION CODE'.
+           05  WS-NOT-STARTED           PIC X(50)
+               VALUE 'NO RESTART CONTROL ROW FOR THIS JOB/RUN ID'.
+           05  WS-DATABASE-ERROR        PIC X(50)
+               VALUE 'DATABASE ERROR OCCURRED. PLEASE CONTACT DTCC'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM2201
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+       LINKAGE SECTION.
+      *
+       COPY  DB2000IB.
+      *
+       01  LS-SP-ERROR-AREA                 PIC X(80).
+       01  LS-SP-RC                         PIC X(04).
+       01  LS-RCTL-JOB-NAME                 PIC X(08).
+       01  LS-RCTL-RUN-ID                   PIC X(08).
+       01  LS-RCTL-ACTN-CD                  PIC X(01).
+           88 LS-RCTL-START-RUN                 VALUE 'S'.
+           88 LS-RCTL-COMPLETE-RUN              VALUE 'C'.
+           88 LS-RCTL-FAIL-RUN                  VALUE 'F'.
+       01  LS-RCTL-ALRDY-DONE-IN             PIC X(01).
+      *
+       PROCEDURE DIVISION USING  OUTSQLCA,
+                                 LS-SP-ERROR-AREA,
+                                 LS-SP-RC,
+                                 LS-RCTL-JOB-NAME,
+                                 LS-RCTL-RUN-ID,
+                                 LS-RCTL-ACTN-CD,
+                                 LS-RCTL-ALRDY-DONE-IN.
+
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACTION
+           PERFORM 9990-GOBACK
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           MOVE SPACES                      TO LS-SP-ERROR-AREA
+           MOVE 'SP00'                      TO LS-SP-RC
+           MOVE 'N'                         TO LS-RCTL-ALRDY-DONE-IN
+           .
+      *------------------------*
+       2000-PROCESS-ACTION.
+      *------------------------*
+           MOVE '2000-PROCESS-ACTION'       TO WS-PARAGRAPH-NAME
+
+           EVALUATE TRUE
+              WHEN LS-RCTL-START-RUN
+                 PERFORM 2100-START-RUN
+              WHEN LS-RCTL-COMPLETE-RUN
+                 PERFORM 2200-SET-FINAL-STATUS
+              WHEN LS-RCTL-FAIL-RUN
+                 PERFORM 2200-SET-FINAL-STATUS
+              WHEN OTHER
+                 MOVE WS-INVALID-ACTN-CD     TO LS-SP-ERROR-AREA
+                 MOVE 'SP50'                 TO LS-SP-RC
+           END-EVALUATE
+           .
+      *------------------------*
+       2100-START-RUN.
+      *------------------------*
+           MOVE '2100-START-RUN'            TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              SELECT CNTRL_STAT_CD
+                INTO :D22A-CNTRL-STAT-CD
+                FROM  VDPM22_BATCH_JOB_CNTRL
+               WHERE JOB_NAME = :LS-RCTL-JOB-NAME
+                 AND RUN_ID   = :LS-RCTL-RUN-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF D22A-CNTRL-COMPLETE
+                    MOVE 'Y'                TO LS-RCTL-ALRDY-DONE-IN
+                 ELSE
+                    MOVE 'N'                TO LS-RCTL-ALRDY-DONE-IN
+                 END-IF
+              WHEN 100
+                 MOVE LS-RCTL-JOB-NAME      TO D22A-JOB-NAME
+                 MOVE LS-RCTL-RUN-ID        TO D22A-RUN-ID
+                 MOVE 'I'                   TO D22A-CNTRL-STAT-CD
+
+                 EXEC SQL
+                    SET :D22A-STRT-TS = CURRENT TIMESTAMP
+                 END-EXEC
+
+                 MOVE D22A-STRT-TS          TO D22A-CNTRL-UPDT-TS
+
+                 EXEC SQL
+                    INSERT INTO VDPM22_BATCH_JOB_CNTRL
+                           ( JOB_NAME
+                            ,RUN_ID
+                            ,CNTRL_STAT_CD
+                            ,STRT_TS
+                            ,CNTRL_UPDT_TS )
+                    VALUES ( :D22A-JOB-NAME
+                            ,:D22A-RUN-ID
+                            ,:D22A-CNTRL-STAT-CD
+                            ,:D22A-STRT-TS
+                            ,:D22A-CNTRL-UPDT-TS )
+                 END-EXEC
+
+                 IF SQLCODE = 0
+                    MOVE 'N'                TO LS-RCTL-ALRDY-DONE-IN
+                 ELSE
+                    PERFORM 9000-SQL-ERROR
+                 END-IF
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       2200-SET-FINAL-STATUS.
+      *------------------------*
+           MOVE '2200-SET-FINAL-STATUS'      TO WS-PARAGRAPH-NAME
+
+           IF LS-RCTL-COMPLETE-RUN
+              MOVE 'C'                       TO D22A-CNTRL-STAT-CD
+           ELSE
+              MOVE 'F'                       TO D22A-CNTRL-STAT-CD
+           END-IF
+
+           EXEC SQL
+              SET :D22A-CNTRL-UPDT-TS = CURRENT TIMESTAMP
+           END-EXEC
+
+           EXEC SQL
+              UPDATE VDPM22_BATCH_JOB_CNTRL
+                 SET CNTRL_STAT_CD    = :D22A-CNTRL-STAT-CD
+                    ,CNTRL_UPDT_TS    = :D22A-CNTRL-UPDT-TS
+               WHERE JOB_NAME = :LS-RCTL-JOB-NAME
+                 AND RUN_ID   = :LS-RCTL-RUN-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF SQLERRD(3) = 0
+                    MOVE WS-NOT-STARTED     TO LS-SP-ERROR-AREA
+                    MOVE 'SP04'             TO LS-SP-RC
+                 END-IF
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           MOVE WS-DATABASE-ERROR           TO LS-SP-ERROR-AREA
+           MOVE 'SP99'                      TO LS-SP-RC
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+
+           CALL   'DPMXELOG'  USING  WS-PROGRAM,
+                                      WS-PARAGRAPH-NAME,
+                                      WS-SQLCODE,
+                                      LS-SP-RC,
+                                      LS-SP-ERROR-AREA
+           .
+      *------------------------*
+       9990-GOBACK.
+      *------------------------*
+           GOBACK
+           .
