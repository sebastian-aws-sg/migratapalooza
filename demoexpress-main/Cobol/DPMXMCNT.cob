@@ -259,7 +259,7 @@
                    AND DPM14.MCA_ISDA_TMPLT_ID = DPM15.MCA_ISDA_TMPLT_ID
                    AND DPM14.DELR_CMPNY_ID     = :WS-DLR-ID
                    AND DPM14.MCA_TMPLT_TYPE_CD = 'D'
-                WITH UR
+                WITH CS
            END-EXEC
 
            EVALUATE SQLCODE
@@ -282,7 +282,7 @@
                    AND DPM14.MCA_ISDA_TMPLT_ID = DPM15.MCA_ISDA_TMPLT_ID
                    AND DPM14.DELR_CMPNY_ID     = :WS-DLR-ID
                    AND DPM14.MCA_TMPLT_TYPE_CD = 'D'
-                WITH UR
+                WITH CS
            END-EXEC
 
            EVALUATE SQLCODE
