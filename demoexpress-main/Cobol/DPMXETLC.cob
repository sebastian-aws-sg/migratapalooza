@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXETLC.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXETLC(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXETLC                                            *
+      *                                                                *
+      * TEMPLATE LIFECYCLE REPORT.  FOR EACH DEALER COMPANY WITH ONE   *
+      * OR MORE ROWS ON VDPM14_MCA_TMPLT, LISTS THE TEMPLATE'S OVERALL *
+      * STATUS (MCA_STAT_IN), DEALER APPROVAL STATUS (MCA_DELR_STAT_CD)*
+      * AND CLIENT APPROVAL STATUS (MCA_CLNT_STAT_CD) SO OPS CAN SEE   *
+      * WHERE EACH TEMPLATE SITS IN ITS LIFECYCLE WITHOUT QUERYING     *
+      * DB2 DIRECTLY.  REPORT IS ORDERED BY DEALER COMPANY ID.         *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                       *
+      * -------                                                       *
+      * VDPM14_MCA_TMPLT - MCA TEMPLATE TABLE                          *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM1401                                                        *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/08/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXETLC'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+       01  WS-TMPLT-CNT                     PIC 9(9)  VALUE 0.
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-TMPLT                 VALUE 'Y'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1401
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE TMPLT_LIFECYCLE_CSR CURSOR FOR
+                 SELECT MCA_TMPLT_ID, MCA_TMPLT_SHORT_NM,
+                        DELR_CMPNY_ID, CLNT_CMPNY_ID,
+                        MCA_STAT_IN, MCA_DELR_STAT_CD, MCA_CLNT_STAT_CD
+                 FROM   D0006
+                 ORDER BY DELR_CMPNY_ID, MCA_TMPLT_ID
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-TMPLT-LIFECYCLE
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXETLC STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *----------------------------------*
+       2000-REPORT-TMPLT-LIFECYCLE.
+      *----------------------------------*
+           MOVE '2000-REPORT-TMPLT-LIFECYCLE' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN TMPLT_LIFECYCLE_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-TMPLT TO FALSE
+           PERFORM UNTIL NO-MORE-TMPLT
+              EXEC SQL
+                 FETCH TMPLT_LIFECYCLE_CSR
+                   INTO :D014-MCA-TMPLT-ID, :D014-MCA-TMPLT-SHORT-NM,
+                        :D014-DELR-CMPNY-ID, :D014-CLNT-CMPNY-ID,
+                        :D014-MCA-STAT-IN, :D014-MCA-DELR-STAT-CD,
+                        :D014-MCA-CLNT-STAT-CD
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1                   TO WS-TMPLT-CNT
+                    DISPLAY 'DEALER='      D014-DELR-CMPNY-ID
+                            ' CLIENT='     D014-CLNT-CMPNY-ID
+                            ' TMPLT_ID='   D014-MCA-TMPLT-ID
+                            ' NAME='       D014-MCA-TMPLT-SHORT-NM
+                    DISPLAY '   OVERALL_STAT=' D014-MCA-STAT-IN
+                            ' DELR_STAT='      D014-MCA-DELR-STAT-CD
+                            ' CLNT_STAT='      D014-MCA-CLNT-STAT-CD
+                 WHEN +100
+                    SET NO-MORE-TMPLT      TO TRUE
+                 WHEN OTHER
+                    PERFORM 9000-SQL-ERROR
+              END-EVALUATE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE TMPLT_LIFECYCLE_CSR
+           END-EXEC
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           MOVE 16                          TO RETURN-CODE
+           GOBACK
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'TEMPLATE ROWS REPORTED   :' WS-TMPLT-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXETLC ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           MOVE 0                            TO RETURN-CODE
+           GOBACK
+           .
