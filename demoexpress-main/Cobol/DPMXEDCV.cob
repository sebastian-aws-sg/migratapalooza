@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DPMXEDCV.
+       AUTHOR.        COGNIZANT.
+       DATE-WRITTEN.  AUGUST 2026.
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *   THIS IS AN UNPUBLISHED PROGRAM OWNED BY ISCC                 *
+      *   IN WHICH A COPYRIGHT SUBSISTS AS OF OCTOBER 2003.            *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *                                                                *
+      *                   COMPILATION INSTRUCTION                      *
+      *                  COMPILE DB2 VS COBOL 370                      *
+      *                                                                *
+      ******************************************************************
+      *
+      *    **LNKCTL**
+      *    MODE AMODE(31) RMODE(ANY)
+      *    NAME  DPMXEDCV(R)
+      *
+      ******************************************************************
+      **         P R O G R A M   D O C U M E N T A T I O N            **
+      ******************************************************************
+      *                                                                *
+      * SYSTEM:    MCA XPRESS APPLICATION                              *
+      * PROGRAM:   DPMXEDCV                                            *
+      *                                                                *
+      * DOCUMENT TYPE / VIEW INDICATOR CATALOG VALIDATION REPORT.      *
+      * DPMXDADC AND DPMXDGTD EACH ENFORCE MCA_DOC_TYPE_CD IN ('P','O')*
+      * AND MCA_DOC_VIEW_IN IN ('Y','N') ON THEIR OWN INPUT, BUT       *
+      * NEITHER OF THOSE VALID-VALUE SETS IS BACKED BY A SHARED        *
+      * CATALOG TABLE.  THIS REPORT SCANS THE STORED DATA DIRECTLY SO  *
+      * ROWS LOADED OR UPDATED BY SOME OTHER PATH (A DIRECT LOAD,      *
+      * ANOTHER BATCH JOB, ETC.) THAT FALL OUTSIDE EITHER PROGRAM'S    *
+      * VALID SET DO NOT GO UNNOTICED.                                 *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      * TABLES:                                                        *
+      * -------                                                        *
+      * VDPM12_MCA_DOC   - MCA DOCUMENT TABLE (MCA_DOC_TYPE_CD)        *
+      * VDPM09_DOC_USER  - MCA DOCUMENT/USER VIEW TABLE (MCA_DOC_VIEW_IN)*
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * INCLUDES:                                                      *
+      * ---------                                                      *
+      * SQLCA                                                          *
+      * DPM1201, DPM0901                                               *
+      *----------------------------------------------------------------*
+      *              M A I N T E N A N C E   H I S T O R Y             *
+      *                                                                *
+      * DATE CHANGED    VERSION     PROGRAMMER                         *
+      * ------------    -------     --------------------               *
+      *                                                                *
+      * 08/09/2026        001       COGNIZANT                          *
+      *                             INITIAL IMPLEMENTATION.            *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-SQLCODE                       PIC -ZZZ9.
+       01  WS-PROGRAM                       PIC X(08) VALUE 'DPMXEDCV'.
+       01  WS-TS                            PIC X(26).
+       01  WS-DASHES                        PIC X(70) VALUE ALL '='.
+       01  WS-PARAGRAPH-NAME                PIC X(40).
+      *
+       01  WS-DOC-TYPE-CNT                  PIC 9(9)  VALUE 0.
+       01  WS-DOC-VIEW-CNT                  PIC 9(9)  VALUE 0.
+      *
+       01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+           88 NO-MORE-TYPE                  VALUE 'Y'.
+       01  WS-VIEW-EOF-SW                   PIC X(01) VALUE 'N'.
+           88 NO-MORE-VIEW                  VALUE 'Y'.
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM1201
+           END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0901
+           END-EXEC
+      *
+       COPY  DB2000IA.
+      *
+           EXEC SQL
+              DECLARE DCV_TYPE_CSR CURSOR FOR
+                 SELECT MCA_VALUE_ID, MCA_TMPLT_ID, CMPNY_ID,
+                        MCA_DOC_TYPE_CD
+                 FROM   VDPM12_MCA_DOC
+                 WHERE  MCA_DOC_TYPE_CD NOT IN ('P', 'O')
+                 ORDER BY CMPNY_ID, MCA_TMPLT_ID
+           END-EXEC
+      *
+           EXEC SQL
+              DECLARE DCV_VIEW_CSR CURSOR FOR
+                 SELECT MCA_VALUE_ID, CMPNY_ID, MCA_DOC_VIEW_IN
+                 FROM   VDPM09_DOC_USER
+                 WHERE  MCA_DOC_VIEW_IN NOT IN ('Y', 'N')
+                 ORDER BY CMPNY_ID, MCA_VALUE_ID
+           END-EXEC
+      *
+       PROCEDURE DIVISION.
+      *----------*
+       0000-MAIN.
+      *----------*
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-REPORT-DOC-TYPE-VIOLATIONS
+           PERFORM 3000-REPORT-DOC-VIEW-VIOLATIONS
+           PERFORM 9100-DISPLAY-SUMMARY
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       1000-INITIALIZE.
+      *------------------------*
+           MOVE '1000-INITIALIZE'           TO WS-PARAGRAPH-NAME
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY WS-DASHES
+           DISPLAY 'DPMXEDCV STARTED AT      :' WS-TS
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       2000-REPORT-DOC-TYPE-VIOLATIONS.
+      *------------------------*
+           MOVE '2000-REPORT-DOC-TYPE-VIOLATIONS' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN DCV_TYPE_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-TYPE TO FALSE
+           PERFORM 2100-FETCH-NEXT-TYPE
+           PERFORM UNTIL NO-MORE-TYPE
+              ADD 1                         TO WS-DOC-TYPE-CNT
+              DISPLAY 'BAD MCA_DOC_TYPE_CD  VALUE_ID=' D012-MCA-VALUE-ID
+                      ' TMPLT=' D012-MCA-TMPLT-ID
+                      ' CMPNY=' D012-CMPNY-ID
+                      ' TYPE-CD=[' D012-MCA-DOC-TYPE-CD ']'
+              PERFORM 2100-FETCH-NEXT-TYPE
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE DCV_TYPE_CSR
+           END-EXEC
+           .
+      *------------------------*
+       2100-FETCH-NEXT-TYPE.
+      *------------------------*
+           EXEC SQL
+              FETCH DCV_TYPE_CSR
+                INTO :D012-MCA-VALUE-ID, :D012-MCA-TMPLT-ID,
+                     :D012-CMPNY-ID, :D012-MCA-DOC-TYPE-CD
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN +100
+                 SET NO-MORE-TYPE           TO TRUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       3000-REPORT-DOC-VIEW-VIOLATIONS.
+      *------------------------*
+           MOVE '3000-REPORT-DOC-VIEW-VIOLATIONS' TO WS-PARAGRAPH-NAME
+
+           EXEC SQL
+              OPEN DCV_VIEW_CSR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 9000-SQL-ERROR
+           END-IF
+
+           SET NO-MORE-VIEW TO FALSE
+           PERFORM 3100-FETCH-NEXT-VIEW
+           PERFORM UNTIL NO-MORE-VIEW
+              ADD 1                         TO WS-DOC-VIEW-CNT
+              DISPLAY 'BAD MCA_DOC_VIEW_IN  VALUE_ID=' D009-MCA-VALUE-ID
+                      ' CMPNY=' D009-CMPNY-ID
+                      ' VIEW-IN=[' D009-MCA-DOC-VIEW-IN ']'
+              PERFORM 3100-FETCH-NEXT-VIEW
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE DCV_VIEW_CSR
+           END-EXEC
+           .
+      *------------------------*
+       3100-FETCH-NEXT-VIEW.
+      *------------------------*
+           EXEC SQL
+              FETCH DCV_VIEW_CSR
+                INTO :D009-MCA-VALUE-ID, :D009-CMPNY-ID,
+                     :D009-MCA-DOC-VIEW-IN
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN +100
+                 SET NO-MORE-VIEW           TO TRUE
+              WHEN OTHER
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
+           .
+      *------------------------*
+       9000-SQL-ERROR.
+      *------------------------*
+           MOVE SQLCODE                     TO WS-SQLCODE
+           DISPLAY ' *** SQL ERROR *** '
+           DISPLAY 'PROGRAM   NAME = ' WS-PROGRAM
+           DISPLAY 'PARAGRAPH NAME = ' WS-PARAGRAPH-NAME
+           DISPLAY 'SQLCODE        = ' WS-SQLCODE
+           PERFORM 9990-END-JOB
+           .
+      *------------------------*
+       9100-DISPLAY-SUMMARY.
+      *------------------------*
+           DISPLAY WS-DASHES
+           DISPLAY 'MCA_DOC_TYPE_CD VIOLATIONS  :' WS-DOC-TYPE-CNT
+           DISPLAY 'MCA_DOC_VIEW_IN VIOLATIONS  :' WS-DOC-VIEW-CNT
+           DISPLAY WS-DASHES
+           .
+      *------------------------*
+       9990-END-JOB.
+      *------------------------*
+           EXEC SQL
+              SET :WS-TS = CURRENT TIMESTAMP
+           END-EXEC
+           DISPLAY 'DPMXEDCV ENDED AT        :' WS-TS
+           DISPLAY WS-DASHES
+           GOBACK
+           .
