@@ -39,6 +39,7 @@
       * D0002   - MCA ALERT INFORMATION TABLE              *
       * VDPM13_MCA_TEXT     - MCA TEXT TABLE                           *
       * D0003   - MCA ORG USER TABLE                       *
+      * VDPM05_ALERT_NTFY_QUE - PENDING EMAIL NOTIFICATION QUEUE       *
       * VDTM54_DEBUG_CNTRL  - DEBUG CONTROL TABLE                      *
       *                                                                *
       *----------------------------------------------------------------*
@@ -70,6 +71,13 @@
       *                             INITIAL IMPLEMENTATION FOR         *
       *                             MCA XPRESS.                        *
       *                                                                *
+      * 08/08/2026        001       COGNIZANT                          *
+      *                             EVERY ALERT CREATED HERE NOW GETS  *
+      *                             A PENDING ROW ON                   *
+      *                             VDPM05_ALERT_NTFY_QUE SO DPMXAEML  *
+      *                             CAN EMAIL IT OUT ON THE NEXT BATCH *
+      *                             CYCLE.                              *
+      *                                                                *
       ******************************************************************
       *                                                                *
        ENVIRONMENT DIVISION.
@@ -100,6 +108,10 @@
            EXEC SQL
               INCLUDE DPM0501
            END-EXEC
+      *
+           EXEC SQL
+              INCLUDE DPM0502
+           END-EXEC
       *
            EXEC SQL
               INCLUDE DPM1301
@@ -301,6 +313,40 @@
                  MOVE 'D0002'   TO WS-TABLE-NAME
                  PERFORM 9000-SQL-ERROR
            END-EVALUATE
+
+           PERFORM 3100-QUEUE-EMAIL-NTFY
+           .
+
+      *------------------------*
+       3100-QUEUE-EMAIL-NTFY.
+      *------------------------*
+
+           MOVE '3100-QUEUE-EMAIL-NTFY'      TO WS-PARAGRAPH-NAME
+
+           MOVE D013-MCA-VALUE-ID            TO D05Q-MCA-ALERT-ID
+           MOVE 'P'                          TO D05Q-NTFY-STAT-CD
+           MOVE LS-USER-ID                   TO D05Q-ROW-UPDT-USER-ID
+
+           EXEC SQL
+                INSERT INTO VDPM05_ALERT_NTFY_QUE
+                   (MCA_ALERT_ID
+                   ,NTFY_STAT_CD
+                   ,NTFY_TS
+                   ,ROW_UPDT_USER_ID)
+                   VALUES
+                   (:D05Q-MCA-ALERT-ID
+                   ,:D05Q-NTFY-STAT-CD
+                   ,CURRENT TIMESTAMP
+                   ,:D05Q-ROW-UPDT-USER-ID)
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 MOVE 'VDPM05_ALERT_NTFY_QUE' TO WS-TABLE-NAME
+                 PERFORM 9000-SQL-ERROR
+           END-EVALUATE
            .
 
       *------------------------*
