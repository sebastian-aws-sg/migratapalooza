@@ -0,0 +1,43 @@
+      ******************************************************************
+      * DCLGEN TABLE(NSCC.VDPM22_BATCH_JOB_CNTRL)                      *
+      *        LIBRARY(DB2T.DCLGEN.TEST.NSCC.COBCOPY(DPM2201))         *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(D22A-)                                            *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE NSCC.VDPM22_BATCH_JOB_CNTRL TABLE
+           ( JOB_NAME                        CHAR(8) NOT NULL,
+             RUN_ID                          CHAR(8) NOT NULL,
+             CNTRL_STAT_CD                    CHAR(1) NOT NULL,
+             STRT_TS                          TIMESTAMP NOT NULL,
+             CNTRL_UPDT_TS                    TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE NSCC.VDPM22_BATCH_JOB_CNTRL        *
+      ******************************************************************
+       01  DCLVDPM22-BATCH-JOB-CNTRL.
+      *                       JOB_NAME
+           10 D22A-JOB-NAME        PIC X(08).
+      *                       RUN_ID
+           10 D22A-RUN-ID          PIC X(08).
+      *                       CNTRL_STAT_CD
+           10 D22A-CNTRL-STAT-CD   PIC X(01).
+              88 D22A-CNTRL-IN-PROGRESS  VALUE 'I'.
+              88 D22A-CNTRL-COMPLETE     VALUE 'C'.
+              88 D22A-CNTRL-FAILED       VALUE 'F'.
+      *                       STRT_TS
+           10 D22A-STRT-TS         PIC X(26).
+      *                       CNTRL_UPDT_TS
+           10 D22A-CNTRL-UPDT-TS   PIC X(26).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IVDPM22-BATCH-JOB-CNTRL.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 5 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
