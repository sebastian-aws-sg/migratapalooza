@@ -0,0 +1,41 @@
+      ******************************************************************
+      * DCLGEN TABLE(NSCC.VDPM02_DELR_CMPNY_HIST)                      *
+      *        LIBRARY(DB2T.DCLGEN.TEST.NSCC.COBCOPY(DPM0202))         *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(D02H-)                                            *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE NSCC.VDPM02_DELR_CMPNY_HIST TABLE
+           ( CMPNY_ID                       CHAR(8) NOT NULL,
+             OLD_CMPNY_NM                    CHAR(255) NOT NULL,
+             NEW_CMPNY_NM                    CHAR(255) NOT NULL,
+             RENM_ACTN_TS                    TIMESTAMP NOT NULL,
+             RENM_ACTN_USER_ID                CHAR(10) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE NSCC.VDPM02_DELR_CMPNY_HIST        *
+      ******************************************************************
+       01  DCLVDPM02-DELR-CMPNY-HIST.
+      *                       CMPNY_ID
+           10 D02H-CMPNY-ID        PIC X(8).
+      *                       OLD_CMPNY_NM
+           10 D02H-OLD-CMPNY-NM    PIC X(255).
+      *                       NEW_CMPNY_NM
+           10 D02H-NEW-CMPNY-NM    PIC X(255).
+      *                       RENM_ACTN_TS
+           10 D02H-RENM-ACTN-TS    PIC X(26).
+      *                       RENM_ACTN_USER_ID
+           10 D02H-RENM-ACTN-USER-ID
+              PIC X(10).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IVDPM02-DELR-CMPNY-HIST.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 5 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
