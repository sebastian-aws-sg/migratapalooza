@@ -0,0 +1,48 @@
+      ******************************************************************
+      * DCLGEN TABLE(NSCC.VDPM14_TMPLT_COPY_LOG)                       *
+      *        LIBRARY(DB2T.DCLGEN.TEST.NSCC.COBCOPY(DPM1402))         *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(D14H-)                                            *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE NSCC.VDPM14_TMPLT_COPY_LOG TABLE
+           ( OLD_MCA_TMPLT_ID                INTEGER NOT NULL,
+             NEW_MCA_TMPLT_ID                INTEGER NOT NULL,
+             CTGRY_CPY_CNT                   INTEGER NOT NULL,
+             TERM_CPY_CNT                    INTEGER NOT NULL,
+             AMND_CPY_CNT                    INTEGER NOT NULL,
+             CPY_TS                          TIMESTAMP NOT NULL,
+             CPY_USER_ID                     CHAR(10) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE NSCC.VDPM14_TMPLT_COPY_LOG         *
+      ******************************************************************
+       01  DCLVDPM14-TMPLT-COPY-LOG.
+      *                       OLD_MCA_TMPLT_ID
+           10 D14H-OLD-MCA-TMPLT-ID
+              PIC S9(9) USAGE COMP.
+      *                       NEW_MCA_TMPLT_ID
+           10 D14H-NEW-MCA-TMPLT-ID
+              PIC S9(9) USAGE COMP.
+      *                       CTGRY_CPY_CNT
+           10 D14H-CTGRY-CPY-CNT   PIC S9(9) USAGE COMP.
+      *                       TERM_CPY_CNT
+           10 D14H-TERM-CPY-CNT    PIC S9(9) USAGE COMP.
+      *                       AMND_CPY_CNT
+           10 D14H-AMND-CPY-CNT    PIC S9(9) USAGE COMP.
+      *                       CPY_TS
+           10 D14H-CPY-TS          PIC X(26).
+      *                       CPY_USER_ID
+           10 D14H-CPY-USER-ID     PIC X(10).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IVDPM14-TMPLT-COPY-LOG.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 7 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
