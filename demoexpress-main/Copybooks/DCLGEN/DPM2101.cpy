@@ -0,0 +1,40 @@
+      ******************************************************************
+      * DCLGEN TABLE(NSCC.VDPM21_ALERT_ACK_DISMISS)                    *
+      *        LIBRARY(DB2T.DCLGEN.TEST.NSCC.COBCOPY(DPM2101))         *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(D21A-)                                            *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE NSCC.VDPM21_ALERT_ACK_DISMISS TABLE
+           ( MCA_ALERT_ID                    DECIMAL(18, 0) NOT NULL,
+             CMPNY_USER_ID                   CHAR(10) NOT NULL,
+             ACK_IN                          CHAR(1) NOT NULL,
+             DISMSS_IN                       CHAR(1) NOT NULL,
+             ROW_UPDT_TS                     TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE NSCC.VDPM21_ALERT_ACK_DISMISS      *
+      ******************************************************************
+       01  DCLVDPM21-ALERT-ACK-DISMISS.
+      *                       MCA_ALERT_ID
+           10 D21A-MCA-ALERT-ID    PIC S9(18)V USAGE COMP-3.
+      *                       CMPNY_USER_ID
+           10 D21A-CMPNY-USER-ID   PIC X(10).
+      *                       ACK_IN
+           10 D21A-ACK-IN          PIC X(1).
+      *                       DISMSS_IN
+           10 D21A-DISMSS-IN       PIC X(1).
+      *                       ROW_UPDT_TS
+           10 D21A-ROW-UPDT-TS     PIC X(26).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IVDPM21-ALERT-ACK-DISMISS.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 5 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
