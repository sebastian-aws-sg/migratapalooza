@@ -0,0 +1,49 @@
+      ******************************************************************
+      * DCLGEN TABLE(NSCC.VDPM06_MCA_ENRL_HIST)                        *
+      *        LIBRARY(DB2T.DCLGEN.TEST.NSCC.COBCOPY(DPM0602))         *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(D06H-)                                            *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE NSCC.VDPM06_MCA_ENRL_HIST TABLE
+           ( DELR_CMPNY_ID                  CHAR(8) NOT NULL,
+             CLNT_CMPNY_ID                  CHAR(8) NOT NULL,
+             RQST_TMPLT_ID                  INTEGER NOT NULL,
+             OLD_DELR_STAT_CD                CHAR(1) NOT NULL,
+             NEW_DELR_STAT_CD                CHAR(1) NOT NULL,
+             ENRL_ACTN_TS                    TIMESTAMP NOT NULL,
+             ENRL_ACTN_USER_ID               CHAR(10) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE NSCC.VDPM06_MCA_ENRL_HIST          *
+      ******************************************************************
+       01  DCLVDPM06-MCA-ENRL-HIST.
+      *                       DELR_CMPNY_ID
+           10 D06H-DELR-CMPNY-ID   PIC X(8).
+      *                       CLNT_CMPNY_ID
+           10 D06H-CLNT-CMPNY-ID   PIC X(8).
+      *                       RQST_TMPLT_ID
+           10 D06H-RQST-TMPLT-ID   PIC S9(9) USAGE COMP.
+      *                       OLD_DELR_STAT_CD
+           10 D06H-OLD-DELR-STAT-CD
+              PIC X(1).
+      *                       NEW_DELR_STAT_CD
+           10 D06H-NEW-DELR-STAT-CD
+              PIC X(1).
+      *                       ENRL_ACTN_TS
+           10 D06H-ENRL-ACTN-TS    PIC X(26).
+      *                       ENRL_ACTN_USER_ID
+           10 D06H-ENRL-ACTN-USER-ID
+              PIC X(10).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IVDPM06-MCA-ENRL-HIST.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 7 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
