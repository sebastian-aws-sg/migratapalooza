@@ -0,0 +1,45 @@
+      ******************************************************************
+      * DCLGEN TABLE(NSCC.VDPM16_AMND_APRVL)                           *
+      *        LIBRARY(DB2T.DCLGEN.TEST.NSCC.COBCOPY(DPM1602))         *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(D16A-)                                            *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE NSCC.VDPM16_AMND_APRVL TABLE
+           ( MCA_AMND_ID                    DECIMAL(18, 0) NOT NULL,
+             APRVL_STAT_CD                   CHAR(1) NOT NULL,
+             APRVL_RQST_USER_ID              CHAR(10) NOT NULL,
+             APRVL_TS                         TIMESTAMP NOT NULL,
+             ROW_UPDT_USER_ID                 CHAR(10) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE NSCC.VDPM16_AMND_APRVL             *
+      ******************************************************************
+       01  DCLVDPM16-AMND-APRVL.
+      *                       MCA_AMND_ID
+           10 D16A-MCA-AMND-ID     PIC S9(18)V USAGE COMP-3.
+      *                       APRVL_STAT_CD
+           10 D16A-APRVL-STAT-CD   PIC X(1).
+              88 D16A-APRVL-SUBMITTED    VALUE 'S'.
+              88 D16A-APRVL-APPROVED     VALUE 'A'.
+              88 D16A-APRVL-REJECTED     VALUE 'R'.
+      *                       APRVL_RQST_USER_ID
+           10 D16A-APRVL-RQST-USER-ID
+              PIC X(10).
+      *                       APRVL_TS
+           10 D16A-APRVL-TS        PIC X(26).
+      *                       ROW_UPDT_USER_ID
+           10 D16A-ROW-UPDT-USER-ID
+              PIC X(10).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IVDPM16-AMND-APRVL.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 5 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
