@@ -0,0 +1,50 @@
+      ******************************************************************
+      * DCLGEN TABLE(NSCC.VDPM12_DOC_LOAD_CNTRL)                       *
+      *        LIBRARY(DB2T.DCLGEN.TEST.NSCC.COBCOPY(DPM1202))         *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(D12C-)                                            *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE NSCC.VDPM12_DOC_LOAD_CNTRL TABLE
+           ( JOB_NAME                        CHAR(8) NOT NULL,
+             RUN_ID                          CHAR(8) NOT NULL,
+             LAST_MCA_DOC_DS                  CHAR(100) NOT NULL,
+             LAST_MCA_VALUE_ID                DECIMAL(18,0) NOT NULL,
+             RECS_LOADED_CNT                  INTEGER NOT NULL,
+             CNTRL_STAT_CD                    CHAR(1) NOT NULL,
+             CNTRL_UPDT_TS                    TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE NSCC.VDPM12_DOC_LOAD_CNTRL         *
+      ******************************************************************
+       01  DCLVDPM12-DOC-LOAD-CNTRL.
+      *                       JOB_NAME
+           10 D12C-JOB-NAME        PIC X(08).
+      *                       RUN_ID
+           10 D12C-RUN-ID          PIC X(08).
+      *                       LAST_MCA_DOC_DS
+           10 D12C-LAST-MCA-DOC-DS PIC X(100).
+      *                       LAST_MCA_VALUE_ID
+           10 D12C-LAST-MCA-VALUE-ID
+              PIC S9(18)V USAGE COMP-3.
+      *                       RECS_LOADED_CNT
+           10 D12C-RECS-LOADED-CNT
+              PIC S9(9) USAGE COMP.
+      *                       CNTRL_STAT_CD
+           10 D12C-CNTRL-STAT-CD   PIC X(01).
+              88 D12C-CNTRL-IN-PROGRESS  VALUE 'I'.
+              88 D12C-CNTRL-COMPLETE     VALUE 'C'.
+      *                       CNTRL_UPDT_TS
+           10 D12C-CNTRL-UPDT-TS   PIC X(26).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IVDPM12-DOC-LOAD-CNTRL.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 7 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
