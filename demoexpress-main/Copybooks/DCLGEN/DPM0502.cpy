@@ -0,0 +1,38 @@
+      ******************************************************************
+      * DCLGEN TABLE(NSCC.VDPM05_ALERT_NTFY_QUE)                       *
+      *        LIBRARY(DB2T.DCLGEN.TEST.NSCC.COBCOPY(DPM0502))         *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(D05Q-)                                            *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE NSCC.VDPM05_ALERT_NTFY_QUE TABLE
+           ( MCA_ALERT_ID                   DECIMAL(18, 0) NOT NULL,
+             NTFY_STAT_CD                    CHAR(1) NOT NULL,
+             NTFY_TS                         TIMESTAMP NOT NULL,
+             ROW_UPDT_USER_ID                CHAR(10) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE NSCC.VDPM05_ALERT_NTFY_QUE         *
+      ******************************************************************
+       01  DCLVDPM05-ALERT-NTFY-QUE.
+      *                       MCA_ALERT_ID
+           10 D05Q-MCA-ALERT-ID    PIC S9(18)V USAGE COMP-3.
+      *                       NTFY_STAT_CD
+           10 D05Q-NTFY-STAT-CD    PIC X(1).
+      *                       NTFY_TS
+           10 D05Q-NTFY-TS         PIC X(26).
+      *                       ROW_UPDT_USER_ID
+           10 D05Q-ROW-UPDT-USER-ID
+              PIC X(10).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IVDPM05-ALERT-NTFY-QUE.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 4 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
