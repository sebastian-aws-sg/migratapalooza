@@ -0,0 +1,46 @@
+      ******************************************************************
+      * DCLGEN TABLE(NSCC.VDPM20_SP_ERROR_LOG)                         *
+      *        LIBRARY(DB2T.DCLGEN.TEST.NSCC.COBCOPY(DPM2001))         *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(D20A-)                                            *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE NSCC.VDPM20_SP_ERROR_LOG TABLE
+           ( SP_ERROR_LOG_ID                 DECIMAL(18, 0) NOT NULL,
+             PRGM_ID                         CHAR(8) NOT NULL,
+             PARAGRAPH_NM                    CHAR(40) NOT NULL,
+             SQLCODE_NB                      DECIMAL(9, 0) NOT NULL,
+             SP_RC                           CHAR(4) NOT NULL,
+             SP_ERROR_TXT                    CHAR(80) NOT NULL,
+             ROW_UPDT_TS                     TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE NSCC.VDPM20_SP_ERROR_LOG           *
+      ******************************************************************
+       01  DCLVDPM20-SP-ERROR-LOG.
+      *                       SP_ERROR_LOG_ID
+           10 D20A-SP-ERROR-LOG-ID PIC S9(18)V USAGE COMP-3.
+      *                       PRGM_ID
+           10 D20A-PRGM-ID         PIC X(8).
+      *                       PARAGRAPH_NM
+           10 D20A-PARAGRAPH-NM    PIC X(40).
+      *                       SQLCODE_NB
+           10 D20A-SQLCODE-NB      PIC S9(9) USAGE COMP-3.
+      *                       SP_RC
+           10 D20A-SP-RC           PIC X(4).
+      *                       SP_ERROR_TXT
+           10 D20A-SP-ERROR-TXT    PIC X(80).
+      *                       ROW_UPDT_TS
+           10 D20A-ROW-UPDT-TS     PIC X(26).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IVDPM20-SP-ERROR-LOG.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 7 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
